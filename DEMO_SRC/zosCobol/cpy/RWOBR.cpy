@@ -0,0 +1,27 @@
+      ******************************************************************
+      *                                                                *
+      *    DCLGEN TABLE(DRWB.TRWBR)                                    *
+      *            APOST                                               *
+      *            ACTION(REPLACE)                                     *
+      *                                                                *
+      *    TRWBR  -  CERTIFICATE-ISSUANCE SUITE SHARED ERROR LOG       *
+      *                                                                *
+      *    ONE ROW PER ERROR LOGGED BY JAPA1, JEPA2 OR LAP11 SO        *
+      *    OPERATIONS HAS A SINGLE PLACE TO QUERY WHAT WENT WRONG      *
+      *    TODAY ACROSS THE SUITE INSTEAD OF PULLING EACH PROGRAM'S    *
+      *    OWN TRANSIENT STORAGE QUEUE AND LINING THEM UP BY HAND.     *
+      *                                                                *
+      *    LOG-SEQNO IS A GENERATE_UNIQUE() SURROGATE KEY -- PGM-ID/   *
+      *    TRAN-ID/ERR-DT/ERR-TIME ARE NOT UNIQUE ON THEIR OWN SINCE   *
+      *    THREE SEPARATE ONLINE PROGRAMS CAN EACH LOG A ROW IN THE    *
+      *    SAME SECOND.                                                *
+      *                                                                *
+      ******************************************************************
+260625 01  TRWBR.
+260625     05  LOG-SEQNO               PIC X(13).
+260625     05  PGM-ID                  PIC X(08).
+260625     05  TRAN-ID                 PIC X(04).
+260625     05  ERR-DT                  PIC X(08).
+260625     05  ERR-TIME                PIC X(06).
+260625     05  ERR-KEY-DATA            PIC X(40).
+260625     05  ERR-MSG                 PIC X(79).
