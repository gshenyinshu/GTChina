@@ -0,0 +1,31 @@
+      ******************************************************************
+      *                                                                *
+      *    DCLGEN TABLE(DRWA.TRWAR)                                    *
+      *            APOST                                               *
+      *            ACTION(REPLACE)                                     *
+      *                                                                *
+      *    TRWAR  -  TRWAD/TKAAD  RETRY / DEAD-LETTER  QUEUE           *
+      *                                                                *
+      *    A FAILED INSERT INTO TRWAD OR TKAAD IS RECORDED HERE        *
+      *    KEYED ON THE ORIGINAL I-TRWAD-KEY SO OPERATIONS CAN         *
+      *    REQUEUE THE UNDERLYING MQ REQUEST ONCE THE ROOT CAUSE       *
+      *    (BAD TXTP-CD, LOCK TIMEOUT, ETC.) HAS BEEN CORRECTED.       *
+      *                                                                *
+      ******************************************************************
+260112 01  TRWAR.
+260112     05  RCVE-NO-TXOFF           PIC X(03).
+260112     05  RCVE-NO-YY              PIC X(04).
+260112     05  RCVE-NO-SEQNO           PIC 9(07).
+260112     05  FAIL-TABLE-ID           PIC X(05).
+260112     05  TX-SRVC-TP              PIC X(05).
+260112     05  FAIL-SQLCODE            PIC S9(09) COMP-3.
+260112     05  FAIL-DT                 PIC X(08).
+260112     05  FAIL-TIME               PIC X(06).
+260112     05  RETRY-CNT               PIC S9(03) COMP-3.
+260112     05  RETRY-STAUS             PIC X(01).
+260112         88  RETRY-STAUS-PEND        VALUE 'P'.
+260112         88  RETRY-STAUS-DONE        VALUE 'R'.
+260112         88  RETRY-STAUS-DEAD        VALUE 'D'.
+260112     05  LAST-RETRY-DT           PIC X(08).
+260112     05  MQ-BUFFER-IMAGE         PIC X(293).
+260112     05  ERR-MSG                 PIC X(80).
