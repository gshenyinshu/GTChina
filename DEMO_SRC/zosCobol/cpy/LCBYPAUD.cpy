@@ -0,0 +1,29 @@
+      ****************************************************************
+      *                                                              *
+      *    DCLGEN TABLE(LCBD2P42.TP421)                              *
+      *            APOST                                             *
+      *            ACTION(REPLACE)                                   *
+      *                                                              *
+      *    TP421  -  TP420 POSTING BEFORE/AFTER IMAGE AUDIT LOG      *
+      *                                                              *
+      *    ONE ROW PER APPROVAL THAT ACTUALLY REACHES                *
+      *    S0000-IMD-POSTING, CARRYING THE EFT DATE/TIME AS IT       *
+      *    STOOD IMMEDIATELY BEFORE AND IMMEDIATELY AFTER THE        *
+      *    POSTING CALL, ALONG WITH THE REQUEST'S OWN BEFORE/AFTER   *
+      *    TEXT, SO A DISPUTED OR INCORRECT POSTING CAN BE TRACED    *
+      *    BACK TO EXACTLY WHAT CHANGED, WHEN, AND BY WHOM.          *
+      *                                                              *
+      ****************************************************************
+       01  PAUD-REC.
+           05  PAUD-CD-MDF-REQ-D        PIC X(08).
+           05  PAUD-CD-TBL-ID           PIC X(08).
+           05  PAUD-CD-MDF-REQ-SEQ-N    PIC X(03).
+           05  PAUD-ALNC-K-ID           PIC X(08).
+           05  PAUD-BF-EFT-D            PIC X(08).
+           05  PAUD-BF-EFT-TM           PIC X(06).
+           05  PAUD-AF-EFT-D            PIC X(08).
+           05  PAUD-AF-EFT-TM           PIC X(06).
+           05  PAUD-BF-TXT              PIC X(500).
+           05  PAUD-AF-TXT              PIC X(500).
+           05  PAUD-LOG-D               PIC X(08).
+           05  PAUD-LOG-TM              PIC X(06).
