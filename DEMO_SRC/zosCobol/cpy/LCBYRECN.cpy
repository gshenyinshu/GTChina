@@ -0,0 +1,20 @@
+      ****************************************************************
+      *                                                              *
+      *    DCLGEN TABLE(LCBD2CTL.DAILY_RECON_CTL)                    *
+      *            APOST                                             *
+      *            ACTION(REPLACE)                                   *
+      *                                                              *
+      *    DAILY_RECON_CTL  -  NIGHTLY CROSS-PROGRAM CONTROL TOTAL   *
+      *                                                              *
+      *    ONE ROW PER (RUN DATE, SOURCE PROGRAM), CARRYING HOW      *
+      *    MANY ITEMS THE PROGRAM TOOK IN THAT DAY AND HOW MANY IT   *
+      *    ACTUALLY POSTED/WROTE OUT, SO A SINGLE NIGHTLY JOB CAN    *
+      *    PULL JAPA1, MIP02, AND LCHBK161'S TOTALS INTO ONE         *
+      *    RECONCILIATION REPORT INSTEAD OF THREE SEPARATE ONES.     *
+      *                                                              *
+      ****************************************************************
+       01  RECN-REC.
+           05  RECN-RUN-DT             PIC X(08).
+           05  RECN-SRC-PGM            PIC X(08).
+           05  RECN-IN-CNT             PIC S9(09)   COMP-3.
+           05  RECN-OUT-CNT            PIC S9(09)   COMP-3.
