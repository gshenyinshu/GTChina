@@ -0,0 +1,25 @@
+      ******************************************************************
+      *                                                                *
+      *    DCLGEN TABLE(DTBA.TTBAH)                                    *
+      *            APOST                                               *
+      *            ACTION(REPLACE)                                     *
+      *                                                                *
+      *    TTBAH  -  JOINT / CO-OWNER DETAIL FOR A BUSINESS            *
+      *               REGISTRATION                                    *
+      *                                                                *
+      *    ONE ROW PER CO-OWNER OF A REGISTRATION RECORDED IN          *
+      *    DTBA.TTBAA (TXOFF_CD/RCVE_YEAR/RCVE_NO), IN ADDITION TO     *
+      *    THE PRIMARY REGISTRANT ALREADY CARRIED ON TTBAA ITSELF.     *
+      *    COOWNER_SEQNO IS 1-ORIGIN IN ENTRY ORDER FOR THE SAME       *
+      *    REGISTRATION.                                               *
+      *                                                                *
+      ******************************************************************
+260221 01  TTBAH.
+260221     05  TXOFF-CD                PIC X(03).
+260221     05  RCVE-YEAR               PIC X(04).
+260221     05  RCVE-NO                 PIC 9(07).
+260221     05  COOWNER-SEQNO           PIC S9(03) COMP-3.
+260221     05  RESID                   PIC X(13).
+260221     05  RESID-TP                PIC X(01).
+260221     05  NM                      PIC X(30).
+260221     05  OWN-RATE                PIC S9(03)V99 COMP-3.
