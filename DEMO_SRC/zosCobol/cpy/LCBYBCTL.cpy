@@ -0,0 +1,26 @@
+      ****************************************************************
+      *                                                              *
+      *    DCLGEN TABLE(LCBD2CTL.BATCH_CTL_LOG)                      *
+      *            APOST                                             *
+      *            ACTION(REPLACE)                                   *
+      *                                                              *
+      *    BATCH_CTL_LOG  -  NIGHTLY BATCH RUN CONTROL LOG           *
+      *                                                              *
+      *    ONE ROW PER RUN OF A BATCH PROGRAM IN THE LCB SUITE,      *
+      *    CARRYING THE START/END TIME, READ/WRITE COUNTS, AND       *
+      *    RETURN CODE SO OPERATIONS CAN SEE THE WHOLE NIGHT'S RUN   *
+      *    STATUS FROM ONE QUERY INSTEAD OF GREPPING JOB LOGS.       *
+      *                                                              *
+      ****************************************************************
+       01  BCTL-REC.
+           05  BCTL-JOB-NM             PIC X(08).
+           05  BCTL-START-D            PIC X(08).
+           05  BCTL-START-TM           PIC X(06).
+           05  BCTL-END-D              PIC X(08).
+           05  BCTL-END-TM             PIC X(06).
+           05  BCTL-READ-CNT           PIC S9(15)   COMP-3.
+           05  BCTL-WRIT-CNT           PIC S9(15)   COMP-3.
+           05  BCTL-RETURN-CD          PIC S9(04)   COMP.
+           05  BCTL-RUN-STATUS         PIC X(01).
+               88  BCTL-RUN-STATUS-NORMAL    VALUE 'N'.
+               88  BCTL-RUN-STATUS-ERROR     VALUE 'E'.
