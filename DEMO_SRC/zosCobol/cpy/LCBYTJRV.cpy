@@ -0,0 +1,21 @@
+      ****************************************************************
+      *                                                              *
+      *    DCLGEN TABLE(DTJB.TTJBC)                                  *
+      *            APOST                                             *
+      *            ACTION(REPLACE)                                   *
+      *                                                              *
+      *    TTJBC  -  BUSINESS-TYPE-NOT-CHECKED EXCEPTION LIST        *
+      *               (REVIEW-DUE REPORT PROJECTION)                 *
+      *                                                              *
+      *    CARRIES ONLY THE COLUMNS LCBBG620 NEEDS TO REPORT WHICH   *
+      *    NOT-CHECK EXCEPTIONS ARE COMING DUE FOR REVIEW.  TTJBC'S  *
+      *    OWN ONLINE DCLGEN (TJOBC) IS NOT PHYSICALLY PRESENT IN    *
+      *    THIS TREE, SO THIS COPYBOOK IS SCOPED TO THIS REPORT      *
+      *    RATHER THAN STANDING IN FOR THE FULL ROW LAYOUT.          *
+      *                                                              *
+      ****************************************************************
+       01  TJRV-REC.
+           05  TJRV-TXOFF-CD           PIC X(03).
+           05  TJRV-TX-OFFCR-CD        PIC X(04).
+           05  TJRV-ASSIGN-PRD-TO      PIC X(01).
+           05  TJRV-REVIEW-DT          PIC X(10).
