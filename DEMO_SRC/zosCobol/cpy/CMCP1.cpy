@@ -8,8 +8,8 @@
        01  MQ-GET-MESSAGE-OPTIONS.
            COPY CMQGMOV.
 
-      *01  MQ-PUT-MESSAGE-OPTIONS.
-      *    COPY CMQPMOV.
+260719 01  MQ-PUT-MESSAGE-OPTIONS.
+260719     COPY CMQPMOV.
 
        01  MQ-CONSTANTS.
            COPY CMQV.
