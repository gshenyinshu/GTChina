@@ -0,0 +1,33 @@
+      ******************************************************************
+      *                                                                *
+      *    DCLGEN TABLE(DRWA.TRWAQ)                                    *
+      *            APOST                                               *
+      *            ACTION(REPLACE)                                     *
+      *                                                                *
+      *    TRWAQ  -  CERTIFICATE  PRINT / REPRINT  AUDIT  TRAIL        *
+      *                                                                *
+      *    ONE ROW PER PRINT EVENT FOR A CERTIFICATE (FORM T75 OR      *
+      *    FORM-02).  A REPRINT MUST CARRY A REASON CODE AND OPERATOR  *
+      *    ID, AND VOIDS OUT THE RECEIPT'S PRIOR ACTIVE PRINT ROW(S)   *
+      *    SO AUDIT CAN TELL A LEGITIMATE REPRINT FROM AN UNRECORDED   *
+      *    SECOND COPY.                                                *
+      *                                                                *
+      ******************************************************************
+260205 01  TRWAQ.
+260205     05  RCVE-NO-TXOFF           PIC X(03).
+260205     05  RCVE-NO-YY              PIC X(04).
+260205     05  RCVE-NO-SEQNO           PIC 9(07).
+260205     05  PRINT-SEQNO             PIC S9(05) COMP-3.
+260205     05  FORM-ID                 PIC X(06).
+260205         88  FORM-ID-T75             VALUE 'T75'.
+260205         88  FORM-ID-FORM02          VALUE 'FORM02'.
+260205     05  PRINT-TYPE              PIC X(01).
+260205         88  PRINT-TYPE-ORIGINAL     VALUE 'O'.
+260205         88  PRINT-TYPE-REPRINT      VALUE 'R'.
+260205     05  VOID-FG                 PIC X(01).
+260205         88  VOID-FG-YES             VALUE 'Y'.
+260205         88  VOID-FG-NO              VALUE 'N'.
+260205     05  REASON-CD               PIC X(04).
+260205     05  PRINT-OPID              PIC X(08).
+260205     05  PRINT-DT                PIC X(08).
+260205     05  PRINT-TIME              PIC X(06).
