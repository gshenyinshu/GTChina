@@ -0,0 +1,21 @@
+      ******************************************************************
+      *                                                                *
+      *    DCLGEN TABLE(DRWA.TRWAS)                                    *
+      *            APOST                                               *
+      *            ACTION(REPLACE)                                     *
+      *                                                                *
+      *    TRWAS  -  JAPA1  MQ  INTAKE  CHECKPOINT / RESTART  TABLE    *
+      *                                                                *
+      *    ONE ROW PER INPUT QUEUE.  UPDATED EVERY C-CHKPT-INTERVAL    *
+      *    SUCCESSFUL MQGETS SO A RESTARTED TASK CAN CONFIRM HOW FAR   *
+      *    THE LAST RUN GOT BEFORE IT WAS INTERRUPTED.                 *
+      *                                                                *
+      ******************************************************************
+260116 01  TRWAS.
+260116     05  QUEUE-NAME              PIC X(48).
+260116     05  LAST-RCVE-NO-TXOFF      PIC X(03).
+260116     05  LAST-RCVE-NO-YY         PIC X(04).
+260116     05  LAST-RCVE-NO-SEQNO      PIC 9(07).
+260116     05  TOTAL-GET-CNT           PIC S9(09) COMP-3.
+260116     05  CHKPT-DT                PIC X(08).
+260116     05  CHKPT-TIME              PIC X(06).
