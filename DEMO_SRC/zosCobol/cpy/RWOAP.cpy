@@ -0,0 +1,29 @@
+      ******************************************************************
+      *                                                                *
+      *    DCLGEN TABLE(DRWA.TRWAP)                                    *
+      *            APOST                                               *
+      *            ACTION(REPLACE)                                     *
+      *                                                                *
+      *    TRWAP  -  CERTIFICATE  PDF  OUTPUT  REQUEST  QUEUE          *
+      *                                                                *
+      *    ONE ROW PER REQUEST TO RENDER A PRINTED CERTIFICATE (FORM   *
+      *    T75 OR FORM-02) AS A PDF IN ADDITION TO THE PHYSICAL PRINT, *
+      *    SO IT CAN BE PICKED UP BY THE DOWNSTREAM PDF-RENDER JOB AND *
+      *    EMAILED TO THE TAXPAYER OR FILED IN THE CASE FILE.          *
+      *                                                                *
+      ******************************************************************
+260201 01  TRWAP.
+260201     05  RCVE-NO-TXOFF           PIC X(03).
+260201     05  RCVE-NO-YY              PIC X(04).
+260201     05  RCVE-NO-SEQNO           PIC 9(07).
+260201     05  FORM-SEQNO              PIC S9(05) COMP-3.
+260201     05  FORM-ID                 PIC X(06).
+260201         88  FORM-ID-T75             VALUE 'T75'.
+260201         88  FORM-ID-FORM02          VALUE 'FORM02'.
+260201     05  PDF-STATUS              PIC X(01).
+260201         88  PDF-STATUS-PENDING      VALUE 'P'.
+260201         88  PDF-STATUS-DONE         VALUE 'D'.
+260201         88  PDF-STATUS-ERROR        VALUE 'E'.
+260201     05  REQUEST-DT              PIC X(08).
+260201     05  REQUEST-TIME            PIC X(06).
+260201     05  REQUEST-OPID            PIC X(08).
