@@ -0,0 +1,42 @@
+      ******************************************************************
+      *                                                                *
+      *    DCLGEN TABLE(DRWA.TRYBD)                                    *
+      *            APOST                                               *
+      *            ACTION(REPLACE)                                     *
+      *                                                                *
+      *    TRYBD  -  REFUND  DIVISION  BATCH  DETAIL                   *
+      *                                                                *
+      *    ONE ROW PER CASE ELIGIBLE FOR PYSE5'S REFUND-DIVISION       *
+      *    LOGIC.  PYSB5 SELECTS ROWS IN AN ASS-YYMM RANGE, DRIVES     *
+      *    PYSE5 WITH THE SAME INPUT FIELDS AN ONLINE CALLER WOULD     *
+      *    SUPPLY, AND WRITES THE RECOMPUTED SPLIT BACK HERE SO A      *
+      *    RETROACTIVE RATE OR ROUNDING-RULE CORRECTION CAN BE RE-RUN  *
+      *    ACROSS EVERY AFFECTED CASE IN ONE BATCH PASS INSTEAD OF     *
+      *    TRIGGERING PYSE5 ONE CASE AT A TIME FROM AN ONLINE SCREEN.  *
+      *                                                                *
+      ******************************************************************
+260609 01  TRYBD.
+260609     05  ASS-YYMM-FR             PIC X(06).
+260609     05  RESID                   PIC X(13).
+260609     05  TXTP-CD                 PIC X(02).
+260609     05  HWUN-GWA                PIC X(01).
+260609     05  DETRM-TP                PIC X(01).
+260609     05  BUSN-TP                 PIC X(01).
+260609     05  DIV-AMT                 PIC S9(11)V9(2) COMP-3.
+260609     05  DIV-AMT1                PIC S9(11)V9(2) COMP-3.
+260609     05  DIV-AMT2                PIC S9(11)V9(2) COMP-3.
+260609     05  DIV-AMT3                PIC S9(11)V9(2) COMP-3.
+260609     05  DIV-AMT4                PIC S9(11)V9(2) COMP-3.
+260609     05  IDX1                    PIC X(02).
+260609     05  IDX2                    PIC X(02).
+260609     05  IDX3                    PIC X(02).
+260609     05  IDX4                    PIC X(02).
+260609     05  IDX5                    PIC X(02).
+260609     05  IDX6                    PIC X(02).
+260609     05  PROCESS-STATUS          PIC X(01).
+260609         88  PROCESS-STATUS-PENDING  VALUE 'P'.
+260609         88  PROCESS-STATUS-DONE     VALUE 'D'.
+260609         88  PROCESS-STATUS-ERROR    VALUE 'E'.
+260609     05  PROCESS-DT              PIC X(08).
+260609     05  PROCESS-TIME            PIC X(06).
+260609     05  RETURN-STATUS           PIC X(01).
