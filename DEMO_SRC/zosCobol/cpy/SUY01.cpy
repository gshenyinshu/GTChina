@@ -0,0 +1,14 @@
+      ****************************************************************
+      *                                                              *
+      *    SUY01   -   SUV010 MESSAGE/RETURN-CODE VSAM WORK AREA     *
+      *                                                              *
+      *    RECORD LAYOUT FOR THE SUV010 VSAM FILE READ BY            *
+      *    S9800-READ-SUV010.  KEYED BY W-MSG-ID (RIDFLD), EACH      *
+      *    RECORD CARRIES BOTH THE RETURN CODE AND THE MESSAGE       *
+      *    TEXT A CLERK SEES FOR THAT MESSAGE ID, SO EITHER ONE CAN  *
+      *    BE CHANGED BY MAINTAINING THE VSAM FILE - NO RECOMPILE.   *
+      *                                                              *
+      ****************************************************************
+260305 01  W-MESSAGE.
+260305     05  MSG-RC-CD               PIC  X(04).
+260305     05  W-MSG-CONTENTS          PIC  X(78).
