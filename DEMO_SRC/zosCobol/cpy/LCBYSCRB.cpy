@@ -0,0 +1,30 @@
+      ****************************************************************
+      *                                                              *
+      *    LCBYSCRB  -  LCBSSCRB USERAREA                            *
+      *                                                              *
+      *    CATALOG-DRIVEN SCREEN-COLUMN LAYOUT FOR ANY APPROVAL-     *
+      *    WORKFLOW TABLE, NOT JUST TP420/TP430/TP440.  CALLERS      *
+      *    SET SCRB-TBL-ID (AND SCRB-N-COLNO TO RESUME A PRIOR       *
+      *    PAGE) AND GET BACK UP TO C-COUNT COLUMN DEFINITIONS       *
+      *    READ FROM SYSIBM.SYSTABLES/SYSIBM.SYSCOLUMNS, THE SAME    *
+      *    WAY LCBPP94C ALREADY BUILT ITS OWN WEB POSTING SCREEN.    *
+      *                                                              *
+      ****************************************************************
+       01  SCRB-TBL-ID                          PIC  X(008).
+       01  SCRB-TBL-NM                          PIC  X(030).
+       01  SCRB-RTN-CD                          PIC  X(002).
+           88  SCRB-RTN-NORMAL                       VALUE '00'.
+           88  SCRB-RTN-NOT-FOUND                    VALUE '04'.
+           88  SCRB-RTN-ERROR                        VALUE '08'.
+       01  SCRB-MULTI.
+           05  SCRB-MULTI-ARRAY                 OCCURS 10.
+               10  SCRB-M-COL                   PIC  X(030).
+               10  SCRB-M-TYPE                  PIC  X(008).
+               10  SCRB-M-LEN                   PIC  X(004).
+               10  SCRB-M-BF                    PIC  X(070).
+               10  SCRB-M-AF                    PIC  X(070).
+               10  SCRB-M-CHD                   PIC  X(001).
+       01  SCRB-NEXT.
+           05  SCRB-N-COLNO                     PIC  9(003).
+           05  SCRB-N-POS                       PIC  9(003).
+           05  SCRB-N-SIZE                      PIC  9(003).
