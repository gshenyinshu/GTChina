@@ -0,0 +1,27 @@
+      ****************************************************************
+      *                                                              *
+      *    DCLGEN TABLE(LCBD2CTL.UNLOAD_CKPT)                        *
+      *            APOST                                             *
+      *            ACTION(REPLACE)                                   *
+      *                                                              *
+      *    UNLOAD_CKPT  -  BATCH UNLOAD RESTART CHECKPOINT           *
+      *                                                              *
+      *    ONE ROW PER TABLE SUCCESSFULLY UNLOADED BY A GIVEN JOB    *
+      *    OF THE LCB BATCH-DUMP SUITE (LCBBGDMP).  ON A RERUN, THE  *
+      *    JOB SKIPS ANY TABLE_ID ALREADY ROWED HERE AND ONLY REDOES *
+      *    THE ONES THAT DIDN'T FINISH.  CLEARED OUT AGAIN ONCE A    *
+      *    RUN COMPLETES ALL NINE TABLES CLEAN, SO THE NEXT DAY'S    *
+      *    FRESH RUN STARTS WITH NOTHING SKIPPED.                    *
+      *                                                              *
+      *    RUN-MODE/SINCE-D ARE PART OF THE KEY TOO -- A TABLE       *
+      *    CHECKPOINTED UNDER ONE SYSIN MODE/SINCE-DATE MUST NOT BE  *
+      *    TREATED AS DONE WHEN A RERUN ASKS FOR A DIFFERENT ONE.    *
+      *                                                              *
+      ****************************************************************
+       01  UCKP-REC.
+           05  UCKP-JOB-NM              PIC X(08).
+           05  UCKP-TABLE-ID            PIC X(04).
+260727     05  UCKP-RUN-MODE            PIC X(01).
+260727     05  UCKP-SINCE-D             PIC X(10).
+           05  UCKP-CMPLT-D             PIC X(08).
+           05  UCKP-CMPLT-TM            PIC X(06).
