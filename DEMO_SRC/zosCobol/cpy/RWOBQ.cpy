@@ -0,0 +1,30 @@
+      ******************************************************************
+      *                                                                *
+      *    DCLGEN TABLE(DRWB.TRWBQ)                                    *
+      *            APOST                                               *
+      *            ACTION(REPLACE)                                     *
+      *                                                                *
+      *    TRWBQ  -  ELECTRONIC-FILING SUBMISSION ACKNOWLEDGMENT LOG   *
+      *                                                                *
+      *    ONE ROW PER RIV010/RGV010 TRANSACTION MIP02 PROCESSES FOR   *
+      *    AN ELECTRONIC (W-RTN-METHOD = '9') SUBMISSION, CARRYING     *
+      *    THE OUTCOME AND REASON CODE SO THE RESULT CAN BE ROUTED     *
+      *    BACK OUT TO THE FILER'S CHANNEL INSTEAD OF LEFT SILENT.     *
+      *                                                                *
+      ******************************************************************
+260406 01  TRWBQ.
+260406     05  TXOFF-CD                PIC X(03).
+260406     05  TX-OFFCR-CD             PIC X(05).
+260406     05  ASS-YYMM-FR             PIC X(06).
+260406     05  TXTP-CD                 PIC X(02).
+260406     05  RESID-BUSNID            PIC X(13).
+260406     05  RTN-TP                  PIC X(01).
+260406     05  RTN-SERIAL-NO           PIC S9(04) COMP.
+260406     05  SERIAL-NO               PIC S9(04) COMP.
+260406     05  TXPAYER-TP              PIC X(01).
+260406     05  ACK-STATUS              PIC X(01).
+260406         88  ACK-STATUS-ACCEPTED     VALUE 'A'.
+260406         88  ACK-STATUS-REJECTED     VALUE 'R'.
+260406     05  ACK-RSN-CD              PIC X(07).
+260406     05  ACK-DT                  PIC X(08).
+260406     05  ACK-TIME                PIC X(06).
