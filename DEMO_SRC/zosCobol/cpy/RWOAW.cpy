@@ -0,0 +1,29 @@
+      ******************************************************************
+      *                                                                *
+      *    DCLGEN TABLE(DRWA.TRWAW)                                    *
+      *            APOST                                               *
+      *            ACTION(REPLACE)                                     *
+      *                                                                *
+      *    TRWAW  -  CERTIFICATE DELIVERY CONFIRMATION / PROOF OF      *
+      *               SERVICE LOG                                      *
+      *                                                                *
+      *    ONE ROW PER DELIVERY-CONFIRMATION EVENT RECORDED AGAINST A  *
+      *    CERTIFICATE ALREADY PRINTED (TRWAQ), SO PRINTING IS NO      *
+      *    LONGER TREATED AS THE SAME THING AS THE TAXPAYER ACTUALLY   *
+      *    RECEIVING IT.                                                *
+      *                                                                *
+      ******************************************************************
+260711 01  TRWAW.
+260711     05  RCVE-NO-TXOFF           PIC X(03).
+260711     05  RCVE-NO-YY              PIC X(04).
+260711     05  RCVE-NO-SEQNO           PIC 9(07).
+260711     05  CONFIRM-SEQNO           PIC S9(05) COMP-3.
+260711     05  CONFIRM-TP              PIC X(01).
+260711         88  CONFIRM-TP-SIGNED       VALUE 'S'.
+260711         88  CONFIRM-TP-UNDELIV      VALUE 'U'.
+260711         88  CONFIRM-TP-PICKUP       VALUE 'P'.
+260711     05  TRACKING-NO             PIC X(20).
+260711     05  SIGNED-BY               PIC X(30).
+260711     05  CONFIRM-OPID            PIC X(08).
+260711     05  CONFIRM-DT              PIC X(08).
+260711     05  CONFIRM-TIME            PIC X(06).
