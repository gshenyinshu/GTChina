@@ -0,0 +1,31 @@
+      ******************************************************************
+      *                                                                *
+      *    DCLGEN TABLE(DRWA.TRWAV)                                    *
+      *            APOST                                               *
+      *            ACTION(REPLACE)                                     *
+      *                                                                *
+      *    TRWAV  -  CERTIFICATE  REISSUE / VERSION  HISTORY  LOG      *
+      *                                                                *
+      *    ONE ROW PER INSERT OR UPDATE JEPA2 MAKES AGAINST TRWAJ,     *
+      *    TRWAK, TRWAL, TRWAM OR TRWAN WHILE WORKING A RECEIPT, SO    *
+      *    THE FULL LIFE OF A CERTIFICATE CAN BE REBUILT IN            *
+      *    CHRONOLOGICAL ORDER FOR A GIVEN RCVE-NO WITHOUT HAVING TO   *
+      *    QUERY ALL FIVE TABLES BY HAND AND MERGE THE RESULTS.        *
+      *                                                                *
+      ******************************************************************
+260124 01  TRWAV.
+260124     05  RCVE-NO-TXOFF           PIC X(03).
+260124     05  RCVE-NO-YY              PIC X(04).
+260124     05  RCVE-NO-SEQNO           PIC 9(07).
+260124     05  VERSION-SEQNO           PIC S9(05) COMP-3.
+260124     05  CHANGED-TABLE-ID        PIC X(05).
+260124     05  CHANGE-TYPE             PIC X(01).
+260124         88  CHANGE-TYPE-INSERT      VALUE 'I'.
+260124         88  CHANGE-TYPE-UPDATE      VALUE 'U'.
+260124     05  BUSNID                  PIC X(10).
+260124     05  RESID                   PIC X(13).
+260124     05  TXPAYER-TP              PIC X(01).
+260124     05  CHANGE-DT               PIC X(08).
+260124     05  CHANGE-TIME             PIC X(06).
+260124     05  CHANGE-OPID             PIC X(08).
+260124     05  CHANGE-DESC             PIC X(40).
