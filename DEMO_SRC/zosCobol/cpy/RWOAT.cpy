@@ -0,0 +1,22 @@
+      ******************************************************************
+      *                                                                *
+      *    DCLGEN TABLE(DRWA.TRWAT)                                    *
+      *            APOST                                               *
+      *            ACTION(REPLACE)                                     *
+      *                                                                *
+      *    TRWAT  -  TX_SRVC_TP  (CERTIFICATE SERVICE TYPE) CODE TABLE*
+      *                                                                *
+      *    MAINTAINED ONLINE VIA JAPA8 (TRAN JAA8) SO OPERATIONS CAN   *
+      *    ADD OR RETIRE A SERVICE-TYPE CODE WITHOUT A JAPA1 RECOMPILE.*
+      *                                                                *
+      ******************************************************************
+260120 01  TRWAT.
+260120     05  TX-SRVC-TP              PIC X(05).
+260120     05  TX-SRVC-NM              PIC X(40).
+260120     05  ACTIVE-FG               PIC X(01).
+260120         88  ACTIVE-FG-YES           VALUE 'Y'.
+260120         88  ACTIVE-FG-NO            VALUE 'N'.
+260120     05  REGIST-DT               PIC X(08).
+260120     05  REGIST-OPID             PIC X(08).
+260120     05  RETIRE-DT               PIC X(08).
+260120     05  RETIRE-OPID             PIC X(08).
