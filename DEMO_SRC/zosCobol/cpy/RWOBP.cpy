@@ -0,0 +1,32 @@
+      ******************************************************************
+      *                                                                *
+      *    DCLGEN TABLE(DRWB.TRWBP)                                    *
+      *            APOST                                               *
+      *            ACTION(REPLACE)                                     *
+      *                                                                *
+      *    TRWBP  -  RETURN-RECEIPT  DUPLICATE-HIT  DETAIL  LOG        *
+      *                                                                *
+      *    ONE ROW PER DUPLICATE RETURN RESOLVED AGAINST A TRWBO       *
+      *    OFFICE/PERIOD COUNTER BUCKET, CARRYING THE RIV010 KEY,      *
+      *    THE CHANNEL THE DUPLICATE CAME IN ON, AND WHEN IT WAS       *
+      *    LOGGED, SO THE RUNNING COUNT IN TRWBO CAN BE TRACED BACK    *
+      *    TO THE RECORDS THAT MOVED IT.                               *
+      *                                                                *
+      ******************************************************************
+260329 01  TRWBP.
+260329     05  TXOFF-CD                PIC X(03).
+260329     05  TX-OFFCR-CD             PIC X(05).
+260329     05  ASS-YYMM-FR             PIC X(06).
+260329     05  TXTP-CD                 PIC X(02).
+260329     05  RESID-BUSNID            PIC X(13).
+260329     05  RTN-TP                  PIC X(01).
+260329     05  RTN-SERIAL-NO           PIC S9(04) COMP.
+260329     05  SERIAL-NO               PIC S9(04) COMP.
+260329     05  TXPAYER-TP              PIC X(01).
+260329     05  DUP-CHANNEL             PIC X(01).
+260329         88  DUP-CHANNEL-ENTRY       VALUE 'E'.
+260329         88  DUP-CHANNEL-ELEC        VALUE 'L'.
+260329         88  DUP-CHANNEL-MEDIA       VALUE 'M'.
+260329         88  DUP-CHANNEL-SUBMT       VALUE 'S'.
+260329     05  LOG-DT                  PIC X(08).
+260329     05  LOG-TIME                PIC X(06).
