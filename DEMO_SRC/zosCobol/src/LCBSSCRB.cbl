@@ -0,0 +1,352 @@
+      ****************************************************************
+      *                                                              *
+      *    I D E N T I F I C A T I O N   D I V I S I O N             *
+      *                                                              *
+      ****************************************************************
+       IDENTIFICATION                    DIVISION.
+       PROGRAM-ID.                       LCBSSCRB.
+       AUTHOR.                           FNS.
+       INSTALLATION.                     ITPlus.
+       DATE-WRITTEN.                     2026.06.05.
+       DATE-COMPILED.
+
+      ****************************************************************
+      *  HANDLER     : CATALOG-DRIVEN SCREEN-COLUMN BUILDER          *
+      *  DESCRIPTION : READS SYSIBM.SYSTABLES/SYSIBM.SYSCOLUMNS FOR  *
+      *                A CALLER-SUPPLIED CD_TBL_ID AND RETURNS THE   *
+      *                COLUMN LAYOUT NEEDED TO DRAW A DYNAMIC WEB    *
+      *                POSTING SCREEN, THE SAME WAY LCBPP94C ALREADY *
+      *                DOES FOR TP420/TP430/TP440 - PULLED OUT HERE  *
+      *                SO A NEW APPROVAL-WORKFLOW TRANSACTION DOES   *
+      *                NOT HAVE TO DUPLICATE THE CATALOG LOOKUP.     *
+      *                                                              *
+      *  TRANSACTION ID : NONE (LINKED SUBPROGRAM)                   *
+      *  MAIN   PROGRAM : LCBPP94C AND ANY FUTURE BPxx SCREEN        *
+      *                   PROGRAM THAT LINKS TO THIS MODULE          *
+      *  SUB    PROGRAM : NONE                                       *
+      *                                                              *
+      *  TABLE                                           CRUD        *
+      *  ==========================================================  *
+      *  SYSIBM.SYSTABLES  : DB2 CATALOG(TABLE INFO)      R          *
+      *  SYSIBM.SYSCOLUMNS : DB2 CATALOG(COLUMN INFO)     R          *
+      *                                                              *
+      * MODIFICATION HISTORY                                         *
+      * DATE          BY         DESCRIPTION                         *
+      *  ==========   =========   ======================== *
+      *  2026/06/05   FNS        INITIAL VERSION - EXTRACTED FROM    *
+      *                          LCBPP94C'S CATALOG-DRIVEN SCREEN    *
+      *                          BUILDER SO IT CAN SERVE ANY TABLE.  *
+      ****************************************************************
+
+      ****************************************************************
+      *                                                              *
+      *    E N V I R O N M E N T   D I V I S I O N                   *
+      *                                                              *
+      ****************************************************************
+       ENVIRONMENT                       DIVISION.
+
+      ****************************************************************
+      *                                                              *
+      *    D A T A   D I V I S I O N                                 *
+      *                                                              *
+      ****************************************************************
+       DATA                              DIVISION.
+
+      ****************************************************************
+      *                                                              *
+      *    W O R K I N G - S T O R A G E   S E C T I O N             *
+      *                                                              *
+      ****************************************************************
+       WORKING-STORAGE                   SECTION.
+
+       01  WS-START                      PIC  X(040)  VALUE
+           'LCBSSCRB-WORKING STORAGE BEGINS HERE'.
+      *--------------------------------------------------------------*
+      *    S Q L C A                                                 *
+      *--------------------------------------------------------------*
+           EXEC  SQL   INCLUDE   SQLCA       END-EXEC.
+
+      *--------------------------------------------------------------*
+      *    C O N S T A N T S                                         *
+      *--------------------------------------------------------------*
+       01  CONSTANTS.
+           05  C-COUNT               PIC  9(02) VALUE 10.
+
+      *--------------------------------------------------------------*
+      *    W O R K   A R E A S                                       *
+      *--------------------------------------------------------------*
+       01  WORK-AREAS.
+           05  W-II                     PIC  9(03)  VALUE 0.
+           05  W-POS                    PIC  9(03)  VALUE 1.
+           05  W-SIZE                   PIC  9(03)  VALUE 0.
+           05  END-SW                   PIC  X(01)  VALUE SPACES.
+
+      *    EXEC  SQL  BEGIN  DECLARE  SECTION  END-EXEC.
+
+       01  HOST-AREAS.
+           05  H-CREATOR                PIC  X(08).
+           05  H-TBNAME                 PIC  X(18).
+           05  H-NAME                   PIC  X(18).
+           05  H-REMARKS                PIC  X(254).
+           05  H-COLTYPE                PIC  X(08).
+           05  H-COLNO                  PIC S9(04)  COMP.
+           05  W-COLNO                  PIC S9(04)  COMP.
+           05  H-LENGTH                 PIC S9(04)  COMP.
+           05  H-SCALE                  PIC S9(04)  COMP.
+
+      *    EXEC  SQL  END  DECLARE  SECTION  END-EXEC.
+
+      *--------------------------------------------------------------*
+      *        SYSIBM.SYSCOLUMNS CURSOR                              *
+      *--------------------------------------------------------------*
+           EXEC  SQL
+                 DECLARE  CURSOR_SYSCOLS
+                 CURSOR   WITH HOLD FOR
+                 SELECT   COLNO
+                      ,   NAME
+                      ,   REMARKS
+                      ,   COLTYPE
+                      ,   LENGTH
+                      ,   SCALE
+                   FROM   SYSIBM.SYSCOLUMNS
+                  WHERE   TBCREATOR = :H-CREATOR
+                    AND   TBNAME    = :H-TBNAME
+                    AND   COLNO    >= :W-COLNO
+               ORDER BY   COLNO
+               OPTIMIZE   FOR 01 ROWS
+                    FOR   FETCH  ONLY
+                   WITH   UR
+           END-EXEC.
+
+      ****************************************************************
+      *                                                              *
+      *    L I N K A G E     S E C T I O N                           *
+      *                                                              *
+      ****************************************************************
+       LINKAGE SECTION.
+
+       01  LCBSSCRB-USERAREA.
+           COPY  LCBYSCRB.
+
+      ****************************************************************
+      *                                                              *
+      *    P R O C E D U R E    D I V I S I O N                      *
+      *                                                              *
+      ****************************************************************
+       PROCEDURE  DIVISION  USING  LCBSSCRB-USERAREA.
+
+       MAINLINE                         SECTION.
+
+           PERFORM  S0100-INITIALIZE.
+           PERFORM  S0200-SELECT-TBLNM.
+           PERFORM  S0300-OPEN-CURSOR.
+           PERFORM  S0400-FETCH-CURSOR  UNTIL  END-SW = 'Y'.
+           PERFORM  S0500-CLOSE-CURSOR.
+
+       MAINLINE-EXIT.
+           GOBACK.
+
+      ****************************************************************
+      *                                                              *
+      *    S 0 1 0 0 - I N I T I A L I Z E                           *
+      *                                                              *
+      ****************************************************************
+       S0100-INITIALIZE                  SECTION.
+
+           MOVE  '00'                    TO  SCRB-RTN-CD.
+           MOVE  SPACE                   TO  END-SW.
+           MOVE  0                       TO  W-II.
+
+           MOVE  ALL SPACES              TO  H-CREATOR
+                                             H-TBNAME
+                                             H-NAME
+                                             H-REMARKS.
+
+      *-- DERIVE DB2 CREATOR/TABLE NAME FROM THE CD_TBL_ID THE SAME
+      *-- WAY LCBPP94C ALREADY DOES FOR TP420/TP430/TP440
+           MOVE  SCRB-TBL-ID(1:3)        TO  H-CREATOR(1:3).
+           MOVE  'D2'                    TO  H-CREATOR(4:2).
+           IF  SCRB-TBL-ID(1:3)  =  'LCE'
+               MOVE  SCRB-TBL-ID(5:2)    TO  H-CREATOR(6:2)
+               MOVE  '0'                 TO  H-CREATOR(8:1)
+           ELSE
+               MOVE  SCRB-TBL-ID(5:3)    TO  H-CREATOR(6:3)
+           END-IF.
+           MOVE  SCRB-TBL-ID(4:5)        TO  H-NAME(1:5).
+           MOVE  H-NAME                  TO  H-TBNAME.
+
+           IF  SCRB-N-COLNO              =  0
+               MOVE  0                   TO  W-COLNO
+                                             W-SIZE
+               MOVE  1                   TO  W-POS
+           ELSE
+               MOVE  SCRB-N-COLNO        TO  W-COLNO
+               MOVE  SCRB-N-POS          TO  W-POS
+               MOVE  SCRB-N-SIZE         TO  W-SIZE
+           END-IF.
+
+           INITIALIZE                    SCRB-MULTI.
+
+       S0100-INITIALIZE-EXIT.
+           EXIT.
+
+      ****************************************************************
+      *                                                              *
+      *    S 0 2 0 0 - S E L E C T - T B L N M                       *
+      *                                                              *
+      ****************************************************************
+       S0200-SELECT-TBLNM                SECTION.
+
+           EXEC  SQL
+                SELECT   REMARKS
+                  INTO   :H-REMARKS
+                  FROM   SYSIBM.SYSTABLES
+                 WHERE   CREATOR   = :H-CREATOR
+                   AND   NAME      = :H-NAME
+                  WITH   UR
+           END-EXEC.
+
+           EVALUATE  SQLCODE
+               WHEN  0
+                     IF  H-REMARKS  NOT = SPACE
+                         MOVE  H-REMARKS    TO  SCRB-TBL-NM
+                     ELSE
+                         MOVE  SCRB-TBL-ID  TO  SCRB-TBL-NM
+                     END-IF
+               WHEN  100
+                     MOVE  '04'             TO  SCRB-RTN-CD
+                     MOVE  SCRB-TBL-ID      TO  SCRB-TBL-NM
+               WHEN  OTHER
+                     MOVE  '08'             TO  SCRB-RTN-CD
+           END-EVALUATE.
+
+       S0200-SELECT-TBLNM-EXIT.
+           EXIT.
+
+      ****************************************************************
+      *                                                              *
+      *    S 0 3 0 0 - O P E N - C U R S O R                         *
+      *                                                              *
+      ****************************************************************
+       S0300-OPEN-CURSOR                 SECTION.
+
+           IF  SCRB-RTN-ERROR
+               MOVE  'Y'                  TO  END-SW
+               GO                         TO  S0300-OPEN-CURSOR-EXIT
+           END-IF.
+
+           EXEC  SQL
+                 OPEN  CURSOR_SYSCOLS
+           END-EXEC.
+
+           IF  SQLCODE  =  0
+               CONTINUE
+           ELSE
+               MOVE  '08'                 TO  SCRB-RTN-CD
+               MOVE  'Y'                  TO  END-SW
+           END-IF.
+
+       S0300-OPEN-CURSOR-EXIT.
+           EXIT.
+
+      ****************************************************************
+      *                                                              *
+      *    S 0 4 0 0 - F E T C H - C U R S O R                       *
+      *                                                              *
+      ****************************************************************
+       S0400-FETCH-CURSOR                SECTION.
+
+           INITIALIZE H-COLNO
+                      H-NAME
+                      H-REMARKS
+                      H-COLTYPE
+                      H-LENGTH
+                      H-SCALE.
+
+           EXEC  SQL
+                 FETCH  CURSOR_SYSCOLS
+                  INTO  :H-COLNO
+                     ,  :H-NAME
+                     ,  :H-REMARKS
+                     ,  :H-COLTYPE
+                     ,  :H-LENGTH
+                     ,  :H-SCALE
+           END-EXEC.
+
+           EVALUATE  SQLCODE
+               WHEN  0
+                     ADD   1              TO  W-II
+                     PERFORM              S0410-HOST-TO-COMM
+               WHEN  100
+260605* TRUE END-OF-CURSOR -- NOTHING LEFT TO PAGE, SO SCRB-N-COLNO
+260605* GOES BACK TO ITS "START FRESH" SENTINEL (0) RATHER THAN
+260605* W-II, WHICH WOULD LOOK LIKE A VALID MID-TABLE RESUME POINT
+260605* TO S0100-INITIALIZE ON THE CALLER'S NEXT INVOCATION.
+260605                 MOVE  0              TO  SCRB-N-COLNO
+                     INITIALIZE               SCRB-N-POS
+                                               SCRB-N-SIZE
+                     MOVE  'Y'            TO  END-SW
+               WHEN  OTHER
+                     MOVE  '08'           TO  SCRB-RTN-CD
+                     MOVE  'Y'            TO  END-SW
+           END-EVALUATE.
+
+       S0400-FETCH-CURSOR-EXIT.
+           EXIT.
+
+      ****************************************************************
+      *                                                              *
+      *    S 0 4 1 0 - H O S T - T O - C O M M                       *
+      *                                                              *
+      ****************************************************************
+       S0410-HOST-TO-COMM                SECTION.
+
+           IF  W-II  <=  C-COUNT
+               IF  H-REMARKS  NOT = SPACE
+                   MOVE  H-REMARKS       TO  SCRB-M-COL(W-II)
+               ELSE
+                   MOVE  H-NAME          TO  SCRB-M-COL(W-II)
+               END-IF
+               MOVE  H-COLTYPE           TO  SCRB-M-TYPE(W-II)
+               MOVE  H-LENGTH            TO  SCRB-M-LEN(W-II)
+260605* TRACK THE RUNNING SCREEN POSITION/TOTAL SIZE OF EVERY COLUMN
+260605* ACTUALLY LAID INTO SCRB-MULTI SO A RESUMED PAGE PICKS UP
+260605* WHERE THIS ONE LEFT OFF INSTEAD OF FROM W-POS=1/W-SIZE=0.
+260605             ADD   H-LENGTH            TO  W-SIZE
+260605             ADD   H-LENGTH            TO  W-POS
+           ELSE
+               MOVE  H-COLNO             TO  SCRB-N-COLNO
+               MOVE  W-POS               TO  SCRB-N-POS
+               MOVE  W-SIZE              TO  SCRB-N-SIZE
+               MOVE  'Y'                 TO  END-SW
+           END-IF.
+
+       S0410-HOST-TO-COMM-EXIT.
+           EXIT.
+
+      ****************************************************************
+      *                                                              *
+      *    S 0 5 0 0 - C L O S E - C U R S O R                       *
+      *                                                              *
+      ****************************************************************
+       S0500-CLOSE-CURSOR                SECTION.
+
+           IF  SCRB-RTN-ERROR
+               GO                         TO  S0500-CLOSE-CURSOR-EXIT
+           END-IF.
+
+           EXEC  SQL
+                 CLOSE  CURSOR_SYSCOLS
+           END-EXEC.
+
+           IF  SQLCODE  =  0
+               CONTINUE
+           ELSE
+               MOVE  '08'                 TO  SCRB-RTN-CD
+           END-IF.
+
+       S0500-CLOSE-CURSOR-EXIT.
+           EXIT.
+
+      *    WS-END                        PIC  X(40)  VALUE
+      *        'LCBSSCRB-WORKING STORAGE ENDS HERE'.
