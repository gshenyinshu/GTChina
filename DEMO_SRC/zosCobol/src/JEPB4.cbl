@@ -0,0 +1,440 @@
+      ****************************************************************
+      *                                                              *
+      *    I D E N T I F I C A T I O N    D I V I S I O N            *
+      *                                                              *
+      ****************************************************************
+
+       IDENTIFICATION                    DIVISION.
+       PROGRAM-ID.                       JEPB4.
+       AUTHOR.                           S.K.CHOI.
+       DATE-WRITTEN                      2026-03-21.
+       DATE-COMPILED.
+
+      ****************************************************************
+      *  HANDLER     : YEAR-END / PERIOD-END BALANCE SHEET SNAPSHOT  *
+      *  DESCRIPTION : MAPML BUILDS ITS ON-LINE BALANCE SHEET        *
+      *                DISPLAY FROM DBAA.TBAAA AND DRIA.TRIAA AS     *
+      *                THEY STAND AT THE MOMENT THE SCREEN RUNS, SO  *
+      *                THERE IS NO FIXED RECORD OF WHAT THOSE TWO    *
+      *                TABLES LOOKED LIKE AS OF A CUTOFF DATE ONCE   *
+      *                THE UNDERLYING DATA KEEPS MOVING.  THIS JOB   *
+      *                COPIES THE CURRENT CONTENTS OF BOTH TABLES,   *
+      *                AS OF THE RUN DATE, INTO DATED SNAPSHOT       *
+      *                TABLES SO AUDITORS CAN LATER COMPARE "WHAT    *
+      *                WE REPORTED AT CLOSE" AGAINST "WHAT THE LIVE  *
+      *                TABLES SAY NOW".  RUN AT YEAR-END OR AT ANY   *
+      *                OTHER PERIOD-END CUTOFF REQUIRED.             *
+      *                                                              *
+      *  TRANSACTION ID : NONE (BATCH)                               *
+      *  JSP       FILE : NONE                                       *
+      *  JS        FILE : NONE                                       *
+      *  SERVLET   FILE : NONE                                       *
+      *  MAIN   PROGRAM : JEPB4                                      *
+      *                                                              *
+      *  TABLE                                  CRUD                 *
+      *  ==========================================================  *
+      *  DBAA.TBAAA                               R                  *
+      *  DBAA.TBAAA_SNAP                            I                *
+      *  DRIA.TRIAA                               R                  *
+      *  DRIA.TRIAA_SNAP                            I                *
+      *                                                              *
+      *  MODIFICATION HISTORY                                        *
+      *  DATE        PROGRAMMER       DESCRIPTION                    *
+      *  ==========  ===============  ============================  *
+      *  2026/03/21  S.K.CHOI         INITIAL WRITTEN                *
+      ****************************************************************
+
+      ****************************************************************
+      *                                                              *
+      *    E N V I R O N M E N T    D I V I S I O N                  *
+      *                                                              *
+      ****************************************************************
+       ENVIRONMENT                       DIVISION.
+
+       CONFIGURATION                     SECTION.
+
+       SOURCE-COMPUTER.                  IBM.
+       OBJECT-COMPUTER.                  IBM.
+
+      ****************************************************************
+      *                                                              *
+      *    I N P U T - O U T P U T    S E C T I O N                  *
+      *                                                              *
+      ****************************************************************
+       INPUT-OUTPUT                      SECTION.
+
+       FILE-CONTROL.
+           SELECT  O-RPT-FILE  ASSIGN     TO  JEPP040
+                   FILE         STATUS    IS  S-RPT-STATUS.
+
+      ****************************************************************
+      *                                                              *
+      *    D A T A    D I V I S I O N                                *
+      *                                                              *
+      ****************************************************************
+       DATA                              DIVISION.
+
+      ****************************************************************
+      *                                                              *
+      *    F I L E    S E C T I O N                                  *
+      *                                                              *
+      ****************************************************************
+       FILE                              SECTION.
+
+       FD  O-RPT-FILE
+           RECORDING  MODE               IS   F
+           RECORD     CONTAINS           132  CHARACTERS
+           BLOCK      CONTAINS           0    RECORDS
+           LABEL      RECORDS            STANDARD
+           DATA       RECORD             IS   O-RPT-REC.
+       01  O-RPT-REC                     PIC  X(132).
+
+      ****************************************************************
+      *                                                              *
+      *    W O R K I N G - S T O R A G E    S E C T I O N            *
+      *                                                              *
+      ****************************************************************
+       WORKING-STORAGE                   SECTION.
+
+       01  W-BEGIN                       PIC  X(40)  VALUE
+           'JEPB4    - WORKING STORAGE BEGINS HERE'.
+
+      ****************************************************************
+      *                                                              *
+      *    U S E R    A B E N D                                      *
+      *                                                              *
+      ****************************************************************
+       01  USER-ABENDS.
+
+           05  U-ABEND.
+               10  U-ABEND-CODE1         PIC  9(02)  VALUE  99.
+
+      ****************************************************************
+      *                                                              *
+      *    A C C U M U L A T O R S                                   *
+      *                                                              *
+      ****************************************************************
+       01  ACCUMULATORS.
+
+           05  A-TBAAA-SNAP-CNT          PIC  9(13)  VALUE  ZERO.
+           05  A-TRIAA-SNAP-CNT          PIC  9(13)  VALUE  ZERO.
+           05  A-RPT-WRIT-CNT            PIC  9(13)  VALUE  ZERO.
+
+      ****************************************************************
+      *                                                              *
+      *    C O N S T A N T S                                         *
+      *                                                              *
+      ****************************************************************
+       01  CONSTANTS.
+
+           05  C-PROG-ID                 PIC  X(08)  VALUE 'JEPB4'.
+
+      ****************************************************************
+      *                                                              *
+      *    S W I T C H E S                                           *
+      *                                                              *
+      ****************************************************************
+       01  SWITCHES.
+
+           03  S-RPT-STATUS              PIC  X(002).
+               88  S-RPT-NORMAL                      VALUE '00'.
+
+      ****************************************************************
+      *                                                              *
+      *    W O R K    A R E A S                                      *
+      *                                                              *
+      ****************************************************************
+       01  WORK-AREAS.
+           05  W-SYSTEM-DATETIME.
+               10  W-SYSTEM-DATE         PIC  X(08).
+               10  W-SYSTEM-TIME         PIC  X(06).
+           05  W-SNAP-DATE               PIC  X(08).
+           05  W-SQLCODE                 PIC  ----9.
+
+      ****************************************************************
+      *                                                              *
+      *    R E P O R T    L I N E S                                  *
+      *                                                              *
+      ****************************************************************
+       01  H0-TITLE-LINE.
+           10  FILLER                    PIC  X(01)  VALUE  SPACE.
+           10  H0-LIT-1                  PIC  X(42)  VALUE
+               'BALANCE SHEET YEAR-END SNAPSHOT AS OF   '.
+           10  H0-SNAP-DATE              PIC  X(08).
+           10  FILLER                    PIC  X(81)  VALUE  SPACE.
+
+       01  D1-DETAIL-LINE.
+           10  FILLER                    PIC  X(05)  VALUE  SPACE.
+           10  D1-LIT-TABLE              PIC  X(30).
+           10  D1-LIT-2                  PIC  X(17)  VALUE
+               'ROWS SNAPSHOT .:'.
+           10  D1-CNT                    PIC  ZZZZZZZZZZZZ9.
+           10  FILLER                    PIC  X(66)  VALUE  SPACE.
+
+      ****************************************************************
+      *                                                              *
+      *    S Q L C A                                                 *
+      *                                                              *
+      ****************************************************************
+           EXEC  SQL  INCLUDE  SQLCA      END-EXEC.
+
+       01  W-END                         PIC  X(40)  VALUE
+           'JEPB4    *** WORKING STORAGE ENDS HERE  '.
+
+      ****************************************************************
+      *                                                              *
+      *    P R O C E D U R E    D I V I S I O N                      *
+      *                                                              *
+      ****************************************************************
+       PROCEDURE                         DIVISION.
+
+      ****************************************************************
+      *                                                              *
+      *    M A I N    P R O C E S S                                  *
+      *                                                              *
+      ****************************************************************
+       S0100-MAIN                        SECTION.
+
+           PERFORM  S0200-INITIALIZATION.
+
+           PERFORM  S0400-BUSINESS-PROC.
+
+       S0100-MAIN-EXIT.
+
+           IF      RETURN-CODE              =   ZERO
+               DISPLAY '  '
+               DISPLAY '***********************************'
+               DISPLAY '**** JEPB4    NORMAL COMPLETED  ****'
+               DISPLAY '***********************************'
+           ELSE
+               EXEC  SQL  ROLLBACK   END-EXEC
+               DISPLAY '**************************************'
+               DISPLAY '**** JEPB4    JOB STOP WITH ERROR  ****'
+               DISPLAY '**** ROLLBACK COMPLETED !!!!!!!!!  ****'
+               DISPLAY '**************************************'
+           END-IF.
+
+           DISPLAY '  '.
+           DISPLAY '***********************************************'.
+           DISPLAY '* TBAAA-SNAP-CNT : ' A-TBAAA-SNAP-CNT.
+           DISPLAY '* TRIAA-SNAP-CNT : ' A-TRIAA-SNAP-CNT.
+           DISPLAY '* RPT-WRIT-CNT   : ' A-RPT-WRIT-CNT.
+           DISPLAY '***********************************************'.
+           DISPLAY '  '.
+
+           CLOSE  O-RPT-FILE.
+
+           STOP  RUN.
+
+      ****************************************************************
+      *                                                              *
+      *    I N I T I A L I Z A T I O N                               *
+      *                                                              *
+      ****************************************************************
+       S0200-INITIALIZATION              SECTION.
+
+           INITIALIZE                    WORK-AREAS.
+           INITIALIZE                    ACCUMULATORS.
+
+           MOVE  FUNCTION CURRENT-DATE   TO  W-SYSTEM-DATETIME.
+           MOVE  W-SYSTEM-DATE           TO  W-SNAP-DATE.
+
+           DISPLAY '##########################################'.
+           DISPLAY '### JEPB4    START-TIME = ' W-SYSTEM-DATETIME.
+           DISPLAY '### JEPB4    SNAPSHOT-DATE = ' W-SNAP-DATE.
+           DISPLAY '##########################################'.
+
+           OPEN     OUTPUT               O-RPT-FILE.
+
+           IF  NOT  S-RPT-NORMAL
+               DISPLAY
+               'S0200:ERROR=JEPP040 OPEN ERROR(' S-RPT-STATUS ')'
+               MOVE  U-ABEND-CODE1       TO  RETURN-CODE
+               PERFORM  S0100-MAIN-EXIT
+           END-IF.
+
+           PERFORM  S5000-WRITE-TITLE.
+
+       S0200-INITIALIZATION-EXIT.
+           EXIT.
+
+      ****************************************************************
+      *                                                              *
+      *    B U S I N E S S    P R O C E S S                          *
+      *                                                              *
+      ****************************************************************
+       S0400-BUSINESS-PROC               SECTION.
+
+           PERFORM  S6100-SNAPSHOT-TBAAA.
+           PERFORM  S5100-WRITE-DETAIL.
+
+           PERFORM  S6200-SNAPSHOT-TRIAA.
+           PERFORM  S5100-WRITE-DETAIL.
+
+           PERFORM  S9000-COMMIT-WORK.
+
+       S0400-BUSINESS-PROC-EXIT.
+           EXIT.
+
+      ****************************************************************
+      *                                                              *
+      *    S 5 0 0 0 - W R I T E - T I T L E                         *
+      *                                                              *
+      ****************************************************************
+       S5000-WRITE-TITLE                 SECTION.
+
+           MOVE  W-SNAP-DATE              TO  H0-SNAP-DATE.
+
+           WRITE  O-RPT-REC  FROM  H0-TITLE-LINE.
+
+           IF  NOT  S-RPT-NORMAL
+               DISPLAY
+               'S5000:ERROR=JEPP040 WRITE ERROR(' S-RPT-STATUS ')'
+               MOVE  U-ABEND-CODE1       TO  RETURN-CODE
+               PERFORM  S0100-MAIN-EXIT
+           END-IF.
+
+           ADD   1                       TO  A-RPT-WRIT-CNT.
+
+       S5000-WRITE-TITLE-EXIT.
+           EXIT.
+
+      ****************************************************************
+      *                                                              *
+      *    S 5 1 0 0 - W R I T E - D E T A I L                       *
+      *                                                              *
+      ****************************************************************
+       S5100-WRITE-DETAIL                SECTION.
+
+           WRITE  O-RPT-REC  FROM  D1-DETAIL-LINE.
+
+           IF  NOT  S-RPT-NORMAL
+               DISPLAY
+               'S5100:ERROR=JEPP040 WRITE ERROR(' S-RPT-STATUS ')'
+               MOVE  U-ABEND-CODE1       TO  RETURN-CODE
+               PERFORM  S0100-MAIN-EXIT
+           END-IF.
+
+           ADD   1                       TO  A-RPT-WRIT-CNT.
+
+       S5100-WRITE-DETAIL-EXIT.
+           EXIT.
+
+      ****************************************************************
+      *                                                              *
+      *    S 6 1 0 0 - S N A P S H O T - T B A A A                   *
+      *                                                              *
+      ****************************************************************
+       S6100-SNAPSHOT-TBAAA              SECTION.
+
+           DISPLAY  'STEP : S6100-SNAPSHOT-TBAAA'.
+
+           EXEC  SQL  SELECT  COUNT(*)
+                        INTO  :A-TBAAA-SNAP-CNT
+                        FROM  DBAA.TBAAA
+           END-EXEC.
+
+           EVALUATE  SQLCODE
+               WHEN  0
+                     CONTINUE
+               WHEN  OTHER
+                     MOVE  SQLCODE       TO  W-SQLCODE
+                     DISPLAY
+                     'S6100:DB ERROR TBAAA COUNT=' W-SQLCODE
+                     MOVE  U-ABEND-CODE1 TO  RETURN-CODE
+                     PERFORM  S0100-MAIN-EXIT
+           END-EVALUATE.
+
+           EXEC  SQL
+                 INSERT INTO  DBAA.TBAAA_SNAP
+                 SELECT  TBAAA.*, :W-SNAP-DATE
+                   FROM  DBAA.TBAAA
+           END-EXEC.
+
+           EVALUATE  SQLCODE
+               WHEN  0
+                     CONTINUE
+               WHEN  OTHER
+                     MOVE  SQLCODE       TO  W-SQLCODE
+                     DISPLAY
+                     'S6100:DB ERROR TBAAA-SNAP INSERT=' W-SQLCODE
+                     MOVE  U-ABEND-CODE1 TO  RETURN-CODE
+                     PERFORM  S0100-MAIN-EXIT
+           END-EVALUATE.
+
+           MOVE  'DBAA.TBAAA'             TO  D1-LIT-TABLE.
+           MOVE  A-TBAAA-SNAP-CNT         TO  D1-CNT.
+
+       S6100-SNAPSHOT-TBAAA-EXIT.
+           EXIT.
+
+      ****************************************************************
+      *                                                              *
+      *    S 6 2 0 0 - S N A P S H O T - T R I A A                   *
+      *                                                              *
+      ****************************************************************
+       S6200-SNAPSHOT-TRIAA              SECTION.
+
+           DISPLAY  'STEP : S6200-SNAPSHOT-TRIAA'.
+
+           EXEC  SQL  SELECT  COUNT(*)
+                        INTO  :A-TRIAA-SNAP-CNT
+                        FROM  DRIA.TRIAA
+           END-EXEC.
+
+           EVALUATE  SQLCODE
+               WHEN  0
+                     CONTINUE
+               WHEN  OTHER
+                     MOVE  SQLCODE       TO  W-SQLCODE
+                     DISPLAY
+                     'S6200:DB ERROR TRIAA COUNT=' W-SQLCODE
+                     MOVE  U-ABEND-CODE1 TO  RETURN-CODE
+                     PERFORM  S0100-MAIN-EXIT
+           END-EVALUATE.
+
+           EXEC  SQL
+                 INSERT INTO  DRIA.TRIAA_SNAP
+                 SELECT  TRIAA.*, :W-SNAP-DATE
+                   FROM  DRIA.TRIAA
+           END-EXEC.
+
+           EVALUATE  SQLCODE
+               WHEN  0
+                     CONTINUE
+               WHEN  OTHER
+                     MOVE  SQLCODE       TO  W-SQLCODE
+                     DISPLAY
+                     'S6200:DB ERROR TRIAA-SNAP INSERT=' W-SQLCODE
+                     MOVE  U-ABEND-CODE1 TO  RETURN-CODE
+                     PERFORM  S0100-MAIN-EXIT
+           END-EVALUATE.
+
+           MOVE  'DRIA.TRIAA'             TO  D1-LIT-TABLE.
+           MOVE  A-TRIAA-SNAP-CNT         TO  D1-CNT.
+
+       S6200-SNAPSHOT-TRIAA-EXIT.
+           EXIT.
+
+      ****************************************************************
+      *                                                              *
+      *    S 9 0 0 0 - C O M M I T - W O R K                         *
+      *                                                              *
+      ****************************************************************
+       S9000-COMMIT-WORK                 SECTION.
+
+           EXEC  SQL  COMMIT   END-EXEC.
+
+           EVALUATE  SQLCODE
+               WHEN  0
+                     CONTINUE
+               WHEN  OTHER
+                     MOVE  SQLCODE       TO  W-SQLCODE
+                     DISPLAY
+                     'S9000:DB ERROR COMMIT=' W-SQLCODE
+                     MOVE  U-ABEND-CODE1 TO  RETURN-CODE
+                     PERFORM  S0100-MAIN-EXIT
+           END-EVALUATE.
+
+       S9000-COMMIT-WORK-EXIT.
+           EXIT.
