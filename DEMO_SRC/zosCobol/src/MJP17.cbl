@@ -176,9 +176,19 @@
            05  S-ERROR                 PIC  X(01) VALUE LOW-VALUES.     
                88 S-ERROR-ON                      VALUE HIGH-VALUES.    
                                                                         
-           05  S-PROCESS               PIC  X(01) VALUE LOW-VALUES.     
-               88 S-DO-NOT-PROCESS                VALUE HIGH-VALUES.    
-                                                                        
+           05  S-PROCESS               PIC  X(01) VALUE LOW-VALUES.
+               88 S-DO-NOT-PROCESS                VALUE HIGH-VALUES.
+
+260305     05  S-ARCH-OK               PIC  X(01) VALUE LOW-VALUES.
+260305         88 S-ARCH-OK-YES                   VALUE HIGH-VALUES.
+260305* SET FRESH AT THE TOP OF EACH OF S1600/S1750/S1760/S1800'S OWN
+260305* ARCHIVE-INSERT STEP AND TESTED RIGHT BELOW IT, SO EACH
+260305* SECTION'S OWN DELETE IS GATED ON ITS OWN ARCHIVE RESULT -- NOT
+260305* ON A-ERROR-COUNT, WHICH BY THE TIME S1760/S1800 RUN MAY
+260305* ALREADY BE NON-ZERO FROM AN EARLIER, UNRELATED SECTION'S
+260305* FAILURE (S0300-DELETE-PROCESS PERFORMS S1750/S1760/S1800 UNDER
+260305* ONE OUTER IF A-ERROR-COUNT-ZERO TESTED ONLY ONCE, NOT BETWEEN
+260305* THE THREE).
       ******************************************************************
       *                                                                *
       *                       W O R K - A R E A S                      *
@@ -190,11 +200,13 @@
       *                                *   INDEX/INDICATE  WORK AREA  * 
       *                                *************       ************ 
                                                                         
-           05  W-LINK-PGM              PIC  X(08).                      
-           05  W-RC                    PIC ---9.                        
-           05  W-INDEX                 PIC S9(04) COMP.                 
-                                                                        
-           05  W-DISTR-TXOFF-CD        PIC X(03).                       
+           05  W-LINK-PGM              PIC  X(08).
+           05  W-RC                    PIC ---9.
+           05  W-INDEX                 PIC S9(04) COMP.
+260305     05  W-DEL-REASON            PIC  X(30)  VALUE
+260305         'MJP17 REGISTRATION CASCADE'.
+
+           05  W-DISTR-TXOFF-CD        PIC X(03).
            05  W-TXOFF-CD              PIC X(03).                       
            05  W-TX-OFFCR-CD           PIC X(04).                       
            05  W-RTN-STAT-CD           PIC X(01).                       
@@ -322,7 +334,15 @@
         05 W-COMM-PGM-RR  REDEFINES W-RETURN-PRIVATE.                   
                                                                         
            10  W-CM-DELETE-OK                  PIC  X(01).              
-                                                                        
+260309     10  W-CM-PV-TRIAA-FOUND             PIC  X(01).
+260309     10  W-CM-PV-RGY02-FOUND             PIC  X(01).
+260309     10  W-CM-PV-RGY04-FOUND             PIC  X(01).
+260309     10  W-CM-PV-TRWCA-DEL               PIC  X(01).
+260309     10  W-CM-PV-TROAZ-DEL               PIC  X(01).
+260309     10  W-CM-PV-TRNA1-DEL               PIC  X(01).
+260309     10  W-CM-PV-TRSEA-DEL               PIC  X(01).
+260313     10  W-CM-DEL-RSN-CD                  PIC  X(30).
+
       ******************************************************************
       *                                                                *
       *                    D B 2   W O R K   A R E A                   *
@@ -490,31 +510,119 @@
                                                                         
        S0100-MAIN-PROCESS SECTION.                                      
                                                                         
-           EVALUATE  W-COMM-STEP                                        
-               WHEN  1                                                  
-                     PERFORM S0200-ONE-PROCESS                          
-                                                                        
-      * ERROR                                                           
-               WHEN  OTHER                                              
-                     ADD  +1           TO A-ERROR-COUNT                 
-                     MOVE 'STEP-ERR'   TO W-COMM-MSG                    
-                                                                        
-           END-EVALUATE.                                                
-                                                                        
-       S0100-MAIN-PROCESS-EXIT.                                         
-           EXIT.                                                        
-           EJECT                                                        
+           EVALUATE  W-COMM-STEP
+               WHEN  1
+                     PERFORM S0200-ONE-PROCESS
+
+260309         WHEN  2
+260309               PERFORM S0150-PREVIEW-PROCESS
+
+      * ERROR
+               WHEN  OTHER
+                     ADD  +1           TO A-ERROR-COUNT
+                     MOVE 'STEP-ERR'   TO W-COMM-MSG
+
+           END-EVALUATE.
+
+       S0100-MAIN-PROCESS-EXIT.
+           EXIT.
+           EJECT
+260309******************************************************************
+260309*                                                                *
+260309*           S 0 1 5 0 - P R E V I E W - P R O C E S S            *
+260309*                                                                *
+260309* STEP=2 ENTRY POINT.  RUNS THE SAME READ-ONLY LOOKUPS THE       *
+260309* LIVE DELETE PATH USES (S1700-TRIAA-SELECT, S0600/S0800-VSAM-   *
+260309* RGY02/RGY04-READ) AND REPORTS WHICH TABLES WOULD BE AFFECTED   *
+260309* WITHOUT PERFORMING ANY DELETE, ARCHIVE, OR ADP2P CASCADE SO    *
+260309* AN OPERATOR CAN APPROVE THE SCOPE BEFORE THE REAL STEP=1       *
+260309* TRANSACTION COMMITS IT.                                       *
+260309******************************************************************
+260309
+260309     S0150-PREVIEW-PROCESS  SECTION.
+260309
+260309         MOVE 'N'                TO W-CM-PV-TRIAA-FOUND
+260309         MOVE 'N'                TO W-CM-PV-RGY02-FOUND
+260309         MOVE 'N'                TO W-CM-PV-RGY04-FOUND
+260309         MOVE 'N'                TO W-CM-PV-TRWCA-DEL
+260309         MOVE 'N'                TO W-CM-PV-TROAZ-DEL
+260309         MOVE 'N'                TO W-CM-PV-TRNA1-DEL
+260309         MOVE 'N'                TO W-CM-PV-TRSEA-DEL.
+260309
+260309         MOVE W-COMM-ASS-YYMM-FR     TO ASS-YYMM-FR    OF TRIAA.
+260309         MOVE W-COMM-TXTP-CD         TO TXTP-CD        OF TRIAA.
+260309
+260309         IF  W-COMM-RES-BUSN-TP  =  '1'
+260309
+260309             MOVE W-COMM-BUSNID      TO RESID-BUSNID   OF TRIAA
+260309         ELSE
+260309             MOVE W-COMM-RESID-TXPAYER
+260309                                     TO RESID-BUSNID   OF TRIAA
+260309         END-IF
+260309
+260309         MOVE W-COMM-RTN-TP          TO RTN-TP         OF TRIAA.
+260309         MOVE W-COMM-RTN-SERIAL-NO   TO RTN-SERIAL-NO  OF TRIAA.
+260309         MOVE W-COMM-SERIAL-NO       TO SERIAL-NO      OF TRIAA.
+260309         MOVE W-COMM-TXPAYER-TP      TO TXPAYER-TP     OF TRIAA.
+260309
+260309         PERFORM S1700-TRIAA-SELECT.
+260309
+260309         IF  A-ERROR-COUNT-ZERO
+260309
+260309             MOVE 'Y'                TO W-CM-PV-TRIAA-FOUND
+260309             MOVE 'Y'                TO W-CM-PV-TRWCA-DEL
+260309
+260309             IF  W-COMM-TXTP-CD      =  '41' OR '42' OR '43' OR
+260309                                        '45' OR '46' OR '53'
+260309                 MOVE 'Y'            TO W-CM-PV-TROAZ-DEL
+260309             END-IF
+260309
+260309             IF  W-COMM-TXTP-CD      =  '10' OR '21' OR '23'
+260309                 MOVE 'Y'            TO W-CM-PV-TRNA1-DEL
+260309             END-IF
+260309
+260309             IF  W-COMM-TXTP-CD      =  '31' OR '65' OR '66'
+260309                 MOVE 'Y'            TO W-CM-PV-TRSEA-DEL
+260309             END-IF
+260309
+260309             PERFORM S0600-VSAM-RGY02-READ
+260309
+260309             IF  W-RETURN-NORMAL
+260309                 MOVE 'Y'            TO W-CM-PV-RGY02-FOUND
+260309             END-IF
+260309
+260309             IF (A-ERROR-COUNT-ZERO) AND
+260309                (W-COMM-TXTP-CD  NOT = '10' OR '21' OR '23')
+260309
+260309                 PERFORM S0800-VSAM-RGY04-READ
+260309
+260309                 IF  W-RETURN-NORMAL
+260309                     MOVE 'Y'        TO W-CM-PV-RGY04-FOUND
+260309                 END-IF
+260309             END-IF
+260309
+260309         END-IF.
+260309
+260309     S0150-PREVIEW-PROCESS-EXIT.
+260309         EXIT.
+260309         EJECT
       ******************************************************************
       *                                                                *
       *                S 0 2 0 0 - O N E - P R O C E S S               *
       *                                                                *
       ******************************************************************
                                                                         
-       S0200-ONE-PROCESS  SECTION.                                      
-                                                                        
-           MOVE SPACE                  TO W-CM-DELETE-OK.               
-                                                                        
-           MOVE W-COMM-ASS-YYMM-FR     TO ASS-YYMM-FR    OF TRIAA.      
+       S0200-ONE-PROCESS  SECTION.
+
+           MOVE SPACE                  TO W-CM-DELETE-OK.
+
+260313     IF  W-CM-DEL-RSN-CD  =  SPACE  OR  LOW-VALUE
+260313         CONTINUE
+260313     ELSE
+260313         MOVE W-CM-DEL-RSN-CD    TO W-DEL-REASON
+260313     END-IF.
+
+           MOVE W-COMM-ASS-YYMM-FR     TO ASS-YYMM-FR    OF TRIAA.
            MOVE W-COMM-TXTP-CD         TO TXTP-CD        OF TRIAA.      
                                                                         
            IF  W-COMM-RES-BUSN-TP  =  '1'                               
@@ -1382,33 +1490,65 @@ KWON       IF  W-ADP2P-RESULT-STATUS = '1' OR '2' OR '6' OR 'E'
       *                                                                *
       ******************************************************************
                                                                         
-       S1600-TRWCA-DELETE  SECTION.                                     
-                                                                        
-           EXEC SQL                                                     
-                    DELETE                                              
-                      FROM  DRWC.TRWCA                                  
-                     WHERE  RESID_BUSNID  = :TRWCA.RESID-BUSNID         
-                       AND  TXTP_CD       = :TRWCA.TXTP-CD              
-                       AND  ASS_YYMM_FR   = :TRWCA.ASS-YYMM-FR          
-                       AND  RTN_TP        = :TRWCA.RTN-TP               
-                       AND  RTN_SERIAL_NO = :TRWCA.RTN-SERIAL-NO        
-                       AND  SERIAL_NO     = :TRWCA.SERIAL-NO            
-                       AND  TXPAYER_TP    = :TRWCA.TXPAYER-TP           
-           END-EXEC.                                                    
-                                                                        
-           IF  SQLCODE  =  C-SQL-NORMAL  OR                             
-               SQLCODE  =  C-SQL-NOTFND                                 
-                                                                        
-               CONTINUE                                                 
-           ELSE                                                         
-               ADD  +1                       TO A-ERROR-COUNT           
-               MOVE SQLCODE                  TO W-RC                    
-               MOVE W-RC                     TO W-COMM-SQL              
-               MOVE 'S1600-TRWCA-DELETE '    TO W-COMM-MSG              
-                                                                        
-           END-IF.                                                      
-                                                                        
-       S1600-TRWCA-DELETE-EXIT.                                         
+       S1600-TRWCA-DELETE  SECTION.
+
+260305*    ARCHIVE THE ROW BEFORE IT IS REMOVED SO A TAXPAYER
+260305*    DISPUTE RAISED AFTER THE FACT CAN STILL BE RESEARCHED.
+260305     EXEC SQL
+260305          INSERT INTO  DRWC.TRWCA_ARCH
+260305          SELECT  TRWCA.*, CURRENT TIMESTAMP,
+260305                  :W-DEL-REASON, :W-COMM-USERID
+260305            FROM  DRWC.TRWCA
+260305           WHERE  RESID_BUSNID  = :TRWCA.RESID-BUSNID
+260305             AND  TXTP_CD       = :TRWCA.TXTP-CD
+260305             AND  ASS_YYMM_FR   = :TRWCA.ASS-YYMM-FR
+260305             AND  RTN_TP        = :TRWCA.RTN-TP
+260305             AND  RTN_SERIAL_NO = :TRWCA.RTN-SERIAL-NO
+260305             AND  SERIAL_NO     = :TRWCA.SERIAL-NO
+260305             AND  TXPAYER_TP    = :TRWCA.TXPAYER-TP
+260305     END-EXEC.
+
+260305     MOVE  LOW-VALUES                 TO  S-ARCH-OK.
+260305     IF  SQLCODE  =  C-SQL-NORMAL  OR
+260305         SQLCODE  =  C-SQL-NOTFND
+
+260305         SET  S-ARCH-OK-YES            TO  TRUE
+260305     ELSE
+260305         ADD  +1                       TO A-ERROR-COUNT
+260305         MOVE SQLCODE                  TO W-RC
+260305         MOVE W-RC                     TO W-COMM-SQL
+260305         MOVE 'S1600-TRWCA-ARCH  '     TO W-COMM-MSG
+
+260305     END-IF.
+
+           IF  S-ARCH-OK-YES
+
+               EXEC SQL
+                        DELETE
+                          FROM  DRWC.TRWCA
+                         WHERE  RESID_BUSNID  = :TRWCA.RESID-BUSNID
+                           AND  TXTP_CD       = :TRWCA.TXTP-CD
+                           AND  ASS_YYMM_FR   = :TRWCA.ASS-YYMM-FR
+                           AND  RTN_TP        = :TRWCA.RTN-TP
+                           AND  RTN_SERIAL_NO = :TRWCA.RTN-SERIAL-NO
+                           AND  SERIAL_NO     = :TRWCA.SERIAL-NO
+                           AND  TXPAYER_TP    = :TRWCA.TXPAYER-TP
+               END-EXEC
+
+               IF  SQLCODE  =  C-SQL-NORMAL  OR
+                   SQLCODE  =  C-SQL-NOTFND
+
+                   CONTINUE
+               ELSE
+                   ADD  +1                       TO A-ERROR-COUNT
+                   MOVE SQLCODE                  TO W-RC
+                   MOVE W-RC                     TO W-COMM-SQL
+                   MOVE 'S1600-TRWCA-DELETE '    TO W-COMM-MSG
+
+               END-IF
+           END-IF.
+
+       S1600-TRWCA-DELETE-EXIT.
            SKIP1                                                        
            EXIT.                                                        
            EJECT                                                        
@@ -1485,33 +1625,66 @@ KWON       IF  W-ADP2P-RESULT-STATUS = '1' OR '2' OR '6' OR 'E'
       *                                                                *
       ******************************************************************
                                                                         
-       S1750-TROAZ-DELETE              SECTION.                         
-                                                                        
-           EXEC SQL DELETE                                              
-                      FROM  DROA.TROAZ                                  
-                      WHERE RESID_BUSNID  = :TRIAA.RESID-BUSNID         
-                        AND TXTP_CD       = :TRIAA.TXTP-CD              
-                        AND ASS_YYMM_FR   = :TRIAA.ASS-YYMM-FR          
-                        AND RTN_TP        = :TRIAA.RTN-TP               
-                        AND RTN_SERIAL_NO = :TRIAA.RTN-SERIAL-NO        
-                        AND SERIAL_NO     = :TRIAA.SERIAL-NO            
-                        AND TXPAYER_TP    = :TRIAA.TXPAYER-TP           
-           END-EXEC.                                                    
-                                                                        
-           IF  SQLCODE = C-SQL-NORMAL  OR                               
-               SQLCODE = C-SQL-NOTFND                                   
-                                                                        
-               CONTINUE                                                 
-                                                                        
-           ELSE                                                         
-               ADD  +1                       TO A-ERROR-COUNT           
-               MOVE SQLCODE                  TO W-RC                    
-               MOVE W-RC                     TO W-COMM-SQL              
-               MOVE 'S1750-TROAZ-DELETE '    TO W-COMM-MSG              
-                                                                        
-           END-IF.                                                      
-                                                                        
-       S1750-TROAZ-DELETE-EXIT.                                         
+       S1750-TROAZ-DELETE              SECTION.
+
+260305*    ARCHIVE THE ROW BEFORE IT IS REMOVED SO A TAXPAYER
+260305*    DISPUTE RAISED AFTER THE FACT CAN STILL BE RESEARCHED.
+260305     EXEC SQL
+260305          INSERT INTO  DROA.TROAZ_ARCH
+260305          SELECT  TROAZ.*, CURRENT TIMESTAMP,
+260305                  :W-DEL-REASON, :W-COMM-USERID
+260305            FROM  DROA.TROAZ
+260305           WHERE  RESID_BUSNID  = :TRIAA.RESID-BUSNID
+260305             AND  TXTP_CD       = :TRIAA.TXTP-CD
+260305             AND  ASS_YYMM_FR   = :TRIAA.ASS-YYMM-FR
+260305             AND  RTN_TP        = :TRIAA.RTN-TP
+260305             AND  RTN_SERIAL_NO = :TRIAA.RTN-SERIAL-NO
+260305             AND  SERIAL_NO     = :TRIAA.SERIAL-NO
+260305             AND  TXPAYER_TP    = :TRIAA.TXPAYER-TP
+260305     END-EXEC.
+
+260305     MOVE  LOW-VALUES                 TO  S-ARCH-OK.
+260305     IF  SQLCODE = C-SQL-NORMAL  OR
+260305         SQLCODE = C-SQL-NOTFND
+
+260305         SET  S-ARCH-OK-YES            TO  TRUE
+
+260305     ELSE
+260305         ADD  +1                       TO A-ERROR-COUNT
+260305         MOVE SQLCODE                  TO W-RC
+260305         MOVE W-RC                     TO W-COMM-SQL
+260305         MOVE 'S1750-TROAZ-ARCH  '     TO W-COMM-MSG
+
+260305     END-IF.
+
+           IF  S-ARCH-OK-YES
+
+               EXEC SQL DELETE
+                          FROM  DROA.TROAZ
+                          WHERE RESID_BUSNID  = :TRIAA.RESID-BUSNID
+                            AND TXTP_CD       = :TRIAA.TXTP-CD
+                            AND ASS_YYMM_FR   = :TRIAA.ASS-YYMM-FR
+                            AND RTN_TP        = :TRIAA.RTN-TP
+                            AND RTN_SERIAL_NO = :TRIAA.RTN-SERIAL-NO
+                            AND SERIAL_NO     = :TRIAA.SERIAL-NO
+                            AND TXPAYER_TP    = :TRIAA.TXPAYER-TP
+               END-EXEC
+
+               IF  SQLCODE = C-SQL-NORMAL  OR
+                   SQLCODE = C-SQL-NOTFND
+
+                   CONTINUE
+
+               ELSE
+                   ADD  +1                       TO A-ERROR-COUNT
+                   MOVE SQLCODE                  TO W-RC
+                   MOVE W-RC                     TO W-COMM-SQL
+                   MOVE 'S1750-TROAZ-DELETE '    TO W-COMM-MSG
+
+               END-IF
+           END-IF.
+
+       S1750-TROAZ-DELETE-EXIT.
            EXIT.                                                        
            EJECT                                                        
       ******************************************************************
@@ -1520,33 +1693,66 @@ KWON       IF  W-ADP2P-RESULT-STATUS = '1' OR '2' OR '6' OR 'E'
       *                                                                *
       ******************************************************************
                                                                         
-       S1760-TRNA1-DELETE              SECTION.                         
-                                                                        
-           EXEC SQL DELETE                                              
-                      FROM  DRNA.TRNA1                                  
-                      WHERE RESID_BUSNID  = :TRIAA.RESID-BUSNID         
-                        AND TXTP_CD       = :TRIAA.TXTP-CD              
-                        AND ASS_YYMM_FR   = :TRIAA.ASS-YYMM-FR          
-                        AND RTN_TP        = :TRIAA.RTN-TP               
-                        AND RTN_SERIAL_NO = :TRIAA.RTN-SERIAL-NO        
-                        AND SERIAL_NO     = :TRIAA.SERIAL-NO            
-                        AND TXPAYER_TP    = :TRIAA.TXPAYER-TP           
-           END-EXEC.                                                    
-                                                                        
-           IF  SQLCODE = C-SQL-NORMAL  OR                               
-               SQLCODE = C-SQL-NOTFND                                   
-                                                                        
-               CONTINUE                                                 
-                                                                        
-           ELSE                                                         
-               ADD  +1                       TO A-ERROR-COUNT           
-               MOVE SQLCODE                  TO W-RC                    
-               MOVE W-RC                     TO W-COMM-SQL              
-               MOVE 'S1760-TRNA1-DELETE '    TO W-COMM-MSG              
-                                                                        
-           END-IF.                                                      
-                                                                        
-       S1760-TRNA1-DELETE-EXIT.                                         
+       S1760-TRNA1-DELETE              SECTION.
+
+260305*    ARCHIVE THE ROW BEFORE IT IS REMOVED SO A TAXPAYER
+260305*    DISPUTE RAISED AFTER THE FACT CAN STILL BE RESEARCHED.
+260305     EXEC SQL
+260305          INSERT INTO  DRNA.TRNA1_ARCH
+260305          SELECT  TRNA1.*, CURRENT TIMESTAMP,
+260305                  :W-DEL-REASON, :W-COMM-USERID
+260305            FROM  DRNA.TRNA1
+260305           WHERE  RESID_BUSNID  = :TRIAA.RESID-BUSNID
+260305             AND  TXTP_CD       = :TRIAA.TXTP-CD
+260305             AND  ASS_YYMM_FR   = :TRIAA.ASS-YYMM-FR
+260305             AND  RTN_TP        = :TRIAA.RTN-TP
+260305             AND  RTN_SERIAL_NO = :TRIAA.RTN-SERIAL-NO
+260305             AND  SERIAL_NO     = :TRIAA.SERIAL-NO
+260305             AND  TXPAYER_TP    = :TRIAA.TXPAYER-TP
+260305     END-EXEC.
+
+260305     MOVE  LOW-VALUES                 TO  S-ARCH-OK.
+260305     IF  SQLCODE = C-SQL-NORMAL  OR
+260305         SQLCODE = C-SQL-NOTFND
+
+260305         SET  S-ARCH-OK-YES            TO  TRUE
+
+260305     ELSE
+260305         ADD  +1                       TO A-ERROR-COUNT
+260305         MOVE SQLCODE                  TO W-RC
+260305         MOVE W-RC                     TO W-COMM-SQL
+260305         MOVE 'S1760-TRNA1-ARCH  '     TO W-COMM-MSG
+
+260305     END-IF.
+
+           IF  S-ARCH-OK-YES
+
+               EXEC SQL DELETE
+                          FROM  DRNA.TRNA1
+                          WHERE RESID_BUSNID  = :TRIAA.RESID-BUSNID
+                            AND TXTP_CD       = :TRIAA.TXTP-CD
+                            AND ASS_YYMM_FR   = :TRIAA.ASS-YYMM-FR
+                            AND RTN_TP        = :TRIAA.RTN-TP
+                            AND RTN_SERIAL_NO = :TRIAA.RTN-SERIAL-NO
+                            AND SERIAL_NO     = :TRIAA.SERIAL-NO
+                            AND TXPAYER_TP    = :TRIAA.TXPAYER-TP
+               END-EXEC
+
+               IF  SQLCODE = C-SQL-NORMAL  OR
+                   SQLCODE = C-SQL-NOTFND
+
+                   CONTINUE
+
+               ELSE
+                   ADD  +1                       TO A-ERROR-COUNT
+                   MOVE SQLCODE                  TO W-RC
+                   MOVE W-RC                     TO W-COMM-SQL
+                   MOVE 'S1760-TRNA1-DELETE '    TO W-COMM-MSG
+
+               END-IF
+           END-IF.
+
+       S1760-TRNA1-DELETE-EXIT.
            EXIT.                                                        
            EJECT                                                        
       ******************************************************************
@@ -1555,33 +1761,66 @@ KWON       IF  W-ADP2P-RESULT-STATUS = '1' OR '2' OR '6' OR 'E'
       *                                                                *
       ******************************************************************
                                                                         
-       S1800-TRSEA-DELETE              SECTION.                         
-                                                                        
-           EXEC SQL DELETE                                              
-                      FROM  DRSE.TRSEA                                  
-                      WHERE RESID_BUSNID  = :TRIAA.RESID-BUSNID         
-                        AND TXTP_CD       = :TRIAA.TXTP-CD              
-                        AND ASS_YYMM_FR   = :TRIAA.ASS-YYMM-FR          
-                        AND RTN_TP        = :TRIAA.RTN-TP               
-                        AND RTN_SERIAL_NO = :TRIAA.RTN-SERIAL-NO        
-                        AND SERIAL_NO     = :TRIAA.SERIAL-NO            
-                        AND TXPAYER_TP    = :TRIAA.TXPAYER-TP           
-           END-EXEC.                                                    
-                                                                        
-           IF  SQLCODE = C-SQL-NORMAL  OR                               
-               SQLCODE = C-SQL-NOTFND                                   
-                                                                        
-               CONTINUE                                                 
-                                                                        
-           ELSE                                                         
-               ADD  +1                       TO A-ERROR-COUNT           
-               MOVE SQLCODE                  TO W-RC                    
-               MOVE W-RC                     TO W-COMM-SQL              
-               MOVE 'S1800-TRSEA-DELETE '    TO W-COMM-MSG              
-                                                                        
-           END-IF.                                                      
-                                                                        
-       S1800-TRSEA-DELETE-EXIT.                                         
+       S1800-TRSEA-DELETE              SECTION.
+
+260305*    ARCHIVE THE ROW BEFORE IT IS REMOVED SO A TAXPAYER
+260305*    DISPUTE RAISED AFTER THE FACT CAN STILL BE RESEARCHED.
+260305     EXEC SQL
+260305          INSERT INTO  DRSE.TRSEA_ARCH
+260305          SELECT  TRSEA.*, CURRENT TIMESTAMP,
+260305                  :W-DEL-REASON, :W-COMM-USERID
+260305            FROM  DRSE.TRSEA
+260305           WHERE  RESID_BUSNID  = :TRIAA.RESID-BUSNID
+260305             AND  TXTP_CD       = :TRIAA.TXTP-CD
+260305             AND  ASS_YYMM_FR   = :TRIAA.ASS-YYMM-FR
+260305             AND  RTN_TP        = :TRIAA.RTN-TP
+260305             AND  RTN_SERIAL_NO = :TRIAA.RTN-SERIAL-NO
+260305             AND  SERIAL_NO     = :TRIAA.SERIAL-NO
+260305             AND  TXPAYER_TP    = :TRIAA.TXPAYER-TP
+260305     END-EXEC.
+
+260305     MOVE  LOW-VALUES                 TO  S-ARCH-OK.
+260305     IF  SQLCODE = C-SQL-NORMAL  OR
+260305         SQLCODE = C-SQL-NOTFND
+
+260305         SET  S-ARCH-OK-YES            TO  TRUE
+
+260305     ELSE
+260305         ADD  +1                       TO A-ERROR-COUNT
+260305         MOVE SQLCODE                  TO W-RC
+260305         MOVE W-RC                     TO W-COMM-SQL
+260305         MOVE 'S1800-TRSEA-ARCH  '     TO W-COMM-MSG
+
+260305     END-IF.
+
+           IF  S-ARCH-OK-YES
+
+               EXEC SQL DELETE
+                          FROM  DRSE.TRSEA
+                          WHERE RESID_BUSNID  = :TRIAA.RESID-BUSNID
+                            AND TXTP_CD       = :TRIAA.TXTP-CD
+                            AND ASS_YYMM_FR   = :TRIAA.ASS-YYMM-FR
+                            AND RTN_TP        = :TRIAA.RTN-TP
+                            AND RTN_SERIAL_NO = :TRIAA.RTN-SERIAL-NO
+                            AND SERIAL_NO     = :TRIAA.SERIAL-NO
+                            AND TXPAYER_TP    = :TRIAA.TXPAYER-TP
+               END-EXEC
+
+               IF  SQLCODE = C-SQL-NORMAL  OR
+                   SQLCODE = C-SQL-NOTFND
+
+                   CONTINUE
+
+               ELSE
+                   ADD  +1                       TO A-ERROR-COUNT
+                   MOVE SQLCODE                  TO W-RC
+                   MOVE W-RC                     TO W-COMM-SQL
+                   MOVE 'S1800-TRSEA-DELETE '    TO W-COMM-MSG
+
+               END-IF
+           END-IF.
+
+       S1800-TRSEA-DELETE-EXIT.
            EXIT.                                                        
            EJECT                                                        
       ******************************************************************
