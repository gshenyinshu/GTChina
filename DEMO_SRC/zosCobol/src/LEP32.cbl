@@ -59,6 +59,12 @@
       *  2004/12/17 ?~LÖ¤?       INITIAL CODING                      *
       *  2005/05/16 ?~LÖ¤?      ?pvs?/?3?/h/  »·??o?  iÖæa??  max~ *
       *                           ha?3?z?/n~  ?L¹¦Úç  »·??  u?? *
+260209*  2026/02/09  MAINT          NAME/ADDRESS/PHONE FUZZY SEARCH MODE
+260209*                           ADDED (STEP 20, S0250-SEARCH-PROC)
+260723*  2026/07/23  MAINT          USER-MESSAGE RETURN CODE NOW CARRIED
+260723*                           ON THE SUV010 MESSAGE RECORD INSTEAD
+260723*                           OF A PER-CALL-SITE LITERAL - SEE
+260723*                           S9800-READ-SUV010
       ******************************************************************
 
       *****************************************************************
@@ -157,6 +163,8 @@
                88  S-ROLLBACK-YES                  VALUE 'Y'.
            05  S-RECORD-MORE           PIC  X(01)  VALUE 'Y'.
                88  S-RECORD-MORE-NO                VALUE 'N'.
+260209     05  S-SRCH-END              PIC  X(01)  VALUE SPACE.
+260209         88  S-SRCH-END-YES                  VALUE 'Y'.
 
 
       *****************************************************************
@@ -201,6 +209,15 @@
                10  W-EDIT-HO             PIC  ZZZZ.
                10  W-EDIT-TONG           PIC  ZZZZ.
                10  W-EDIT-BAN            PIC  ZZZZ.
+
+      *                                ********************************
+      *                                *   NAME/ADDRESS SEARCH PATTERN *
+      *                                ********************************
+260209     05  W-SRCH-PATTERN.
+260209         10  W-SRCH-NM-PAT         PIC  X(32)  VALUE SPACE.
+260209         10  W-SRCH-ADDR-PAT       PIC  X(42)  VALUE SPACE.
+260209         10  W-SRCH-TELNO-PAT      PIC  X(14)  VALUE SPACE.
+260209         10  W-SRCH-CNT            PIC S9(04)  COMP  VALUE ZERO.
       *                                ********************************
       *                                *   ?væÖD/p/?~æÖma?     VSAM
       *                                ********************************
@@ -223,6 +240,20 @@
            05  I-BIVJ30-SRVC-FEE            PIC S9(15) COMP-3.
            05  I-BIVJ30-SRVC-FEE-EX-APPVAMT PIC S9(15) COMP-3.
            05  I-BIVJ30-APPV-AMT            PIC S9(15) COMP-3.
+
+      *                                ********************************
+      *                                *   CASE/CALL CONTEXT TS QUEUE *
+      *                                ********************************
+260213 01  W-CASE-CTX-REC.
+260213     05  CTX-BUSNID                   PIC X(10).
+260213     05  CTX-TXOFF-CD                 PIC X(03).
+260213     05  CTX-DATEYY                   PIC X(04).
+260213     05  CTX-DATEGI                   PIC X(01).
+260213     05  CTX-RGST-OPEN-DT             PIC X(08).
+260213     05  CTX-SRCH-NM                  PIC X(30).
+260213     05  CTX-SRCH-ADDR                PIC X(40).
+260213     05  CTX-SRCH-TELNO               PIC X(12).
+260213 01  W-CASE-CTX-LEN                   PIC S9(04) COMP VALUE +108.
       *****************************************************************
       *                    WORK  COMMON  AREA                         *
       *****************************************************************
@@ -328,6 +359,24 @@
                        20 W-C1-CNT               PIC X(09).
       *                i¬¼a??b
                        20 W-C1-AMT               PIC X(15).
+      ***********************************
+      *    USER  AREA - NAME/ADDRESS SEARCH
+      ***********************************
+260209         10  W-CM-SEARCH.
+260209             15  W-CM-SRCH-NM          PIC X(30).
+260209             15  W-CM-SRCH-ADDR        PIC X(40).
+260209             15  W-CM-SRCH-TELNO       PIC X(12).
+260209             15  W-CM-SRCH-CNT         PIC S9(04) COMP.
+260209             15  W-CM-SRCH-ARRAY  OCCURS 10 TIMES.
+260209                 20  W-S1-BUSNID           PIC X(10).
+260209                 20  W-S1-TXOFF-CD         PIC X(03).
+260209                 20  W-S1-TRADE-NM         PIC X(30).
+260209                 20  W-S1-TELNO            PIC X(12).
+      ***********************************
+      *    USER  AREA - CASE/CALL CONTEXT
+      ***********************************
+260213         10  W-CM-CASE.
+260213             15  W-CM-CASE-NO          PIC X(08).
       *****************************************************************
       *                                                               *
       *                  D B 2   W O R K   A R E A                    *
@@ -391,6 +440,31 @@
       *         D E C L A R E    C U R S O R                           *
       *                                                                *
       ******************************************************************
+
+260209     EXEC  SQL
+260209           DECLARE  CURSOR_TTAAA_SRCH
+260209           CURSOR   FOR
+260209           SELECT   A.BUSNID,
+260209                    A.TRADE_NM1,
+260209                    A.TELNO,
+260209                    A.TXOFF_CD
+260209             FROM   DTAA.TTAAA A,
+260209                    DTJA.TTJAD J
+260209            WHERE   A.LGDONG_CD = J.LGDONG_CD
+260209              AND   A.LAST_FG   = 'Y'
+260209              AND   (    A.TRADE_NM1 LIKE :W-SRCH-NM-PAT
+260209                      OR :W-SRCH-NM-PAT = SPACE)
+260209              AND   (    A.TELNO LIKE :W-SRCH-TELNO-PAT
+260209                      OR :W-SRCH-TELNO-PAT = SPACE)
+260209              AND   (    J.SI_DO         LIKE :W-SRCH-ADDR-PAT
+260209                      OR J.GU_SI_GUN     LIKE :W-SRCH-ADDR-PAT
+260209                      OR J.DONG_UEP_MYUN LIKE :W-SRCH-ADDR-PAT
+260209                      OR :W-SRCH-ADDR-PAT = SPACE)
+260209         OPTIMIZE   FOR 10 ROWS
+260209              FOR   FETCH  ONLY
+260209             WITH   UR
+260209     END-EXEC.
+
       *****************************************************************
       *                                                               *
       *           E N D   O F  W O R K I N G  S T O R A G E           *
@@ -432,6 +506,10 @@
            MOVE  'Y'                     TO  S-ROLLBACK
                                              W-COMM-END-FG.
            PERFORM  S9100-GET-SYSTEM-DATE.
+
+260213     IF  W-CM-CASE-NO  NOT = SPACE
+260213         PERFORM  S9200-RESTORE-CASE-CTX
+260213     END-IF.
        EJECT
 
       *****************************************************************
@@ -447,12 +525,20 @@
                WHEN  10
                      PERFORM  S0300-INQUIRY-PROC
 
+260209         WHEN  20
+260209               PERFORM  S0250-SEARCH-PROC
+
                WHEN  OTHER
                      MOVE  'RC01'            TO  W-COMM-RC
                      MOVE  'STEP-ERROR '     TO  W-COMM-MSG
                      PERFORM                  FINALIZATION
            END-EVALUATE.
 
+260213     IF  (W-COMM-STEP = 10 OR W-COMM-STEP = 20) AND
+260213         (W-CM-CASE-NO NOT = SPACE)
+260213         PERFORM  S9300-SAVE-CASE-CTX
+260213     END-IF.
+
            MOVE  'N'                     TO  S-ROLLBACK.
 
        EJECT
@@ -557,7 +643,6 @@
                  MOVE  ZERO                   TO  W-CM-ARRAY-CNT
 
       *          }amÖ¼/?/h/  ?4ù°l~m/?.              
-                 MOVE  C-RC15                 TO  W-COMM-RC
                  MOVE  C-MSG-AT38312          TO  W-MSG-ID
 
                  PERFORM                      FINALIZATION
@@ -566,7 +651,6 @@
                  MOVE  W-I                    TO  W-CM-ARRAY-CNT
 
       *          ?7ÚÖ?S?/?~  ?~K?o¦¸6ù°l~m/?.
-                 MOVE  C-RC10                 TO  W-COMM-RC
                  MOVE  C-MSG-CT00001          TO  W-MSG-ID
            END-IF.
 
@@ -584,7 +668,6 @@
 
            IF (W-CM-DATEYY < 1800) OR (W-CM-DATEYY > 2100)
 
-              MOVE  C-RC01            TO  W-COMM-RC
               MOVE  C-MSG-AT02350     TO  W-MSG-ID
       *           ?~K?}?  iA[?j?n~?A  iA[¦¤~hÝ»?  »·??}/ù·?~?~?.
               PERFORM                 FINALIZATION
@@ -596,7 +679,6 @@
                    CONTINUE
 
                ELSE
-                   MOVE  C-RC01            TO  W-COMM-RC
                    MOVE  C-MSG-AT02350     TO  W-MSG-ID
       *           ?~K?}?  iA[?j?n~?A  iA[¦¤~hÝ»?  »·??}/ù·?~?~?.
                    PERFORM                 FINALIZATION
@@ -619,7 +701,6 @@
 
                         CONTINUE
 LHK                 ELSE
-                        MOVE  C-RC01            TO  W-COMM-RC
                         MOVE  C-MSG-AT17500     TO  W-MSG-ID
       *                }amÖÚ?saÚç¹¦Úç  iE?~}/l?  ?/?3?/h/  ?/l?l~m/.
                         PERFORM                 FINALIZATION
@@ -627,14 +708,12 @@ LHK                 ELSE
 
                WHEN C-SQL-SELECT-DUP
 
-                    MOVE  C-RC01            TO  W-COMM-RC
                     MOVE  C-MSG-AT70210     TO  W-MSG-ID
       *                ?pvso?  ?/?3?/  »·l~m/?.  
                     PERFORM                 FINALIZATION
 
                WHEN OTHER
 
-                    MOVE  C-RC01            TO  W-COMM-RC
                     MOVE  C-MSG-AT80100     TO  W-MSG-ID
       *                t~p?so?  ?/?3?/  »·l~m/?.
                     PERFORM                 FINALIZATION
@@ -646,6 +725,140 @@ LHK                 ELSE
            EJECT
       *****************************************************************
       *                                                               *
+      *                S0250-SEARCH-PROC                              *
+      *   NAME/ADDRESS/PHONE FUZZY SEARCH OF TTAAA/TTJAD, FOR A       *
+      *   CALLER WHO ONLY HAS A NAME, PHONE NUMBER OR PARTIAL         *
+      *   ADDRESS -- NOT THE RESIDENT/BUSINESS ID.                    *
+      *                                                               *
+      *****************************************************************
+260209 S0250-SEARCH-PROC                     SECTION.
+
+260209     INITIALIZE                W-CM-SRCH-CNT.
+260209     INITIALIZE                W-CM-SRCH-ARRAY.
+260209     MOVE  ZERO                TO  W-I.
+
+260209     MOVE  SPACE               TO  W-SRCH-NM-PAT
+260209                                   W-SRCH-ADDR-PAT
+260209                                   W-SRCH-TELNO-PAT.
+
+260209     IF  W-CM-SRCH-NM NOT = SPACE
+260209         STRING  '%'  W-CM-SRCH-NM  DELIMITED BY SPACE  '%'
+260209                 DELIMITED BY SIZE  INTO  W-SRCH-NM-PAT
+260209         END-STRING
+260209     END-IF.
+
+260209     IF  W-CM-SRCH-ADDR NOT = SPACE
+260209         STRING  '%'  W-CM-SRCH-ADDR  DELIMITED BY SPACE  '%'
+260209                 DELIMITED BY SIZE  INTO  W-SRCH-ADDR-PAT
+260209         END-STRING
+260209     END-IF.
+
+260209     IF  W-CM-SRCH-TELNO NOT = SPACE
+260209         STRING  '%'  W-CM-SRCH-TELNO  DELIMITED BY SPACE  '%'
+260209                 DELIMITED BY SIZE  INTO  W-SRCH-TELNO-PAT
+260209         END-STRING
+260209     END-IF.
+
+260209     PERFORM  S0260-OPEN-CURSOR-SRCH.
+
+260209     PERFORM  S0270-FETCH-CURSOR-SRCH
+260209         UNTIL  S-SRCH-END-YES  OR  W-I = C-MAX-COUNT-10.
+
+260209     PERFORM  S0280-CLOSE-CURSOR-SRCH.
+
+260209     MOVE  W-I                 TO  W-CM-SRCH-CNT.
+
+260209     IF  W-CM-SRCH-CNT <= ZERO
+260209         MOVE  C-MSG-AT38312       TO  W-MSG-ID
+260209         PERFORM                   FINALIZATION
+260209     END-IF.
+
+260209 S0250-SEARCH-PROC-EXIT.
+260209     EXIT.
+260209     EJECT
+      *****************************************************************
+      *                                                               *
+      *                S0260-OPEN-CURSOR-SRCH                         *
+      *                                                               *
+      *****************************************************************
+260209 S0260-OPEN-CURSOR-SRCH                SECTION.
+
+260209     MOVE  SPACE               TO  S-SRCH-END.
+
+260209     EXEC  SQL
+260209           OPEN  CURSOR_TTAAA_SRCH
+260209     END-EXEC.
+
+260209     IF  SQLCODE = C-SQL-NORMAL
+260209         CONTINUE
+260209     ELSE
+260209         MOVE   SQLCODE      TO  W-SQL
+260209         MOVE   W-SQL        TO  W-COMM-SQL
+260209         MOVE  'S0260-OPEN-CURSOR-SRCH ERROR...'
+260209                                  TO  W-COMM-MSG
+260209         PERFORM                  FINALIZATION
+260209     END-IF.
+
+260209 S0260-OPEN-CURSOR-SRCH-EXIT.
+260209     EXIT.
+260209     EJECT
+      *****************************************************************
+      *                                                               *
+      *                S0270-FETCH-CURSOR-SRCH                        *
+      *                                                               *
+      *****************************************************************
+260209 S0270-FETCH-CURSOR-SRCH               SECTION.
+
+260209     EXEC  SQL
+260209           FETCH  CURSOR_TTAAA_SRCH
+260209            INTO  :W-S1-BUSNID    (W-I + 1),
+260209                  :W-S1-TRADE-NM  (W-I + 1),
+260209                  :W-S1-TELNO     (W-I + 1),
+260209                  :W-S1-TXOFF-CD  (W-I + 1)
+260209     END-EXEC.
+
+260209     EVALUATE  SQLCODE
+260209         WHEN  C-SQL-NORMAL
+260209               ADD   1            TO  W-I
+260209         WHEN  C-SQL-NOTFND
+260209               MOVE  'Y'          TO  S-SRCH-END
+260209         WHEN  OTHER
+260209               MOVE   SQLCODE      TO  W-SQL
+260209               MOVE   W-SQL        TO  W-COMM-SQL
+260209               MOVE  'S0270-FETCH-CURSOR-SRCH ERROR...'
+260209                                    TO  W-COMM-MSG
+260209               PERFORM                  FINALIZATION
+260209     END-EVALUATE.
+
+260209 S0270-FETCH-CURSOR-SRCH-EXIT.
+260209     EXIT.
+260209     EJECT
+      *****************************************************************
+      *                                                               *
+      *                S0280-CLOSE-CURSOR-SRCH                        *
+      *                                                               *
+      *****************************************************************
+260209 S0280-CLOSE-CURSOR-SRCH                SECTION.
+
+260209     EXEC  SQL
+260209           CLOSE  CURSOR_TTAAA_SRCH
+260209     END-EXEC.
+
+260209     IF  SQLCODE = C-SQL-NORMAL
+260209         CONTINUE
+260209     ELSE
+260209         MOVE   SQLCODE      TO  W-SQL
+260209         MOVE   W-SQL        TO  W-COMM-SQL
+260209         MOVE  'S0280-CLOSE-CURSOR-SRCH ERROR...'
+260209                                  TO  W-COMM-MSG
+260209         PERFORM                  FINALIZATION
+260209     END-IF.
+
+260209 S0280-CLOSE-CURSOR-SRCH-EXIT.
+260209     EXIT.
+260209     EJECT
+      *****************************************************************
+      *                                                               *
       *                S0300-INQUIRY-PROC                             *
       *   ?væÖD/p/h/?pK¦Ú/?/i¬¼a??b  ?~K?}/l?  LOGIC             *
       *                                                               *
@@ -1060,6 +1273,101 @@ DB    *****************************************************************
            EJECT
       *****************************************************************
       *                                                               *
+      *            S9200-RESTORE-CASE-CTX                             *
+      *   A TRANSFERRED INQUIRY CARRIES FORWARD THE CASE NUMBER THE   *
+      *   FIRST CLERK'S SCREEN ASSIGNED.  WHATEVER OF BUSNID/TXOFF-CD/*
+      *   DATEYY/DATEGI/RGST-OPEN-DT/SEARCH CRITERIA THE SECOND CLERK *
+      *   DID NOT RE-KEY (LEFT BLANK) IS FILLED BACK IN FROM THE LAST *
+      *   SAVED CONTEXT FOR THAT CASE NUMBER SO THE INQUIRY RESUMES   *
+      *   WHERE IT LEFT OFF.                                          *
+      *                                                               *
+      *****************************************************************
+260213 S9200-RESTORE-CASE-CTX             SECTION.
+
+260213     EXEC  CICS  READQ  TS
+260213               QUEUE  (W-CM-CASE-NO)
+260213               INTO   (W-CASE-CTX-REC)
+260213               LENGTH (W-CASE-CTX-LEN)
+260213               RESP   (W-RETURN-CODE)
+260213     END-EXEC.
+
+260213     IF  W-RETURN-NORMAL
+
+260213         IF  W-CM-BUSNID        = SPACE
+260213             MOVE  CTX-BUSNID        TO  W-CM-BUSNID
+260213         END-IF
+
+260213         IF  W-CM-TXOFF-CD      = SPACE
+260213             MOVE  CTX-TXOFF-CD      TO  W-CM-TXOFF-CD
+260213         END-IF
+
+260213         IF  W-CM-DATEYY        = SPACE
+260213             MOVE  CTX-DATEYY        TO  W-CM-DATEYY
+260213         END-IF
+
+260213         IF  W-CM-DATEGI        = SPACE
+260213             MOVE  CTX-DATEGI        TO  W-CM-DATEGI
+260213         END-IF
+
+260213         IF  W-CM-RGST-OPEN-DT  = SPACE
+260213             MOVE  CTX-RGST-OPEN-DT  TO  W-CM-RGST-OPEN-DT
+260213         END-IF
+
+260213         IF  W-CM-SRCH-NM       = SPACE
+260213             MOVE  CTX-SRCH-NM       TO  W-CM-SRCH-NM
+260213         END-IF
+
+260213         IF  W-CM-SRCH-ADDR     = SPACE
+260213             MOVE  CTX-SRCH-ADDR     TO  W-CM-SRCH-ADDR
+260213         END-IF
+
+260213         IF  W-CM-SRCH-TELNO    = SPACE
+260213             MOVE  CTX-SRCH-TELNO    TO  W-CM-SRCH-TELNO
+260213         END-IF
+
+260213     ELSE
+260213         CONTINUE
+260213     END-IF.
+
+260213 S9200-RESTORE-CASE-CTX-EXIT.
+260213     EXIT.
+260213     EJECT
+      *****************************************************************
+      *                                                               *
+      *            S9300-SAVE-CASE-CTX                                *
+      *   SNAPSHOTS THE JUST-COMPLETED INQUIRY'S KEY/SEARCH CRITERIA  *
+      *   UNDER THE CALLER'S CASE NUMBER SO THE NEXT COUNTER THE CALL *
+      *   IS TRANSFERRED TO CAN RESUME IT (SEE S9200-RESTORE-CASE-CTX)*
+      *                                                               *
+      *****************************************************************
+260213 S9300-SAVE-CASE-CTX                SECTION.
+
+260213     MOVE  W-CM-BUSNID             TO  CTX-BUSNID.
+260213     MOVE  W-CM-TXOFF-CD           TO  CTX-TXOFF-CD.
+260213     MOVE  W-CM-DATEYY             TO  CTX-DATEYY.
+260213     MOVE  W-CM-DATEGI             TO  CTX-DATEGI.
+260213     MOVE  W-CM-RGST-OPEN-DT       TO  CTX-RGST-OPEN-DT.
+260213     MOVE  W-CM-SRCH-NM            TO  CTX-SRCH-NM.
+260213     MOVE  W-CM-SRCH-ADDR          TO  CTX-SRCH-ADDR.
+260213     MOVE  W-CM-SRCH-TELNO         TO  CTX-SRCH-TELNO.
+
+260213     EXEC  CICS  DELETEQ  TS
+260213               QUEUE  (W-CM-CASE-NO)
+260213               RESP   (W-RETURN-CODE)
+260213     END-EXEC.
+
+260213     EXEC  CICS  WRITEQ  TS
+260213               QUEUE  (W-CM-CASE-NO)
+260213               FROM   (W-CASE-CTX-REC)
+260213               LENGTH (W-CASE-CTX-LEN)
+260213               RESP   (W-RETURN-CODE)
+260213     END-EXEC.
+
+260213 S9300-SAVE-CASE-CTX-EXIT.
+260213     EXIT.
+260213     EJECT
+      *****************************************************************
+      *                                                               *
       *            S9700-ROLLBACK-PROC                                *
       *                                                               *
       *****************************************************************
@@ -1084,8 +1392,10 @@ DB    *****************************************************************
            END-EXEC.
 
            IF   W-RETURN-NORMAL
+                MOVE  MSG-RC-CD          TO  W-COMM-RC
                 MOVE  W-MSG-CONTENTS     TO  W-COMM-MSG
            ELSE
+260723          MOVE 'RC01'              TO  W-COMM-RC
                 MOVE 'MESSAGE NOT-FOUND' TO  W-COMM-MSG
            END-IF.
 
