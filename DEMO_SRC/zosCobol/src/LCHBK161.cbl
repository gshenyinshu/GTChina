@@ -31,6 +31,7 @@
       * ��������     CSR��ȣ �۾��� �۾�����                 *
       *  ==========   =========   ======   ========================  *
       *  2003/09/29              �踸�� �����ۼ�                 *
+      *  2026/04/10              S.K.CHOI   ADD AMT VARIANCE RPT    *
       ****************************************************************
 
       ****************************************************************
@@ -50,6 +51,8 @@
 
            SELECT  O-MCHT-FILE           ASSIGN  TO  LCHNC030.
 
+           SELECT  O2-VAR-FILE           ASSIGN  TO  LCHNC040.
+
 
       ****************************************************************
       *                                                              *
@@ -78,7 +81,9 @@
        01  I1-MCHT-REC.
       *��������ȣ
            05  I1-MCHT-MCHT-N            PIC  X(10).
-           05  FILLER                    PIC  X(40).
+      *�Ű�Ǽ�ݾ�
+           05  I1-MCHT-DECL-AMT          PIC S9(13)  COMP-3.
+           05  FILLER                    PIC  X(33).
 
       ****************************************************************
       *                                                              *
@@ -120,6 +125,24 @@
 
            COPY  LCHYK1B2.
 
+      ****************************************************************
+      *                                                              *
+      *     O2-VAR-FILE                           DDNAME - LCHNC040  *
+      *                                                              *
+      * -DETAIL REPORT OF MERCHANTS WHOSE DECLARED AMOUNT DOES NOT   *
+      *  TIE OUT AGAINST THE SLIP-DERIVED AMOUNT.                    *
+      *                                                              *
+      ****************************************************************
+       FD  O2-VAR-FILE
+
+           RECORDING  MODE           IS  F
+           RECORD     CONTAINS      132  CHARACTERS
+           BLOCK      CONTAINS        0  RECORDS
+           LABEL      RECORDS       ARE  STANDARD
+           DATA       RECORD         IS  O2-VAR-REC.
+
+       01  O2-VAR-REC                    PIC  X(132).
+
 
       ****************************************************************
       *                                                              *
@@ -150,6 +173,7 @@
            05  A-INPUT-1-READ-CNT      PIC  9(09)  VALUE  0.
            05  A-INPUT-2-READ-CNT      PIC  9(09)  VALUE  0.
            05  A-WRITE-OUTPUT-CNT      PIC  9(09)  VALUE  0.
+           05  A-VARIANCE-CNT          PIC  9(09)  VALUE  0.
            05  A-ERROR-CNT             PIC  9(09)  VALUE  0.
 
       ****************************************************************
@@ -203,6 +227,7 @@
            05  W-SLS-CNT                 PIC S9(07)  COMP-3 VALUE +0.
            05  W-SLS-AMT                 PIC S9(13)  COMP-3 VALUE +0.
            05  W-WK-AMT                  PIC S9(13)  COMP-3 VALUE +0.
+           05  W-VAR-AMT                 PIC S9(13)  COMP-3 VALUE +0.
 
            05  W-DIS-AMT                 PIC -Z(12)9.
            05  W-DIS-BS                  PIC -ZZ9.
@@ -218,6 +243,47 @@
                    15  W-BS06-SC         PIC S9(03).
                    15  W-BS06-M-CNT      PIC S9(07) COMP-3.
 
+      ****************************************************************
+      *                                                              *
+      *    V A R I A N C E   R E P O R T   L I N E S                 *
+      *                                                              *
+      ****************************************************************
+       01  H0-TITLE-LINE.
+           10  FILLER                    PIC  X(01)  VALUE  SPACE.
+           10  H0-LIT-1                  PIC  X(40)  VALUE
+               'LCHBK161 - MERCHANT AMOUNT VARIANCE RPT'.
+           10  FILLER                    PIC  X(91)  VALUE  SPACE.
+
+       01  H1-HEAD-LINE.
+           10  FILLER                    PIC  X(01)  VALUE  SPACE.
+           10  H1-LIT-1                  PIC  X(80)  VALUE
+               'MERCHANT-N  DECLARED-AMT     SLIP-AMT       VARIANCE'.
+           10  FILLER                    PIC  X(51)  VALUE  SPACE.
+
+       01  D1-DETAIL-LINE.
+           10  FILLER                    PIC  X(01)  VALUE  SPACE.
+           10  D1-MCHT-N                 PIC  X(10).
+           10  FILLER                    PIC  X(02)  VALUE  SPACE.
+           10  D1-LIT-1                  PIC  X(11)  VALUE
+               'DECL AMT.:'.
+           10  D1-DECL-AMT               PIC  -Z(12)9.
+           10  FILLER                    PIC  X(02)  VALUE  SPACE.
+           10  D1-LIT-2                  PIC  X(11)  VALUE
+               'SLIP AMT.:'.
+           10  D1-SLIP-AMT               PIC  -Z(12)9.
+           10  FILLER                    PIC  X(02)  VALUE  SPACE.
+           10  D1-LIT-3                  PIC  X(11)  VALUE
+               'VARIANCE.:'.
+           10  D1-VAR-AMT                PIC  -Z(12)9.
+           10  FILLER                    PIC  X(40)  VALUE  SPACE.
+
+       01  T1-TRAILER-LINE.
+           10  FILLER                    PIC  X(01)  VALUE  SPACE.
+           10  T1-LIT-1                  PIC  X(27)  VALUE
+               'VARIANCE RECORDS WRITTEN.:'.
+           10  T1-VARIANCE-CNT           PIC  ZZZZZZZZ9.
+           10  FILLER                    PIC  X(95)  VALUE  SPACE.
+
       ****************************************************************
       *                                                              *
       *    C O P Y B O O K S                                         *
@@ -236,6 +302,14 @@
       ****************************************************************
            EXEC  SQL  INCLUDE  SQLCA  END-EXEC.
 
+      ****************************************************************
+      *    NIGHTLY CROSS-PROGRAM RECONCILIATION CONTROL              *
+      ****************************************************************
+260621     EXEC  SQL  INCLUDE  LCBYRECN  END-EXEC.
+
+260621 01  W-RECON-DT                      PIC  X(08)  VALUE SPACE.
+260621 01  W-SQLCODE                       PIC  ----9.
+
       ****************************************************************
       *    TK140 (����FACTOR����������                           *
       ****************************************************************
@@ -358,6 +432,8 @@
 
            PERFORM  S1400-DISPLAY-RESULT.
 
+260621     PERFORM  S1700-RECON-LOG-RTN.
+
            IF  STRT-BOCOM-ERR-TYPE  NOT = 'N'
                PERFORM  S1300-DISPLAY-ERRMSG
                MOVE     U-ABEND-CODE     TO  RETURN-CODE
@@ -464,7 +540,10 @@
 
            OPEN  INPUT      I1-MCHT-FILE
                             I2-SLIP-FILE
-                 OUTPUT     O-MCHT-FILE.
+                 OUTPUT     O-MCHT-FILE
+                            O2-VAR-FILE.
+
+           PERFORM  S1500-WRITE-VAR-HEADER.
 
        S0300-OPEN-FILE-EXIT.
            EXIT.
@@ -706,6 +785,7 @@
                     MOVE  I2-SLIP-CNT    TO  W-SLS-CNT
 
                     PERFORM  S1000-CHECK-AMT
+                    PERFORM  S1050-CHECK-VARIANCE
                     PERFORM  S1100-WRITE-OUTPUT
 
                     PERFORM  S0400-READ-INPUT-FILE-1
@@ -720,6 +800,7 @@
                                              W-SLS-CNT
 
                     PERFORM  S1000-CHECK-AMT
+                    PERFORM  S1050-CHECK-VARIANCE
                     PERFORM  S1100-WRITE-OUTPUT
 
                     PERFORM  S0400-READ-INPUT-FILE-1
@@ -768,6 +849,57 @@
 
        S1000-CHECK-AMT-EXIT.
            EXIT.
+
+      ****************************************************************
+      *                                                              *
+      *         S1050-CHECK-VARIANCE                                 *
+      *                                                              *
+      * 1 COMPARES THE MERCHANT'S DECLARED AMOUNT (I1-MCHT-DECL-AMT) *
+      *   AGAINST THE SLIP-DERIVED AMOUNT (W-SLS-AMT) AND, WHEN THE  *
+      *   TWO DON'T TIE OUT, WRITES A VARIANCE DETAIL LINE.          *
+      *                                                              *
+      * I1-MCHT-DECL-AMT IS NOT DCLGEN DATA -- LCHNC010 IS A FLAT    *
+      * 50-BYTE FILE WHOSE LAYOUT IS DECLARED ENTIRELY IN THIS       *
+      * PROGRAM'S OWN FD (NO COPYBOOK), SAME AS I2-SLIP-AMT BELOW.   *
+      * PACKED-DECIMAL VALIDITY IS THE PRODUCING JOB STEP'S          *
+      * CONTRACT, NOT RE-VALIDATED HERE, CONSISTENT WITH HOW EVERY   *
+      * OTHER COMP-3 AMOUNT IN THIS PROGRAM IS TREATED.              *
+      *                                                              *
+      ****************************************************************
+       S1050-CHECK-VARIANCE              SECTION.
+
+           COMPUTE  W-VAR-AMT  =  I1-MCHT-DECL-AMT  -  W-SLS-AMT.
+
+           IF  W-VAR-AMT  NOT  =  ZERO
+               PERFORM  S1060-WRITE-VAR-DETAIL
+           END-IF.
+
+       S1050-CHECK-VARIANCE-EXIT.
+           EXIT.
+
+      ****************************************************************
+      *                                                              *
+      *         S1060-WRITE-VAR-DETAIL                               *
+      *                                                              *
+      * 1 BUILDS ONE VARIANCE-DETAIL LINE (MERCHANT NUMBER, DECLARED *
+      *   AMOUNT, SLIP-DERIVED AMOUNT, DELTA) AND WRITES IT.         *
+      *                                                              *
+      ****************************************************************
+       S1060-WRITE-VAR-DETAIL             SECTION.
+
+           INITIALIZE  D1-DETAIL-LINE.
+
+           MOVE  I1-MCHT-MCHT-N          TO  D1-MCHT-N.
+           MOVE  I1-MCHT-DECL-AMT        TO  D1-DECL-AMT.
+           MOVE  W-SLS-AMT               TO  D1-SLIP-AMT.
+           MOVE  W-VAR-AMT               TO  D1-VAR-AMT.
+
+           WRITE  O2-VAR-REC             FROM  D1-DETAIL-LINE.
+
+           ADD   +1                      TO  A-VARIANCE-CNT.
+
+       S1060-WRITE-VAR-DETAIL-EXIT.
+           EXIT.
       *==============================================================*
       *                                                              *
       *              E N D    B U S I N E S S   L O G I C            *
@@ -845,9 +977,12 @@
       ****************************************************************
        S1200-CLOSE-FILE                  SECTION.
 
+           PERFORM  S1600-WRITE-VAR-TRAILER.
+
            CLOSE  I1-MCHT-FILE
                   I2-SLIP-FILE
-                  O-MCHT-FILE.
+                  O-MCHT-FILE
+                  O2-VAR-FILE.
 
        S1200-CLOSE-FILE-EXIT.
            EXIT.
@@ -933,3 +1068,88 @@
       *                                                              *
       *==============================================================*
 
+      ****************************************************************
+      *                                                              *
+      *               S1700-RECON-LOG-RTN                            *
+      *   LOGS THIS RUN'S IN/OUT TOTALS TO DAILY_RECON_CTL SO THE    *
+      *   NIGHTLY RECONCILIATION JOB CAN COMPARE LCHBK161 AGAINST     *
+      *   JAPA1 AND MIP02 FOR THE SAME RUN DATE.  LCHBK161 RUNS       *
+      *   ONCE PER NIGHT, SO THIS IS A PLAIN INSERT, NOT AN UPSERT -  *
+      *   A FAILURE HERE IS LOGGED AND THE RUN CONTINUES, SINCE THIS  *
+      *   IS BOOKKEEPING FOR THE RECONCILIATION REPORT, NOT THE       *
+      *   VARIANCE PROCESSING ITSELF.                                 *
+      *                                                              *
+      ****************************************************************
+260621 S1700-RECON-LOG-RTN                SECTION.
+
+260621     ACCEPT    W-RECON-DT          FROM  DATE  YYYYMMDD.
+
+260621     MOVE      W-RECON-DT          TO    RECN-RUN-DT.
+260621     MOVE      C-PROG-ID           TO    RECN-SRC-PGM.
+260621     COMPUTE   RECN-IN-CNT  =  A-INPUT-1-READ-CNT
+260621                               +  A-INPUT-2-READ-CNT.
+260621     MOVE      A-WRITE-OUTPUT-CNT  TO    RECN-OUT-CNT.
+
+260621     EXEC  SQL
+260621           INSERT INTO LCBD2CTL.DAILY_RECON_CTL
+260621                 (RUN_DT, SRC_PGM, IN_CNT, OUT_CNT)
+260621           VALUES
+260621                 (:RECN-RUN-DT, :RECN-SRC-PGM,
+260621                  :RECN-IN-CNT, :RECN-OUT-CNT)
+260621     END-EXEC.
+
+260621     EVALUATE  SQLCODE
+260621         WHEN  0
+260621               CONTINUE
+260621         WHEN  OTHER
+260621               MOVE  SQLCODE       TO  W-SQLCODE
+260621               DISPLAY  'S1700:DB ERROR DAILY_RECON_CTL INSERT='
+260621                        W-SQLCODE
+260621     END-EVALUATE.
+
+260621 S1700-RECON-LOG-RTN-EXIT.
+260621     EXIT.
+
+      *==============================================================*
+      *                                                              *
+      *         S T A R T    V A R I A N C E   R E P O R T           *
+      *                                                              *
+      *==============================================================*
+      ****************************************************************
+      *                                                              *
+      *            S1500-WRITE-VAR-HEADER                            *
+      *                                                              *
+      * 1 WRITES THE TITLE AND COLUMN-HEADING LINES FOR THE AMOUNT-  *
+      *   VARIANCE REPORT.                                           *
+      *                                                              *
+      ****************************************************************
+       S1500-WRITE-VAR-HEADER             SECTION.
+
+           WRITE  O2-VAR-REC             FROM  H0-TITLE-LINE.
+           WRITE  O2-VAR-REC             FROM  H1-HEAD-LINE.
+
+       S1500-WRITE-VAR-HEADER-EXIT.
+           EXIT.
+
+      ****************************************************************
+      *                                                              *
+      *            S1600-WRITE-VAR-TRAILER                           *
+      *                                                              *
+      * 1 WRITES THE TRAILER LINE, WITH THE TOTAL VARIANCE-DETAIL    *
+      *   RECORD COUNT, FOR THE AMOUNT-VARIANCE REPORT.              *
+      *                                                              *
+      ****************************************************************
+       S1600-WRITE-VAR-TRAILER            SECTION.
+
+           MOVE  A-VARIANCE-CNT          TO  T1-VARIANCE-CNT.
+
+           WRITE  O2-VAR-REC             FROM  T1-TRAILER-LINE.
+
+       S1600-WRITE-VAR-TRAILER-EXIT.
+           EXIT.
+      *==============================================================*
+      *                                                              *
+      *           E N D    V A R I A N C E   R E P O R T             *
+      *                                                              *
+      *==============================================================*
+
