@@ -0,0 +1,334 @@
+      *****************************************************************
+      *                                                               *
+      *         I D E N T I F I C A T I O N   D I V I S I O N         *
+      *                                                               *
+      *****************************************************************
+
+       IDENTIFICATION        DIVISION.
+
+       PROGRAM-ID.           LAP92.
+       AUTHOR.               S.K.CHOI.
+       INSTALLATION.         GTONE.
+       DATE-WRITTEN.         2026.07.11.
+       DATE-COMPILED.
+
+      ******************************************************************
+      *                                                                *
+      *                    L  A  P  9  2                               *
+      *                                                                *
+      *  PROGRAM TYPE   -  ONLINE COBOL                                *
+      *                                                                *
+      *  FUNCTION       -  RECORDS THE DELIVERY-CONFIRMATION / PROOF   *
+      *                     OF SERVICE EVENT FOR A CERTIFICATE LAP91   *
+      *                     HAS ALREADY PRINTED.  PRINTING THE FORM    *
+      *                     (TRWAQ) IS NOT TREATED AS THE SAME THING   *
+      *                     AS THE TAXPAYER ACTUALLY RECEIVING IT --   *
+      *                     THIS TRANSACTION LOGS THE SIGNED RECEIPT,  *
+      *                     COUNTER PICKUP, OR UNDELIVERABLE RETURN    *
+      *                     SEPARATELY, AGAINST A SPECIFIC PRINT ROW.  *
+      *                                                                *
+      *  TRANSACTION    -  LA92                                        *
+      *  IDENTIFIER                                                    *
+      *  JSP       FILE -  LAP92.JSP                                   *
+      *                                                                *
+      *  INPUT PARMS    -  COMMUNICATION AREA  -  200 BYTE             *
+      *  OUTPUT PARMS   -  COMMUNICATION AREA  -  200 BYTE             *
+      *                                                                *
+      *  TABLES                                                  CRUD  *
+      *  ============================================================  *
+      *  DRWA.TRWAQ (  CERTIFICATE PRINT / REPRINT AUDIT )         R   *
+      *  DRWA.TRWAW (  DELIVERY CONFIRMATION / PROOF OF SERVICE )  CR  *
+      *                                                                *
+      *  EXITS          -  NORMAL   - RETURN TO CICS                   *
+      *                 -  ABNORMAL - NONE                             *
+      *                                                                *
+      *  SPECIAL LOGIC  -  A CONFIRMATION CANNOT BE LOGGED UNTIL AN    *
+      *                     ACTIVE (NON-VOID) TRWAQ PRINT ROW ALREADY  *
+      *                     EXISTS FOR THE RECEIPT -- A CERTIFICATE    *
+      *                     THAT WAS NEVER PRINTED CANNOT HAVE BEEN    *
+      *                     DELIVERED.  CONFIRM-TP 'S' (SIGNED) MUST   *
+      *                     CARRY A SIGNED-BY NAME.                    *
+      *                                                                *
+      *   DATE        S.E.             DESCRIPTION                     *
+      *   ========    =============    =============================   *
+      *   26/08/09    S.K.CHOI         INITIAL CODING                  *
+      ******************************************************************
+           EJECT
+      *****************************************************************
+      *                                                                *
+      *            E N V I R O N M E N T   D I V I S I O N             *
+      *                                                                *
+      *****************************************************************
+       ENVIRONMENT                     DIVISION.
+
+      ******************************************************************
+      *                                                                *
+      *                   D A T A   D I V I S I O N                    *
+      *                                                                *
+      ******************************************************************
+       DATA                            DIVISION.
+
+      ******************************************************************
+      *                                                                *
+      *                 W O R K I N G   S T O R A G E                  *
+      *                                                                *
+      ******************************************************************
+       WORKING-STORAGE                 SECTION.
+       01  WS-START                    PIC X(50)
+           VALUE 'LAP92 - WORKING STORAGE BEGINS HERE'.
+
+      ******************************************************************
+      *                       C O N S T A N T S                        *
+      ******************************************************************
+       01  CONSTANTS.
+           05  C-PGM-LAP92             PIC  X(05)  VALUE 'LAP92'.
+           05  C-RC00                  PIC  X(04)  VALUE 'RC00'.
+           05  C-RC01                  PIC  X(04)  VALUE 'RC01'.
+           05  C-RC02                  PIC  X(04)  VALUE 'RC02'.
+           05  C-RC03                  PIC  X(04)  VALUE 'RC03'.
+
+      ******************************************************************
+      *                     W O R K   A R E A S                        *
+      ******************************************************************
+       01  WORKAREAS.
+           05  W-SQLCODE               PIC  -(04).
+           05  W-TRWAQ-COUNT           PIC  S9(05)  COMP-3.
+
+       01  W-COMM-AREA.
+           05  W-COMM-RCVE-NO-KEY.
+               10  W-COMM-RCVE-NO-TXOFF    PIC  X(03).
+               10  W-COMM-RCVE-NO-YY       PIC  X(04).
+               10  W-COMM-RCVE-NO-SEQNO    PIC  9(07).
+           05  W-COMM-CONFIRM-TP       PIC  X(01).
+           05  W-COMM-TRACKING-NO      PIC  X(20).
+           05  W-COMM-SIGNED-BY        PIC  X(30).
+           05  W-COMM-CONFIRM-OPID     PIC  X(08).
+           05  W-COMM-RC               PIC  X(04).
+           05  W-COMM-MSG              PIC  X(78).
+           05  FILLER                  PIC  X(23).
+
+      ******************************************************************
+      *            C O M M O N   D A T E / T I M E   A R E A           *
+      ******************************************************************
+           COPY                        SSYBC.
+
+      ******************************************************************
+      *                    D B 2   W O R K   A R E A                   *
+      ******************************************************************
+           EXEC  SQL   INCLUDE  SQLCA   END-EXEC.
+
+      *                                ********************************
+      *                                *    DB2        TRWAQ          *
+      *                                ********************************
+           EXEC  SQL   INCLUDE  RWOAQ   END-EXEC.
+
+      *                                ********************************
+      *                                *    DB2        TRWAW          *
+      *                                ********************************
+           EXEC  SQL   INCLUDE  RWOAW   END-EXEC.
+
+       01  WS-END                      PIC X(40)
+           VALUE 'LAP92 - WORKING STORAGE ENDS HERE'.
+
+      ******************************************************************
+      *                 L I N K A G E   S E C T I O N                  *
+      ******************************************************************
+       LINKAGE                         SECTION.
+       01  DFHCOMMAREA.
+           05  L-COMM-AREA             PIC  X(200).
+
+      ******************************************************************
+      *                                                                *
+      *              P R O C E D U R E   D I V I S I O N               *
+      *                                                                *
+      ******************************************************************
+       PROCEDURE               DIVISION.
+
+       S0000-BEGIN              SECTION.
+
+           PERFORM   S1000-INIT.
+
+           PERFORM   S2000-MAIN.
+
+           PERFORM   S9000-FINAL.
+
+       S0000-BEGIN-EXIT.
+           EXIT.
+      *****************************************************************
+      *S1000-INIT
+      *****************************************************************
+       S1000-INIT               SECTION.
+
+           MOVE  L-COMM-AREA           TO  W-COMM-AREA.
+           MOVE  SPACE                 TO  W-COMM-RC
+                                            W-COMM-MSG.
+
+       S1000-INIT-EXIT.
+           EXIT.
+      *****************************************************************
+      *S2000-MAIN
+      *      VALIDATE THE RECEIPT KEY AND CONFIRMATION TYPE, CONFIRM A
+      *      PRINT ROW ALREADY EXISTS FOR THE RECEIPT, THEN LOG THE
+      *      DELIVERY-CONFIRMATION EVENT.
+      *****************************************************************
+       S2000-MAIN               SECTION.
+
+           IF  W-COMM-RCVE-NO-TXOFF   =  SPACE  OR
+               W-COMM-RCVE-NO-YY      =  SPACE  OR
+               W-COMM-RCVE-NO-SEQNO   =  ZERO
+               MOVE  C-RC01                TO  W-COMM-RC
+               MOVE  'RECEIPT NUMBER REQUIRED'
+                                            TO  W-COMM-MSG
+           ELSE
+               IF  W-COMM-CONFIRM-TP  NOT =  'S'  AND
+                   W-COMM-CONFIRM-TP  NOT =  'U'  AND
+                   W-COMM-CONFIRM-TP  NOT =  'P'
+                   MOVE  C-RC01                TO  W-COMM-RC
+                   MOVE  'CONFIRM TYPE MUST BE S, U OR P'
+                                                TO  W-COMM-MSG
+               ELSE
+                   IF  W-COMM-CONFIRM-TP  =  'S'  AND
+                       W-COMM-SIGNED-BY  =  SPACE
+                       MOVE  C-RC01                TO  W-COMM-RC
+                       MOVE  'SIGNED-BY REQUIRED FOR TYPE S'
+                                                    TO  W-COMM-MSG
+                   ELSE
+                       IF  W-COMM-CONFIRM-OPID  =  SPACE
+                           MOVE  C-RC01                TO  W-COMM-RC
+                           MOVE  'CONFIRMING OPERATOR ID REQUIRED'
+                                                        TO  W-COMM-MSG
+                       ELSE
+                           PERFORM  S2100-CHECK-TRWAQ
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       S2000-MAIN-EXIT.
+           EXIT.
+      *****************************************************************
+      *S2100-CHECK-TRWAQ
+      *      A CERTIFICATE THAT WAS NEVER PRINTED CANNOT HAVE BEEN
+      *      DELIVERED -- AN ACTIVE (NON-VOID) TRWAQ ROW MUST ALREADY
+      *      EXIST FOR THE RECEIPT BEFORE A CONFIRMATION IS LOGGED.
+      *****************************************************************
+       S2100-CHECK-TRWAQ        SECTION.
+
+           MOVE  W-COMM-RCVE-NO-TXOFF  TO  RCVE-NO-TXOFF OF TRWAQ.
+           MOVE  W-COMM-RCVE-NO-YY     TO  RCVE-NO-YY    OF TRWAQ.
+           MOVE  W-COMM-RCVE-NO-SEQNO  TO  RCVE-NO-SEQNO OF TRWAQ.
+
+           EXEC  SQL  SELECT  COUNT(*)
+                        INTO  :W-TRWAQ-COUNT
+                        FROM  DRWA.TRWAQ
+                       WHERE  RCVE_NO_TXOFF = :TRWAQ.RCVE-NO-TXOFF
+                         AND  RCVE_NO_YY    = :TRWAQ.RCVE-NO-YY
+                         AND  RCVE_NO_SEQNO = :TRWAQ.RCVE-NO-SEQNO
+                         AND  VOID_FG       = 'N'
+           END-EXEC.
+
+           IF  SQLCODE  NOT =  C-SQL-NORMAL
+               MOVE  SQLCODE                TO  W-SQLCODE
+               MOVE  C-RC02                 TO  W-COMM-RC
+               MOVE  'TRWAQ SELECT FAILED, SQLCODE='
+                                            TO  W-COMM-MSG(1:30)
+               MOVE  W-SQLCODE              TO  W-COMM-MSG(31:5)
+           ELSE
+               IF  W-TRWAQ-COUNT  =  ZERO
+                   MOVE  C-RC03                TO  W-COMM-RC
+                   MOVE  'NO ACTIVE PRINT RECORD FOR THIS RECEIPT'
+                                                TO  W-COMM-MSG
+               ELSE
+                   PERFORM  S2200-INSERT-TRWAW
+               END-IF
+           END-IF.
+
+       S2100-CHECK-TRWAQ-EXIT.
+           EXIT.
+      *****************************************************************
+      *S2200-INSERT-TRWAW
+      *      LOGS THE DELIVERY-CONFIRMATION / PROOF OF SERVICE ROW.
+      *****************************************************************
+       S2200-INSERT-TRWAW       SECTION.
+
+           MOVE  W-COMM-RCVE-NO-TXOFF  TO  RCVE-NO-TXOFF OF TRWAW.
+           MOVE  W-COMM-RCVE-NO-YY     TO  RCVE-NO-YY    OF TRWAW.
+           MOVE  W-COMM-RCVE-NO-SEQNO  TO  RCVE-NO-SEQNO OF TRWAW.
+
+           EXEC  SQL  SELECT  COALESCE(MAX(CONFIRM_SEQNO),0) + 1
+                        INTO  :TRWAW.CONFIRM-SEQNO
+                        FROM  DRWA.TRWAW
+                       WHERE  RCVE_NO_TXOFF = :TRWAW.RCVE-NO-TXOFF
+                         AND  RCVE_NO_YY    = :TRWAW.RCVE-NO-YY
+                         AND  RCVE_NO_SEQNO = :TRWAW.RCVE-NO-SEQNO
+           END-EXEC.
+
+           MOVE  W-COMM-CONFIRM-TP     TO  CONFIRM-TP   OF TRWAW.
+           MOVE  W-COMM-TRACKING-NO    TO  TRACKING-NO  OF TRWAW.
+           MOVE  W-COMM-SIGNED-BY      TO  SIGNED-BY    OF TRWAW.
+           MOVE  W-COMM-CONFIRM-OPID   TO  CONFIRM-OPID OF TRWAW.
+
+           STRING  W-DB2DATE-YEAR  W-DATE(4:2)  W-DATE(7:2)
+                   DELIMITED BY SIZE INTO  CONFIRM-DT OF TRWAW
+           END-STRING.
+
+           STRING  W-TIME(1:2)  W-TIME(4:2)  W-TIME(7:2)
+                   DELIMITED BY SIZE INTO  CONFIRM-TIME OF TRWAW
+           END-STRING.
+
+           EXEC  SQL  INSERT  INTO  DRWA.TRWAW
+                             (RCVE_NO_TXOFF,
+                              RCVE_NO_YY   ,
+                              RCVE_NO_SEQNO,
+                              CONFIRM_SEQNO,
+                              CONFIRM_TP   ,
+                              TRACKING_NO  ,
+                              SIGNED_BY    ,
+                              CONFIRM_OPID ,
+                              CONFIRM_DT   ,
+                              CONFIRM_TIME   )
+                       VALUES
+                             (:TRWAW.RCVE-NO-TXOFF,
+                              :TRWAW.RCVE-NO-YY   ,
+                              :TRWAW.RCVE-NO-SEQNO,
+                              :TRWAW.CONFIRM-SEQNO,
+                              :TRWAW.CONFIRM-TP   ,
+                              :TRWAW.TRACKING-NO  ,
+                              :TRWAW.SIGNED-BY    ,
+                              :TRWAW.CONFIRM-OPID ,
+                              :TRWAW.CONFIRM-DT   ,
+                              :TRWAW.CONFIRM-TIME   )
+           END-EXEC.
+
+           IF  SQLCODE  =  C-SQL-NORMAL
+               MOVE  C-RC00                TO  W-COMM-RC
+               MOVE  'DELIVERY CONFIRMATION LOGGED'
+                                            TO  W-COMM-MSG
+           ELSE
+               MOVE  SQLCODE                TO  W-SQLCODE
+               MOVE  C-RC02                 TO  W-COMM-RC
+               MOVE  'TRWAW INSERT FAILED, SQLCODE='
+                                            TO  W-COMM-MSG(1:30)
+               MOVE  W-SQLCODE              TO  W-COMM-MSG(31:5)
+           END-IF.
+
+       S2200-INSERT-TRWAW-EXIT.
+           EXIT.
+      *****************************************************************
+      *S9000-FINAL
+      *****************************************************************
+       S9000-FINAL              SECTION.
+
+           MOVE  W-COMM-AREA           TO  L-COMM-AREA.
+
+           EXEC CICS RETURN END-EXEC.
+
+       S9000-FINAL-EXIT.
+           EXIT.
+      ******************************************************************
+      *                                                                *
+      *              F I N A L   P R O G R A M   C O D I N G           *
+      *                                                                *
+      *              PROGRAM  ID  :  LAP92                             *
+      *                                                                *
+      ******************************************************************
