@@ -0,0 +1,192 @@
+      ****************************************************************
+      *          I D E N T I F I C A T I O N  D I V I S I O N        *
+      ****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    LCBSTRDR.
+       AUTHOR.        FNS.
+       DATE-WRITTEN.  2026.04.30.
+       DATE-COMPILED.
+
+      ****************************************************************
+      *  REDRIVES OUTBOUND MESSAGES LCBSTCPI COULD NOT DELIVER AFTER *
+      *  ITS RETRY WINDOW.  LCBSTCPI PERSISTS EACH UNDELIVERED        *
+      *  COMMAREA TO THE DURABLE TD QUEUE STCQ INSTEAD OF LOSING IT; *
+      *  THIS TRANSACTION DRAINS THAT QUEUE, RE-LINKING TO LCBSTCPI  *
+      *  ONCE PER SAVED MESSAGE UNTIL THE QUEUE IS EMPTY.  RUN ON A  *
+      *  TIMER OR VIA A TRIGGER-LEVEL ATI ON STCQ ONCE THE FAR END   *
+      *  IS KNOWN TO BE BACK UP.                                    *
+      ****************************************************************
+
+      ****************************************************************
+      *        E N V I R O N M E N T    D I V I S I O N              *
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+
+      ****************************************************************
+      *        D A T A                  D I V I S I O N              *
+      ****************************************************************
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       01  RESPONSE                     PIC 9(9)  COMP.
+       01  LENG                         PIC 9(4)  COMP VALUE 0.
+       01  W-REDRIVE-CNT                PIC 9(04) VALUE 0.
+
+       77  C-FALLBACK-TDQ               PIC X(04) VALUE 'STCQ'.
+       77  C-TARGET-PGM                 PIC X(08) VALUE 'LCBSTCPI'.
+
+       01  TCP-INPUT-DATA                PIC X(4148) VALUE LOW-VALUES.
+
+       01  TCPCICS-MSG-AREA.
+           02  TCPCICS-MSG-1.
+               05  MSGDATE              PIC 9(8).
+               05  FILLER               PIC X(2)  VALUE SPACES.
+               05  MSGTIME              PIC 9(8).
+               05  FILLER               PIC X(2)  VALUE SPACES.
+               05  MODULE               PIC X(10) VALUE 'LCBSTRDR: '.
+           02  TCPCICS-MSG-2.
+               05  MSG-AREA             PIC X(90) VALUE SPACES.
+
+       77  TSTAMP                       PIC 9(8).
+
+       77  REDRIVE-START-MSG            PIC X(30)
+            VALUE IS 'REDRIVE STARTING             '.
+       77  REDRIVE-DONE-MSG             PIC X(30)
+            VALUE IS 'REDRIVE QUEUE EMPTY          '.
+       77  REDRIVE-LINK-ERR-MSG         PIC X(30)
+            VALUE IS 'REDRIVE LINK TO LCBSTCPI FAIL '.
+
+      ****************************************************************
+      *                L I N K A G E     S E C T I O N               *
+      ****************************************************************
+
+       LINKAGE SECTION.
+
+       01  DFHCOMMAREA                  PIC X(01).
+
+      ****************************************************************
+      *                                                              *
+      *        P R O C E D U R E    D I V I S I O N                  *
+      *                                                              *
+      ****************************************************************
+
+       PROCEDURE        DIVISION.
+
+      ****************************************************************
+      *                                                              *
+      *                 I N I T I A L I Z A T I O N                  *
+      *                                                              *
+      ****************************************************************
+       INITIALIZATION SECTION.
+
+           MOVE  ZERO                      TO  W-REDRIVE-CNT.
+           MOVE  DFHRESP(NORMAL)           TO  RESPONSE.
+           MOVE  REDRIVE-START-MSG         TO  MSG-AREA.
+           PERFORM  S0000-WRITEQ-TD.
+
+      ****************************************************************
+      *                     M A I N L I N E                          *
+      ****************************************************************
+       MAINLINE SECTION.
+
+           PERFORM  S0000-REDRIVE-ONE
+               UNTIL  RESPONSE  =  DFHRESP(QZERO)
+                  OR  RESPONSE  =  DFHRESP(ENDFILE).
+
+           MOVE  REDRIVE-DONE-MSG          TO  MSG-AREA.
+           PERFORM  S0000-WRITEQ-TD.
+
+      ****************************************************************
+      *                                                              *
+      *                    F I N A L I Z A T I O N                   *
+      *                                                              *
+      ****************************************************************
+       FINALIZATION SECTION.
+
+           EXEC  CICS   RETURN
+           END-EXEC.
+
+           GOBACK.
+
+      ****************************************************************
+      *                                                              *
+      *                   S U B R O U T I N E S                      *
+      *                                                              *
+      ****************************************************************
+      ****************************************************************
+      *                                                              *
+      *           S 0 0 0 0 - R E D R I V E - O N E                  *
+      *  READS (AND REMOVES) THE OLDEST SAVED MESSAGE FROM THE       *
+      *  FALLBACK QUEUE AND RE-LINKS TO LCBSTCPI TO RESEND IT.  IF   *
+      *  THE RESEND ATTEMPT ITSELF FAILS, LCBSTCPI RE-QUEUES THE     *
+      *  MESSAGE AGAIN ON ITS OWN RETRY/FALLBACK LOGIC, SO A FAILED  *
+      *  LINK HERE IS LOGGED BUT DOES NOT STOP THE DRAIN LOOP.       *
+      *                                                              *
+      ****************************************************************
+       S0000-REDRIVE-ONE SECTION.
+
+           MOVE  LENGTH OF TCP-INPUT-DATA  TO  LENG.
+           MOVE  LOW-VALUES                TO  TCP-INPUT-DATA.
+
+           EXEC  CICS  READQ  TD
+                       QUEUE   (C-FALLBACK-TDQ)
+                       INTO    (TCP-INPUT-DATA)
+                       LENGTH  (LENG)
+                       RESP    (RESPONSE)
+           END-EXEC.
+
+           IF  RESPONSE  =  DFHRESP(NORMAL)
+               ADD  1                       TO  W-REDRIVE-CNT
+               EXEC  CICS  LINK
+                           PROGRAM    (C-TARGET-PGM)
+                           COMMAREA   (TCP-INPUT-DATA)
+                           LENGTH     (LENG)
+                           RESP       (RESPONSE)
+               END-EXEC
+               IF  RESPONSE  NOT  =  DFHRESP(NORMAL)
+                   MOVE  REDRIVE-LINK-ERR-MSG   TO  MSG-AREA
+                   PERFORM  S0000-WRITEQ-TD
+               END-IF
+               MOVE  DFHRESP(NORMAL)        TO  RESPONSE
+           END-IF.
+
+       S0000-REDRIVE-ONE-EXIT.
+           EXIT.
+
+      ****************************************************************
+      *                                                              *
+      *           S 0 0 0 0 - W R I T E - T D                        *
+      *                                                              *
+      ****************************************************************
+       S0000-WRITEQ-TD SECTION.
+
+           MOVE LENGTH OF TCPCICS-MSG-AREA TO LENG.
+
+           EXEC CICS ASKTIME
+                ABSTIME (TSTAMP)
+                NOHANDLE
+           END-EXEC.
+
+           EXEC CICS FORMATTIME
+                ABSTIME (TSTAMP)
+                MMDDYY  (MSGDATE)
+                TIME    (MSGTIME)
+                DATESEP ('/')
+                TIMESEP (':')
+                NOHANDLE
+           END-EXEC.
+
+           EXEC CICS WRITEQ TS
+                QUEUE  ('INIT')
+                FROM   (TCPCICS-MSG-AREA)
+                RESP   (RESPONSE)
+                LENGTH (LENG)
+           END-EXEC.
+
+       S0000-WRITEQ-TD-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *                  END  OF  LCBSTRDR                            *
+      ******************************************************************
