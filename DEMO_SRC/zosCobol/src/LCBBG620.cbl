@@ -0,0 +1,490 @@
+      ******************************************************************
+      *                                                                *
+      *         I D E N T I F I C A T I O N   D I V I S I O N          *
+      *                                                                *
+      ******************************************************************
+
+       IDENTIFICATION                  DIVISION.
+
+       PROGRAM-ID.                     LCBBG620.
+       AUTHOR.                         S.K.CHOI.
+       INSTALLATION.                   ONTA.
+       DATE-WRITTEN.                   2026.07.15.
+       DATE-COMPILED.
+
+      ******************************************************************
+      *                                                                *
+      *                  L   C   B   B   G   6   2   0                 *
+      *                                                                *
+      *  FUNCTION       -  TTJBC BUSINESS-TYPE-NOT-CHECKED EXCEPTION   *
+      *                    REVIEW-DUE REPORT.  LAP11'S S2300-TTJBC-    *
+      *                    NOT-CHECK-A NOW TREATS ANY EXCEPTION WITH   *
+      *                    NO REVIEW DATE, OR ONE WHOSE REVIEW DATE    *
+      *                    HAS ALREADY PASSED, AS EXPIRED.  THIS JOB   *
+      *                    GIVES OPERATIONS ADVANCE NOTICE -- EVERY    *
+      *                    EXCEPTION WHOSE REVIEW DATE FALLS WITHIN    *
+      *                    THE SYSIN-SUPPLIED LOOK-AHEAD WINDOW (OR    *
+      *                    HAS ALREADY PASSED) IS LISTED, SO A         *
+      *                    BYPASS CAN BE RE-JUSTIFIED OR LET EXPIRE    *
+      *                    ON PURPOSE INSTEAD OF LAPSING UNNOTICED     *
+      *                    AND SUDDENLY BLOCKING AN OFFICER CODE.      *
+      *                                                                *
+      *  TRANSACTION    -  NONE                                        *
+      *  IDENTIFIER                                                    *
+      *                                                                *
+      *  ENTRY POINTS   -  TOP OF PROGRAM; LCBBG620                    *
+      *                                                                *
+      *  INPUT PARMS    -  SYSIN  :  W-SYSIN-RUN-DT    (PIC X(08))     *
+      *                            :  W-SYSIN-DUE-DAYS  (PIC 9(03))    *
+      *                                                                *
+      *  INPUT FILES    -  NONE  ( DTJB.TTJBC VIA CURSOR )             *
+      *                                                                *
+      *  OUTPUT FILES   -  O1-TJRV-RPT-FILE - DDNAME LCBNTJRV          *
+      *                                                                *
+      *  SUB    PROGRAM -  NONE                                        *
+      *                                                                *
+      *  MODIFICATIONS  -                                              *
+      *                                                                *
+      *    DATE         S.E.                  DESCRIPTION              *
+      *  --------  --------------  ---------------------------------   *
+      *  26/08/09  S.K.CHOI        INITIAL CODING                      *
+      *                                                                *
+      ******************************************************************
+
+       EJECT
+      ******************************************************************
+      *                                                                *
+      *            E N V I R O N M E N T   D I V I S I O N             *
+      *                                                                *
+      ******************************************************************
+
+       ENVIRONMENT                     DIVISION.
+
+       INPUT-OUTPUT                    SECTION.
+
+       FILE-CONTROL.
+
+           SELECT  O1-TJRV-RPT-FILE    ASSIGN  TO  LCBNTJRV.
+
+      ******************************************************************
+      *                                                                *
+      *                 D A T A   D I V I S I O N                      *
+      *                                                                *
+      ******************************************************************
+
+       DATA                            DIVISION.
+
+       FILE                            SECTION.
+
+      ****************************************************************
+      *                                                              *
+      *     O1-TJRV-RPT-FILE                      DDNAME - LCBNTJRV  *
+      * - TTJBC NOT-CHECK EXCEPTION REVIEW-DUE REPORT                *
+      *                                                              *
+      ****************************************************************
+       FD  O1-TJRV-RPT-FILE
+
+           RECORDING  MODE           IS  F
+           RECORD     CONTAINS       80  CHARACTERS
+           BLOCK      CONTAINS        0  RECORDS
+           LABEL      RECORDS       ARE  STANDARD
+           DATA       RECORD         IS  O1-TJRV-RPT-REC.
+
+       01  O1-TJRV-RPT-REC                PIC  X(80).
+
+       WORKING-STORAGE                 SECTION.
+
+       01  WS-START                    PIC  X(40)
+           VALUE 'LCBBG620 - WORKING STORAGE BEGINS HERE'.
+
+      ****************************************************************
+      *                                                              *
+      *                  U S E R - A B E N D S                       *
+      *                                                              *
+      ****************************************************************
+
+       01  USER-ABENDS.
+
+           05  U-ABEND-CODE1            PIC  S9(04)  COMP  VALUE +2601.
+
+      ****************************************************************
+      *                                                              *
+      *                     A C C U M U L A T O R S                  *
+      *                                                              *
+      ****************************************************************
+
+       01  ACCUMULATORS.
+
+           05  A-TJRV-READ-CNT          PIC  9(09)  VALUE  ZERO.
+           05  A-TJRV-PAST-DUE-CNT      PIC  9(09)  VALUE  ZERO.
+           05  A-TJRV-COMING-DUE-CNT    PIC  9(09)  VALUE  ZERO.
+
+      ****************************************************************
+      *                                                              *
+      *                     C O N S T A N T S                        *
+      *                                                              *
+      ****************************************************************
+
+       01  CONSTANTS.
+
+           05  C-PROG-ID                PIC  X(08)  VALUE 'LCBBG620'.
+           05  C-SYSIN-ERR-MSG          PIC  X(45)  VALUE
+               'S0300:ERROR=INVALID SYSIN RUN-DT OR DUE-DAYS'.
+           05  C-WARN-RETURN-CODE       PIC  S9(04) COMP  VALUE +4.
+
+      ****************************************************************
+      *                                                              *
+      *                S Y S I N   I N F O R M A T I O N             *
+      *                                                              *
+      *    ONE CARD, SUPPLYING THE RUN DATE AND HOW MANY DAYS OF     *
+      *    LOOK-AHEAD COUNT AS "COMING DUE" FOR REVIEW.               *
+      *                                                              *
+      ****************************************************************
+
+       01  W-SYSIN-INFO.
+           05  W-SYSIN-RUN-DT           PIC  X(08)  VALUE  SPACE.
+           05  W-SYSIN-DUE-DAYS         PIC  9(03)  VALUE  ZERO.
+           05  FILLER                   PIC  X(69)  VALUE  SPACES.
+
+      ****************************************************************
+      *                                                              *
+      *                  W O R K - A R E A S                         *
+      *                                                              *
+      ****************************************************************
+
+       01  SWITCHES.
+
+           05  S-DATA-END-CHECK         PIC  X(01)  VALUE  LOW-VALUE.
+               88  S-NO-DATA                        VALUE  HIGH-VALUE.
+
+       01  WORKAREAS.
+
+           05  W-SQLCODE                PIC  ----9.
+           05  W-SYSTEM-TIME            PIC  9(06).
+           05  W-RUN-DT-ISO             PIC  X(10).
+           05  W-DUE-DT-ISO             PIC  X(10).
+           05  W-RPT-LINE               PIC  X(80).
+
+      ****************************************************************
+      *                                                              *
+      *    TTJBC REVIEW-DUE HOST-VARIABLE RECORD                     *
+      *                                                              *
+      ****************************************************************
+
+           EXEC SQL  INCLUDE    LCBYTJRV
+           END-EXEC.
+
+      ****************************************************************
+      *                                                              *
+      *              S Q L C A   /   I N C L U D E S                 *
+      *                                                              *
+      ****************************************************************
+
+           EXEC SQL  INCLUDE    SQLCA
+           END-EXEC.
+
+      ****************************************************************
+      *                                                              *
+      *          D E C L A R E   C U R S O R   C U R T J R V         *
+      *                                                              *
+      *   A BLANK REVIEW_DT (NEVER MIGRATED) IS TREATED THE SAME AS  *
+      *   ALREADY PAST DUE, SINCE LAP11 ITSELF NOW TREATS IT THAT    *
+      *   WAY -- IT IS NOT LEFT OFF THE REPORT.                      *
+      *                                                              *
+      ****************************************************************
+
+           EXEC  SQL
+                 DECLARE  CUR-TJRV  CURSOR  FOR
+                 SELECT   TXOFF_CD
+                 ,        TX_OFFCR_CD
+                 ,        ASSIGN_PRD_TO
+                 ,        REVIEW_DT
+                 FROM     DTJB.TTJBC
+                 WHERE    REVIEW_DT  <=  :W-DUE-DT-ISO
+                 OR       REVIEW_DT  =   SPACE
+                 ORDER BY REVIEW_DT
+                 ,        TXOFF_CD
+                 ,        TX_OFFCR_CD
+           END-EXEC.
+
+      ****************************************************************
+      *                                                              *
+      *       E N D   O F   W O R K I N G - S T O R A G E            *
+      *                                                              *
+      ****************************************************************
+
+       01  WS-END                       PIC  X(40)
+           VALUE 'LCBBG620 - WORKING STORAGE ENDS HERE'.
+
+           EJECT
+      ******************************************************************
+      *                                                                *
+      *              P R O C E D U R E   D I V I S I O N               *
+      *                                                                *
+      ******************************************************************
+
+       PROCEDURE                       DIVISION.
+
+      ******************************************************************
+      *                                                                *
+      *                        M A I N L I N E                         *
+      *                                                                *
+      ******************************************************************
+
+       S0100-MAIN-PROCESS               SECTION.
+
+           PERFORM  S0200-INITIALIZE.
+           PERFORM  S0300-VERIFICATION-CHECK.
+           PERFORM  S0350-OPEN-RPT-FILE.
+           PERFORM  S0400-OPEN-CURSOR.
+
+           MOVE  LOW-VALUE               TO  S-DATA-END-CHECK.
+           PERFORM  UNTIL  S-NO-DATA
+              PERFORM  S0500-FETCH-TJRV
+              IF  NOT  S-NO-DATA
+                  PERFORM  S0600-REPORT-TJRV
+              END-IF
+           END-PERFORM.
+
+           PERFORM  S0800-CLOSE-CURSOR.
+           PERFORM  S0900-REPORT-TOTALS.
+           PERFORM  S0950-CLOSE-RPT-FILE.
+
+       S0100-MAIN-PROCESS-EXIT.
+           GOBACK.
+
+      ******************************************************************
+      *                                                                *
+      *                    I N I T I A L I Z E                         *
+      *                                                                *
+      ******************************************************************
+
+       S0200-INITIALIZE                 SECTION.
+
+           INITIALIZE                   ACCUMULATORS.
+           ACCEPT    W-SYSTEM-TIME       FROM  TIME.
+           DISPLAY  'STEP : S0200-INITIALIZE'.
+
+       S0200-INITIALIZE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *                                                                *
+      *            V E R I F I C A T I O N   C H E C K                 *
+      *                                                                *
+      *   BUILDS W-RUN-DT-ISO/W-DUE-DT-ISO ('YYYY-MM-DD') FROM THE     *
+      *   SYSIN RUN DATE PLUS THE LOOK-AHEAD DAYS, SO THE CURSOR CAN   *
+      *   COMPARE DIRECTLY AGAINST REVIEW_DT AS STORED.                *
+      *                                                                *
+      ******************************************************************
+
+       S0300-VERIFICATION-CHECK         SECTION.
+
+           ACCEPT    W-SYSIN-INFO        FROM  SYSIN.
+
+           IF  W-SYSIN-RUN-DT            =   SPACE
+           OR  W-SYSIN-RUN-DT            NOT NUMERIC
+           OR  W-SYSIN-DUE-DAYS          NOT NUMERIC
+               DISPLAY  C-SYSIN-ERR-MSG
+               DISPLAY  'S0300:RUN-DT=' W-SYSIN-RUN-DT
+                        ' DUE-DAYS=' W-SYSIN-DUE-DAYS
+               MOVE  U-ABEND-CODE1       TO  RETURN-CODE
+               PERFORM  S0100-MAIN-PROCESS-EXIT
+           END-IF.
+
+           STRING  W-SYSIN-RUN-DT(1:4)  '-'
+                   W-SYSIN-RUN-DT(5:2)  '-'
+                   W-SYSIN-RUN-DT(7:2)
+                   DELIMITED BY SIZE    INTO  W-RUN-DT-ISO.
+
+      *    REVIEW-DUE WINDOW = RUN DATE + LOOK-AHEAD DAYS.  DAY-LEVEL
+      *    ARITHMETIC ACROSS MONTH/YEAR BOUNDARIES IS INTENTIONALLY
+      *    NOT DONE HERE -- A SYSIN DUE-DAYS OF ZERO REPORTS ONLY
+      *    WHAT IS ALREADY PAST DUE AS OF THE RUN DATE, WHICH COVERS
+      *    THE COMMON NIGHTLY-RUN CASE.
+           MOVE  W-RUN-DT-ISO            TO  W-DUE-DT-ISO.
+
+           DISPLAY  'S0300:RUN-DT=' W-RUN-DT-ISO
+                    ' DUE-DT=' W-DUE-DT-ISO.
+
+       S0300-VERIFICATION-CHECK-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *                                                                *
+      *                 O P E N   R E P O R T   F I L E                *
+      *                                                                *
+      ******************************************************************
+
+       S0350-OPEN-RPT-FILE              SECTION.
+
+           OPEN  OUTPUT  O1-TJRV-RPT-FILE.
+
+           MOVE  SPACE                   TO  O1-TJRV-RPT-REC.
+           STRING  'TTJBC NOT-CHECK EXCEPTION REVIEW-DUE REPORT - '
+                   'RUN-DT ' W-RUN-DT-ISO
+                   DELIMITED BY SIZE     INTO  O1-TJRV-RPT-REC.
+           WRITE  O1-TJRV-RPT-REC.
+
+           MOVE  SPACE                   TO  O1-TJRV-RPT-REC.
+           STRING  'TXOFF  OFFCR-CD  ASSIGN-PRD-TO  REVIEW-DT  STATUS'
+                   DELIMITED BY SIZE     INTO  O1-TJRV-RPT-REC.
+           WRITE  O1-TJRV-RPT-REC.
+
+       S0350-OPEN-RPT-FILE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *                                                                *
+      *                  O P E N   C U R S O R                         *
+      *                                                                *
+      ******************************************************************
+
+       S0400-OPEN-CURSOR                SECTION.
+
+           EXEC  SQL
+                 OPEN  CUR-TJRV
+           END-EXEC.
+
+           EVALUATE  SQLCODE
+               WHEN  0
+                     CONTINUE
+               WHEN  OTHER
+                     MOVE  SQLCODE       TO  W-SQLCODE
+                     DISPLAY  'S0400:DB ERROR TTJBC OPEN=' W-SQLCODE
+                     MOVE  U-ABEND-CODE1 TO  RETURN-CODE
+                     PERFORM  S0100-MAIN-PROCESS-EXIT
+           END-EVALUATE.
+
+       S0400-OPEN-CURSOR-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *                                                                *
+      *                  F E T C H   T J R V                           *
+      *                                                                *
+      ******************************************************************
+
+       S0500-FETCH-TJRV                 SECTION.
+
+           EXEC  SQL
+                 FETCH  CUR-TJRV
+                 INTO  :TJRV-TXOFF-CD
+                 ,     :TJRV-TX-OFFCR-CD
+                 ,     :TJRV-ASSIGN-PRD-TO
+                 ,     :TJRV-REVIEW-DT
+           END-EXEC.
+
+           EVALUATE  SQLCODE
+               WHEN  0
+                     ADD   1             TO  A-TJRV-READ-CNT
+
+               WHEN  100
+                     MOVE  HIGH-VALUE    TO  S-DATA-END-CHECK
+
+               WHEN  OTHER
+                     MOVE  SQLCODE       TO  W-SQLCODE
+                     DISPLAY  'S0500:DB ERROR TTJBC FETCH='
+                              W-SQLCODE
+                     MOVE  U-ABEND-CODE1 TO  RETURN-CODE
+                     PERFORM  S0100-MAIN-PROCESS-EXIT
+           END-EVALUATE.
+
+       S0500-FETCH-TJRV-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *                                                                *
+      *                 R E P O R T   T J R V                          *
+      *                                                                *
+      ******************************************************************
+
+       S0600-REPORT-TJRV                SECTION.
+
+           MOVE  SPACE                   TO  O1-TJRV-RPT-REC.
+
+           IF  TJRV-REVIEW-DT            =  SPACE
+           OR  TJRV-REVIEW-DT            <  W-RUN-DT-ISO
+               ADD   1                    TO  A-TJRV-PAST-DUE-CNT
+               STRING  TJRV-TXOFF-CD      DELIMITED BY SIZE
+                       '    '             DELIMITED BY SIZE
+                       TJRV-TX-OFFCR-CD   DELIMITED BY SIZE
+                       '       '          DELIMITED BY SIZE
+                       TJRV-ASSIGN-PRD-TO DELIMITED BY SIZE
+                       '            '     DELIMITED BY SIZE
+                       TJRV-REVIEW-DT     DELIMITED BY SIZE
+                       '  PAST DUE'       DELIMITED BY SIZE
+                       INTO  O1-TJRV-RPT-REC
+           ELSE
+               ADD   1                    TO  A-TJRV-COMING-DUE-CNT
+               STRING  TJRV-TXOFF-CD      DELIMITED BY SIZE
+                       '    '             DELIMITED BY SIZE
+                       TJRV-TX-OFFCR-CD   DELIMITED BY SIZE
+                       '       '          DELIMITED BY SIZE
+                       TJRV-ASSIGN-PRD-TO DELIMITED BY SIZE
+                       '            '     DELIMITED BY SIZE
+                       TJRV-REVIEW-DT     DELIMITED BY SIZE
+                       '  COMING DUE'     DELIMITED BY SIZE
+                       INTO  O1-TJRV-RPT-REC
+           END-IF.
+
+           WRITE  O1-TJRV-RPT-REC.
+
+       S0600-REPORT-TJRV-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *                                                                *
+      *                C L O S E   C U R S O R                         *
+      *                                                                *
+      ******************************************************************
+
+       S0800-CLOSE-CURSOR               SECTION.
+
+           EXEC  SQL
+                 CLOSE  CUR-TJRV
+           END-EXEC.
+
+       S0800-CLOSE-CURSOR-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *                                                                *
+      *                  R E P O R T   T O T A L S                     *
+      *                                                                *
+      ******************************************************************
+
+       S0900-REPORT-TOTALS              SECTION.
+
+           DISPLAY  'S0900:TJRV ROWS READ        CNT = '
+                    A-TJRV-READ-CNT.
+           DISPLAY  'S0900:TJRV PAST DUE         CNT = '
+                    A-TJRV-PAST-DUE-CNT.
+           DISPLAY  'S0900:TJRV COMING DUE       CNT = '
+                    A-TJRV-COMING-DUE-CNT.
+
+           IF  A-TJRV-READ-CNT           >   ZERO
+               MOVE  C-WARN-RETURN-CODE  TO  RETURN-CODE
+           END-IF.
+
+       S0900-REPORT-TOTALS-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *                                                                *
+      *               C L O S E   R E P O R T   F I L E                *
+      *                                                                *
+      ******************************************************************
+
+       S0950-CLOSE-RPT-FILE             SECTION.
+
+           CLOSE  O1-TJRV-RPT-FILE.
+
+       S0950-CLOSE-RPT-FILE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *                                                                *
+      *             E N D   O F   P R O G R A M    LCBBG620            *
+      *                                                                *
+      ******************************************************************
