@@ -28,14 +28,24 @@
            05  FILLER                    PIC X(9)
                 VALUE IS ' ERRNO = '.
            05  SOC-ERRNO                 PIC 9(8).
+      *--//RETRYABLE (TRANSIENT) ERRNO VALUES PER THE TCP/IP
+      *--//COMMUNICATIONS SERVER SOCKETS ERRNO TABLE -- EINTR,
+      *--//EAGAIN, ECONNREFUSED, EINPROGRESS, ENETUNREACH,
+      *--//ECONNRESET, EWOULDBLOCK, EHOSTUNREACH, ETIMEDOUT.  ANY
+      *--//ERRNO NOT LISTED HERE IS TREATED AS FATAL/CONFIGURATION.
+               88  SOC-ERRNO-IS-RETRYABLE   VALUE
+                   1103  1106  1121  1128  1130
+                   1131  1135  1148  1160.
            05  FILLER                    PIC X(01).
            05  SOC-ERR-KEY               PIC X(30).
 
        01  W-RESPONSE                    PIC S9(08) COMP VALUE 0.
+       01  W-ERR-CLASS                   PIC X(02)  VALUE '00'.
        01  W-DBUG-IN                     PIC X(4096) VALUE SPACES.
        01  W-NUM-ITEMS                   PIC S9(04) COMP SYNC VALUE +0.
        01  W-QUEUE-ITEM-ONE              PIC S9(04) COMP SYNC VALUE +1.
        01  W-RCV-CNT                     PIC 9(04)  VALUE 0.
+       01  W-CONN-RETRY-CNT              PIC 9(02)  VALUE 0.
 
       ****************************************************************
       *    PROGRAM'S CONSTANTS                                       *
@@ -53,6 +63,10 @@
        77  BLOCK-FUNCTION           PIC X(16) VALUE 'FCNTL'.
        77  CLOSE-FUNCTION           PIC X(16) VALUE 'CLOSE'.
 
+      *--//DURABLE FALLBACK QUEUE FOR UNDELIVERED OUTBOUND MESSAGES
+       77  C-CONN-RETRY-MAX         PIC 9(02) VALUE 03.
+       77  C-FALLBACK-TDQ           PIC X(04) VALUE 'STCQ'.
+
        77  START-MSG                PIC X(30)
             VALUE IS 'SERVER PROGRAM IS STARTING    '.
        77  TS-INVREQ-ERR            PIC X(30)
@@ -135,6 +149,27 @@ PROD  *--      RECVFROM-IP-ADDRESS: 191.230.21.20(REMOTE IP ADDRESS)
        01  CLOSE-SOCKET.
            05  CLOSE-S              PIC 9(04) COMP  VALUE 0.
 
+      ****************************************************************
+      *--//TLS  (Z/OS SYSTEM SSL / GSKIT SUPPORT FOR THIS CONNECTION)
+      *--  TLS-ENABLE-SW IS TAILORED PER ENVIRONMENT THE SAME WAY
+      *--  CONN-IP-ADDRESS/RECVFROM-IP-ADDRESS ABOVE ARE -- FLIP TO
+      *--  'Y' WHEN THE FAR END IS READY TO ACCEPT A TLS HANDSHAKE.
+      ****************************************************************
+       01  TLS-CONFIG.
+           05  TLS-ENABLE-SW        PIC X(01)       VALUE 'N'.
+               88  TLS-IS-ENABLED                   VALUE 'Y'.
+           05  TLS-KEYRING-NAME     PIC X(44)       VALUE
+               '/etc/tls/keyring/lcbstcpi.kdb'.
+           05  TLS-KEYRING-LABEL    PIC X(32)       VALUE
+               'LCBSTCPI-CLIENT-CERT'.
+
+       01  GSK-ENV-HANDLE           PIC S9(09) COMP VALUE 0.
+       01  GSK-SSL-HANDLE           PIC S9(09) COMP VALUE 0.
+       01  GSK-RETCODE              PIC S9(09) COMP VALUE 0.
+       01  GSK-ATTR-BUF-LEN         PIC S9(09) COMP VALUE 0.
+       01  GSK-FD-VALUE             PIC S9(09) COMP VALUE 0.
+       01  GSK-IO-LENGTH            PIC S9(09) COMP VALUE 0.
+
        01  TCPCICS-MSG-AREA.
            02  TCPCICS-MSG-1.
                05  MSGDATE          PIC 9(8).
@@ -192,6 +227,30 @@ PROD  *--      RECVFROM-IP-ADDRESS: 191.230.21.20(REMOTE IP ADDRESS)
                'WRITE   SUCCESSFUL        '.
            05  C-CLOSE-SUC-M                 PIC X(26) VALUE
                'CLOSE   SUCCESSFUL        '.
+           05  C-TLS-INIT-ERR-M              PIC X(26) VALUE
+               'TLS ENVIRONMENT INIT FAIL '.
+           05  C-TLS-WRAP-ERR-M              PIC X(26) VALUE
+               'TLS HANDSHAKE FAILED      '.
+           05  C-FALLBACK-SUC-M              PIC X(26) VALUE
+               'FALLBACK TDQ WRITE OK     '.
+           05  C-FALLBACK-ERR-M              PIC X(26) VALUE
+               'FALLBACK TDQ WRITE FAILED '.
+
+      *--//STATUS CODES RETURNED TO THE CALLER IN CLIENT-DATA-FLD
+      *--//(28:2) -- EXTENDS THE EXISTING 00/99 SUCCESS/FAIL CODE
+      *--//WITH A THIRD, RETRYABLE STATE SO CALLERS NO LONGER HAVE
+      *--//TO GUESS RETRY-WORTHINESS FROM A RAW ERRNO THEMSELVES.
+           05  C-STATUS-SUCCESS              PIC X(02) VALUE '00'.
+           05  C-STATUS-RETRY                PIC X(02) VALUE '01'.
+           05  C-STATUS-FATAL                PIC X(02) VALUE '99'.
+
+      *--//GSKIT ATTRIBUTE/NUMERIC-VALUE IDS (PER IBM SYSTEM SSL API)
+           05  C-GSK-KEYRING-FILE            PIC S9(09) COMP
+                                              VALUE 9.
+           05  C-GSK-KEYRING-LABEL           PIC S9(09) COMP
+                                              VALUE 236.
+           05  C-GSK-FD                      PIC S9(09) COMP
+                                              VALUE 210.
 
       ****************************************************************
       *                L I N K A G E     S E C T I O N               *
@@ -235,8 +294,14 @@ PROD  *--      RECVFROM-IP-ADDRESS: 191.230.21.20(REMOTE IP ADDRESS)
       *--//SOCKET
            PERFORM  S0000-SOCKET-PROC.
 
-      *--//CONNECT
-           PERFORM  S0000-CONNECT-SOCKET.
+      *--//CONNECT (RETRY ON FAILURE, DURABLE FALLBACK IF STILL DOWN)
+           PERFORM  S0000-CONNECT-RETRY-PROC.
+
+      *--//TLS (WRAP THE JUST-CONNECTED SOCKET IN TLS WHEN ENABLED)
+           IF  TLS-IS-ENABLED
+               PERFORM  S0000-TLS-INIT
+               PERFORM  S0000-TLS-WRAP-SOCKET
+           END-IF.
 
       *--//SEND DATA CONVERSION(EBCDIC => ASCII)
            PERFORM  S0000-CONV-DATA.
@@ -290,10 +355,11 @@ PROD  *--      RECVFROM-IP-ADDRESS: 191.230.21.20(REMOTE IP ADDRESS)
       *--//FAIL  :RETCODE <  0 ->> ERRNO CHECK
 
            IF RETCODE < 0
-                MOVE '99'                   TO SOC-BUF(28:02)
-                                               CLIENT-DATA-FLD(28:02)
                 MOVE RETCODE                TO SOC-RETCODE
                 MOVE ERRNO                  TO SOC-ERRNO
+                PERFORM S0000-CLASSIFY-ERROR
+                MOVE W-ERR-CLASS            TO SOC-BUF(28:02)
+                                               CLIENT-DATA-FLD(28:02)
                 MOVE C-SOCKET-ERR-M         TO SOC-ERR-MSG
                 MOVE SOC-ERR                TO MSG-AREA
                 PERFORM S0000-WRITEQ-TD
@@ -315,6 +381,8 @@ PROD  *--      RECVFROM-IP-ADDRESS: 191.230.21.20(REMOTE IP ADDRESS)
 
       *-// SOCKET-DESCRIPTOR: CONN-S
 
+           ADD  1                          TO  W-CONN-RETRY-CNT.
+
            CALL 'EZASOKET' USING CONN-FUNCTION  CONN-S
                                  CONN-CLIENT
                                  ERRNO      RETCODE.
@@ -322,14 +390,17 @@ PROD  *--      RECVFROM-IP-ADDRESS: 191.230.21.20(REMOTE IP ADDRESS)
       *-<< RETCODE: SUCESS=0, FAIL=-1 >>
 
            IF RETCODE < 0
-                MOVE '99'                   TO SOC-BUF(28:02)
-                                               CLIENT-DATA-FLD(28:02)
                 MOVE RETCODE                TO SOC-RETCODE
                 MOVE ERRNO                  TO SOC-ERRNO
+                PERFORM S0000-CLASSIFY-ERROR
+                MOVE W-ERR-CLASS            TO SOC-BUF(28:02)
+                                               CLIENT-DATA-FLD(28:02)
                 MOVE C-CONNECT-ERR-M        TO SOC-ERR-MSG
                 MOVE SOC-ERR                TO MSG-AREA
                 PERFORM S0000-WRITEQ-TD
-                GO  TO  FINALIZATION
+                IF  W-CONN-RETRY-CNT  <=  C-CONN-RETRY-MAX
+                    PERFORM  S0000-DELAY-PROC
+                END-IF
            ELSE
                 MOVE SPACE                  TO MSG-AREA
            END-IF.
@@ -338,7 +409,127 @@ PROD  *--      RECVFROM-IP-ADDRESS: 191.230.21.20(REMOTE IP ADDRESS)
            EXIT.
 
       ****************************************************************
-      *                                                              *  
+      *                                                              *
+      *        S 0 0 0 0 - C O N N E C T - R E T R Y - P R O C       *
+      *  DRIVES S0000-CONNECT-SOCKET UP TO C-CONN-RETRY-MAX TIMES,   *
+      *  PAUSING BETWEEN ATTEMPTS.  WHEN THE FAR END IS STILL DOWN   *
+      *  AFTER THE RETRY WINDOW, THE OUTBOUND MESSAGE IS PERSISTED   *
+      *  TO THE DURABLE FALLBACK QUEUE INSTEAD OF BEING LOST.        *
+      *                                                              *
+      ****************************************************************
+       S0000-CONNECT-RETRY-PROC SECTION.
+
+           MOVE  ZERO                      TO  W-CONN-RETRY-CNT.
+           MOVE  -1                        TO  RETCODE.
+
+           PERFORM  S0000-CONNECT-SOCKET
+               UNTIL  RETCODE  NOT  <  ZERO
+                  OR  W-CONN-RETRY-CNT  >  C-CONN-RETRY-MAX.
+
+           IF  RETCODE  <  0
+               PERFORM  S0000-FALLBACK-WRITETD
+               GO  TO  FINALIZATION
+           END-IF.
+
+       S0000-CONNECT-RETRY-PROC-EXIT.
+           EXIT.
+
+      ****************************************************************
+      *                                                              *
+      *           S 0 0 0 0 - T L S - I N I T                        *
+      *  OPENS AND INITIALIZES THE SYSTEM SSL ENVIRONMENT, POINTED   *
+      *  AT THIS CONNECTION'S KEYRING, ONCE PER RUN.                 *
+      *                                                              *
+      ****************************************************************
+       S0000-TLS-INIT SECTION.
+
+           CALL  'gsk_environment_open'    USING  GSK-ENV-HANDLE
+                                        RETURNING  GSK-RETCODE.
+
+           IF  GSK-RETCODE  NOT  =  ZERO
+               MOVE  GSK-RETCODE           TO  SOC-RETCODE
+               MOVE  ZERO                  TO  SOC-ERRNO
+               MOVE  C-TLS-INIT-ERR-M      TO  SOC-ERR-MSG
+               MOVE  SOC-ERR               TO  MSG-AREA
+               PERFORM  S0000-WRITEQ-TD
+               GO  TO  FINALIZATION
+           END-IF.
+
+           MOVE  LENGTH OF TLS-KEYRING-NAME  TO  GSK-ATTR-BUF-LEN.
+           CALL  'gsk_attribute_set_buffer'  USING  GSK-ENV-HANDLE
+                                                     C-GSK-KEYRING-FILE
+                                                     TLS-KEYRING-NAME
+                                                     GSK-ATTR-BUF-LEN
+                                         RETURNING   GSK-RETCODE.
+
+           MOVE  LENGTH OF TLS-KEYRING-LABEL  TO  GSK-ATTR-BUF-LEN.
+           CALL  'gsk_attribute_set_buffer'  USING  GSK-ENV-HANDLE
+                                                    C-GSK-KEYRING-LABEL
+                                                     TLS-KEYRING-LABEL
+                                                     GSK-ATTR-BUF-LEN
+                                         RETURNING   GSK-RETCODE.
+
+           CALL  'gsk_environment_init'    USING  GSK-ENV-HANDLE
+                                        RETURNING  GSK-RETCODE.
+
+           IF  GSK-RETCODE  NOT  =  ZERO
+               MOVE  GSK-RETCODE           TO  SOC-RETCODE
+               MOVE  ZERO                  TO  SOC-ERRNO
+               MOVE  C-TLS-INIT-ERR-M      TO  SOC-ERR-MSG
+               MOVE  SOC-ERR               TO  MSG-AREA
+               PERFORM  S0000-WRITEQ-TD
+               GO  TO  FINALIZATION
+           END-IF.
+
+       S0000-TLS-INIT-EXIT.
+           EXIT.
+
+      ****************************************************************
+      *                                                              *
+      *           S 0 0 0 0 - T L S - W R A P - S O C K E T          *
+      *  WRAPS THE ALREADY-CONNECTED SOCKET (CONN-S) IN A SECURE     *
+      *  SESSION AND PERFORMS THE TLS HANDSHAKE WITH THE FAR END.    *
+      *                                                              *
+      ****************************************************************
+       S0000-TLS-WRAP-SOCKET SECTION.
+
+           CALL  'gsk_secure_socket_open'  USING  GSK-ENV-HANDLE
+                                                   GSK-SSL-HANDLE
+                                        RETURNING  GSK-RETCODE.
+
+           IF  GSK-RETCODE  NOT  =  ZERO
+               MOVE  GSK-RETCODE           TO  SOC-RETCODE
+               MOVE  ZERO                  TO  SOC-ERRNO
+               MOVE  C-TLS-WRAP-ERR-M      TO  SOC-ERR-MSG
+               MOVE  SOC-ERR               TO  MSG-AREA
+               PERFORM  S0000-WRITEQ-TD
+               GO  TO  FINALIZATION
+           END-IF.
+
+           MOVE  CONN-S                    TO  GSK-FD-VALUE.
+           CALL  'gsk_attribute_set_numeric_value'
+                                            USING  GSK-SSL-HANDLE
+                                                    C-GSK-FD
+                                                    GSK-FD-VALUE
+                                        RETURNING  GSK-RETCODE.
+
+           CALL  'gsk_secure_socket_init'  USING  GSK-SSL-HANDLE
+                                        RETURNING  GSK-RETCODE.
+
+           IF  GSK-RETCODE  NOT  =  ZERO
+               MOVE  GSK-RETCODE           TO  SOC-RETCODE
+               MOVE  ZERO                  TO  SOC-ERRNO
+               MOVE  C-TLS-WRAP-ERR-M      TO  SOC-ERR-MSG
+               MOVE  SOC-ERR               TO  MSG-AREA
+               PERFORM  S0000-WRITEQ-TD
+               GO  TO  FINALIZATION
+           END-IF.
+
+       S0000-TLS-WRAP-SOCKET-EXIT.
+           EXIT.
+
+      ****************************************************************
+      *                                                              *
       *           S 0 0 0 0 - C O N V - D A T A                      *
       *  EBCDIC => ASCII                                             *  
       ****************************************************************
@@ -378,20 +569,32 @@ PROD  *--      RECVFROM-IP-ADDRESS: 191.230.21.20(REMOTE IP ADDRESS)
       *-<< SEND}  RECORDa  DATA
            MOVE CLIENT-DATA-FLD             TO SOC-BUF.
 
-           CALL 'EZASOKET'  USING WRITE-FUNCTION  WRITE-S
-                                  SOC-NBYTE       SOC-BUF
-                                  ERRNO           RETCODE.
+           IF  TLS-IS-ENABLED
+               CALL  'gsk_secure_socket_write'
+                                      USING  GSK-SSL-HANDLE
+                                             SOC-BUF
+                                             SOC-NBYTE
+                                             GSK-IO-LENGTH
+                                  RETURNING  RETCODE
+               MOVE  ZERO                    TO  ERRNO
+           ELSE
+               CALL 'EZASOKET'  USING WRITE-FUNCTION  WRITE-S
+                                      SOC-NBYTE       SOC-BUF
+                                      ERRNO           RETCODE
+           END-IF.
 
       *-<< RETCODE: SUCESS=0, FAIL=-1 >>
 
            IF RETCODE < 0
-               MOVE '99'                    TO SOC-BUF(28:02)
-                                               CLIENT-DATA-FLD(28:02)
                MOVE RETCODE                 TO SOC-RETCODE
                MOVE ERRNO                   TO SOC-ERRNO
+               PERFORM S0000-CLASSIFY-ERROR
+               MOVE W-ERR-CLASS             TO SOC-BUF(28:02)
+                                               CLIENT-DATA-FLD(28:02)
                MOVE C-WRITE-ERR-M           TO SOC-ERR-MSG
                MOVE SOC-ERR                 TO MSG-AREA
                PERFORM S0000-WRITEQ-TD
+               PERFORM S0000-FALLBACK-WRITETD
                GO  TO  FINALIZATION
            ELSE
                MOVE RETCODE                 TO SOC-RETCODE
@@ -430,10 +633,11 @@ PROD  *--      RECVFROM-IP-ADDRESS: 191.230.21.20(REMOTE IP ADDRESS)
       *-<< RETCODE: SUCESS=0, FAIL=-1 >>
 
            IF RETCODE < 0 THEN
-               MOVE '99'                    TO SOC-BUF(28:02)
-                                               CLIENT-DATA-FLD(28:02)
                MOVE RETCODE                 TO SOC-RETCODE
                MOVE ERRNO                   TO SOC-ERRNO
+               PERFORM S0000-CLASSIFY-ERROR
+               MOVE W-ERR-CLASS             TO SOC-BUF(28:02)
+                                               CLIENT-DATA-FLD(28:02)
                MOVE C-NONBLOCK-ERR-M        TO SOC-ERR-MSG
                MOVE SOC-ERR                 TO MSG-AREA
                PERFORM S0000-WRITEQ-TD
@@ -498,20 +702,31 @@ PROD  *--      RECVFROM-IP-ADDRESS: 191.230.21.20(REMOTE IP ADDRESS)
            MOVE COMM-RCV-LENG               TO SOC-NBYTE.
            MOVE LOW-VALUES                  TO SOC-BUF.
 
-           CALL 'EZASOKET' USING RECVFROM-FUNCTION  RECVFROM-S
-                                 RECVFROM-FLAGS     SOC-NBYTE
-                                 SOC-BUF            RECVFROM-NAME
-                                 ERRNO              RETCODE.
+           IF  TLS-IS-ENABLED
+               CALL  'gsk_secure_socket_read'
+                                      USING  GSK-SSL-HANDLE
+                                             SOC-BUF
+                                             SOC-NBYTE
+                                             GSK-IO-LENGTH
+                                  RETURNING  RETCODE
+               MOVE  ZERO                    TO  ERRNO
+           ELSE
+               CALL 'EZASOKET' USING RECVFROM-FUNCTION  RECVFROM-S
+                                     RECVFROM-FLAGS     SOC-NBYTE
+                                     SOC-BUF            RECVFROM-NAME
+                                     ERRNO              RETCODE
+           END-IF.
 
       *--//SUCESS:RETCODE > 0 ->> RECEIVE DATA BYTE
       *--//SUCESS:RETCODE = 0 ->> SOCKET CLOSE
       *--//FAIL  :RETCODE =-1 ->> ERRNO  CHECK
 
            IF  RETCODE < 0
-               MOVE '99'                    TO SOC-BUF(28:2)
-                                               CLIENT-DATA-FLD(28:2)
                MOVE RETCODE                 TO SOC-RETCODE
                MOVE ERRNO                   TO SOC-ERRNO
+               PERFORM S0000-CLASSIFY-ERROR
+               MOVE W-ERR-CLASS             TO SOC-BUF(28:2)
+                                               CLIENT-DATA-FLD(28:2)
                MOVE C-RECVFROM-ERR-M        TO SOC-ERR-MSG
                MOVE '(    )'                TO SOC-ERR-MSG(21:06)
                MOVE W-RCV-CNT               TO SOC-ERR-MSG(22:04)
@@ -543,6 +758,16 @@ PROD  *--      RECVFROM-IP-ADDRESS: 191.230.21.20(REMOTE IP ADDRESS)
       ****************************************************************
        S0000-CLOSE-SOCKET  SECTION.
 
+      *-<< TLS SESSION TEARDOWN (SOCKET DESCRIPTOR CLOSE IS SEPARATE)
+           IF  TLS-IS-ENABLED
+               CALL  'gsk_secure_socket_close'
+                                      USING  GSK-SSL-HANDLE
+                                  RETURNING  GSK-RETCODE
+               CALL  'gsk_environment_close'
+                                      USING  GSK-ENV-HANDLE
+                                  RETURNING  GSK-RETCODE
+           END-IF.
+
       *-<< SOCKET-DESCRIPTOR
            MOVE CONN-S                      TO CLOSE-S.
 
@@ -667,6 +892,61 @@ PROD  *--      RECVFROM-IP-ADDRESS: 191.230.21.20(REMOTE IP ADDRESS)
        S0000-DELETEQ-EXIT.
            EXIT.
 
+      ****************************************************************
+      *                                                              *
+      *        S 0 0 0 0 - F A L L B A C K - W R I T E T D           *
+      *  PERSISTS THE UNDELIVERED OUTBOUND COMMAREA TO A DURABLE TD  *
+      *  QUEUE WHEN THE FAR END CANNOT BE REACHED/WRITTEN TO AFTER   *
+      *  RETRY, SO A SEPARATE REDRIVE TRANSACTION CAN RESEND IT      *
+      *  ONCE THE FAR END IS BACK UP, RATHER THAN THE MESSAGE BEING  *
+      *  SILENTLY LOST.                                              *
+      *                                                              *
+      ****************************************************************
+       S0000-FALLBACK-WRITETD SECTION.
+
+           MOVE  LENGTH OF TCP-INPUT-DATA  TO  LENG.
+
+           EXEC  CICS  WRITEQ  TD
+                       QUEUE   (C-FALLBACK-TDQ)
+                       FROM    (TCP-INPUT-DATA)
+                       LENGTH  (LENG)
+                       RESP    (RESPONSE)
+           END-EXEC.
+
+           IF  RESPONSE  =  DFHRESP(NORMAL)
+               MOVE  C-FALLBACK-SUC-M      TO  SOC-ERR-MSG
+           ELSE
+               MOVE  C-FALLBACK-ERR-M      TO  SOC-ERR-MSG
+           END-IF.
+
+           MOVE  RESPONSE                  TO  SOC-RETCODE.
+           MOVE  ZERO                      TO  SOC-ERRNO.
+           MOVE  SOC-ERR                   TO  MSG-AREA.
+           PERFORM  S0000-WRITEQ-TD.
+
+       S0000-FALLBACK-WRITETD-EXIT.
+           EXIT.
+
+      ****************************************************************
+      *                                                              *
+      *           S 0 0 0 0 - C L A S S I F Y - E R R O R             *
+      *  CLASSIFIES THE ERROR ALREADY MOVED INTO SOC-ERRNO AS         *
+      *  RETRYABLE/TRANSIENT OR FATAL/CONFIGURATION, SETTING          *
+      *  W-ERR-CLASS TO THE STATUS CODE THE CALLER WILL SEE BACK IN   *
+      *  CLIENT-DATA-FLD(28:2) INSTEAD OF THE OLD FLAT '99'.          *
+      *                                                              *
+      ****************************************************************
+       S0000-CLASSIFY-ERROR SECTION.
+
+           IF  SOC-ERRNO-IS-RETRYABLE
+               MOVE  C-STATUS-RETRY            TO  W-ERR-CLASS
+           ELSE
+               MOVE  C-STATUS-FATAL            TO  W-ERR-CLASS
+           END-IF.
+
+       S0000-CLASSIFY-ERROR-EXIT.
+           EXIT.
+
       ******************************************************************
       *                  END  OF  LCHSINIT                             *
       ******************************************************************
