@@ -0,0 +1,557 @@
+      ******************************************************************
+      *                                                                *
+      *         I D E N T I F I C A T I O N   D I V I S I O N          *
+      *                                                                *
+      ******************************************************************
+
+       IDENTIFICATION                  DIVISION.
+
+       PROGRAM-ID.                     LCBBGRCN.
+       AUTHOR.                         S.K.CHOI.
+       INSTALLATION.                   ONTA.
+       DATE-WRITTEN.                   2026.06.21.
+       DATE-COMPILED.
+
+      ******************************************************************
+      *                                                                *
+      *                  L   C   B   B   G   R   C   N                 *
+      *                                                                *
+      *  FUNCTION       -  NIGHTLY CROSS-PROGRAM RECONCILIATION        *
+      *                    REPORT.  READS EVERY LCBD2CTL.DAILY_RECON_  *
+      *                    CTL ROW LOGGED FOR THE SYSIN-SUPPLIED RUN   *
+      *                    DATE (ONE ROW PER SOURCE PROGRAM - JAPA1,   *
+      *                    MIP02, LCHBK161) AND REPORTS, PER PROGRAM,  *
+      *                    HOW MANY ITEMS CAME IN AGAINST HOW MANY     *
+      *                    ACTUALLY POSTED.  A PROGRAM THAT NEVER      *
+      *                    LOGGED A ROW FOR THE DATE, OR WHOSE IN/OUT  *
+      *                    COUNTS DO NOT MATCH, IS FLAGGED ON THE      *
+      *                    REPORT AND RETURN-CODE IS SET TO A          *
+      *                    WARNING LEVEL SO THE SCHEDULER CAN ALERT    *
+      *                    OPERATIONS WITHOUT FAILING THE STEP.        *
+      *                                                                *
+      *  TRANSACTION    -  NONE                                        *
+      *  IDENTIFIER                                                    *
+      *                                                                *
+      *  ENTRY POINTS   -  TOP OF PROGRAM; LCBBGRCN                    *
+      *                                                                *
+      *  INPUT PARMS    -  SYSIN  :  W-SYSIN-RUN-DT (PIC X(08))        *
+      *                                                                *
+      *  INPUT FILES    -  NONE  ( LCBD2CTL.DAILY_RECON_CTL VIA        *
+      *                             CURSOR )                           *
+      *                                                                *
+      *  OUTPUT FILES   -  O1-RECN-RPT-FILE - DDNAME LCBNCRCN          *
+      *                                                                *
+      *  SUB    PROGRAM -  NONE                                        *
+      *                                                                *
+      *  MODIFICATIONS  -                                              *
+      *                                                                *
+      *    DATE         S.E.                  DESCRIPTION              *
+      *  --------  --------------  ---------------------------------   *
+      *  26/08/09  S.K.CHOI        INITIAL CODING                      *
+      *                                                                *
+      ******************************************************************
+
+       EJECT
+      ******************************************************************
+      *                                                                *
+      *            E N V I R O N M E N T   D I V I S I O N             *
+      *                                                                *
+      ******************************************************************
+
+       ENVIRONMENT                     DIVISION.
+
+       INPUT-OUTPUT                    SECTION.
+
+       FILE-CONTROL.
+
+           SELECT  O1-RECN-RPT-FILE    ASSIGN  TO  LCBNCRCN.
+
+      ******************************************************************
+      *                                                                *
+      *                 D A T A   D I V I S I O N                      *
+      *                                                                *
+      ******************************************************************
+
+       DATA                            DIVISION.
+
+       FILE                            SECTION.
+
+      ****************************************************************
+      *                                                              *
+      *     O1-RECN-RPT-FILE                      DDNAME - LCBNCRCN  *
+      * - PER-PROGRAM IN/OUT RECONCILIATION REPORT                   *
+      *                                                              *
+      ****************************************************************
+       FD  O1-RECN-RPT-FILE
+
+           RECORDING  MODE           IS  F
+           RECORD     CONTAINS       80  CHARACTERS
+           BLOCK      CONTAINS        0  RECORDS
+           LABEL      RECORDS       ARE  STANDARD
+           DATA       RECORD         IS  O1-RECN-RPT-REC.
+
+       01  O1-RECN-RPT-REC                PIC  X(80).
+
+       WORKING-STORAGE                 SECTION.
+
+       01  WS-START                    PIC  X(40)
+           VALUE 'LCBBGRCN - WORKING STORAGE BEGINS HERE'.
+
+      ****************************************************************
+      *                                                              *
+      *                  U S E R - A B E N D S                       *
+      *                                                              *
+      ****************************************************************
+
+       01  USER-ABENDS.
+
+           05  U-ABEND-CODE1            PIC  S9(04)  COMP  VALUE +2601.
+
+      ****************************************************************
+      *                                                              *
+      *                     A C C U M U L A T O R S                  *
+      *                                                              *
+      ****************************************************************
+
+       01  ACCUMULATORS.
+
+           05  A-RECN-READ-CNT          PIC  9(09)  VALUE  ZERO.
+           05  A-RECN-MATCH-CNT         PIC  9(09)  VALUE  ZERO.
+           05  A-RECN-MISMATCH-CNT      PIC  9(09)  VALUE  ZERO.
+           05  A-RECN-MISSING-CNT       PIC  9(09)  VALUE  ZERO.
+
+      ****************************************************************
+      *                                                              *
+      *                     C O N S T A N T S                        *
+      *                                                              *
+      ****************************************************************
+
+       01  CONSTANTS.
+
+           05  C-PROG-ID                PIC  X(08)  VALUE 'LCBBGRCN'.
+           05  C-SYSIN-ERR-MSG          PIC  X(45)  VALUE
+               'S0300:ERROR=INVALID SYSIN RECONCILIATION DT'.
+           05  C-WARN-RETURN-CODE       PIC  S9(04) COMP  VALUE +4.
+
+      ****************************************************************
+      *                                                              *
+      *                S Y S I N   I N F O R M A T I O N             *
+      *                                                              *
+      *    ONE CARD, SUPPLYING THE RUN DATE TO RECONCILE.             *
+      *                                                              *
+      ****************************************************************
+
+       01  W-SYSIN-INFO.
+           05  W-SYSIN-RUN-DT           PIC  X(08)  VALUE  SPACE.
+           05  FILLER                   PIC  X(72)  VALUE  SPACES.
+
+      ****************************************************************
+      *                                                              *
+      *    E X P E C T E D   S O U R C E   P R O G R A M   T A B L E *
+      *                                                              *
+      *    THE THREE PROGRAMS THAT FEED DAILY_RECON_CTL.  A RUN DATE *
+      *    WITH NO ROW FOR ONE OF THESE IS REPORTED AS MISSING,      *
+      *    RATHER THAN SILENTLY SKIPPED, SINCE A PROGRAM THAT DID    *
+      *    NOT RUN AT ALL IS ITSELF SOMETHING OPERATIONS NEEDS TO    *
+      *    KNOW ABOUT.                                                *
+      *                                                              *
+      ****************************************************************
+
+       01  W-EXPECT-PGM-VALUE.
+           05  FILLER                   PIC  X(08)  VALUE 'JAPA1   '.
+           05  FILLER                   PIC  X(08)  VALUE 'MIP02   '.
+           05  FILLER                   PIC  X(08)  VALUE 'LCHBK161'.
+
+       01  W-EXPECT-PGM-TABLE REDEFINES W-EXPECT-PGM-VALUE.
+           05  W-EXPECT-PGM             OCCURS  3  TIMES
+                                        INDEXED BY  W-E-IDX
+                                        PIC  X(08).
+
+       01  W-EXPECT-FOUND-TABLE.
+           05  W-EXPECT-FOUND           OCCURS  3  TIMES
+                                        PIC  X(01)  VALUE  SPACE.
+
+      ****************************************************************
+      *                                                              *
+      *                     S W I T C H E S                          *
+      *                                                              *
+      ****************************************************************
+
+       01  SWITCHES.
+
+           05  S-DATA-END-CHECK         PIC  X(01)  VALUE  LOW-VALUE.
+               88  S-NO-DATA                        VALUE  HIGH-VALUE.
+
+      ****************************************************************
+      *                                                              *
+      *                  W O R K - A R E A S                         *
+      *                                                              *
+      ****************************************************************
+
+       01  WORKAREAS.
+
+           05  W-SQLCODE                PIC  ----9.
+           05  W-SYSTEM-DATE            PIC  9(08).
+           05  W-SYSTEM-TIME            PIC  9(06).
+           05  W-E-FOUND-IDX            PIC  9(02)  COMP.
+           05  W-RPT-LINE               PIC  X(80).
+           05  W-RPT-IN-CNT             PIC  ZZZZZZZZ9.
+           05  W-RPT-OUT-CNT            PIC  ZZZZZZZZ9.
+
+      ****************************************************************
+      *                                                              *
+      *    DAILY_RECON_CTL HOST-VARIABLE RECORD                      *
+      *                                                              *
+      ****************************************************************
+
+           EXEC SQL  INCLUDE    LCBYRECN
+           END-EXEC.
+
+      ****************************************************************
+      *                                                              *
+      *              S Q L C A   /   I N C L U D E S                 *
+      *                                                              *
+      ****************************************************************
+
+           EXEC SQL  INCLUDE    SQLCA
+           END-EXEC.
+
+      ****************************************************************
+      *                                                              *
+      *          D E C L A R E   C U R S O R   C U R R E C N         *
+      *                                                              *
+      ****************************************************************
+
+           EXEC  SQL
+                 DECLARE  CUR-RECN  CURSOR  FOR
+                 SELECT   RECN_SRC_PGM
+                 ,        RECN_IN_CNT
+                 ,        RECN_OUT_CNT
+                 FROM     LCBD2CTL.DAILY_RECON_CTL
+                 WHERE    RECN_RUN_DT  =  :W-SYSIN-RUN-DT
+                 ORDER BY RECN_SRC_PGM
+           END-EXEC.
+
+      ****************************************************************
+      *                                                              *
+      *       E N D   O F   W O R K I N G - S T O R A G E            *
+      *                                                              *
+      ****************************************************************
+
+       01  WS-END                       PIC  X(40)
+           VALUE 'LCBBGRCN - WORKING STORAGE ENDS HERE'.
+
+           EJECT
+      ******************************************************************
+      *                                                                *
+      *              P R O C E D U R E   D I V I S I O N               *
+      *                                                                *
+      ******************************************************************
+
+       PROCEDURE                       DIVISION.
+
+      ******************************************************************
+      *                                                                *
+      *                        M A I N L I N E                         *
+      *                                                                *
+      ******************************************************************
+
+       S0100-MAIN-PROCESS               SECTION.
+
+           PERFORM  S0200-INITIALIZE.
+           PERFORM  S0300-VERIFICATION-CHECK.
+           PERFORM  S0350-OPEN-RPT-FILE.
+           PERFORM  S0400-OPEN-CURSOR.
+
+           MOVE  LOW-VALUE               TO  S-DATA-END-CHECK.
+           PERFORM  UNTIL  S-NO-DATA
+              PERFORM  S0500-FETCH-RECN
+              IF  NOT  S-NO-DATA
+                  PERFORM  S0600-REPORT-RECN
+              END-IF
+           END-PERFORM.
+
+           PERFORM  S0800-CLOSE-CURSOR.
+           PERFORM  S0700-REPORT-MISSING.
+           PERFORM  S0900-REPORT-TOTALS.
+           PERFORM  S0950-CLOSE-RPT-FILE.
+
+       S0100-MAIN-PROCESS-EXIT.
+           GOBACK.
+
+      ******************************************************************
+      *                                                                *
+      *                    I N I T I A L I Z E                         *
+      *                                                                *
+      ******************************************************************
+
+       S0200-INITIALIZE                 SECTION.
+
+           INITIALIZE                   ACCUMULATORS.
+           INITIALIZE                   W-EXPECT-FOUND-TABLE.
+           ACCEPT    W-SYSTEM-DATE       FROM  DATE  YYYYMMDD.
+           ACCEPT    W-SYSTEM-TIME       FROM  TIME.
+           DISPLAY  'STEP : S0200-INITIALIZE'.
+
+       S0200-INITIALIZE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *                                                                *
+      *            V E R I F I C A T I O N   C H E C K                 *
+      *                                                                *
+      ******************************************************************
+
+       S0300-VERIFICATION-CHECK         SECTION.
+
+           ACCEPT    W-SYSIN-INFO        FROM  SYSIN.
+
+           IF  W-SYSIN-RUN-DT            =   SPACE
+           OR  W-SYSIN-RUN-DT            NOT NUMERIC
+               DISPLAY  C-SYSIN-ERR-MSG
+               DISPLAY  'S0300:RUN-DT=' W-SYSIN-RUN-DT
+               MOVE  U-ABEND-CODE1       TO  RETURN-CODE
+               PERFORM  S0100-MAIN-PROCESS-EXIT
+           END-IF.
+
+           DISPLAY  'S0300:RECONCILIATION RUN-DT = ' W-SYSIN-RUN-DT.
+
+       S0300-VERIFICATION-CHECK-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *                                                                *
+      *                 O P E N   R E P O R T   F I L E                *
+      *                                                                *
+      ******************************************************************
+
+       S0350-OPEN-RPT-FILE              SECTION.
+
+           OPEN  OUTPUT  O1-RECN-RPT-FILE.
+
+           MOVE  SPACE                   TO  O1-RECN-RPT-REC.
+           STRING  'DAILY RECONCILIATION REPORT - RUN-DT '
+                   W-SYSIN-RUN-DT
+                   DELIMITED BY SIZE     INTO  O1-RECN-RPT-REC.
+           WRITE  O1-RECN-RPT-REC.
+
+           MOVE  SPACE                   TO  O1-RECN-RPT-REC.
+           STRING  'SOURCE-PGM      IN-CNT      OUT-CNT     STATUS'
+                   DELIMITED BY SIZE     INTO  O1-RECN-RPT-REC.
+           WRITE  O1-RECN-RPT-REC.
+
+       S0350-OPEN-RPT-FILE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *                                                                *
+      *                  O P E N   C U R S O R                         *
+      *                                                                *
+      ******************************************************************
+
+       S0400-OPEN-CURSOR                SECTION.
+
+           MOVE  W-SYSIN-RUN-DT          TO  RECN-RUN-DT.
+
+           EXEC  SQL
+                 OPEN  CUR-RECN
+           END-EXEC.
+
+           EVALUATE  SQLCODE
+               WHEN  0
+                     CONTINUE
+               WHEN  OTHER
+                     MOVE  SQLCODE       TO  W-SQLCODE
+                     DISPLAY  'S0400:DB ERROR RECON-CTL OPEN=' W-SQLCODE
+                     MOVE  U-ABEND-CODE1 TO  RETURN-CODE
+                     PERFORM  S0100-MAIN-PROCESS-EXIT
+           END-EVALUATE.
+
+       S0400-OPEN-CURSOR-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *                                                                *
+      *                  F E T C H   R E C N                           *
+      *                                                                *
+      ******************************************************************
+
+       S0500-FETCH-RECN                 SECTION.
+
+           EXEC  SQL
+                 FETCH  CUR-RECN
+                 INTO  :RECN-SRC-PGM
+                 ,     :RECN-IN-CNT
+                 ,     :RECN-OUT-CNT
+           END-EXEC.
+
+           EVALUATE  SQLCODE
+               WHEN  0
+                     ADD   1             TO  A-RECN-READ-CNT
+
+               WHEN  100
+                     MOVE  HIGH-VALUE    TO  S-DATA-END-CHECK
+
+               WHEN  OTHER
+                     MOVE  SQLCODE       TO  W-SQLCODE
+                     DISPLAY  'S0500:DB ERROR RECON-CTL FETCH='
+                              W-SQLCODE
+                     MOVE  U-ABEND-CODE1 TO  RETURN-CODE
+                     PERFORM  S0100-MAIN-PROCESS-EXIT
+           END-EVALUATE.
+
+       S0500-FETCH-RECN-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *                                                                *
+      *                 R E P O R T   R E C N                          *
+      *                                                                *
+      *   WRITES ONE REPORT LINE FOR THE FETCHED ROW AND MARKS THE     *
+      *   MATCHING ENTRY IN W-EXPECT-FOUND-TABLE SO S0700-REPORT-      *
+      *   MISSING KNOWS THIS PROGRAM DID LOG A ROW FOR THE DATE.       *
+      *                                                                *
+      ******************************************************************
+
+       S0600-REPORT-RECN                SECTION.
+
+           SET  W-E-IDX                  TO  1.
+           SEARCH  W-EXPECT-PGM
+               AT END
+                   CONTINUE
+               WHEN  W-EXPECT-PGM (W-E-IDX)  =  RECN-SRC-PGM
+                   SET  W-E-FOUND-IDX     TO  W-E-IDX
+                   MOVE  'Y'
+                         TO  W-EXPECT-FOUND (W-E-FOUND-IDX)
+           END-SEARCH.
+
+           MOVE  SPACE                   TO  O1-RECN-RPT-REC.
+           MOVE  RECN-IN-CNT             TO  W-RPT-IN-CNT.
+           MOVE  RECN-OUT-CNT            TO  W-RPT-OUT-CNT.
+
+           IF  RECN-IN-CNT                =  RECN-OUT-CNT
+               ADD   1                    TO  A-RECN-MATCH-CNT
+               STRING  RECN-SRC-PGM       DELIMITED BY SIZE
+                       '    '             DELIMITED BY SIZE
+                       W-RPT-IN-CNT       DELIMITED BY SIZE
+                       '    '             DELIMITED BY SIZE
+                       W-RPT-OUT-CNT      DELIMITED BY SIZE
+                       '    OK'           DELIMITED BY SIZE
+                       INTO  O1-RECN-RPT-REC
+           ELSE
+               ADD   1                    TO  A-RECN-MISMATCH-CNT
+               STRING  RECN-SRC-PGM       DELIMITED BY SIZE
+                       '    '             DELIMITED BY SIZE
+                       W-RPT-IN-CNT       DELIMITED BY SIZE
+                       '    '             DELIMITED BY SIZE
+                       W-RPT-OUT-CNT      DELIMITED BY SIZE
+                       '    MISMATCH'     DELIMITED BY SIZE
+                       INTO  O1-RECN-RPT-REC
+           END-IF.
+
+           WRITE  O1-RECN-RPT-REC.
+
+       S0600-REPORT-RECN-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *                                                                *
+      *                C L O S E   C U R S O R                         *
+      *                                                                *
+      ******************************************************************
+
+       S0800-CLOSE-CURSOR               SECTION.
+
+           EXEC  SQL
+                 CLOSE  CUR-RECN
+           END-EXEC.
+
+       S0800-CLOSE-CURSOR-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *                                                                *
+      *               R E P O R T   M I S S I N G                     *
+      *                                                                *
+      *   ANY EXPECTED SOURCE PROGRAM THAT NEVER LOGGED A ROW FOR      *
+      *   THIS RUN DATE GETS ITS OWN REPORT LINE, SO A PROGRAM THAT    *
+      *   DID NOT RUN AT ALL IS NOT SIMPLY ABSENT FROM THE REPORT.     *
+      *                                                                *
+      ******************************************************************
+
+       S0700-REPORT-MISSING             SECTION.
+
+           SET  W-E-IDX                  TO  1.
+           PERFORM  S0710-CHECK-ONE-MISSING  3  TIMES.
+
+       S0700-REPORT-MISSING-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *                                                                *
+      *              C H E C K   O N E   M I S S I N G                 *
+      *                                                                *
+      ******************************************************************
+
+       S0710-CHECK-ONE-MISSING          SECTION.
+
+           SET  W-E-FOUND-IDX            TO  W-E-IDX.
+
+           IF  W-EXPECT-FOUND (W-E-FOUND-IDX)  NOT =  'Y'
+               ADD   1                    TO  A-RECN-MISSING-CNT
+               MOVE  SPACE                TO  O1-RECN-RPT-REC
+               STRING  W-EXPECT-PGM (W-E-IDX)  DELIMITED BY SIZE
+                       '    NO ROW LOGGED FOR THIS RUN-DT - MISSING'
+                                           DELIMITED BY SIZE
+                       INTO  O1-RECN-RPT-REC
+               WRITE  O1-RECN-RPT-REC
+           END-IF.
+
+           SET  W-E-IDX                  UP BY  1.
+
+       S0710-CHECK-ONE-MISSING-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *                                                                *
+      *                  R E P O R T   T O T A L S                     *
+      *                                                                *
+      ******************************************************************
+
+       S0900-REPORT-TOTALS              SECTION.
+
+           DISPLAY  'S0900:RECON ROWS READ       CNT = '
+                    A-RECN-READ-CNT.
+           DISPLAY  'S0900:RECON MATCHED         CNT = '
+                    A-RECN-MATCH-CNT.
+           DISPLAY  'S0900:RECON MISMATCHED      CNT = '
+                    A-RECN-MISMATCH-CNT.
+           DISPLAY  'S0900:RECON MISSING PGM     CNT = '
+                    A-RECN-MISSING-CNT.
+
+           IF  A-RECN-MISMATCH-CNT       >   ZERO
+           OR  A-RECN-MISSING-CNT        >   ZERO
+               MOVE  C-WARN-RETURN-CODE  TO  RETURN-CODE
+           END-IF.
+
+       S0900-REPORT-TOTALS-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *                                                                *
+      *               C L O S E   R E P O R T   F I L E                *
+      *                                                                *
+      ******************************************************************
+
+       S0950-CLOSE-RPT-FILE             SECTION.
+
+           CLOSE  O1-RECN-RPT-FILE.
+
+       S0950-CLOSE-RPT-FILE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *                                                                *
+      *             E N D   O F   P R O G R A M    LCBBGRCN            *
+      *                                                                *
+      ******************************************************************
