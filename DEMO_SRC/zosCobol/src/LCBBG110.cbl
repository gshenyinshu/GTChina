@@ -95,6 +95,8 @@
        01  WORK-AREA.
            05  W-O1-STATUS               PIC  X(02)  VALUE SPACE.
            05  W-O2-STATUS               PIC  X(02)  VALUE SPACE.
+           05  W-SYSTEM-DATE             PIC  X(08)  VALUE SPACE.
+           05  W-SYSTEM-TIME             PIC  X(06)  VALUE SPACE.
 
        01  WK-UNLOAD-SYSIN.
            05  WK-U-1                    PIC  X(80) VALUE
@@ -187,11 +189,36 @@
          02  LCBXU170-USERAREA.
              COPY  LCBYU170.
 
+      ****************************************************************
+      *                                                              *
+      *                  A C C U M U L A T O R S                     *
+      *                                                              *
+      ****************************************************************
+       01  ACCUMULATORS.
+           05  A-UNLOAD-WRIT-CNT         PIC  9(13)  VALUE  ZERO.
+           05  A-DELETE-WRIT-CNT         PIC  9(13)  VALUE  ZERO.
+
+      ****************************************************************
+      *    SQLCA DEFINITION                                          *
+      ****************************************************************
+           EXEC  SQL  INCLUDE  SQLCA  END-EXEC.
+
+      ****************************************************************
+      *    BATCH CONTROL-LOG HOST STRUCTURE                          *
+      ****************************************************************
+           EXEC  SQL  INCLUDE  LCBYBCTL  END-EXEC.
+
       ******************************************************************
        PROCEDURE                              DIVISION.
       ******************************************************************
        MAIN-RTN.
 
+           ACCEPT    W-SYSTEM-DATE       FROM  DATE  YYYYMMDD.
+           ACCEPT    W-SYSTEM-TIME       FROM  TIME.
+           MOVE      PROGRAM-NAME        TO  BCTL-JOB-NM.
+           MOVE      W-SYSTEM-DATE       TO  BCTL-START-D.
+           MOVE      W-SYSTEM-TIME       TO  BCTL-START-TM.
+
       * OPEN  SYSIN  DATA  SET  FOR  OUTPUT
            OPEN  OUTPUT  O1-UNLOAD-SYSIN.
 
@@ -201,6 +228,7 @@
                 DISPLAY  'UNLOAD SYSIN OPEN ERROR '
                          W-O1-STATUS
                 MOVE     U-ABEND-CODE    TO  RETURN-CODE
+                PERFORM  LOG-BATCH-CTL-RTN
                 GOBACK
             END-IF.
 
@@ -216,6 +244,8 @@
            PERFORM                            U0000-CALL-U170
                                         THRU  U0000-EXIT.
 
+           PERFORM  VALIDATE-PARAMETERS-RTN.
+
            MOVE   U170-DATE              TO  WK-U-12-3-DATE
                                              WK-D-8-3-DATE.
 
@@ -223,11 +253,12 @@
                MOVE  WK-UNLOAD-COMMAND(I)    TO  O1-UNLOAD-SYSINREC
                WRITE O1-UNLOAD-SYSINREC
                IF  W-O1-STATUS  =  00
-                   CONTINUE
+                   ADD  1                     TO  A-UNLOAD-WRIT-CNT
                ELSE
                    DISPLAY  'UNLOAD SYSIN WRITE ERROR '
                             W-O1-STATUS
                    MOVE     U-ABEND-CODE    TO  RETURN-CODE
+                   PERFORM  LOG-BATCH-CTL-RTN
                    GOBACK
                END-IF
                MOVE  SPACE                  TO  O1-UNLOAD-SYSINREC
@@ -242,6 +273,7 @@
                DISPLAY  'DELETE SYSIN OPEN ERROR '
                         W-O2-STATUS
                MOVE     U-ABEND-CODE    TO  RETURN-CODE
+               PERFORM  LOG-BATCH-CTL-RTN
                GOBACK
            END-IF.
 
@@ -249,11 +281,12 @@
                MOVE  WK-DELETE-COMMAND(I)    TO  O2-DELETE-SYSINREC
                WRITE O2-DELETE-SYSINREC
                IF  W-O2-STATUS  =  00
-                   CONTINUE
+                   ADD  1                     TO  A-DELETE-WRIT-CNT
                ELSE
                    DISPLAY  'DELETE SYSIN WRITE ERROR '
                             W-O2-STATUS
                    MOVE     U-ABEND-CODE    TO  RETURN-CODE
+                   PERFORM  LOG-BATCH-CTL-RTN
                    GOBACK
                END-IF
                MOVE  SPACE                  TO  O2-DELETE-SYSINREC
@@ -261,10 +294,77 @@
 
            CLOSE  O2-DELETE-SYSIN.
 
+           MOVE     +0000                TO  RETURN-CODE.
+           PERFORM  LOG-BATCH-CTL-RTN.
+
            GOBACK.
 
        MAIN-EXIT.
            EXIT.
+
+      *-----------------------------------------------------------------
+      *  VALIDATE INPUT PARAMETERS BEFORE SYSIN IS GENERATED
+      *-----------------------------------------------------------------
+       VALIDATE-PARAMETERS-RTN.
+
+260520* U170-FROM-DATE AND U170-ILSU ARE SET BY THIS PROGRAM ITSELF
+260520* (FUNCTION CURRENT-DATE AND A HARDCODED 12) JUST ABOVE, SO
+260520* THEY CAN NEVER FAIL THIS CHECK -- ONLY U170-DATE COMES BACK
+260520* FROM THE CALLED U170 AND IS WORTH VALIDATING HERE.
+
+           IF  U170-DATE  IS NOT NUMERIC
+           OR  U170-DATE  =  ZERO
+               DISPLAY  'LCBBG110 PARM ERROR: U170-DATE FROM LCBXU170 '
+                        'IS INVALID (' U170-DATE ')'
+               MOVE     U-ABEND-CODE    TO  RETURN-CODE
+               PERFORM  LOG-BATCH-CTL-RTN
+               GOBACK
+           END-IF.
+
+       VALIDATE-PARAMETERS-RTN-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *  LOG BATCH CONTROL ROW
+      *-----------------------------------------------------------------
+       LOG-BATCH-CTL-RTN.
+
+           ACCEPT    W-SYSTEM-DATE       FROM  DATE  YYYYMMDD.
+           ACCEPT    W-SYSTEM-TIME       FROM  TIME.
+           MOVE      W-SYSTEM-DATE       TO  BCTL-END-D.
+           MOVE      W-SYSTEM-TIME       TO  BCTL-END-TM.
+           MOVE      ZERO                TO  BCTL-READ-CNT.
+           COMPUTE   BCTL-WRIT-CNT  =  A-UNLOAD-WRIT-CNT
+                                      + A-DELETE-WRIT-CNT.
+           MOVE      RETURN-CODE         TO  BCTL-RETURN-CD.
+
+           IF  RETURN-CODE  =  0
+               MOVE  'N'                 TO  BCTL-RUN-STATUS
+           ELSE
+               MOVE  'E'                 TO  BCTL-RUN-STATUS
+           END-IF.
+
+           EXEC  SQL
+                 INSERT INTO LCBD2CTL.BATCH_CTL_LOG
+                       (JOB_NM, START_D, START_TM, END_D, END_TM,
+                        READ_CNT, WRIT_CNT, RETURN_CD, RUN_STATUS)
+                 VALUES
+                       (:BCTL-JOB-NM, :BCTL-START-D, :BCTL-START-TM,
+                        :BCTL-END-D, :BCTL-END-TM,
+                        :BCTL-READ-CNT, :BCTL-WRIT-CNT,
+                        :BCTL-RETURN-CD, :BCTL-RUN-STATUS)
+           END-EXEC.
+
+           EVALUATE  SQLCODE
+               WHEN  0
+                     CONTINUE
+               WHEN  OTHER
+                     DISPLAY  'LOG-BATCH-CTL-RTN:DB ERROR '
+                              'BATCH_CTL_LOG INSERT=' SQLCODE
+           END-EVALUATE.
+
+       LOG-BATCH-CTL-RTN-EXIT.
+           EXIT.
       *-----------------------------------------------------------------
       *  z/7v~  ~K
       *-----------------------------------------------------------------
