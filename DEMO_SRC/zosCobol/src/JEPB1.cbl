@@ -0,0 +1,581 @@
+      ****************************************************************
+      *                                                              *
+      *    I D E N T I F I C A T I O N    D I V I S I O N            *
+      *                                                              *
+      ****************************************************************
+
+       IDENTIFICATION                    DIVISION.
+       PROGRAM-ID.                       JEPB1.
+       AUTHOR.                           S.K.CHOI.
+       DATE-WRITTEN                      2026-01-24.
+       DATE-COMPILED.
+
+      ****************************************************************
+      *  HANDLER     : CERTIFICATE REISSUE / VERSION HISTORY REPORT  *
+      *  DESCRIPTION : READS DRWA.TRWAV IN RECEIPT/VERSION SEQUENCE  *
+      *                AND PRINTS THE FULL CHRONOLOGICAL HISTORY OF  *
+      *                EVERY INSERT/UPDATE JEPA2 MADE AGAINST        *
+      *                TRWAJ/TRWAK/TRWAL/TRWAM/TRWAN FOR EACH        *
+      *                RECEIPT, SO THE FIVE TABLES NO LONGER HAVE TO *
+      *                BE JOINED BY HAND TO SEE HOW A CERTIFICATE    *
+      *                CHANGED OVER TIME.                            *
+      *                                                              *
+      *  TRANSACTION ID : NONE (BATCH)                               *
+      *  JSP       FILE : NONE                                       *
+      *  JS        FILE : NONE                                       *
+      *  SERVLET   FILE : NONE                                       *
+      *  MAIN   PROGRAM : JEPB1                                      *
+      *                                                              *
+      *  TABLE                                  CRUD                 *
+      *  ==========================================================  *
+      *  DRWA.TRWAV                              R                   *
+      *                                                              *
+      *  MODIFICATION HISTORY                                        *
+      *  DATE        PROGRAMMER       DESCRIPTION                    *
+      *  ==========  ===============  ============================  *
+      *  2026/01/24  S.K.CHOI         INITIAL WRITTEN                *
+      ****************************************************************
+
+      ****************************************************************
+      *                                                              *
+      *    E N V I R O N M E N T    D I V I S I O N                  *
+      *                                                              *
+      ****************************************************************
+       ENVIRONMENT                       DIVISION.
+
+       CONFIGURATION                     SECTION.
+
+       SOURCE-COMPUTER.                  IBM.
+       OBJECT-COMPUTER.                  IBM.
+
+      ****************************************************************
+      *                                                              *
+      *    I N P U T - O U T P U T    S E C T I O N                  *
+      *                                                              *
+      ****************************************************************
+       INPUT-OUTPUT                      SECTION.
+
+       FILE-CONTROL.
+           SELECT  O-RPT-FILE  ASSIGN     TO  JEPP010
+                   FILE         STATUS    IS  S-RPT-STATUS.
+
+      ****************************************************************
+      *                                                              *
+      *    D A T A    D I V I S I O N                                *
+      *                                                              *
+      ****************************************************************
+       DATA                              DIVISION.
+
+      ****************************************************************
+      *                                                              *
+      *    F I L E    S E C T I O N                                  *
+      *                                                              *
+      ****************************************************************
+       FILE                              SECTION.
+
+       FD  O-RPT-FILE
+           RECORDING  MODE               IS   F
+           RECORD     CONTAINS           132  CHARACTERS
+           BLOCK      CONTAINS           0    RECORDS
+           LABEL      RECORDS            STANDARD
+           DATA       RECORD             IS   O-RPT-REC.
+       01  O-RPT-REC                     PIC  X(132).
+
+      ****************************************************************
+      *                                                              *
+      *    W O R K I N G - S T O R A G E    S E C T I O N            *
+      *                                                              *
+      ****************************************************************
+       WORKING-STORAGE                   SECTION.
+
+       01  W-BEGIN                       PIC  X(40)  VALUE
+           'JEPB1    - WORKING STORAGE BEGINS HERE'.
+
+      ****************************************************************
+      *                                                              *
+      *    U S E R    A B E N D                                      *
+      *                                                              *
+      ****************************************************************
+       01  USER-ABENDS.
+
+           05  U-ABEND.
+               10  U-ABEND-CODE1         PIC  9(02)  VALUE  99.
+
+      ****************************************************************
+      *                                                              *
+      *    A C C U M U L A T O R S                                   *
+      *                                                              *
+      ****************************************************************
+       01  ACCUMULATORS.
+
+           05  A-TRWAV-READ-CNT          PIC  9(13)  VALUE  ZERO.
+           05  A-RPT-WRIT-CNT            PIC  9(13)  VALUE  ZERO.
+           05  A-RCVE-CNT                PIC  9(13)  VALUE  ZERO.
+
+      ****************************************************************
+      *                                                              *
+      *    C O N S T A N T S                                         *
+      *                                                              *
+      ****************************************************************
+       01  CONSTANTS.
+
+           05  C-PROG-ID                 PIC  X(08)  VALUE 'JEPB1'.
+
+      ****************************************************************
+      *                                                              *
+      *    S W I T C H E S                                           *
+      *                                                              *
+      ****************************************************************
+       01  SWITCHES.
+
+           05  S-DATA-END-CHECK          PIC  X(01)  VALUE  LOW-VALUE.
+               88  S-MORE-DATA                       VALUE  LOW-VALUE.
+               88  S-NO-DATA                         VALUE  HIGH-VALUE.
+
+           05  S-FIRST-RCVE-FLAG         PIC  X(01)  VALUE  LOW-VALUE.
+               88  S-FIRST-RCVE-YES                  VALUE  LOW-VALUE.
+               88  S-FIRST-RCVE-NO                   VALUE  HIGH-VALUE.
+
+           03  S-RPT-STATUS              PIC  X(002).
+               88  S-RPT-NORMAL                      VALUE '00'.
+
+      ****************************************************************
+      *                                                              *
+      *    W O R K    A R E A S                                      *
+      *                                                              *
+      ****************************************************************
+       01  WORK-AREAS.
+           05  W-SYSTEM-DATETIME.
+               10  W-SYSTEM-DATE         PIC  X(08).
+               10  W-SYSTEM-TIME         PIC  X(06).
+           05  W-SQLCODE                 PIC  ----9.
+
+           05  W-PREV-KEY.
+               10  W-PREV-RCVE-NO-YY     PIC  X(04)  VALUE  SPACE.
+               10  W-PREV-RCVE-NO-TXOFF  PIC  X(03)  VALUE  SPACE.
+               10  W-PREV-RCVE-NO-SEQNO  PIC  9(07)  VALUE  ZERO.
+
+      ****************************************************************
+      *                                                              *
+      *    R E P O R T    L I N E S                                  *
+      *                                                              *
+      ****************************************************************
+           05  H1-HEAD-LINE.
+               10  FILLER                PIC  X(01)  VALUE  SPACE.
+               10  H1-LIT-1              PIC  X(18)  VALUE
+                   'RECEIPT NO ......'.
+               10  H1-RCVE-NO-YY         PIC  X(04).
+               10  FILLER                PIC  X(01)  VALUE  '-'.
+               10  H1-RCVE-NO-TXOFF      PIC  X(03).
+               10  FILLER                PIC  X(01)  VALUE  '-'.
+               10  H1-RCVE-NO-SEQNO      PIC  9(07).
+               10  FILLER                PIC  X(86)  VALUE  SPACE.
+
+           05  D1-DETAIL-LINE.
+               10  FILLER                PIC  X(03)  VALUE  SPACE.
+               10  D1-VERSION-SEQNO      PIC  ZZZZ9.
+               10  FILLER                PIC  X(02)  VALUE  SPACE.
+               10  D1-CHANGED-TABLE-ID   PIC  X(05).
+               10  FILLER                PIC  X(02)  VALUE  SPACE.
+               10  D1-CHANGE-TYPE        PIC  X(01).
+               10  FILLER                PIC  X(02)  VALUE  SPACE.
+               10  D1-BUSNID             PIC  X(10).
+               10  FILLER                PIC  X(02)  VALUE  SPACE.
+               10  D1-RESID              PIC  X(13).
+               10  FILLER                PIC  X(02)  VALUE  SPACE.
+               10  D1-TXPAYER-TP         PIC  X(01).
+               10  FILLER                PIC  X(02)  VALUE  SPACE.
+               10  D1-CHANGE-DT          PIC  X(08).
+               10  FILLER                PIC  X(01)  VALUE  SPACE.
+               10  D1-CHANGE-TIME        PIC  X(06).
+               10  FILLER                PIC  X(02)  VALUE  SPACE.
+               10  D1-CHANGE-OPID        PIC  X(08).
+               10  FILLER                PIC  X(02)  VALUE  SPACE.
+               10  D1-CHANGE-DESC        PIC  X(40).
+
+           05  T1-TRAILER-LINE.
+               10  FILLER                PIC  X(01)  VALUE  SPACE.
+               10  T1-LIT-1              PIC  X(20)  VALUE
+                   'TOTAL RECEIPTS ... :'.
+               10  T1-RCVE-CNT           PIC  ZZZZZZZZZZZZ9.
+               10  FILLER                PIC  X(02)  VALUE  SPACE.
+               10  T1-LIT-2              PIC  X(20)  VALUE
+                   'TOTAL HISTORY ROWS :'.
+               10  T1-ROW-CNT            PIC  ZZZZZZZZZZZZ9.
+               10  FILLER                PIC  X(65)  VALUE  SPACE.
+
+      ****************************************************************
+      *                                                              *
+      *    S Q L C A                                                 *
+      *                                                              *
+      ****************************************************************
+           EXEC  SQL  INCLUDE  SQLCA      END-EXEC.
+
+      ****************************************************************
+      *    DRWA.TRWAV   (   CERT REISSUE/VERSION HISTORY TABLE   )   *
+      ****************************************************************
+           EXEC  SQL  INCLUDE  RWOAV      END-EXEC.
+
+      ****************************************************************
+      *                                                              *
+      *    D E C L A R E    C U R S O R S                            *
+      *                                                              *
+      ****************************************************************
+
+      ****************************************************************
+      *    CURSOR_TRWAV : DRWA.TRWAV IN RECEIPT/VERSION SEQUENCE     *
+      ****************************************************************
+
+           EXEC  SQL
+                 DECLARE  CURSOR_TRWAV  CURSOR  WITH  HOLD  FOR
+                 SELECT   RCVE_NO_TXOFF
+                 ,        RCVE_NO_YY
+                 ,        RCVE_NO_SEQNO
+                 ,        VERSION_SEQNO
+                 ,        CHANGED_TABLE_ID
+                 ,        CHANGE_TYPE
+                 ,        BUSNID
+                 ,        RESID
+                 ,        TXPAYER_TP
+                 ,        CHANGE_DT
+                 ,        CHANGE_TIME
+                 ,        CHANGE_OPID
+                 ,        CHANGE_DESC
+                 FROM     DRWA.TRWAV
+                 ORDER BY RCVE_NO_YY
+                 ,        RCVE_NO_TXOFF
+                 ,        RCVE_NO_SEQNO
+                 ,        VERSION_SEQNO
+                 FOR FETCH ONLY
+                 WITH UR
+                 OPTIMIZE FOR 1 ROWS
+           END-EXEC.
+
+       01  W-END                         PIC  X(40)  VALUE
+           'JEPB1    *** WORKING STORAGE ENDS HERE  '.
+
+      ****************************************************************
+      *                                                              *
+      *    P R O C E D U R E    D I V I S I O N                      *
+      *                                                              *
+      ****************************************************************
+       PROCEDURE                         DIVISION.
+
+      ****************************************************************
+      *                                                              *
+      *    M A I N    P R O C E S S                                  *
+      *                                                              *
+      ****************************************************************
+       S0100-MAIN                        SECTION.
+
+           PERFORM  S0200-INITIALIZATION.
+
+           PERFORM  S0400-BUSINESS-PROC.
+
+       S0100-MAIN-EXIT.
+
+           IF      RETURN-CODE              =   ZERO
+               DISPLAY '  '
+               DISPLAY '***********************************'
+               DISPLAY '**** JEPB1    NORMAL COMPLETED  ****'
+               DISPLAY '***********************************'
+           ELSE
+               EXEC  SQL  ROLLBACK   END-EXEC
+               DISPLAY '**************************************'
+               DISPLAY '**** JEPB1    JOB STOP WITH ERROR  ****'
+               DISPLAY '**** ROLLBACK COMPLETED !!!!!!!!!  ****'
+               DISPLAY '**************************************'
+           END-IF.
+
+           DISPLAY '  '.
+           DISPLAY '***********************************************'.
+           DISPLAY '* TRWAV-READ-CNT : ' A-TRWAV-READ-CNT.
+           DISPLAY '* RCVE-NO-CNT    : ' A-RCVE-CNT.
+           DISPLAY '* RPT-WRIT-CNT   : ' A-RPT-WRIT-CNT.
+           DISPLAY '***********************************************'.
+           DISPLAY '  '.
+
+           CLOSE  O-RPT-FILE.
+
+           STOP  RUN.
+
+      ****************************************************************
+      *                                                              *
+      *    I N I T I A L I Z A T I O N                               *
+      *                                                              *
+      ****************************************************************
+       S0200-INITIALIZATION              SECTION.
+
+           INITIALIZE                    WORK-AREAS.
+           INITIALIZE                    ACCUMULATORS.
+
+           MOVE  FUNCTION CURRENT-DATE   TO  W-SYSTEM-DATETIME.
+
+           DISPLAY '##########################################'.
+           DISPLAY '### JEPB1    START-TIME = ' W-SYSTEM-DATETIME.
+           DISPLAY '##########################################'.
+
+           MOVE  HIGH-VALUE              TO  S-FIRST-RCVE-FLAG.
+
+           OPEN     OUTPUT               O-RPT-FILE.
+
+           IF  NOT  S-RPT-NORMAL
+               DISPLAY
+               'S0200:ERROR=JEPP010 OPEN ERROR(' S-RPT-STATUS ')'
+               MOVE  U-ABEND-CODE1       TO  RETURN-CODE
+               PERFORM  S0100-MAIN-EXIT
+           END-IF.
+
+           PERFORM  S6100-OPEN-TRWAV.
+
+       S0200-INITIALIZATION-EXIT.
+           EXIT.
+
+      ****************************************************************
+      *                                                              *
+      *    B U S I N E S S    P R O C E S S                          *
+      *                                                              *
+      ****************************************************************
+       S0400-BUSINESS-PROC               SECTION.
+
+           PERFORM  S1100-TRWAV-UNLOAD.
+
+       S0400-BUSINESS-PROC-EXIT.
+           EXIT.
+
+      ****************************************************************
+      *                                                              *
+      *    S 1 1 0 0 - T R W A V - U N L O A D                       *
+      *                                                              *
+      ****************************************************************
+       S1100-TRWAV-UNLOAD                SECTION.
+
+           DISPLAY  'STEP : S1100-TRWAV-UNLOAD'.
+
+           MOVE  LOW-VALUE                TO  S-DATA-END-CHECK.
+           PERFORM  UNTIL  S-NO-DATA
+              PERFORM  S7100-FETCH-TRWAV
+              IF  NOT  S-NO-DATA
+                  PERFORM  S2100-CHECK-CONTROL-BREAK
+                  PERFORM  S2200-MOVE-TRWAV-TO-DETAIL
+                  PERFORM  S5100-WRITE-DETAIL
+              END-IF
+           END-PERFORM.
+
+           PERFORM  S5200-WRITE-TRAILER.
+
+           PERFORM  S8100-CLOSE-TRWAV.
+
+       S1100-TRWAV-UNLOAD-EXIT.
+           EXIT.
+
+      ****************************************************************
+      *                                                              *
+      *    S 2 1 0 0 - C H E C K - C O N T R O L - B R E A K         *
+      *                                                              *
+      ****************************************************************
+       S2100-CHECK-CONTROL-BREAK         SECTION.
+
+           IF  S-FIRST-RCVE-NO
+               IF  RCVE-NO-YY    OF TRWAV = W-PREV-RCVE-NO-YY     AND
+                   RCVE-NO-TXOFF OF TRWAV = W-PREV-RCVE-NO-TXOFF  AND
+                   RCVE-NO-SEQNO OF TRWAV = W-PREV-RCVE-NO-SEQNO
+                   CONTINUE
+               ELSE
+                   PERFORM  S5000-WRITE-HEADER
+               END-IF
+           ELSE
+               PERFORM  S5000-WRITE-HEADER
+           END-IF.
+
+           MOVE  RCVE-NO-YY    OF TRWAV   TO  W-PREV-RCVE-NO-YY.
+           MOVE  RCVE-NO-TXOFF OF TRWAV   TO  W-PREV-RCVE-NO-TXOFF.
+           MOVE  RCVE-NO-SEQNO OF TRWAV   TO  W-PREV-RCVE-NO-SEQNO.
+           MOVE  LOW-VALUE                TO  S-FIRST-RCVE-FLAG.
+
+       S2100-CHECK-CONTROL-BREAK-EXIT.
+           EXIT.
+
+      ****************************************************************
+      *                                                              *
+      *    S 2 2 0 0 - M O V E - T R W A V - T O - D E T A I L       *
+      *                                                              *
+      ****************************************************************
+       S2200-MOVE-TRWAV-TO-DETAIL        SECTION.
+
+           INITIALIZE  D1-DETAIL-LINE.
+
+           MOVE  VERSION-SEQNO      OF TRWAV  TO  D1-VERSION-SEQNO.
+           MOVE  CHANGED-TABLE-ID   OF TRWAV  TO  D1-CHANGED-TABLE-ID.
+           MOVE  CHANGE-TYPE        OF TRWAV  TO  D1-CHANGE-TYPE.
+           MOVE  BUSNID             OF TRWAV  TO  D1-BUSNID.
+           MOVE  RESID              OF TRWAV  TO  D1-RESID.
+           MOVE  TXPAYER-TP         OF TRWAV  TO  D1-TXPAYER-TP.
+           MOVE  CHANGE-DT          OF TRWAV  TO  D1-CHANGE-DT.
+           MOVE  CHANGE-TIME        OF TRWAV  TO  D1-CHANGE-TIME.
+           MOVE  CHANGE-OPID        OF TRWAV  TO  D1-CHANGE-OPID.
+           MOVE  CHANGE-DESC        OF TRWAV  TO  D1-CHANGE-DESC.
+
+       S2200-MOVE-TRWAV-TO-DETAIL-EXIT.
+           EXIT.
+
+      ****************************************************************
+      *                                                              *
+      *    S 5 0 0 0 - W R I T E - H E A D E R                       *
+      *                                                              *
+      ****************************************************************
+       S5000-WRITE-HEADER                SECTION.
+
+           INITIALIZE  H1-HEAD-LINE.
+
+           MOVE  RCVE-NO-YY    OF TRWAV   TO  H1-RCVE-NO-YY.
+           MOVE  RCVE-NO-TXOFF OF TRWAV   TO  H1-RCVE-NO-TXOFF.
+           MOVE  RCVE-NO-SEQNO OF TRWAV   TO  H1-RCVE-NO-SEQNO.
+
+           WRITE  O-RPT-REC  FROM  H1-HEAD-LINE.
+
+           IF  NOT  S-RPT-NORMAL
+               DISPLAY
+               'S5000:ERROR=JEPP010 WRITE ERROR(' S-RPT-STATUS ')'
+               MOVE  U-ABEND-CODE1       TO  RETURN-CODE
+               PERFORM  S0100-MAIN-EXIT
+           END-IF.
+
+           ADD   1                       TO  A-RCVE-CNT.
+
+       S5000-WRITE-HEADER-EXIT.
+           EXIT.
+
+      ****************************************************************
+      *                                                              *
+      *    S 5 1 0 0 - W R I T E - D E T A I L                       *
+      *                                                              *
+      ****************************************************************
+       S5100-WRITE-DETAIL                SECTION.
+
+           WRITE  O-RPT-REC  FROM  D1-DETAIL-LINE.
+
+           IF  NOT  S-RPT-NORMAL
+               DISPLAY
+               'S5100:ERROR=JEPP010 WRITE ERROR(' S-RPT-STATUS ')'
+               MOVE  U-ABEND-CODE1       TO  RETURN-CODE
+               PERFORM  S0100-MAIN-EXIT
+           END-IF.
+
+           ADD   1                       TO  A-RPT-WRIT-CNT.
+
+       S5100-WRITE-DETAIL-EXIT.
+           EXIT.
+
+      ****************************************************************
+      *                                                              *
+      *    S 5 2 0 0 - W R I T E - T R A I L E R                     *
+      *                                                              *
+      ****************************************************************
+       S5200-WRITE-TRAILER               SECTION.
+
+           INITIALIZE  T1-TRAILER-LINE.
+
+           MOVE  A-RCVE-CNT              TO  T1-RCVE-CNT.
+           MOVE  A-TRWAV-READ-CNT        TO  T1-ROW-CNT.
+
+           WRITE  O-RPT-REC  FROM  T1-TRAILER-LINE.
+
+           IF  NOT  S-RPT-NORMAL
+               DISPLAY
+               'S5200:ERROR=JEPP010 WRITE ERROR(' S-RPT-STATUS ')'
+               MOVE  U-ABEND-CODE1       TO  RETURN-CODE
+               PERFORM  S0100-MAIN-EXIT
+           END-IF.
+
+       S5200-WRITE-TRAILER-EXIT.
+           EXIT.
+
+      ****************************************************************
+      *                                                              *
+      *    S 6 1 0 0 - O P E N - T R W A V                           *
+      *                                                              *
+      ****************************************************************
+       S6100-OPEN-TRWAV                  SECTION.
+
+           EXEC  SQL
+                 OPEN  CURSOR_TRWAV
+           END-EXEC.
+
+           EVALUATE  SQLCODE
+               WHEN  0
+                     CONTINUE
+               WHEN  OTHER
+                     MOVE  SQLCODE       TO  W-SQLCODE
+                     DISPLAY  'S6100:DB ERROR TRWAV OPEN=' W-SQLCODE
+                     MOVE  U-ABEND-CODE1 TO  RETURN-CODE
+                     PERFORM  S0100-MAIN-EXIT
+           END-EVALUATE.
+
+       S6100-OPEN-TRWAV-EXIT.
+           EXIT.
+
+      ****************************************************************
+      *                                                              *
+      *    S 7 1 0 0 - F E T C H - T R W A V                         *
+      *                                                              *
+      ****************************************************************
+       S7100-FETCH-TRWAV                 SECTION.
+
+           EXEC  SQL
+                 FETCH  CURSOR_TRWAV
+                 INTO  :TRWAV.RCVE-NO-TXOFF
+                 ,     :TRWAV.RCVE-NO-YY
+                 ,     :TRWAV.RCVE-NO-SEQNO
+                 ,     :TRWAV.VERSION-SEQNO
+                 ,     :TRWAV.CHANGED-TABLE-ID
+                 ,     :TRWAV.CHANGE-TYPE
+                 ,     :TRWAV.BUSNID
+                 ,     :TRWAV.RESID
+                 ,     :TRWAV.TXPAYER-TP
+                 ,     :TRWAV.CHANGE-DT
+                 ,     :TRWAV.CHANGE-TIME
+                 ,     :TRWAV.CHANGE-OPID
+                 ,     :TRWAV.CHANGE-DESC
+           END-EXEC.
+
+           EVALUATE  SQLCODE
+               WHEN  0
+                     ADD   1             TO  A-TRWAV-READ-CNT
+
+               WHEN  100
+                     MOVE  HIGH-VALUE    TO  S-DATA-END-CHECK
+
+               WHEN  OTHER
+                     MOVE  SQLCODE       TO  W-SQLCODE
+                     DISPLAY  'S7100:DB ERROR TRWAV FETCH=' W-SQLCODE
+                     MOVE  U-ABEND-CODE1 TO  RETURN-CODE
+                     PERFORM  S0100-MAIN-EXIT
+           END-EVALUATE.
+
+       S7100-FETCH-TRWAV-EXIT.
+           EXIT.
+
+      ****************************************************************
+      *                                                              *
+      *    S 8 1 0 0 - C L O S E - T R W A V                         *
+      *                                                              *
+      ****************************************************************
+       S8100-CLOSE-TRWAV                 SECTION.
+
+           EXEC  SQL
+                 CLOSE  CURSOR_TRWAV
+           END-EXEC.
+
+           EVALUATE  SQLCODE
+               WHEN  0
+                     CONTINUE
+               WHEN  OTHER
+                     MOVE  SQLCODE       TO  W-SQLCODE
+                     DISPLAY  'S8100:DB ERROR TRWAV CLOSE=' W-SQLCODE
+                     MOVE  U-ABEND-CODE1 TO  RETURN-CODE
+                     PERFORM  S0100-MAIN-EXIT
+           END-EVALUATE.
+
+       S8100-CLOSE-TRWAV-EXIT.
+           EXIT.
