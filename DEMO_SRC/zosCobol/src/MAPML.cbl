@@ -268,7 +268,13 @@
       *                                *    ÚÖ[?          I¦»~x?    * 
       *                                ***********         ************ 
                                                                         
-           EXEC SQL  INCLUDE  TJOAB    END-EXEC.                        
+           EXEC SQL  INCLUDE  TJOAB    END-EXEC.
+
+      *                                ***********         ************
+      *                                *    DRILL-DOWN     I/O AREA   *
+      *                                ***********         ************
+
+260317     EXEC SQL  INCLUDE  RIOAA    END-EXEC.
                                                                         
       ******************************************************************
       *                                                                *
@@ -283,10 +289,30 @@
                    FROM  DTJA.TTJAB                                     
                   WHERE  CD_ID1             = :TTJAB.CD-ID1             
                     AND  CD_ID2    LIKE     '01%'                       
-               ORDER BY  CD_ID1, CD_ID2                                 
-           END-EXEC.                                                    
-                                                                        
-                                                                        
+               ORDER BY  CD_ID1, CD_ID2
+           END-EXEC.
+
+260317******************************************************************
+260317*                                                                *
+260317*      D E C L A R E   C U R S O R   ( D R I L L D O W N )       *
+260317*                                                                *
+260317******************************************************************
+260317
+260317     EXEC SQL
+260317          DECLARE  CURSOR_2  CURSOR FOR
+260317           SELECT  RTN_TP, RTN_SERIAL_NO, SERIAL_NO,
+260317                   BAL_BEPAY_TX, ASS_STDAMT
+260317             FROM  DRIA.TRIAA
+260317            WHERE  RESID_BUSNID = :TRIAA.RESID-BUSNID
+260317              AND  TXTP_CD      = :TRIAA.TXTP-CD
+260317              AND  ASS_YYMM_FR  = :TRIAA.ASS-YYMM-FR
+260801              AND  RTN_TP       = :TRIAA.RTN-TP
+260801              AND  RTN_SERIAL_NO = :TRIAA.RTN-SERIAL-NO
+260317              AND  TXPAYER_TP   = :TRIAA.TXPAYER-TP
+260317              AND  SERIAL_NO    > :TRIAA.SERIAL-NO
+260317         ORDER BY  SERIAL_NO
+260317     END-EXEC.
+
       *                                ***********         ************ 
       *                                *  PROGRAM SELF COMM AREA      * 
       *                                ***********         ************ 
@@ -359,6 +385,13 @@
            10  W-COMM-MSG                   PIC  X(66)  VALUE SPACES.   
       *                                    i»Î?                       
            10  W-COMM-FILLER                PIC  X(51)  VALUE SPACES.   
+      *                                     DRILL-DOWN RESULT (STEP=1)
+           10  W-COMM-DRILLDOWN  REDEFINES  W-COMM-FILLER.
+260317         15  W-CM-TRIAA-FOUND-FG      PIC  X(01).
+260317         15  W-CM-TRIAA-MORE-FG       PIC  X(01).
+260317         15  W-CM-TRIAA-BAL-BEPAY-TX  PIC  S9(15) COMP-3.
+260317         15  W-CM-TRIAA-ASS-STDAMT    PIC  S9(15) COMP-3.
+260317         15  FILLER                   PIC  X(33).
       *                                     PROGRAM SELF COMMAREA     
        05  W-COMM-PGM-RR.                                               
                                                                         
@@ -520,12 +553,160 @@
        S0100-MAIN-PROCESS              SECTION.                         
                                                                         
       *    HEAD wawe  »·??}?~s ==> START ?~K?                       
-           PERFORM  S0200-ONE-PROCESS.                                  
-                                                                        
-       S0100-MAIN-PROCESS-EXIT.                                         
-           EXIT.                                                        
-           EJECT                                                        
-                                                                        
+260317     EVALUATE  W-COMM-STEP
+
+260317         WHEN  1
+260317               PERFORM  S0150-TRIAA-DRILLDOWN-PROCESS
+
+260317         WHEN  OTHER
+                      PERFORM  S0200-ONE-PROCESS
+
+260317     END-EVALUATE.
+                                                                        
+       S0100-MAIN-PROCESS-EXIT.
+           EXIT.
+           EJECT
+
+260317******************************************************************
+260317*                                                                *
+260317*    S 0 1 5 0 - T R I A A - D R I L L D O W N - P R O C E S S   *
+260317*                                                                *
+260317* STEP=1 ENTRY POINT.  GIVEN THE PARTIAL TRIAA KEY CARRIED IN    *
+260317* W-COMM-KEY-2 (RESID-BUSNID/TXTP-CD/ASS-YYMM-FR/TXPAYER-TP -    *
+260317* THE SAME CLASSIFICATION THAT DROVE THE SUMMARIZED BALANCE      *
+260317* SHEET LINE), LOCATES THE UNDERLYING TRIAA RETURN ROW THAT      *
+260317* ROLLED INTO IT AND RETURNS ITS KEY/AMOUNTS.  W-TRIAA-RTN-TP/   *
+260317* RTN-SERIAL-NO/SERIAL-NO DOUBLE AS INPUT AND OUTPUT, THE SAME   *
+260317* WAY BJVAM0-KEY IS REUSED ELSEWHERE IN THIS PROGRAM -- PASS     *
+260317* ZERO/SPACE TO GET THE FIRST QUALIFYING ROW, OR THE LAST ROW    *
+260317* RETURNED TO PAGE TO THE NEXT ONE.  W-CM-TRIAA-MORE-FG TELLS    *
+260317* THE CALLER WHETHER A FURTHER ROW REMAINS BEHIND THIS LINE.     *
+260317******************************************************************
+
+260317     S0150-TRIAA-DRILLDOWN-PROCESS  SECTION.
+
+260317         MOVE  SPACE                 TO W-CM-TRIAA-FOUND-FG.
+260317         MOVE  'N'                   TO W-CM-TRIAA-MORE-FG.
+260317         MOVE  ZERO                  TO W-CM-TRIAA-BAL-BEPAY-TX.
+260317         MOVE  ZERO                  TO W-CM-TRIAA-ASS-STDAMT.
+
+260317         MOVE  W-HEAD-BUSNID         TO RESID-BUSNID  OF TRIAA.
+260317         MOVE  W-TEFFA-TXTP-CD       TO TXTP-CD       OF TRIAA.
+260317         MOVE  W-TEFFA-ASS-YYMM-FR   TO ASS-YYMM-FR   OF TRIAA.
+260809         MOVE  W-TRIAA-RTN-TP        TO RTN-TP        OF TRIAA.
+260809         MOVE  W-TRIAA-RTN-SERIAL-NO TO RTN-SERIAL-NO OF TRIAA.
+260317         MOVE  W-TEFFA-TXPAYER-TP    TO TXPAYER-TP    OF TRIAA.
+260317         MOVE  W-TRIAA-SERIAL-NO     TO SERIAL-NO     OF TRIAA.
+
+260317         PERFORM  S0160-TRIAA-CURSOR-OPEN.
+
+260317         IF  A-ERROR-COUNT-ZERO
+260317             PERFORM  S0170-TRIAA-CURSOR-FETCH
+260317         END-IF.
+
+260317         IF  A-ERROR-COUNT-ZERO  AND  SQLCODE = C-SQL-NORMAL
+
+260317             MOVE  'Y'                 TO W-CM-TRIAA-FOUND-FG
+260317             MOVE  RTN-TP       OF TRIAA TO W-TRIAA-RTN-TP
+260317             MOVE  RTN-SERIAL-NO OF TRIAA
+260317                                        TO W-TRIAA-RTN-SERIAL-NO
+260317             MOVE  SERIAL-NO    OF TRIAA TO W-TRIAA-SERIAL-NO
+260317             MOVE  BAL-BEPAY-TX OF TRIAA
+260317                                        TO W-CM-TRIAA-BAL-BEPAY-TX
+260317             MOVE  ASS-STDAMT   OF TRIAA TO W-CM-TRIAA-ASS-STDAMT
+
+260317             PERFORM  S0170-TRIAA-CURSOR-FETCH
+
+260317             IF  SQLCODE = C-SQL-NORMAL
+260317                 MOVE  'Y'              TO W-CM-TRIAA-MORE-FG
+260317             END-IF
+
+260317         END-IF.
+
+260317         PERFORM  S0180-TRIAA-CURSOR-CLOSE.
+
+260317     S0150-TRIAA-DRILLDOWN-PROCESS-EXIT.
+260317         EXIT.
+260317         EJECT
+
+260317******************************************************************
+260317*                                                                *
+260317*          S 0 1 6 0 - T R I A A - C U R S O R - O P E N         *
+260317*                                                                *
+260317******************************************************************
+
+260317     S0160-TRIAA-CURSOR-OPEN  SECTION.
+
+260317         EXEC SQL OPEN CURSOR_2
+260317         END-EXEC.
+
+260317         IF  SQLCODE = C-SQL-NORMAL
+260317             CONTINUE
+260317         ELSE
+260317             ADD   1                    TO  A-ERROR-COUNT
+260317             MOVE  SQLCODE              TO  W-SQL
+260317             MOVE  W-SQL                TO  W-COMM-RC
+260317             MOVE  'S0160-TRIAA-OPEN'   TO  W-COMM-MSG
+260317         END-IF.
+
+260317     S0160-TRIAA-CURSOR-OPEN-EXIT.
+260317         EXIT.
+260317         EJECT
+
+260317******************************************************************
+260317*                                                                *
+260317*         S 0 1 7 0 - T R I A A - C U R S O R - F E T C H        *
+260317*                                                                *
+260317******************************************************************
+
+260317     S0170-TRIAA-CURSOR-FETCH  SECTION.
+
+260317         EXEC SQL  FETCH  CURSOR_2
+260317                   INTO  :TRIAA.RTN-TP,
+260317                         :TRIAA.RTN-SERIAL-NO,
+260317                         :TRIAA.SERIAL-NO,
+260317                         :TRIAA.BAL-BEPAY-TX,
+260317                         :TRIAA.ASS-STDAMT
+260317         END-EXEC.
+
+260317         IF  SQLCODE = C-SQL-NORMAL OR
+260317                       C-SQL-NOTFND
+260317             CONTINUE
+260317         ELSE
+260317             ADD   1                    TO  A-ERROR-COUNT
+260317             MOVE  SQLCODE              TO  W-SQL
+260317             MOVE  W-SQL                TO  W-COMM-RC
+260317             MOVE  'S0170-TRIAA-FETCH'  TO  W-COMM-MSG
+260317         END-IF.
+
+260317     S0170-TRIAA-CURSOR-FETCH-EXIT.
+260317         EXIT.
+260317         EJECT
+
+260317******************************************************************
+260317*                                                                *
+260317*         S 0 1 8 0 - T R I A A - C U R S O R - C L O S E        *
+260317*                                                                *
+260317******************************************************************
+
+260317     S0180-TRIAA-CURSOR-CLOSE  SECTION.
+
+260317         EXEC SQL CLOSE CURSOR_2
+260317         END-EXEC.
+
+260317         IF  SQLCODE = C-SQL-NORMAL
+260317             CONTINUE
+260317         ELSE
+260317             ADD   1                    TO  A-ERROR-COUNT
+260317             MOVE  SQLCODE              TO  W-SQL
+260317             MOVE  W-SQL                TO  W-COMM-RC
+260317             MOVE  'S0180-TRIAA-CLOSE'  TO  W-COMM-MSG
+260317         END-IF.
+
+260317     S0180-TRIAA-CURSOR-CLOSE-EXIT.
+260317         EXIT.
+260317         EJECT
+
       ******************************************************************
       *                                                                *
       *               S 0 2 0 0 - O N E - P R O C E S S                *
