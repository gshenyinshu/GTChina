@@ -27,6 +27,8 @@
       * viz/      CSRuVJ~    3/    3a              *
       *  ==========   =========   ======   ========================  *
       *  2003/07/25              Bitv    BA~7                *
+      *  2026/07/27   MAINT                RESTART CHECKPOINT PER    *
+      *                                    TABLE - SEE UNLOAD_CKPT   *
       ****************************************************************
 
       ****************************************************************
@@ -76,6 +78,35 @@
            SELECT  OUT9-F  ASSIGN        TO  OUTSAM9
                    FILE    STATUS        IS  S-OUT9-STATUS.
 
+      *-<< ALTERNATE UTF-8/CSV UNLOAD FILES, OPENED ONLY WHEN >>
+      *-<< THE SYSIN OUTPUT-FORMAT BYTE REQUESTS CSV OUTPUT   >>
+           SELECT  OUT1C-F ASSIGN        TO  OUTUTF1
+                   FILE    STATUS        IS  S-OUT1C-STATUS.
+
+           SELECT  OUT2C-F ASSIGN        TO  OUTUTF2
+                   FILE    STATUS        IS  S-OUT2C-STATUS.
+
+           SELECT  OUT3C-F ASSIGN        TO  OUTUTF3
+                   FILE    STATUS        IS  S-OUT3C-STATUS.
+
+           SELECT  OUT4C-F ASSIGN        TO  OUTUTF4
+                   FILE    STATUS        IS  S-OUT4C-STATUS.
+
+           SELECT  OUT5C-F ASSIGN        TO  OUTUTF5
+                   FILE    STATUS        IS  S-OUT5C-STATUS.
+
+           SELECT  OUT6C-F ASSIGN        TO  OUTUTF6
+                   FILE    STATUS        IS  S-OUT6C-STATUS.
+
+           SELECT  OUT7C-F ASSIGN        TO  OUTUTF7
+                   FILE    STATUS        IS  S-OUT7C-STATUS.
+
+           SELECT  OUT8C-F ASSIGN        TO  OUTUTF8
+                   FILE    STATUS        IS  S-OUT8C-STATUS.
+
+           SELECT  OUT9C-F ASSIGN        TO  OUTUTF9
+                   FILE    STATUS        IS  S-OUT9C-STATUS.
+
       ****************************************************************
       *                                                              *
       *    D A T A    D I V I S I O N                                *
@@ -586,6 +617,51 @@
            10 OUT9-RNM-SYS-TM      PIC X(6).
            10 OUT9-FILLER23        PIC X(1).
 
+      ****************************************************************
+      *                                                              *
+      *    A L T E R N A T E   U T F - 8 / C S V   U N L O A D S     *
+      *                                                              *
+      *    EACH RECORD IS THE SAME LENGTH AS ITS EBCDIC OUTSAMn      *
+      *    COUNTERPART -- THE CONVERSION IS A STRAIGHT SINGLE-BYTE   *
+      *    CODE-POINT TRANSLATION, SO NO FIELD IS RESIZED.           *
+      *                                                              *
+      ****************************************************************
+       FD  OUT1C-F LABEL     RECORDS     STANDARD
+                   RECORDING MODE        IS   F.
+       01  OUT1C-R                       PIC  X(103).
+
+       FD  OUT2C-F LABEL     RECORDS     STANDARD
+                   RECORDING MODE        IS   F.
+       01  OUT2C-R                       PIC  X(075).
+
+       FD  OUT3C-F LABEL     RECORDS     STANDARD
+                   RECORDING MODE        IS   F.
+       01  OUT3C-R                       PIC  X(458).
+
+       FD  OUT4C-F LABEL     RECORDS     STANDARD
+                   RECORDING MODE        IS   F.
+       01  OUT4C-R                       PIC  X(335).
+
+       FD  OUT5C-F LABEL     RECORDS     STANDARD
+                   RECORDING MODE        IS   F.
+       01  OUT5C-R                       PIC  X(079).
+
+       FD  OUT6C-F LABEL     RECORDS     STANDARD
+                   RECORDING MODE        IS   F.
+       01  OUT6C-R                       PIC  X(865).
+
+       FD  OUT7C-F LABEL     RECORDS     STANDARD
+                   RECORDING MODE        IS   F.
+       01  OUT7C-R                       PIC  X(346).
+
+       FD  OUT8C-F LABEL     RECORDS     STANDARD
+                   RECORDING MODE        IS   F.
+       01  OUT8C-R                       PIC  X(249).
+
+       FD  OUT9C-F LABEL     RECORDS     STANDARD
+                   RECORDING MODE        IS   F.
+       01  OUT9C-R                       PIC  X(310).
+
       ****************************************************************
       *                                                              *
       *    W O R K I N G - S T O R A G E    S E C T I O N            *
@@ -641,6 +717,77 @@
        01  CONSTANTS.
 
            05  C-PROG-ID                 PIC  X(08)  VALUE 'LCBBGDMP'.
+           05  C-SYSIN-ERR-MSG           PIC  X(45)  VALUE
+               'S0300:ERROR=INVALID SYSIN MODE/SINCE-D/FMT'.
+
+      ****************************************************************
+      *                                                              *
+      *    S Y S I N    I N F O R M A T I O N                        *
+      *                                                              *
+      *    MODE SPACE/'F' = FULL UNLOAD (ALL ROWS, EVERY TABLE)      *
+      *    MODE      'I'  = INCREMENTAL UNLOAD (ROWS REGISTERED OR   *
+      *                     RENAMED/MODIFIED SINCE SINCE-DATE)       *
+      *    FORMAT SPACE/'X' = FIXED EBCDIC UNLOAD (OUTSAM1-9 ONLY)   *
+      *    FORMAT      'C'  = ALSO WRITE THE UTF-8/CSV ALTERNATE     *
+      *                       FILES (OUTUTF1-9)                     *
+      *    A BLANK SYSIN CARD DEFAULTS TO FULL/FIXED, SO EXISTING    *
+      *    JCL THAT CARRIES NO SYSIN STILL RUNS UNCHANGED.           *
+      *                                                              *
+      ****************************************************************
+       01  W-SYSIN-INFO.
+           05  W-SYSIN-MODE              PIC  X(01)  VALUE  SPACE.
+               88  W-SYSIN-MODE-IS-VALID       VALUE  SPACE 'F' 'I'.
+               88  W-SYSIN-MODE-IS-FULL        VALUE  SPACE 'F'.
+               88  W-SYSIN-MODE-IS-INCR        VALUE  'I'.
+           05  W-SYSIN-SINCE-D           PIC  9(08)  VALUE  ZERO.
+           05  W-SYSIN-FORMAT            PIC  X(01)  VALUE  SPACE.
+               88  W-SYSIN-FORMAT-IS-VALID      VALUE  SPACE 'X' 'C'.
+               88  W-SYSIN-FORMAT-IS-FIXED      VALUE  SPACE 'X'.
+               88  W-SYSIN-FORMAT-IS-CSV        VALUE  'C'.
+           05  FILLER                    PIC  X(70)  VALUE  SPACES.
+
+           05  W-RUN-MODE                PIC  X(01)  VALUE  'F'.
+               88  W-RUN-MODE-IS-FULL          VALUE  'F'.
+               88  W-RUN-MODE-IS-INCR          VALUE  'I'.
+           05  W-UNLOAD-SINCE-D          PIC  X(10)  VALUE  SPACES.
+           05  W-RUN-FORMAT              PIC  X(01)  VALUE  'X'.
+               88  W-RUN-FORMAT-IS-FIXED       VALUE  'X'.
+               88  W-RUN-FORMAT-IS-CSV         VALUE  'C'.
+
+      ****************************************************************
+      *                                                              *
+      *    E B C D I C  /  A S C I I   T R A N S L A T E   T A B L E *
+      *                                                              *
+      *    USED BY INSPECT ... CONVERTING TO BUILD THE ALTERNATE     *
+      *    UTF-8/CSV UNLOAD RECORDS FROM THE FIXED EBCDIC ONES.      *
+      *    COVERS THE PRINTABLE ASCII RANGE (SPACE THRU '~') ONLY -- *
+      *    DOUBLE-BYTE (KOREAN) DESCRIPTION TEXT IS NOT RE-ENCODED   *
+      *    BY A SINGLE-BYTE TABLE AND PASSES THROUGH UNCHANGED.      *
+      *                                                              *
+      ****************************************************************
+       01  W-CODEPAGE-TABLES.
+           05  W-EBCDIC-XLATE-FROM.
+               10  FILLER                PIC  X(19)  VALUE
+                   X'405A7F7B5B6C507D4D5D5C4E6B604B61F0F1F2'.
+               10  FILLER                PIC  X(19)  VALUE
+                   X'F3F4F5F6F7F8F97A5E4C7E6E6F7CC1C2C3C4C5'.
+               10  FILLER                PIC  X(19)  VALUE
+                   X'C6C7C8C9D1D2D3D4D5D6D7D8D9E2E3E4E5E6E7'.
+               10  FILLER                PIC  X(19)  VALUE
+                   X'E8E9BAE0BBB06D798182838485868788899192'.
+               10  FILLER                PIC  X(19)  VALUE
+                   X'93949596979899A2A3A4A5A6A7A8A9C04FD0A1'.
+           05  W-EBCDIC-XLATE-TO.
+               10  FILLER                PIC  X(19)  VALUE
+                   X'202122232425262728292A2B2C2D2E2F303132'.
+               10  FILLER                PIC  X(19)  VALUE
+                   X'333435363738393A3B3C3D3E3F404142434445'.
+               10  FILLER                PIC  X(19)  VALUE
+                   X'464748494A4B4C4D4E4F505152535455565758'.
+               10  FILLER                PIC  X(19)  VALUE
+                   X'595A5B5C5D5E5F606162636465666768696A6B'.
+               10  FILLER                PIC  X(19)  VALUE
+                   X'6C6D6E6F707172737475767778797A7B7C7D7E'.
 
       ****************************************************************
       *                                                              *
@@ -657,6 +804,30 @@
                88  S-MORE-DATA                       VALUE  LOW-VALUE.
                88  S-NO-DATA                         VALUE  HIGH-VALUE.
 
+      *                                ********************************
+      *                                *  RESTART CHECKPOINTS         *
+      *                                *  (SET FROM UNLOAD_CKPT IN    *
+      *                                *   S0250-LOAD-CHECKPOINTS)    *
+      *                                ********************************
+260727     05  S-TG210-CKPT              PIC  X(01)  VALUE  SPACE.
+260727         88  S-TG210-DONE                      VALUE  'Y'.
+260727     05  S-TG220-CKPT              PIC  X(01)  VALUE  SPACE.
+260727         88  S-TG220-DONE                      VALUE  'Y'.
+260727     05  S-TG230-CKPT              PIC  X(01)  VALUE  SPACE.
+260727         88  S-TG230-DONE                      VALUE  'Y'.
+260727     05  S-TG240-CKPT              PIC  X(01)  VALUE  SPACE.
+260727         88  S-TG240-DONE                      VALUE  'Y'.
+260727     05  S-TG290-CKPT              PIC  X(01)  VALUE  SPACE.
+260727         88  S-TG290-DONE                      VALUE  'Y'.
+260727     05  S-TG610-CKPT              PIC  X(01)  VALUE  SPACE.
+260727         88  S-TG610-DONE                      VALUE  'Y'.
+260727     05  S-TG620-CKPT              PIC  X(01)  VALUE  SPACE.
+260727         88  S-TG620-DONE                      VALUE  'Y'.
+260727     05  S-TG710-CKPT              PIC  X(01)  VALUE  SPACE.
+260727         88  S-TG710-DONE                      VALUE  'Y'.
+260727     05  S-TG720-CKPT              PIC  X(01)  VALUE  SPACE.
+260727         88  S-TG720-DONE                      VALUE  'Y'.
+
            03  S-OUT1-STATUS             PIC  X(002).
                88  S-OUT1-NORMAL                     VALUE '00'.
 
@@ -684,6 +855,33 @@
            03  S-OUT9-STATUS             PIC  X(002).
                88  S-OUT9-NORMAL                     VALUE '00'.
 
+           03  S-OUT1C-STATUS            PIC  X(002).
+               88  S-OUT1C-NORMAL                    VALUE '00'.
+
+           03  S-OUT2C-STATUS            PIC  X(002).
+               88  S-OUT2C-NORMAL                    VALUE '00'.
+
+           03  S-OUT3C-STATUS            PIC  X(002).
+               88  S-OUT3C-NORMAL                    VALUE '00'.
+
+           03  S-OUT4C-STATUS            PIC  X(002).
+               88  S-OUT4C-NORMAL                    VALUE '00'.
+
+           03  S-OUT5C-STATUS            PIC  X(002).
+               88  S-OUT5C-NORMAL                    VALUE '00'.
+
+           03  S-OUT6C-STATUS            PIC  X(002).
+               88  S-OUT6C-NORMAL                    VALUE '00'.
+
+           03  S-OUT7C-STATUS            PIC  X(002).
+               88  S-OUT7C-NORMAL                    VALUE '00'.
+
+           03  S-OUT8C-STATUS            PIC  X(002).
+               88  S-OUT8C-NORMAL                    VALUE '00'.
+
+           03  S-OUT9C-STATUS            PIC  X(002).
+               88  S-OUT9C-NORMAL                    VALUE '00'.
+
       ****************************************************************
       *                                                              *
       *    W O R K    A R E A S                                      *
@@ -697,6 +895,7 @@
            05  W-CNV-X                   PIC  X(08).
            05  W-CNV-N                   REDEFINES  W-CNV-X
                                          PIC S9(13)V9(3)    COMP.
+260727     05  W-CKPT-TABLE-ID           PIC  X(04).
            05  W-SQLCODE                 PIC  ----9.
            05  W-NDX.
                10  I                     PIC  9(04).
@@ -774,6 +973,16 @@
       ****************************************************************
            EXEC  SQL  INCLUDE  LCBYG720  END-EXEC.
 
+      ****************************************************************
+      *   BATCH CONTROL-LOG HOST STRUCTURE                           *
+      ****************************************************************
+           EXEC  SQL  INCLUDE  LCBYBCTL  END-EXEC.
+
+      ****************************************************************
+      *   UNLOAD RESTART-CHECKPOINT HOST STRUCTURE                   *
+      ****************************************************************
+260727     EXEC  SQL  INCLUDE  LCBYUCKP  END-EXEC.
+
       ****************************************************************
       *                                                              *
       *    D E C L A R E    C U S O R S                              *
@@ -796,6 +1005,9 @@
                  ,        RNM_SYS_TM
                  ,        RNM_K_ID
                  FROM     LCBD2G21.TG210
+                 WHERE    (:W-RUN-MODE = 'F'
+                 OR        RG_SYS_D  >= :W-UNLOAD-SINCE-D
+                 OR        RNM_SYS_D >= :W-UNLOAD-SINCE-D)
                  ORDER BY BSE_IRT_N
                  FOR FETCH ONLY
                  WITH UR
@@ -819,6 +1031,9 @@
                  ,        RNM_SYS_TM
                  ,        RNM_K_ID
                  FROM     LCBD2G22.TG220
+                 WHERE    (:W-RUN-MODE = 'F'
+                 OR        RG_SYS_D  >= :W-UNLOAD-SINCE-D
+                 OR        RNM_SYS_D >= :W-UNLOAD-SINCE-D)
                  ORDER BY BSE_IRT_N
                  ,        EFT_ST_D
                  FOR FETCH ONLY
@@ -867,6 +1082,9 @@
                  ,        RNM_SYS_TM
                  ,        RNM_K_ID
                  FROM     LCBD2G23.TG230
+                 WHERE    (:W-RUN-MODE = 'F'
+                 OR        RG_SYS_D  >= :W-UNLOAD-SINCE-D
+                 OR        RNM_SYS_D >= :W-UNLOAD-SINCE-D)
                  ORDER BY AFCM_N
                  ,        AFSM_N
                  ,        BSN_PRDT_CD
@@ -911,6 +1129,9 @@
                  ,        RNM_SYS_TM
                  ,        RNM_K_ID
                  FROM     LCBD2G24.TG240
+                 WHERE    (:W-RUN-MODE = 'F'
+                 OR        RG_SYS_D  >= :W-UNLOAD-SINCE-D
+                 OR        RNM_SYS_D >= :W-UNLOAD-SINCE-D)
                  ORDER BY IRT_N
                  ,        KEY_1_ST_VAL
                  ,        KEY_1_END_VAL
@@ -951,6 +1172,9 @@
                  ,        RNM_SYS_TM
                  ,        RNM_K_ID
                  FROM     LCBD2G29.TG290
+                 WHERE    (:W-RUN-MODE = 'F'
+                 OR        RG_SYS_D  >= :W-UNLOAD-SINCE-D
+                 OR        RNM_SYS_D >= :W-UNLOAD-SINCE-D)
                  ORDER BY BSE_IRT_KND_CD
                  ,        AFCM_N
                  ,        BSN_PRDT_CD
@@ -1020,6 +1244,9 @@
                  ,        RNM_SYS_TM
                  ,        RNM_K_ID
                  FROM     LCBD2G61.TG610
+                 WHERE    (:W-RUN-MODE = 'F'
+                 OR        RG_SYS_D  >= :W-UNLOAD-SINCE-D
+                 OR        RNM_SYS_D >= :W-UNLOAD-SINCE-D)
                  ORDER BY SYS_ID
                  ,        SYS_KEY_1
                  ,        SYS_KEY_2
@@ -1065,6 +1292,9 @@
                  ,        RNM_SYS_TM
                  ,        RNM_K_ID
                  FROM     LCBD2G62.TG620
+                 WHERE    (:W-RUN-MODE = 'F'
+                 OR        RG_SYS_D  >= :W-UNLOAD-SINCE-D
+                 OR        RNM_SYS_D >= :W-UNLOAD-SINCE-D)
                  ORDER BY FEE_N
                  ,        KEY_1_ST_VAL
                  ,        KEY_1_END_VAL
@@ -1128,6 +1358,9 @@
                  ,        RNM_SYS_D
                  ,        RNM_SYS_TM
                  FROM     LCBD2G71.TG710
+                 WHERE    (:W-RUN-MODE = 'F'
+                 OR        RG_SYS_D  >= :W-UNLOAD-SINCE-D
+                 OR        RNM_SYS_D >= :W-UNLOAD-SINCE-D)
                  ORDER BY MKTG_N
                  FOR FETCH ONLY
                  WITH UR
@@ -1164,6 +1397,9 @@
                  ,        RNM_SYS_D
                  ,        RNM_SYS_TM
                  FROM     LCBD2G72.TG720
+                 WHERE    (:W-RUN-MODE = 'F'
+                 OR        RG_SYS_D  >= :W-UNLOAD-SINCE-D
+                 OR        RNM_SYS_D >= :W-UNLOAD-SINCE-D)
                  ORDER BY MKTG_N
                  ,        KEY_1_ST_VAL
                  ,        KEY_1_END_VAL
@@ -1182,6 +1418,21 @@
                  OPTIMIZE FOR 10 ROWS
            END-EXEC.
 
+      ****************************************************************
+      *    CURSOR_UCKP : TABLES ALREADY CHECKPOINTED THIS JOB         *
+      ****************************************************************
+
+260727     EXEC  SQL
+260727           DECLARE  CURSOR_UCKP  CURSOR  FOR
+260727           SELECT   TABLE_ID
+260727           FROM     LCBD2CTL.UNLOAD_CKPT
+260727           WHERE    JOB_NM   = :C-PROG-ID
+260727           AND      RUN_MODE = :W-RUN-MODE
+260727           AND      SINCE_D  = :W-UNLOAD-SINCE-D
+260727           FOR FETCH ONLY
+260727           WITH UR
+260727     END-EXEC.
+
       ****************************************************************
       *                                                              *
       *    E N D    O F    W O R K I N G - S T O R A G E             *
@@ -1211,7 +1462,14 @@
        S0100-MAIN                        SECTION.
 
            PERFORM  S0200-INITIALIZATION.
-      *    PERFORM  S0300-VERIFICATION-CHECK.
+           PERFORM  S0300-VERIFICATION-CHECK.
+260801* S0250 HAS TO COME AFTER S0300 -- IT KEYS ITS LOOKUP ON
+260801* W-RUN-MODE/W-UNLOAD-SINCE-D, AND THOSE AREN'T SET UNTIL
+260801* S0300 HAS PARSED THE SYSIN CARD.  S0350 HAS TO COME AFTER
+260801* S0250 SO A TABLE ALREADY CHECKPOINTED DONE GETS ITS OUTPUT
+260801* FILE OPENED EXTEND (APPEND) INSTEAD OF OUTPUT (TRUNCATE).
+260801     PERFORM  S0250-LOAD-CHECKPOINTS.
+260801     PERFORM  S0350-OPEN-OUTPUT-FILES.
            PERFORM  S0400-BUSINESS-PROC.
 
        S0100-MAIN-EXIT.
@@ -1222,6 +1480,7 @@
                    DISPLAY '***********************************'
                    DISPLAY '**** LCBBGDMP NORMAL COMPLETED ****'
                    DISPLAY '***********************************'
+260727             PERFORM  S9300-CLEAR-CHECKPOINTS
                ELSE
                    DISPLAY '  '
                    DISPLAY '***********************************'
@@ -1263,12 +1522,40 @@
            CLOSE   OUT1-F  OUT2-F  OUT3-F  OUT4-F  OUT5-F
                    OUT6-F  OUT7-F  OUT8-F  OUT9-F.
 
+           IF  W-RUN-FORMAT-IS-CSV
+               CLOSE   OUT1C-F  OUT2C-F  OUT3C-F  OUT4C-F  OUT5C-F
+                       OUT6C-F  OUT7C-F  OUT8C-F  OUT9C-F
+           END-IF.
+
            MOVE    FUNCTION CURRENT-DATE TO     W-SYSTEM-DATETIME.
 
            DISPLAY '##########################################'.
            DISPLAY '#### END-TIME   = '         W-SYSTEM-DATETIME.
            DISPLAY '##########################################'.
 
+           MOVE    W-SYSTEM-DATE         TO     BCTL-END-D.
+           MOVE    W-SYSTEM-TIME         TO     BCTL-END-TM.
+           COMPUTE BCTL-READ-CNT  =  A-TG21-READ-CNT + A-TG22-READ-CNT
+                                    + A-TG23-READ-CNT + A-TG24-READ-CNT
+                                    + A-TG29-READ-CNT + A-TG61-READ-CNT
+                                    + A-TG62-READ-CNT + A-TG71-READ-CNT
+                                    + A-TG72-READ-CNT.
+           COMPUTE BCTL-WRIT-CNT  =  A-OUT1-WRIT-CNT + A-OUT2-WRIT-CNT
+                                    + A-OUT3-WRIT-CNT + A-OUT4-WRIT-CNT
+                                    + A-OUT5-WRIT-CNT + A-OUT6-WRIT-CNT
+                                    + A-OUT7-WRIT-CNT + A-OUT8-WRIT-CNT
+                                    + A-OUT9-WRIT-CNT.
+           MOVE    RETURN-CODE           TO     BCTL-RETURN-CD.
+
+           IF      RETURN-CODE               =  ZERO
+               AND A-TOTL-ERRO-CNT           =  ZERO
+               MOVE  'N'                 TO     BCTL-RUN-STATUS
+           ELSE
+               MOVE  'E'                 TO     BCTL-RUN-STATUS
+           END-IF.
+
+           PERFORM S9100-LOG-BATCH-CTL.
+
            STOP  RUN.
 
       ****************************************************************
@@ -1289,99 +1576,362 @@
            DISPLAY '### LCBBGDMP START-TIME = ' W-SYSTEM-DATETIME.
            DISPLAY '##########################################'.
 
-           OPEN     OUTPUT               OUT1-F.
+           MOVE  C-PROG-ID               TO  BCTL-JOB-NM.
+           MOVE  W-SYSTEM-DATE           TO  BCTL-START-D.
+           MOVE  W-SYSTEM-TIME           TO  BCTL-START-TM.
 
-           IF  NOT  S-OUT1-NORMAL
-               DISPLAY
-               'S0200:ERROR=OUTSAM1 OPEN ERROR(' S-OUT1-STATUS ')'
-               MOVE  U-ABEND-CODE1       TO  RETURN-CODE
-               PERFORM  S0100-MAIN-EXIT
-           END-IF.
-
-           OPEN     OUTPUT               OUT2-F.
-
-           IF  NOT  S-OUT2-NORMAL
-               DISPLAY
-               'S0200:ERROR=OUTSAM2 OPEN ERROR(' S-OUT2-STATUS ')'
-               MOVE  U-ABEND-CODE1       TO  RETURN-CODE
-               PERFORM  S0100-MAIN-EXIT
-           END-IF.
-
-           OPEN     OUTPUT               OUT3-F.
+260801* THE OUTSAM1-OUTSAM9 / OUTUTF1-OUTUTF9 OPENS USED TO LIVE HERE
+260801* AND IN S0300, BOTH AS A PLAIN OPEN OUTPUT -- WHICH TRUNCATES
+260801* THE FILE EVEN WHEN S0400-BUSINESS-PROC IS ABOUT TO SKIP THAT
+260801* TABLE'S UNLOAD BECAUSE S0250-LOAD-CHECKPOINTS FOUND IT ALREADY
+260801* DONE.  THE OPENS NOW HAPPEN IN S0350-OPEN-OUTPUT-FILES, AFTER
+260801* THE CHECKPOINTS ARE LOADED, SO A DONE TABLE'S FILE IS OPENED
+260801* EXTEND (PRESERVING WHAT THE EARLIER TRY ALREADY WROTE) INSTEAD
+260801* OF OUTPUT.
 
-           IF  NOT  S-OUT3-NORMAL
-               DISPLAY
-               'S0200:ERROR=OUTSAM3 OPEN ERROR(' S-OUT3-STATUS ')'
-               MOVE  U-ABEND-CODE1       TO  RETURN-CODE
-               PERFORM  S0100-MAIN-EXIT
-           END-IF.
+       S0200-INITIALIZE-EXIT.
+           EXIT.
 
-           OPEN     OUTPUT               OUT4-F.
+      ****************************************************************
+      *                                                              *
+      *    L O A D   R E S T A R T   C H E C K P O I N T S           *
+      *                                                              *
+      *    A TABLE ALREADY ROWED IN UNLOAD_CKPT FOR THIS JOB         *
+      *    FINISHED CLEAN ON AN EARLIER TRY - SET ITS SWITCH SO      *
+      *    S0400-BUSINESS-PROC SKIPS IT THIS TIME.                   *
+      ****************************************************************
+260727 S0250-LOAD-CHECKPOINTS             SECTION.
+260727
+260727     EXEC  SQL  OPEN  CURSOR_UCKP  END-EXEC.
+260727
+260727     MOVE  LOW-VALUE               TO  S-DATA-END-CHECK.
+260727     PERFORM  UNTIL  S-NO-DATA
+260727        EXEC  SQL
+260727              FETCH  CURSOR_UCKP
+260727              INTO  :UCKP-TABLE-ID
+260727        END-EXEC
+260727        EVALUATE  SQLCODE
+260727            WHEN  0
+260727                  EVALUATE  UCKP-TABLE-ID
+260727                      WHEN  'TG21'
+260727                            SET  S-TG210-DONE  TO  TRUE
+260727                      WHEN  'TG22'
+260727                            SET  S-TG220-DONE  TO  TRUE
+260727                      WHEN  'TG23'
+260727                            SET  S-TG230-DONE  TO  TRUE
+260727                      WHEN  'TG24'
+260727                            SET  S-TG240-DONE  TO  TRUE
+260727                      WHEN  'TG29'
+260727                            SET  S-TG290-DONE  TO  TRUE
+260727                      WHEN  'TG61'
+260727                            SET  S-TG610-DONE  TO  TRUE
+260727                      WHEN  'TG62'
+260727                            SET  S-TG620-DONE  TO  TRUE
+260727                      WHEN  'TG71'
+260727                            SET  S-TG710-DONE  TO  TRUE
+260727                      WHEN  'TG72'
+260727                            SET  S-TG720-DONE  TO  TRUE
+260727                  END-EVALUATE
+260727            WHEN  100
+260727                  SET  S-NO-DATA       TO  TRUE
+260727            WHEN  OTHER
+260727                  MOVE  SQLCODE       TO  W-SQLCODE
+260727                  DISPLAY  'S0250:DB ERROR UNLOAD_CKPT FETCH='
+260727                           W-SQLCODE
+260727                  SET  S-NO-DATA       TO  TRUE
+260727        END-EVALUATE
+260727     END-PERFORM.
+260727
+260727     EXEC  SQL  CLOSE  CURSOR_UCKP  END-EXEC.
+260727
+260727 S0250-LOAD-CHECKPOINTS-EXIT.
+260727     EXIT.
 
-           IF  NOT  S-OUT4-NORMAL
-               DISPLAY
-               'S0200:ERROR=OUTSAM4 OPEN ERROR(' S-OUT4-STATUS ')'
-               MOVE  U-ABEND-CODE1       TO  RETURN-CODE
-               PERFORM  S0100-MAIN-EXIT
-           END-IF.
+      ****************************************************************
+      *                                                              *
+      *    V E R I F I C A T I O N    C H E C K                      *
+      *                                                              *
+      ****************************************************************
+       S0300-VERIFICATION-CHECK          SECTION.
 
-           OPEN     OUTPUT               OUT5-F.
+           ACCEPT   W-SYSIN-INFO          FROM  SYSIN.
 
-           IF  NOT  S-OUT5-NORMAL
-               DISPLAY
-               'S0200:ERROR=OUTSAM5 OPEN ERROR(' S-OUT5-STATUS ')'
+           IF  NOT  W-SYSIN-MODE-IS-VALID
+               DISPLAY  C-SYSIN-ERR-MSG
+               DISPLAY  'S0300:SYSIN MODE=' W-SYSIN-MODE
                MOVE  U-ABEND-CODE1       TO  RETURN-CODE
                PERFORM  S0100-MAIN-EXIT
            END-IF.
 
-           OPEN     OUTPUT               OUT6-F.
-
-           IF  NOT  S-OUT6-NORMAL
-               DISPLAY
-               'S0200:ERROR=OUTSAM6 OPEN ERROR(' S-OUT6-STATUS ')'
+           IF  NOT  W-SYSIN-FORMAT-IS-VALID
+               DISPLAY  C-SYSIN-ERR-MSG
+               DISPLAY  'S0300:SYSIN FORMAT=' W-SYSIN-FORMAT
                MOVE  U-ABEND-CODE1       TO  RETURN-CODE
                PERFORM  S0100-MAIN-EXIT
            END-IF.
 
-           OPEN     OUTPUT               OUT7-F.
-
-           IF  NOT  S-OUT7-NORMAL
-               DISPLAY
-               'S0200:ERROR=OUTSAM7 OPEN ERROR(' S-OUT7-STATUS ')'
-               MOVE  U-ABEND-CODE1       TO  RETURN-CODE
-               PERFORM  S0100-MAIN-EXIT
+           IF  W-SYSIN-MODE-IS-INCR
+               IF  W-SYSIN-SINCE-D       =   ZERO
+                   DISPLAY  C-SYSIN-ERR-MSG
+                   DISPLAY  'S0300:SINCE-DATE REQUIRED FOR MODE I'
+                   MOVE  U-ABEND-CODE1   TO  RETURN-CODE
+                   PERFORM  S0100-MAIN-EXIT
+               END-IF
+               MOVE  'I'                 TO  W-RUN-MODE
+               STRING  W-SYSIN-SINCE-D(1:4)   '-'
+                       W-SYSIN-SINCE-D(5:2)   '-'
+                       W-SYSIN-SINCE-D(7:2)
+                       DELIMITED  BY  SIZE  INTO  W-UNLOAD-SINCE-D
+           ELSE
+               MOVE  'F'                 TO  W-RUN-MODE
            END-IF.
 
-           OPEN     OUTPUT               OUT8-F.
-
-           IF  NOT  S-OUT8-NORMAL
-               DISPLAY
-               'S0200:ERROR=OUTSAM8 OPEN ERROR(' S-OUT8-STATUS ')'
-               MOVE  U-ABEND-CODE1       TO  RETURN-CODE
-               PERFORM  S0100-MAIN-EXIT
+           IF  W-SYSIN-FORMAT-IS-CSV
+               MOVE  'C'                 TO  W-RUN-FORMAT
+           ELSE
+               MOVE  'X'                 TO  W-RUN-FORMAT
            END-IF.
 
-           OPEN     OUTPUT               OUT9-F.
-
-           IF  NOT  S-OUT9-NORMAL
-               DISPLAY
-               'S0200:ERROR=OUTSAM9 OPEN ERROR(' S-OUT9-STATUS ')'
-               MOVE  U-ABEND-CODE1       TO  RETURN-CODE
-               PERFORM  S0100-MAIN-EXIT
+           DISPLAY  'S0300:UNLOAD RUN-MODE = ' W-RUN-MODE.
+           IF  W-RUN-MODE-IS-INCR
+               DISPLAY  'S0300:UNLOAD SINCE-DATE = ' W-UNLOAD-SINCE-D
            END-IF.
+           DISPLAY  'S0300:UNLOAD RUN-FORMAT = ' W-RUN-FORMAT.
 
-       S0200-INITIALIZE-EXIT.
+       S0300-VERIFICATION-CHECK-EXIT.
            EXIT.
-
+      *
       ****************************************************************
       *                                                              *
-      *    V E R I F I C A T I O N    C H E C K                      *
+      *    O P E N   O U T P U T   F I L E S                         *
       *                                                              *
+      *    RUNS AFTER S0250-LOAD-CHECKPOINTS SO EACH TABLE'S OUTPUT   *
+      *    FILE CAN BE OPENED OUTPUT (FRESH) OR EXTEND (APPEND,       *
+      *    PRESERVING AN EARLIER TRY'S GOOD OUTPUT) DEPENDING ON      *
+      *    WHETHER THAT TABLE IS ALREADY CHECKPOINTED DONE.           *
       ****************************************************************
-      *S0300-VERIFICATION-CHECK          SECTION.
-      *    NONE.
-      *S0300-VERIFICATION-CHECK-EXIT.
-      *    EXIT.
+260801 S0350-OPEN-OUTPUT-FILES            SECTION.
+260801
+260801     IF  S-TG210-DONE
+260801         OPEN  EXTEND               OUT1-F
+260801     ELSE
+260801         OPEN  OUTPUT               OUT1-F
+260801     END-IF
+260801     IF  NOT  S-OUT1-NORMAL
+260801         DISPLAY
+260801         'S0350:ERROR=OUTSAM1 OPEN ERROR(' S-OUT1-STATUS ')'
+260801         MOVE  U-ABEND-CODE1       TO  RETURN-CODE
+260801         PERFORM  S0100-MAIN-EXIT
+260801     END-IF.
+260801
+260801     IF  S-TG220-DONE
+260801         OPEN  EXTEND               OUT2-F
+260801     ELSE
+260801         OPEN  OUTPUT               OUT2-F
+260801     END-IF
+260801     IF  NOT  S-OUT2-NORMAL
+260801         DISPLAY
+260801         'S0350:ERROR=OUTSAM2 OPEN ERROR(' S-OUT2-STATUS ')'
+260801         MOVE  U-ABEND-CODE1       TO  RETURN-CODE
+260801         PERFORM  S0100-MAIN-EXIT
+260801     END-IF.
+260801
+260801     IF  S-TG230-DONE
+260801         OPEN  EXTEND               OUT3-F
+260801     ELSE
+260801         OPEN  OUTPUT               OUT3-F
+260801     END-IF
+260801     IF  NOT  S-OUT3-NORMAL
+260801         DISPLAY
+260801         'S0350:ERROR=OUTSAM3 OPEN ERROR(' S-OUT3-STATUS ')'
+260801         MOVE  U-ABEND-CODE1       TO  RETURN-CODE
+260801         PERFORM  S0100-MAIN-EXIT
+260801     END-IF.
+260801
+260801     IF  S-TG240-DONE
+260801         OPEN  EXTEND               OUT4-F
+260801     ELSE
+260801         OPEN  OUTPUT               OUT4-F
+260801     END-IF
+260801     IF  NOT  S-OUT4-NORMAL
+260801         DISPLAY
+260801         'S0350:ERROR=OUTSAM4 OPEN ERROR(' S-OUT4-STATUS ')'
+260801         MOVE  U-ABEND-CODE1       TO  RETURN-CODE
+260801         PERFORM  S0100-MAIN-EXIT
+260801     END-IF.
+260801
+260801     IF  S-TG290-DONE
+260801         OPEN  EXTEND               OUT5-F
+260801     ELSE
+260801         OPEN  OUTPUT               OUT5-F
+260801     END-IF
+260801     IF  NOT  S-OUT5-NORMAL
+260801         DISPLAY
+260801         'S0350:ERROR=OUTSAM5 OPEN ERROR(' S-OUT5-STATUS ')'
+260801         MOVE  U-ABEND-CODE1       TO  RETURN-CODE
+260801         PERFORM  S0100-MAIN-EXIT
+260801     END-IF.
+260801
+260801     IF  S-TG610-DONE
+260801         OPEN  EXTEND               OUT6-F
+260801     ELSE
+260801         OPEN  OUTPUT               OUT6-F
+260801     END-IF
+260801     IF  NOT  S-OUT6-NORMAL
+260801         DISPLAY
+260801         'S0350:ERROR=OUTSAM6 OPEN ERROR(' S-OUT6-STATUS ')'
+260801         MOVE  U-ABEND-CODE1       TO  RETURN-CODE
+260801         PERFORM  S0100-MAIN-EXIT
+260801     END-IF.
+260801
+260801     IF  S-TG620-DONE
+260801         OPEN  EXTEND               OUT7-F
+260801     ELSE
+260801         OPEN  OUTPUT               OUT7-F
+260801     END-IF
+260801     IF  NOT  S-OUT7-NORMAL
+260801         DISPLAY
+260801         'S0350:ERROR=OUTSAM7 OPEN ERROR(' S-OUT7-STATUS ')'
+260801         MOVE  U-ABEND-CODE1       TO  RETURN-CODE
+260801         PERFORM  S0100-MAIN-EXIT
+260801     END-IF.
+260801
+260801     IF  S-TG710-DONE
+260801         OPEN  EXTEND               OUT8-F
+260801     ELSE
+260801         OPEN  OUTPUT               OUT8-F
+260801     END-IF
+260801     IF  NOT  S-OUT8-NORMAL
+260801         DISPLAY
+260801         'S0350:ERROR=OUTSAM8 OPEN ERROR(' S-OUT8-STATUS ')'
+260801         MOVE  U-ABEND-CODE1       TO  RETURN-CODE
+260801         PERFORM  S0100-MAIN-EXIT
+260801     END-IF.
+260801
+260801     IF  S-TG720-DONE
+260801         OPEN  EXTEND               OUT9-F
+260801     ELSE
+260801         OPEN  OUTPUT               OUT9-F
+260801     END-IF
+260801     IF  NOT  S-OUT9-NORMAL
+260801         DISPLAY
+260801         'S0350:ERROR=OUTSAM9 OPEN ERROR(' S-OUT9-STATUS ')'
+260801         MOVE  U-ABEND-CODE1       TO  RETURN-CODE
+260801         PERFORM  S0100-MAIN-EXIT
+260801     END-IF.
+260801
+260801     IF  W-RUN-FORMAT-IS-CSV
+260801         IF  S-TG210-DONE
+260801             OPEN  EXTEND           OUT1C-F
+260801         ELSE
+260801             OPEN  OUTPUT           OUT1C-F
+260801         END-IF
+260801         IF  NOT  S-OUT1C-NORMAL
+260801             DISPLAY
+260801             'S0350:ERROR=OUTUTF1 OPEN ERROR(' S-OUT1C-STATUS ')'
+260801             MOVE  U-ABEND-CODE1    TO  RETURN-CODE
+260801             PERFORM  S0100-MAIN-EXIT
+260801         END-IF
+260801
+260801         IF  S-TG220-DONE
+260801             OPEN  EXTEND           OUT2C-F
+260801         ELSE
+260801             OPEN  OUTPUT           OUT2C-F
+260801         END-IF
+260801         IF  NOT  S-OUT2C-NORMAL
+260801             DISPLAY
+260801             'S0350:ERROR=OUTUTF2 OPEN ERROR(' S-OUT2C-STATUS ')'
+260801             MOVE  U-ABEND-CODE1    TO  RETURN-CODE
+260801             PERFORM  S0100-MAIN-EXIT
+260801         END-IF
+260801
+260801         IF  S-TG230-DONE
+260801             OPEN  EXTEND           OUT3C-F
+260801         ELSE
+260801             OPEN  OUTPUT           OUT3C-F
+260801         END-IF
+260801         IF  NOT  S-OUT3C-NORMAL
+260801             DISPLAY
+260801             'S0350:ERROR=OUTUTF3 OPEN ERROR(' S-OUT3C-STATUS ')'
+260801             MOVE  U-ABEND-CODE1    TO  RETURN-CODE
+260801             PERFORM  S0100-MAIN-EXIT
+260801         END-IF
+260801
+260801         IF  S-TG240-DONE
+260801             OPEN  EXTEND           OUT4C-F
+260801         ELSE
+260801             OPEN  OUTPUT           OUT4C-F
+260801         END-IF
+260801         IF  NOT  S-OUT4C-NORMAL
+260801             DISPLAY
+260801             'S0350:ERROR=OUTUTF4 OPEN ERROR(' S-OUT4C-STATUS ')'
+260801             MOVE  U-ABEND-CODE1    TO  RETURN-CODE
+260801             PERFORM  S0100-MAIN-EXIT
+260801         END-IF
+260801
+260801         IF  S-TG290-DONE
+260801             OPEN  EXTEND           OUT5C-F
+260801         ELSE
+260801             OPEN  OUTPUT           OUT5C-F
+260801         END-IF
+260801         IF  NOT  S-OUT5C-NORMAL
+260801             DISPLAY
+260801             'S0350:ERROR=OUTUTF5 OPEN ERROR(' S-OUT5C-STATUS ')'
+260801             MOVE  U-ABEND-CODE1    TO  RETURN-CODE
+260801             PERFORM  S0100-MAIN-EXIT
+260801         END-IF
+260801
+260801         IF  S-TG610-DONE
+260801             OPEN  EXTEND           OUT6C-F
+260801         ELSE
+260801             OPEN  OUTPUT           OUT6C-F
+260801         END-IF
+260801         IF  NOT  S-OUT6C-NORMAL
+260801             DISPLAY
+260801             'S0350:ERROR=OUTUTF6 OPEN ERROR(' S-OUT6C-STATUS ')'
+260801             MOVE  U-ABEND-CODE1    TO  RETURN-CODE
+260801             PERFORM  S0100-MAIN-EXIT
+260801         END-IF
+260801
+260801         IF  S-TG620-DONE
+260801             OPEN  EXTEND           OUT7C-F
+260801         ELSE
+260801             OPEN  OUTPUT           OUT7C-F
+260801         END-IF
+260801         IF  NOT  S-OUT7C-NORMAL
+260801             DISPLAY
+260801             'S0350:ERROR=OUTUTF7 OPEN ERROR(' S-OUT7C-STATUS ')'
+260801             MOVE  U-ABEND-CODE1    TO  RETURN-CODE
+260801             PERFORM  S0100-MAIN-EXIT
+260801         END-IF
+260801
+260801         IF  S-TG710-DONE
+260801             OPEN  EXTEND           OUT8C-F
+260801         ELSE
+260801             OPEN  OUTPUT           OUT8C-F
+260801         END-IF
+260801         IF  NOT  S-OUT8C-NORMAL
+260801             DISPLAY
+260801             'S0350:ERROR=OUTUTF8 OPEN ERROR(' S-OUT8C-STATUS ')'
+260801             MOVE  U-ABEND-CODE1    TO  RETURN-CODE
+260801             PERFORM  S0100-MAIN-EXIT
+260801         END-IF
+260801
+260801         IF  S-TG720-DONE
+260801             OPEN  EXTEND           OUT9C-F
+260801         ELSE
+260801             OPEN  OUTPUT           OUT9C-F
+260801         END-IF
+260801         IF  NOT  S-OUT9C-NORMAL
+260801             DISPLAY
+260801             'S0350:ERROR=OUTUTF9 OPEN ERROR(' S-OUT9C-STATUS ')'
+260801             MOVE  U-ABEND-CODE1    TO  RETURN-CODE
+260801             PERFORM  S0100-MAIN-EXIT
+260801         END-IF
+260801     END-IF.
+260801
+260801 S0350-OPEN-OUTPUT-FILES-EXIT.
+260801     EXIT.
       *
       ****************************************************************
       *                                                              *
@@ -1390,15 +1940,59 @@
       ****************************************************************
        S0400-BUSINESS-PROC               SECTION.
 
-           PERFORM  S1100-TG210-UNLOAD.
-           PERFORM  S1200-TG220-UNLOAD.
-           PERFORM  S1300-TG230-UNLOAD.
-           PERFORM  S1400-TG240-UNLOAD.
-           PERFORM  S1500-TG290-UNLOAD.
-           PERFORM  S1600-TG610-UNLOAD.
-           PERFORM  S1700-TG620-UNLOAD.
-           PERFORM  S1800-TG710-UNLOAD.
-           PERFORM  S1900-TG720-UNLOAD.
+260727     IF  S-TG210-DONE
+260727         DISPLAY  'STEP : S1100-TG210-UNLOAD SKIPPED (CHECKPOINT)'
+260727     ELSE
+               PERFORM  S1100-TG210-UNLOAD
+260727     END-IF.
+
+260727     IF  S-TG220-DONE
+260727         DISPLAY  'STEP : S1200-TG220-UNLOAD SKIPPED (CHECKPOINT)'
+260727     ELSE
+               PERFORM  S1200-TG220-UNLOAD
+260727     END-IF.
+
+260727     IF  S-TG230-DONE
+260727         DISPLAY  'STEP : S1300-TG230-UNLOAD SKIPPED (CHECKPOINT)'
+260727     ELSE
+               PERFORM  S1300-TG230-UNLOAD
+260727     END-IF.
+
+260727     IF  S-TG240-DONE
+260727         DISPLAY  'STEP : S1400-TG240-UNLOAD SKIPPED (CHECKPOINT)'
+260727     ELSE
+               PERFORM  S1400-TG240-UNLOAD
+260727     END-IF.
+
+260727     IF  S-TG290-DONE
+260727         DISPLAY  'STEP : S1500-TG290-UNLOAD SKIPPED (CHECKPOINT)'
+260727     ELSE
+               PERFORM  S1500-TG290-UNLOAD
+260727     END-IF.
+
+260727     IF  S-TG610-DONE
+260727         DISPLAY  'STEP : S1600-TG610-UNLOAD SKIPPED (CHECKPOINT)'
+260727     ELSE
+               PERFORM  S1600-TG610-UNLOAD
+260727     END-IF.
+
+260727     IF  S-TG620-DONE
+260727         DISPLAY  'STEP : S1700-TG620-UNLOAD SKIPPED (CHECKPOINT)'
+260727     ELSE
+               PERFORM  S1700-TG620-UNLOAD
+260727     END-IF.
+
+260727     IF  S-TG710-DONE
+260727         DISPLAY  'STEP : S1800-TG710-UNLOAD SKIPPED (CHECKPOINT)'
+260727     ELSE
+               PERFORM  S1800-TG710-UNLOAD
+260727     END-IF.
+
+260727     IF  S-TG720-DONE
+260727         DISPLAY  'STEP : S1900-TG720-UNLOAD SKIPPED (CHECKPOINT)'
+260727     ELSE
+               PERFORM  S1900-TG720-UNLOAD
+260727     END-IF.
 
        S0400-BUSINESS-PROC-EXIT.
            EXIT.
@@ -1424,6 +2018,9 @@
 
            PERFORM  S8100-CLOSE-TG210.
 
+260727     MOVE  'TG21'                  TO  W-CKPT-TABLE-ID.
+260727     PERFORM  S9200-LOG-CHECKPOINT.
+
        S1100-TG210-UNLOAD-EXIT.
            EXIT.
 
@@ -1448,6 +2045,9 @@
 
            PERFORM  S8200-CLOSE-TG220.
 
+260727     MOVE  'TG22'                  TO  W-CKPT-TABLE-ID.
+260727     PERFORM  S9200-LOG-CHECKPOINT.
+
        S1200-TG220-UNLOAD-EXIT.
            EXIT.
 
@@ -1472,6 +2072,9 @@
 
            PERFORM  S8300-CLOSE-TG230.
 
+260727     MOVE  'TG23'                  TO  W-CKPT-TABLE-ID.
+260727     PERFORM  S9200-LOG-CHECKPOINT.
+
        S1300-TG230-UNLOAD-EXIT.
            EXIT.
 
@@ -1496,6 +2099,9 @@
 
            PERFORM  S8400-CLOSE-TG240.
 
+260727     MOVE  'TG24'                  TO  W-CKPT-TABLE-ID.
+260727     PERFORM  S9200-LOG-CHECKPOINT.
+
        S1400-TG240-UNLOAD-EXIT.
            EXIT.
 
@@ -1520,6 +2126,9 @@
 
            PERFORM  S8500-CLOSE-TG290.
 
+260727     MOVE  'TG29'                  TO  W-CKPT-TABLE-ID.
+260727     PERFORM  S9200-LOG-CHECKPOINT.
+
        S1500-TG290-UNLOAD-EXIT.
            EXIT.
 
@@ -1544,6 +2153,9 @@
 
            PERFORM  S8600-CLOSE-TG610.
 
+260727     MOVE  'TG61'                  TO  W-CKPT-TABLE-ID.
+260727     PERFORM  S9200-LOG-CHECKPOINT.
+
        S1600-TG610-UNLOAD-EXIT.
            EXIT.
 
@@ -1568,6 +2180,9 @@
 
            PERFORM  S8700-CLOSE-TG620.
 
+260727     MOVE  'TG62'                  TO  W-CKPT-TABLE-ID.
+260727     PERFORM  S9200-LOG-CHECKPOINT.
+
        S1700-TG620-UNLOAD-EXIT.
            EXIT.
 
@@ -1592,6 +2207,9 @@
 
            PERFORM  S8800-CLOSE-TG710.
 
+260727     MOVE  'TG71'                  TO  W-CKPT-TABLE-ID.
+260727     PERFORM  S9200-LOG-CHECKPOINT.
+
        S1800-TG710-UNLOAD-EXIT.
            EXIT.
 
@@ -1616,6 +2234,9 @@
 
            PERFORM  S8900-CLOSE-TG720.
 
+260727     MOVE  'TG72'                  TO  W-CKPT-TABLE-ID.
+260727     PERFORM  S9200-LOG-CHECKPOINT.
+
        S1900-TG720-UNLOAD-EXIT.
            EXIT.
 
@@ -2363,6 +2984,19 @@
 
            ADD     1                     TO  A-OUT1-WRIT-CNT.
 
+           IF  W-RUN-FORMAT-IS-CSV
+               MOVE  OUT1-R              TO  OUT1C-R
+               INSPECT  OUT1C-R  CONVERTING  W-EBCDIC-XLATE-FROM
+                                          TO  W-EBCDIC-XLATE-TO
+               WRITE    OUT1C-R
+               IF  NOT  S-OUT1C-NORMAL
+                   DISPLAY
+                   'S5100:ERROR=OUTUTF1 WRITE ERROR(' S-OUT1C-STATUS ')'
+                   MOVE  U-ABEND-CODE1    TO  RETURN-CODE
+                   PERFORM  S0100-MAIN-EXIT
+               END-IF
+           END-IF.
+
        S5100-READ-OUT1-EXIT.
            EXIT.
 
@@ -2379,6 +3013,19 @@
 
            ADD     1                     TO  A-OUT2-WRIT-CNT.
 
+           IF  W-RUN-FORMAT-IS-CSV
+               MOVE  OUT2-R              TO  OUT2C-R
+               INSPECT  OUT2C-R  CONVERTING  W-EBCDIC-XLATE-FROM
+                                          TO  W-EBCDIC-XLATE-TO
+               WRITE    OUT2C-R
+               IF  NOT  S-OUT2C-NORMAL
+                   DISPLAY
+                   'S5200:ERROR=OUTUTF2 WRITE ERROR(' S-OUT2C-STATUS ')'
+                   MOVE  U-ABEND-CODE1    TO  RETURN-CODE
+                   PERFORM  S0100-MAIN-EXIT
+               END-IF
+           END-IF.
+
        S5200-READ-OUT2-EXIT.
            EXIT.
 
@@ -2395,6 +3042,19 @@
 
            ADD     1                     TO  A-OUT3-WRIT-CNT.
 
+           IF  W-RUN-FORMAT-IS-CSV
+               MOVE  OUT3-R              TO  OUT3C-R
+               INSPECT  OUT3C-R  CONVERTING  W-EBCDIC-XLATE-FROM
+                                          TO  W-EBCDIC-XLATE-TO
+               WRITE    OUT3C-R
+               IF  NOT  S-OUT3C-NORMAL
+                   DISPLAY
+                   'S5300:ERROR=OUTUTF3 WRITE ERROR(' S-OUT3C-STATUS ')'
+                   MOVE  U-ABEND-CODE1    TO  RETURN-CODE
+                   PERFORM  S0100-MAIN-EXIT
+               END-IF
+           END-IF.
+
        S5300-READ-OUT3-EXIT.
            EXIT.
 
@@ -2411,6 +3071,19 @@
 
            ADD     1                     TO  A-OUT4-WRIT-CNT.
 
+           IF  W-RUN-FORMAT-IS-CSV
+               MOVE  OUT4-R              TO  OUT4C-R
+               INSPECT  OUT4C-R  CONVERTING  W-EBCDIC-XLATE-FROM
+                                          TO  W-EBCDIC-XLATE-TO
+               WRITE    OUT4C-R
+               IF  NOT  S-OUT4C-NORMAL
+                   DISPLAY
+                   'S5400:ERROR=OUTUTF4 WRITE ERROR(' S-OUT4C-STATUS ')'
+                   MOVE  U-ABEND-CODE1    TO  RETURN-CODE
+                   PERFORM  S0100-MAIN-EXIT
+               END-IF
+           END-IF.
+
        S5400-READ-OUT4-EXIT.
            EXIT.
 
@@ -2427,6 +3100,19 @@
 
            ADD     1                     TO  A-OUT5-WRIT-CNT.
 
+           IF  W-RUN-FORMAT-IS-CSV
+               MOVE  OUT5-R              TO  OUT5C-R
+               INSPECT  OUT5C-R  CONVERTING  W-EBCDIC-XLATE-FROM
+                                          TO  W-EBCDIC-XLATE-TO
+               WRITE    OUT5C-R
+               IF  NOT  S-OUT5C-NORMAL
+                   DISPLAY
+                   'S5500:ERROR=OUTUTF5 WRITE ERROR(' S-OUT5C-STATUS ')'
+                   MOVE  U-ABEND-CODE1    TO  RETURN-CODE
+                   PERFORM  S0100-MAIN-EXIT
+               END-IF
+           END-IF.
+
        S5500-READ-OUT5-EXIT.
            EXIT.
 
@@ -2443,6 +3129,19 @@
 
            ADD     1                     TO  A-OUT6-WRIT-CNT.
 
+           IF  W-RUN-FORMAT-IS-CSV
+               MOVE  OUT6-R              TO  OUT6C-R
+               INSPECT  OUT6C-R  CONVERTING  W-EBCDIC-XLATE-FROM
+                                          TO  W-EBCDIC-XLATE-TO
+               WRITE    OUT6C-R
+               IF  NOT  S-OUT6C-NORMAL
+                   DISPLAY
+                   'S5600:ERROR=OUTUTF6 WRITE ERROR(' S-OUT6C-STATUS ')'
+                   MOVE  U-ABEND-CODE1    TO  RETURN-CODE
+                   PERFORM  S0100-MAIN-EXIT
+               END-IF
+           END-IF.
+
        S5600-READ-OUT6-EXIT.
            EXIT.
 
@@ -2459,6 +3158,19 @@
 
            ADD     1                     TO  A-OUT7-WRIT-CNT.
 
+           IF  W-RUN-FORMAT-IS-CSV
+               MOVE  OUT7-R              TO  OUT7C-R
+               INSPECT  OUT7C-R  CONVERTING  W-EBCDIC-XLATE-FROM
+                                          TO  W-EBCDIC-XLATE-TO
+               WRITE    OUT7C-R
+               IF  NOT  S-OUT7C-NORMAL
+                   DISPLAY
+                   'S5700:ERROR=OUTUTF7 WRITE ERROR(' S-OUT7C-STATUS ')'
+                   MOVE  U-ABEND-CODE1    TO  RETURN-CODE
+                   PERFORM  S0100-MAIN-EXIT
+               END-IF
+           END-IF.
+
        S5700-READ-OUT7-EXIT.
            EXIT.
 
@@ -2475,6 +3187,19 @@
 
            ADD     1                     TO  A-OUT8-WRIT-CNT.
 
+           IF  W-RUN-FORMAT-IS-CSV
+               MOVE  OUT8-R              TO  OUT8C-R
+               INSPECT  OUT8C-R  CONVERTING  W-EBCDIC-XLATE-FROM
+                                          TO  W-EBCDIC-XLATE-TO
+               WRITE    OUT8C-R
+               IF  NOT  S-OUT8C-NORMAL
+                   DISPLAY
+                   'S5800:ERROR=OUTUTF8 WRITE ERROR(' S-OUT8C-STATUS ')'
+                   MOVE  U-ABEND-CODE1    TO  RETURN-CODE
+                   PERFORM  S0100-MAIN-EXIT
+               END-IF
+           END-IF.
+
        S5800-READ-OUT8-EXIT.
            EXIT.
 
@@ -2491,6 +3216,19 @@
 
            ADD     1                     TO  A-OUT9-WRIT-CNT.
 
+           IF  W-RUN-FORMAT-IS-CSV
+               MOVE  OUT9-R              TO  OUT9C-R
+               INSPECT  OUT9C-R  CONVERTING  W-EBCDIC-XLATE-FROM
+                                          TO  W-EBCDIC-XLATE-TO
+               WRITE    OUT9C-R
+               IF  NOT  S-OUT9C-NORMAL
+                   DISPLAY
+                   'S5900:ERROR=OUTUTF9 WRITE ERROR(' S-OUT9C-STATUS ')'
+                   MOVE  U-ABEND-CODE1    TO  RETURN-CODE
+                   PERFORM  S0100-MAIN-EXIT
+               END-IF
+           END-IF.
+
        S5900-READ-OUT9-EXIT.
            EXIT.
 
@@ -3273,6 +4011,108 @@
 
        S8900-CLOSE-TG720-EXIT.
            EXIT.
+
+      ****************************************************************
+      *                                                              *
+      *    L O G   B A T C H   C O N T R O L                         *
+      *                                                              *
+      ****************************************************************
+       S9100-LOG-BATCH-CTL               SECTION.
+
+           EXEC  SQL
+                 INSERT INTO LCBD2CTL.BATCH_CTL_LOG
+                       (JOB_NM, START_D, START_TM, END_D, END_TM,
+                        READ_CNT, WRIT_CNT, RETURN_CD, RUN_STATUS)
+                 VALUES
+                       (:BCTL-JOB-NM, :BCTL-START-D, :BCTL-START-TM,
+                        :BCTL-END-D, :BCTL-END-TM,
+                        :BCTL-READ-CNT, :BCTL-WRIT-CNT,
+                        :BCTL-RETURN-CD, :BCTL-RUN-STATUS)
+           END-EXEC.
+
+           EVALUATE  SQLCODE
+               WHEN  0
+                     CONTINUE
+               WHEN  OTHER
+                     MOVE  SQLCODE       TO  W-SQLCODE
+                     DISPLAY  'S9100:DB ERROR BATCH_CTL_LOG INSERT='
+                              W-SQLCODE
+           END-EVALUATE.
+
+       S9100-LOG-BATCH-CTL-EXIT.
+           EXIT.
+
+      ****************************************************************
+      *                                                              *
+      *    L O G   U N L O A D   C H E C K P O I N T                 *
+      *                                                              *
+      *    CALLED BY EACH Sxx00-TGxxx-UNLOAD SECTION AFTER ITS       *
+      *    CURSOR CLOSES CLEAN, WITH THE TABLE-ID TO LOG ALREADY     *
+      *    MOVED TO W-CKPT-TABLE-ID.                                 *
+      ****************************************************************
+260727 S9200-LOG-CHECKPOINT               SECTION.
+260727
+260727     MOVE  C-PROG-ID               TO  UCKP-JOB-NM.
+260727     MOVE  W-CKPT-TABLE-ID         TO  UCKP-TABLE-ID.
+260727     MOVE  W-RUN-MODE              TO  UCKP-RUN-MODE.
+260727     MOVE  W-UNLOAD-SINCE-D        TO  UCKP-SINCE-D.
+260727     MOVE  W-SYSTEM-DATE           TO  UCKP-CMPLT-D.
+260727     MOVE  W-SYSTEM-TIME           TO  UCKP-CMPLT-TM.
+260727
+260727     EXEC  SQL
+260727           INSERT INTO LCBD2CTL.UNLOAD_CKPT
+260727                 (JOB_NM,       TABLE_ID,  RUN_MODE,
+260727                  SINCE_D,      CMPLT_D,   CMPLT_TM)
+260727           VALUES
+260727                 (:UCKP-JOB-NM, :UCKP-TABLE-ID, :UCKP-RUN-MODE,
+260727                  :UCKP-SINCE-D, :UCKP-CMPLT-D, :UCKP-CMPLT-TM)
+260727     END-EXEC.
+260727
+260727     EVALUATE  SQLCODE
+260727         WHEN  0
+260727* A CHECKPOINT ROW IS ONLY WORTH ANYTHING IF IT SURVIVES TO THE
+260727* NEXT RESTART -- COMMIT IT HERE INSTEAD OF LEAVING IT TO RIDE
+260727* ALONG WITH THE UNIT OF WORK, OR A LATER TABLE'S ROLLBACK
+260727* WOULD WIPE OUT EVERY CHECKPOINT THIS RUN ALREADY EARNED.
+260727               EXEC  SQL  COMMIT  END-EXEC
+260727         WHEN  OTHER
+260727               MOVE  SQLCODE       TO  W-SQLCODE
+260727               DISPLAY  'S9200:DB ERROR UNLOAD_CKPT INSERT='
+260727                        W-SQLCODE
+260727     END-EVALUATE.
+260727
+260727 S9200-LOG-CHECKPOINT-EXIT.
+260727     EXIT.
+
+      ****************************************************************
+      *                                                              *
+      *    C L E A R   R E S T A R T   C H E C K P O I N T S         *
+      *                                                              *
+      *    RUN FINISHED ALL NINE TABLES CLEAN - WIPE THIS JOB'S      *
+      *    CHECKPOINT ROWS SO TOMORROW'S FRESH RUN STARTS WITH       *
+      *    NOTHING SKIPPED.                                          *
+      ****************************************************************
+260727 S9300-CLEAR-CHECKPOINTS            SECTION.
+260727
+260727     EXEC  SQL
+260727           DELETE FROM LCBD2CTL.UNLOAD_CKPT
+260727           WHERE    JOB_NM = :C-PROG-ID
+260727     END-EXEC.
+260727
+260727     EVALUATE  SQLCODE
+260727         WHEN  0
+260727               CONTINUE
+260727         WHEN  100
+260727               CONTINUE
+260727         WHEN  OTHER
+260727               MOVE  SQLCODE       TO  W-SQLCODE
+260727               DISPLAY  'S9300:DB ERROR UNLOAD_CKPT DELETE='
+260727                        W-SQLCODE
+260727     END-EVALUATE.
+260727
+260727 S9300-CLEAR-CHECKPOINTS-EXIT.
+260727     EXIT.
+
       ****************************************************************
       *                                                              *
       *    E N D    O F    P R O G R A M                             *
