@@ -0,0 +1,330 @@
+      *****************************************************************
+      *                                                               *
+      *         I D E N T I F I C A T I O N   D I V I S I O N         *
+      *                                                               *
+      *****************************************************************
+
+       IDENTIFICATION        DIVISION.
+
+       PROGRAM-ID.           JAPA8.
+       AUTHOR.               S.K.CHOI.
+       INSTALLATION.         GTONE.
+       DATE-WRITTEN.         2026.01.20.
+       DATE-COMPILED.
+
+      ******************************************************************
+      *                                                                *
+      *                    J  A  P  A  8                               *
+      *                                                                *
+      *  PROGRAM TYPE   -  ONLINE COBOL                                *
+      *                                                                *
+      *  FUNCTION       -  MAINTAIN THE DRWA.TRWAT CERTIFICATE         *
+      *                     SERVICE-TYPE (TX_SRVC_TP) CODE TABLE SO    *
+      *                     OPERATIONS CAN ADD OR RETIRE A CODE        *
+      *                     WITHOUT A JAPA1 RECOMPILE.                 *
+      *                                                                *
+      *  TRANSACTION    -  JAA8                                        *
+      *  IDENTIFIER                                                    *
+      *  JSP       FILE -  JAPA8.JSP                                   *
+      *                                                                *
+      *  INPUT PARMS    -  COMMUNICATION AREA  -  200 BYTE             *
+      *  OUTPUT PARMS   -  COMMUNICATION AREA  -  200 BYTE             *
+      *                                                                *
+      *  TABLES                                                  CRUD  *
+      *  ============================================================  *
+      *  DRWA.TRWAT (  SERVICE TYPE CODE TABLE )                 CRUD  *
+      *                                                                *
+      *  EXITS          -  NORMAL   - RETURN TO CICS                   *
+      *                 -  ABNORMAL - NONE                             *
+      *                                                                *
+      *   DATE        S.E.             DESCRIPTION                     *
+      *   ========    =============    =============================   *
+      *   26/08/09    S.K.CHOI         INITIAL CODING                  *
+      ******************************************************************
+           EJECT
+      *****************************************************************
+      *                                                                *
+      *            E N V I R O N M E N T   D I V I S I O N             *
+      *                                                                *
+      *****************************************************************
+       ENVIRONMENT                     DIVISION.
+
+      ******************************************************************
+      *                                                                *
+      *                   D A T A   D I V I S I O N                    *
+      *                                                                *
+      ******************************************************************
+       DATA                            DIVISION.
+
+      ******************************************************************
+      *                                                                *
+      *                 W O R K I N G   S T O R A G E                  *
+      *                                                                *
+      ******************************************************************
+       WORKING-STORAGE                 SECTION.
+       01  WS-START                    PIC X(50)
+           VALUE 'JAPA8 - WORKING STORAGE BEGINS HERE'.
+
+      ******************************************************************
+      *                       C O N S T A N T S                        *
+      ******************************************************************
+       01  CONSTANTS.
+           05  C-PGM-JAPA8             PIC  X(05)  VALUE 'JAPA8'.
+           05  C-RC00                  PIC  X(04)  VALUE 'RC00'.
+           05  C-RC01                  PIC  X(04)  VALUE 'RC01'.
+           05  C-RC02                  PIC  X(04)  VALUE 'RC02'.
+           05  C-RC03                  PIC  X(04)  VALUE 'RC03'.
+
+      ******************************************************************
+      *                       S W I T C H E S                          *
+      ******************************************************************
+       01  SWITCHES.
+           05  S-ROLLBACK              PIC  X(01)  VALUE 'N'.
+               88  S-ROLLBACK-YES                  VALUE 'Y'.
+
+      ******************************************************************
+      *                     W O R K   A R E A S                        *
+      ******************************************************************
+       01  WORKAREAS.
+           05  W-SQLCODE               PIC  -(04).
+           05  W-SYS-DT                PIC  X(08)  VALUE SPACE.
+
+       01  W-COMM-AREA.
+           05  W-COMM-ACTION           PIC  X(01).
+               88  W-COMM-ACTION-ADD               VALUE 'A'.
+               88  W-COMM-ACTION-RETIRE            VALUE 'R'.
+               88  W-COMM-ACTION-INQUIRE           VALUE 'I'.
+           05  W-COMM-TX-SRVC-TP       PIC  X(05).
+           05  W-COMM-TX-SRVC-NM       PIC  X(40).
+           05  W-COMM-ACTIVE-FG        PIC  X(01).
+           05  W-COMM-OPID             PIC  X(08).
+           05  W-COMM-RC               PIC  X(04).
+           05  W-COMM-MSG              PIC  X(78).
+           05  FILLER                  PIC  X(59).
+
+      ******************************************************************
+      *            C O M M O N   D A T E / T I M E   A R E A           *
+      ******************************************************************
+           COPY                        SSYBC.
+
+      ******************************************************************
+      *                    D B 2   W O R K   A R E A                   *
+      ******************************************************************
+           EXEC  SQL   INCLUDE  SQLCA   END-EXEC.
+
+      *                                ********************************
+      *                                *    DB2        TRWAT          *
+      *                                ********************************
+           EXEC  SQL   INCLUDE  RWOAT   END-EXEC.
+
+       01  WS-END                      PIC X(40)
+           VALUE 'JAPA8 - WORKING STORAGE ENDS HERE'.
+
+      ******************************************************************
+      *                 L I N K A G E   S E C T I O N                  *
+      ******************************************************************
+       LINKAGE                         SECTION.
+       01  DFHCOMMAREA.
+           05  L-COMM-AREA             PIC  X(200).
+
+      ******************************************************************
+      *                                                                *
+      *              P R O C E D U R E   D I V I S I O N               *
+      *                                                                *
+      ******************************************************************
+       PROCEDURE               DIVISION.
+
+       S0000-BEGIN              SECTION.
+
+           PERFORM   S1000-INIT.
+
+           PERFORM   S2000-MAIN.
+
+           PERFORM   S9000-FINAL.
+
+       S0000-BEGIN-EXIT.
+           EXIT.
+      *****************************************************************
+      *S1000-INIT
+      *****************************************************************
+       S1000-INIT               SECTION.
+
+           MOVE  L-COMM-AREA           TO  W-COMM-AREA.
+           MOVE  SPACE                 TO  W-COMM-RC
+                                            W-COMM-MSG.
+           PERFORM  S8200-GET-SYSTEM-DATE.
+
+       S1000-INIT-EXIT.
+           EXIT.
+      *****************************************************************
+      *S2000-MAIN
+      *      DISPATCH ON THE REQUESTED MAINTENANCE ACTION.
+      *****************************************************************
+       S2000-MAIN               SECTION.
+
+           EVALUATE  TRUE
+               WHEN  W-COMM-ACTION-ADD
+                     PERFORM  S2100-ADD-SRVC-TP
+               WHEN  W-COMM-ACTION-RETIRE
+                     PERFORM  S2200-RETIRE-SRVC-TP
+               WHEN  W-COMM-ACTION-INQUIRE
+                     PERFORM  S2300-INQUIRE-SRVC-TP
+               WHEN  OTHER
+                     MOVE  C-RC01           TO  W-COMM-RC
+                     MOVE  'INVALID ACTION CODE' TO  W-COMM-MSG
+           END-EVALUATE.
+
+       S2000-MAIN-EXIT.
+           EXIT.
+      *****************************************************************
+      *S2100-ADD-SRVC-TP
+      *      ADD A NEW SERVICE-TYPE CODE, ACTIVE FROM TODAY.
+      *****************************************************************
+       S2100-ADD-SRVC-TP        SECTION.
+
+           MOVE  W-COMM-TX-SRVC-TP     TO  TX-SRVC-TP       OF TRWAT.
+           MOVE  W-COMM-TX-SRVC-NM     TO  TX-SRVC-NM       OF TRWAT.
+           MOVE  'Y'                   TO  ACTIVE-FG        OF TRWAT.
+           MOVE  W-SYS-DT              TO  REGIST-DT        OF TRWAT.
+           MOVE  W-COMM-OPID           TO  REGIST-OPID      OF TRWAT.
+           MOVE  SPACE                 TO  RETIRE-DT        OF TRWAT.
+           MOVE  SPACE                 TO  RETIRE-OPID      OF TRWAT.
+
+           EXEC  SQL  INSERT  INTO  DRWA.TRWAT
+                             (TX_SRVC_TP,
+                              TX_SRVC_NM,
+                              ACTIVE_FG,
+                              REGIST_DT,
+                              REGIST_OPID,
+                              RETIRE_DT,
+                              RETIRE_OPID  )
+                       VALUES
+                             (:TRWAT.TX-SRVC-TP,
+                              :TRWAT.TX-SRVC-NM,
+                              :TRWAT.ACTIVE-FG,
+                              :TRWAT.REGIST-DT,
+                              :TRWAT.REGIST-OPID,
+                              :TRWAT.RETIRE-DT,
+                              :TRWAT.RETIRE-OPID  )
+           END-EXEC.
+
+           IF  SQLCODE  =  0
+               MOVE  C-RC00            TO  W-COMM-RC
+               MOVE  'SERVICE TYPE ADDED'    TO  W-COMM-MSG
+           ELSE
+               MOVE  'Y'                TO  S-ROLLBACK
+               MOVE  SQLCODE            TO  W-SQLCODE
+               MOVE  C-RC02             TO  W-COMM-RC
+               MOVE  'TRWAT INSERT FAILED, SQLCODE='
+                                         TO  W-COMM-MSG(1:29)
+               MOVE  W-SQLCODE          TO  W-COMM-MSG(30:5)
+           END-IF.
+
+       S2100-ADD-SRVC-TP-EXIT.
+           EXIT.
+      *****************************************************************
+      *S2200-RETIRE-SRVC-TP
+      *      RETIRE AN EXISTING SERVICE-TYPE CODE.  THE ROW IS KEPT,
+      *      NOT DELETED, SO TRWAT ALSO SERVES AS A HISTORY OF WHAT
+      *      WAS ONCE VALID.
+      *****************************************************************
+       S2200-RETIRE-SRVC-TP     SECTION.
+
+           EXEC  SQL  UPDATE  DRWA.TRWAT
+                         SET  ACTIVE_FG    = 'N',
+                              RETIRE_DT    = :W-SYS-DT,
+                              RETIRE_OPID  = :W-COMM-OPID
+                       WHERE  TX_SRVC_TP   = :W-COMM-TX-SRVC-TP
+           END-EXEC.
+
+           IF  SQLCODE  =  0  AND  SQLCODE  NOT =  100
+               MOVE  C-RC00            TO  W-COMM-RC
+               MOVE  'SERVICE TYPE RETIRED'  TO  W-COMM-MSG
+           ELSE
+               MOVE  'Y'                TO  S-ROLLBACK
+               MOVE  SQLCODE            TO  W-SQLCODE
+               IF  SQLCODE  =  100
+                   MOVE  C-RC03             TO  W-COMM-RC
+                   MOVE  'SERVICE TYPE NOT FOUND' TO  W-COMM-MSG
+               ELSE
+                   MOVE  C-RC02             TO  W-COMM-RC
+                   MOVE  'TRWAT UPDATE FAILED, SQLCODE='
+                                             TO  W-COMM-MSG(1:31)
+                   MOVE  W-SQLCODE          TO  W-COMM-MSG(32:5)
+               END-IF
+           END-IF.
+
+       S2200-RETIRE-SRVC-TP-EXIT.
+           EXIT.
+      *****************************************************************
+      *S2300-INQUIRE-SRVC-TP
+      *      RETURN THE CURRENT NAME/ACTIVE-FLAG FOR ONE CODE.
+      *****************************************************************
+       S2300-INQUIRE-SRVC-TP    SECTION.
+
+           EXEC  SQL  SELECT  TX_SRVC_NM, ACTIVE_FG
+                        INTO  :TRWAT.TX-SRVC-NM, :TRWAT.ACTIVE-FG
+                        FROM  DRWA.TRWAT
+                       WHERE  TX_SRVC_TP = :W-COMM-TX-SRVC-TP
+           END-EXEC.
+
+           IF  SQLCODE  =  0
+               MOVE  C-RC00            TO  W-COMM-RC
+               MOVE  TX-SRVC-NM OF TRWAT  TO  W-COMM-TX-SRVC-NM
+               MOVE  ACTIVE-FG  OF TRWAT  TO  W-COMM-ACTIVE-FG
+           ELSE
+               IF  SQLCODE  =  100
+                   MOVE  C-RC03             TO  W-COMM-RC
+                   MOVE  'SERVICE TYPE NOT FOUND' TO  W-COMM-MSG
+               ELSE
+                   MOVE  SQLCODE            TO  W-SQLCODE
+                   MOVE  C-RC02             TO  W-COMM-RC
+                   MOVE  'TRWAT SELECT FAILED, SQLCODE='
+                                             TO  W-COMM-MSG(1:31)
+                   MOVE  W-SQLCODE          TO  W-COMM-MSG(32:5)
+               END-IF
+           END-IF.
+
+       S2300-INQUIRE-SRVC-TP-EXIT.
+           EXIT.
+      *****************************************************************
+      *S8200-GET-SYSTEM-DATE
+      *****************************************************************
+       S8200-GET-SYSTEM-DATE    SECTION.
+
+           EXEC  CICS  ASKTIME
+                       ABSTIME (W-ABSTIME)
+           END-EXEC.
+
+           EXEC  CICS  FORMATTIME
+                       ABSTIME (W-ABSTIME)
+                       YYYYMMDD(W-DB2DATE)
+                       DATESEP
+           END-EXEC.
+
+           MOVE  W-DB2DATE             TO  W-SYS-DT.
+
+       S8200-GET-SYSTEM-DATE-EXIT.
+           EXIT.
+      *****************************************************************
+      *S9000-FINAL
+      *****************************************************************
+       S9000-FINAL              SECTION.
+
+           IF  S-ROLLBACK-YES
+               EXEC  CICS  SYNCPOINT  ROLLBACK  END-EXEC
+           END-IF.
+
+           MOVE  W-COMM-AREA           TO  L-COMM-AREA.
+
+           EXEC CICS RETURN END-EXEC.
+
+       S9000-FINAL-EXIT.
+           EXIT.
+      ******************************************************************
+      *                                                                *
+      *              F I N A L   P R O G R A M   C O D I N G           *
+      *                                                                *
+      *              PROGRAM  ID  :  JAPA8                             *
+      *                                                                *
+      ******************************************************************
