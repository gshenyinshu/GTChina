@@ -47,6 +47,8 @@
       *                    DRWA.TRWAN     (   ¹Öseh/?a?7v~ TABLE )   *
       *                    DRWA.TRWAL     (   ¹Ösei?n?ma?/ TABLE )   *
       *                    DRWA.TRWAM     (   ¹Öse??[¦¼/   TABLE )   *
+      *                    DRWA.TRWAV     (   CERT REISSUE/VERSION    *
+      *                                        HISTORY LOG TABLE )    *
       *                                                                *
       *  SWITCHES       -  S-CICS-RETURN                               *
       *                    LOW-VALUES    PSEUDO RETURN                 *
@@ -74,6 +76,10 @@
       *   DATE        S.E.             DESCRIPTION                     *
       *   ==========  =============    =============================   *
       *   2003/12/26  KIM.D.S          INITAIL WRITTEN                 *
+      *   26/08/09    S.K.CHOI         LOG EVERY TRWAJ/TRWAK/TRWAL/    *
+      *                                TRWAM/TRWAN INSERT OR UPDATE TO *
+      *                                TRWAV SO JEPB1 CAN REBUILD THE  *
+      *                                FULL RECEIPT TIMELINE (S3950)   *
       ******************************************************************
        EJECT
       ******************************************************************
@@ -114,6 +120,8 @@
            05  A-ERROR-COUNT           PIC S9(04) COMP SYNC VALUE +0.
                88  A-ERROR-COUNT-ZERO             VALUE +0.
                88  A-ERROR-COUNT-ONE              VALUE +1.
+260128     05  A-TRWAJ-DUP-COUNT       PIC S9(04) COMP SYNC VALUE +0.
+260625     05  A-TRWBR-LOG-ERR-CNT     PIC S9(04) COMP SYNC VALUE +0.
 
       ******************************************************************
       *                                                                *
@@ -134,6 +142,7 @@
            05  C-PGM-SSSAV             PIC  X(05) VALUE 'SSSAV'.
            05  C-COMM-LNTH             PIC S9(04) COMP SYNC VALUE +4000.
            05  C-PGM-PFP09             PIC  X(05) VALUE 'PFP09'.
+260629     05  C-TREAT-STAUS-PARTL     PIC  X(02) VALUE '20'.
 
       *                                ****************************     
       *                                *       C O N S T A N S
@@ -191,6 +200,17 @@
                    15  W-CURR-YY2      PIC  X(02).
                10  W-CURR-MM           PIC  X(02).
                10  W-CURR-DD           PIC  X(02).
+260124     05  W-TRWAV-PARMS.
+260124         10  W-TRWAV-TABLE-ID    PIC  X(05) VALUE SPACE.
+260124         10  W-TRWAV-CHANGE-TYPE PIC  X(01) VALUE SPACE.
+260124         10  W-TRWAV-BUSNID      PIC  X(10) VALUE SPACE.
+260124         10  W-TRWAV-RESID       PIC  X(13) VALUE SPACE.
+260124         10  W-TRWAV-TXPR-TP     PIC  X(01) VALUE SPACE.
+260124         10  W-TRWAV-DESC        PIC  X(40) VALUE SPACE.
+260128     05  W-TRWAJ-BON-PARMS.
+260128         10  W-TRWAJ-BON-CNT     PIC S9(05) COMP-3 VALUE +0.
+260128         10  W-TRWAJ-BON-DUP-FG  PIC  X(01) VALUE SPACE.
+260128             88  W-TRWAJ-BON-DUP     VALUE 'Y'.
 050324     05 W-SUB-SYSTEM-COMMON.
               10  W-SUB-AMT1           PIC S9(15) COMP-3.
               10  W-SUB-AMT2           PIC S9(15) COMP-3.
@@ -419,6 +439,13 @@ PYJ   *    COPY                        SSYBF.
            EXEC SQL  INCLUDE    RWOAL
            END-EXEC.
 
+      *           ******************************************************
+      *           *        DRWA.TRWAV     (   CERT VERSION HISTORY )
+      *           ******************************************************
+
+260124     EXEC SQL  INCLUDE    RWOAV
+260124     END-EXEC.
+
 
       ******************************************************************
       *                                                                *
@@ -799,7 +826,14 @@ PYJ   *    COPY                        SSYBF.
 
            IF  SQLCODE  =  C-SQL-NORMAL
 
-               CONTINUE
+260124         MOVE  'TRWAJ'            TO  W-TRWAV-TABLE-ID
+260124         MOVE  'I'                TO  W-TRWAV-CHANGE-TYPE
+260124         MOVE  W-BUSNID           TO  W-TRWAV-BUSNID
+260124         MOVE  SPACE              TO  W-TRWAV-RESID
+260124         MOVE  SPACE              TO  W-TRWAV-TXPR-TP
+260124         MOVE  'NEW BUSINESS REGISTRATION'
+260124                                  TO  W-TRWAV-DESC
+260124         PERFORM  S3950-LOG-TRWAV-HIST
 
            ELSE
 
@@ -849,7 +883,14 @@ PYJ   *    COPY                        SSYBF.
            IF  SQLCODE  =  C-SQL-NORMAL  OR
                SQLCODE  =  C-SQL-NOTFND
 
-               CONTINUE
+260124         MOVE  'TRWAJ'            TO  W-TRWAV-TABLE-ID
+260124         MOVE  'U'                TO  W-TRWAV-CHANGE-TYPE
+260124         MOVE  W-BUSNID           TO  W-TRWAV-BUSNID
+260124         MOVE  SPACE              TO  W-TRWAV-RESID
+260124         MOVE  SPACE              TO  W-TRWAV-TXPR-TP
+260124         MOVE  'BUSINESS REGISTRATION CHANGE'
+260124                                  TO  W-TRWAV-DESC
+260124         PERFORM  S3950-LOG-TRWAV-HIST
 
            ELSE
 
@@ -921,7 +962,14 @@ PYJ   *    COPY                        SSYBF.
 
                    IF  SQLCODE  =  C-SQL-NORMAL
 
-                       CONTINUE
+260124                 MOVE  'TRWAK'        TO  W-TRWAV-TABLE-ID
+260124                 MOVE  'I'            TO  W-TRWAV-CHANGE-TYPE
+260124                 MOVE  W-BUSNID       TO  W-TRWAV-BUSNID
+260124                 MOVE  SPACE          TO  W-TRWAV-RESID
+260124                 MOVE  SPACE          TO  W-TRWAV-TXPR-TP
+260124                 MOVE  'BUSINESS TYPE REGISTRATION'
+260124                                      TO  W-TRWAV-DESC
+260124                 PERFORM  S3950-LOG-TRWAV-HIST
 
                    ELSE
 
@@ -980,7 +1028,14 @@ PYJ   *    COPY                        SSYBF.
            IF  SQLCODE  =  C-SQL-NORMAL  OR
                SQLCODE  =  C-SQL-NOTFND
 
-               CONTINUE
+260124         MOVE  'TRWAK'            TO  W-TRWAV-TABLE-ID
+260124         MOVE  'U'                TO  W-TRWAV-CHANGE-TYPE
+260124         MOVE  W-BUSNID           TO  W-TRWAV-BUSNID
+260124         MOVE  SPACE              TO  W-TRWAV-RESID
+260124         MOVE  SPACE              TO  W-TRWAV-TXPR-TP
+260124         MOVE  'BUSINESS TYPE CHANGE'
+260124                                  TO  W-TRWAV-DESC
+260124         PERFORM  S3950-LOG-TRWAV-HIST
 
            ELSE
 
@@ -1031,7 +1086,14 @@ PYJ   *    COPY                        SSYBF.
 
            IF  SQLCODE  =  C-SQL-NORMAL
 
-               CONTINUE
+260124         MOVE  'TRWAM'            TO  W-TRWAV-TABLE-ID
+260124         MOVE  'I'                TO  W-TRWAV-CHANGE-TYPE
+260124         MOVE  SPACE              TO  W-TRWAV-BUSNID
+260124         MOVE  W-COMM-RESID       TO  W-TRWAV-RESID
+260124         MOVE  W-COMM-TXPAYERTP   TO  W-TRWAV-TXPR-TP
+260124         MOVE  'TAXPAYER REGISTRATION'
+260124                                  TO  W-TRWAV-DESC
+260124         PERFORM  S3950-LOG-TRWAV-HIST
 
            ELSE
 
@@ -1080,7 +1142,14 @@ PYJ   *    COPY                        SSYBF.
            IF  SQLCODE  =  C-SQL-NORMAL  OR
                SQLCODE  =  C-SQL-NOTFND
 
-               CONTINUE
+260124         MOVE  'TRWAM'            TO  W-TRWAV-TABLE-ID
+260124         MOVE  'U'                TO  W-TRWAV-CHANGE-TYPE
+260124         MOVE  SPACE              TO  W-TRWAV-BUSNID
+260124         MOVE  W-COMM-RESID       TO  W-TRWAV-RESID
+260124         MOVE  W-COMM-TXPAYERTP   TO  W-TRWAV-TXPR-TP
+260124         MOVE  'TAXPAYER INFORMATION CHANGE'
+260124                                  TO  W-TRWAV-DESC
+260124         PERFORM  S3950-LOG-TRWAV-HIST
 
            ELSE
 
@@ -1129,7 +1198,14 @@ PYJ   *    COPY                        SSYBF.
 
            IF  SQLCODE  =  C-SQL-NORMAL
 
-               CONTINUE
+260124         MOVE  'TRWAN'            TO  W-TRWAV-TABLE-ID
+260124         MOVE  'I'                TO  W-TRWAV-CHANGE-TYPE
+260124         MOVE  SPACE              TO  W-TRWAV-BUSNID
+260124         MOVE  W-RESID-HOUSE-HD   TO  W-TRWAV-RESID
+260124         MOVE  W-TXPAYER-TP-HOUSE TO  W-TRWAV-TXPR-TP
+260124         MOVE  'HOUSEHOLD HEAD REGISTRATION'
+260124                                  TO  W-TRWAV-DESC
+260124         PERFORM  S3950-LOG-TRWAV-HIST
 
            ELSE
 
@@ -1178,7 +1254,14 @@ PYJ   *    COPY                        SSYBF.
            IF  SQLCODE  =  C-SQL-NORMAL  OR
                SQLCODE  =  C-SQL-NOTFND
 
-               CONTINUE
+260124         MOVE  'TRWAN'            TO  W-TRWAV-TABLE-ID
+260124         MOVE  'U'                TO  W-TRWAV-CHANGE-TYPE
+260124         MOVE  SPACE              TO  W-TRWAV-BUSNID
+260124         MOVE  W-RESID-HOUSE-HD   TO  W-TRWAV-RESID
+260124         MOVE  W-TXPAYER-TP-HOUSE TO  W-TRWAV-TXPR-TP
+260124         MOVE  'HOUSEHOLD HEAD CHANGE'
+260124                                  TO  W-TRWAV-DESC
+260124         PERFORM  S3950-LOG-TRWAV-HIST
 
            ELSE
 
@@ -1193,6 +1276,47 @@ PYJ   *    COPY                        SSYBF.
            EXIT.
            EJECT
 
+260128******************************************************************
+260128*                                                                *
+260128*      S 3 8 5 0 - C H E C K - T R W A J - B O N - D U P        *
+260128*                                                                *
+260128*    PROACTIVELY CHECKS WHETHER AN ORIGINAL-HOLDER ROW ALREADY  *
+260128*    EXISTS ON DRWA.TRWAJ FOR THIS BUSNID, SO S3900 CAN ROUTE   *
+260128*    STRAIGHT TO THE UPDATE SECTION INSTEAD OF RELYING ON THE   *
+260128*    INSERT TO FAIL WITH SQLCODE -803.  BUSNID OF TRWAJ MUST BE *
+260128*    MOVED IN BEFORE THIS SECTION IS PERFORMED.                 *
+260128*                                                                *
+260128******************************************************************
+260128 S3850-CHECK-TRWAJ-BON-DUP       SECTION.
+260128
+260128     MOVE  0                     TO  W-TRWAJ-BON-CNT.
+260128     MOVE  SPACE                 TO  W-TRWAJ-BON-DUP-FG.
+260128
+260128     EXEC  SQL  SELECT  COUNT(*)
+260128                  INTO  :W-TRWAJ-BON-CNT
+260128                  FROM  DRWA.TRWAJ
+260128                 WHERE  BUSNID   = :TRWAJ.BUSNID
+260128     END-EXEC.
+260128
+260128     EVALUATE  SQLCODE
+260128         WHEN  C-SQL-NORMAL
+260128               CONTINUE
+260128         WHEN  C-SQL-NOTFND
+260128               MOVE  0             TO  W-TRWAJ-BON-CNT
+260128         WHEN  OTHER
+260128               MOVE  C-ABEND-FG-DB2 TO  W-ABEND-FG
+260128               MOVE 'S3850-CHECK-TRWAJ-BON-DUP '
+260128                                   TO  W-ABEND-SECTION
+260128               PERFORM  S9800-ABEND
+260128     END-EVALUATE.
+260128
+260128     IF  W-TRWAJ-BON-CNT  >  0
+260128         MOVE  'Y'               TO  W-TRWAJ-BON-DUP-FG
+260128     END-IF.
+260128
+260128 S3850-CHECK-TRWAJ-BON-DUP-EXIT.
+260128     EXIT.
+260128     EJECT.
 
       ******************************************************************
       *                                                                *
@@ -1215,7 +1339,16 @@ PYJ   *    COPY                        SSYBF.
 
       *   ¹Ösevv?1?/?3¼Ön»á,J~
            MOVE W-COMM-APT-DONG-HQ   TO APT-DONG  OF TRWAJ
-           MOVE W-COMM-APT-HO-HQ     TO APT-HO    OF TRWAJ
+           MOVE W-COMM-APT-HO-HQ     TO APT-HO    OF TRWAJ.
+
+260128     PERFORM  S3850-CHECK-TRWAJ-BON-DUP.
+260128
+260128     IF  W-TRWAJ-BON-DUP
+260128
+260128         ADD      1                TO A-TRWAJ-DUP-COUNT
+260128         PERFORM  S4000-DB-TRWAJ-UPDATE-BON
+260128
+260128     ELSE
 
                EXEC  SQL  INSERT  INTO
                           DRWA.TRWAJ
@@ -1236,7 +1369,15 @@ PYJ   *    COPY                        SSYBF.
 
                IF  SQLCODE  =  C-SQL-NORMAL
 
-                   CONTINUE
+260124             MOVE  'TRWAJ'        TO  W-TRWAV-TABLE-ID
+260124             MOVE  'I'            TO  W-TRWAV-CHANGE-TYPE
+260124             MOVE  W-COMM-BUSNID-HQ
+260124                                  TO  W-TRWAV-BUSNID
+260124             MOVE  SPACE          TO  W-TRWAV-RESID
+260124             MOVE  SPACE          TO  W-TRWAV-TXPR-TP
+260124             MOVE  'ORIGINAL HOLDER REGISTRATION'
+260124                                  TO  W-TRWAV-DESC
+260124             PERFORM  S3950-LOG-TRWAV-HIST
 
                ELSE
 
@@ -1252,13 +1393,102 @@ PYJ   *    COPY                        SSYBF.
                        PERFORM S9800-ABEND
 
                    END-IF
-               END-IF.
+               END-IF
+260128     END-IF.
 
 
        S3900-DB-TRWAJ-INSERT-BON-EXIT.
            EXIT.
            EJECT
 
+260124******************************************************************
+260124*                                                                *
+260124*         S 3 9 5 0 - L O G - T R W A V - H I S T                *
+260124*                                                                *
+260124*    ONE ROW PER INSERT/UPDATE OF TRWAJ/TRWAK/TRWAL/TRWAM/TRWAN, *
+260124*    SO THE FULL VERSION HISTORY FOR A RECEIPT CAN BE REBUILT    *
+260124*    IN ORDER WITHOUT QUERYING ALL FIVE TABLES BY HAND.  THE     *
+260124*    CALLER MOVES W-TRWAV-TABLE-ID, W-TRWAV-CHANGE-TYPE,         *
+260124*    W-TRWAV-BUSNID, W-TRWAV-RESID, W-TRWAV-TXPR-TP AND          *
+260124*    W-TRWAV-DESC BEFORE PERFORMING THIS SECTION.                *
+260124*                                                                *
+260124******************************************************************
+260124 S3950-LOG-TRWAV-HIST             SECTION.
+260124
+260124     MOVE  RCVE-NO-YY    OF TRWAD   TO  RCVE-NO-YY    OF TRWAV.
+260124     MOVE  RCVE-NO-TXOFF OF TRWAD   TO  RCVE-NO-TXOFF OF TRWAV.
+260124     MOVE  RCVE-NO-SEQNO OF TRWAD   TO  RCVE-NO-SEQNO OF TRWAV.
+260124
+260124     EXEC  SQL  SELECT  MAX(VERSION_SEQNO)
+260124                  INTO  :TRWAV.VERSION-SEQNO
+260124                  FROM  DRWA.TRWAV
+260124                 WHERE  RCVE_NO_YY     = :TRWAV.RCVE-NO-YY
+260124                   AND  RCVE_NO_TXOFF  = :TRWAV.RCVE-NO-TXOFF
+260124                   AND  RCVE_NO_SEQNO  = :TRWAV.RCVE-NO-SEQNO
+260124     END-EXEC.
+260124
+260124     IF  SQLCODE  =  C-SQL-NOTFND  OR  VERSION-SEQNO OF TRWAV = 0
+260124         MOVE  1                  TO  VERSION-SEQNO OF TRWAV
+260124     ELSE
+260124         ADD   1                  TO  VERSION-SEQNO OF TRWAV
+260124     END-IF.
+260124
+260124     MOVE  W-TRWAV-TABLE-ID       TO  CHANGED-TABLE-ID OF TRWAV.
+260124     MOVE  W-TRWAV-CHANGE-TYPE    TO  CHANGE-TYPE      OF TRWAV.
+260124     MOVE  W-TRWAV-BUSNID         TO  BUSNID           OF TRWAV.
+260124     MOVE  W-TRWAV-RESID          TO  RESID            OF TRWAV.
+260124     MOVE  W-TRWAV-TXPR-TP        TO  TXPAYER-TP       OF TRWAV.
+260124     MOVE  W-TRWAV-DESC           TO  CHANGE-DESC      OF TRWAV.
+260124     MOVE  C-PGM-JEPA2            TO  CHANGE-OPID      OF TRWAV.
+260124
+260124     STRING  W-CURR-YYYY  W-CURR-MM  W-CURR-DD
+260124             DELIMITED BY SIZE INTO  CHANGE-DT  OF TRWAV.
+260124
+260124     MOVE  W-TIME(1:2)            TO  CHANGE-TIME OF TRWAV(1:2).
+260124     MOVE  W-TIME(4:2)            TO  CHANGE-TIME OF TRWAV(3:2).
+260124     MOVE  W-TIME(7:2)            TO  CHANGE-TIME OF TRWAV(5:2).
+260124
+260124     EXEC  SQL  INSERT  INTO  DRWA.TRWAV
+260124                       (RCVE_NO_TXOFF,
+260124                        RCVE_NO_YY   ,
+260124                        RCVE_NO_SEQNO,
+260124                        VERSION_SEQNO,
+260124                        CHANGED_TABLE_ID,
+260124                        CHANGE_TYPE  ,
+260124                        BUSNID       ,
+260124                        RESID        ,
+260124                        TXPAYER_TP   ,
+260124                        CHANGE_DT    ,
+260124                        CHANGE_TIME  ,
+260124                        CHANGE_OPID  ,
+260124                        CHANGE_DESC    )
+260124                 VALUES
+260124                       (:TRWAV.RCVE-NO-TXOFF,
+260124                        :TRWAV.RCVE-NO-YY   ,
+260124                        :TRWAV.RCVE-NO-SEQNO,
+260124                        :TRWAV.VERSION-SEQNO,
+260124                        :TRWAV.CHANGED-TABLE-ID,
+260124                        :TRWAV.CHANGE-TYPE  ,
+260124                        :TRWAV.BUSNID       ,
+260124                        :TRWAV.RESID        ,
+260124                        :TRWAV.TXPAYER-TP   ,
+260124                        :TRWAV.CHANGE-DT    ,
+260124                        :TRWAV.CHANGE-TIME  ,
+260124                        :TRWAV.CHANGE-OPID  ,
+260124                        :TRWAV.CHANGE-DESC    )
+260124     END-EXEC.
+260124
+260124     IF  SQLCODE  NOT =  C-SQL-NORMAL
+260124         MOVE C-ABEND-FG-DB2      TO W-ABEND-FG
+260124         MOVE 'S3950-LOG-TRWAV-HIST '
+260124                                  TO W-ABEND-SECTION
+260124         PERFORM S9800-ABEND
+260124     END-IF.
+260124
+260124 S3950-LOG-TRWAV-HIST-EXIT.
+260124     EXIT.
+260124     EJECT.
+
       ******************************************************************
       *                                                                *
       *         S 4 0 0 0 - D B - T R W A J - U P D A T E - B O N      *
@@ -1285,7 +1515,14 @@ PYJ   *    COPY                        SSYBF.
            IF  SQLCODE  =  C-SQL-NORMAL  OR
                SQLCODE  =  C-SQL-NOTFND
 
-               CONTINUE
+260124         MOVE  'TRWAJ'            TO  W-TRWAV-TABLE-ID
+260124         MOVE  'U'                TO  W-TRWAV-CHANGE-TYPE
+260124         MOVE  W-COMM-BUSNID-HQ   TO  W-TRWAV-BUSNID
+260124         MOVE  SPACE              TO  W-TRWAV-RESID
+260124         MOVE  SPACE              TO  W-TRWAV-TXPR-TP
+260124         MOVE  'ORIGINAL HOLDER CHANGE'
+260124                                  TO  W-TRWAV-DESC
+260124         PERFORM  S3950-LOG-TRWAV-HIST
 
            ELSE
 
@@ -1356,7 +1593,14 @@ PYJ   *    COPY                        SSYBF.
 
                    IF  SQLCODE  =  C-SQL-NORMAL
 
-                       CONTINUE
+260124                 MOVE  'TRWAK'        TO  W-TRWAV-TABLE-ID
+260124                 MOVE  'I'            TO  W-TRWAV-CHANGE-TYPE
+260124                 MOVE  W-BUSNID       TO  W-TRWAV-BUSNID
+260124                 MOVE  SPACE          TO  W-TRWAV-RESID
+260124                 MOVE  SPACE          TO  W-TRWAV-TXPR-TP
+260124                 MOVE  'SECONDARY BUSINESS TYPE REGISTRATION'
+260124                                      TO  W-TRWAV-DESC
+260124                 PERFORM  S3950-LOG-TRWAV-HIST
 
                    ELSE
 
@@ -1417,7 +1661,14 @@ PYJ   *    COPY                        SSYBF.
            IF  SQLCODE  =  C-SQL-NORMAL  OR
                SQLCODE  =  C-SQL-NOTFND
 
-               CONTINUE
+260124         MOVE  'TRWAK'            TO  W-TRWAV-TABLE-ID
+260124         MOVE  'U'                TO  W-TRWAV-CHANGE-TYPE
+260124         MOVE  W-BUSNID           TO  W-TRWAV-BUSNID
+260124         MOVE  SPACE              TO  W-TRWAV-RESID
+260124         MOVE  SPACE              TO  W-TRWAV-TXPR-TP
+260124         MOVE  'SECONDARY BUSINESS TYPE CHANGE'
+260124                                  TO  W-TRWAV-DESC
+260124         PERFORM  S3950-LOG-TRWAV-HIST
 
            ELSE
 
@@ -1491,7 +1742,16 @@ PYJ   *    COPY                        SSYBF.
 
                    IF  SQLCODE  =  C-SQL-NORMAL
 
-                       CONTINUE
+260124                 MOVE  'TRWAL'        TO  W-TRWAV-TABLE-ID
+260124                 MOVE  'I'            TO  W-TRWAV-CHANGE-TYPE
+260124                 MOVE  W-BUSNID       TO  W-TRWAV-BUSNID
+260124                 MOVE  RESID       OF TRWAL
+260124                                      TO  W-TRWAV-RESID
+260124                 MOVE  TXPAYER-TP OF TRWAL
+260124                                      TO  W-TRWAV-TXPR-TP
+260124                 MOVE  'CO-OWNER REGISTRATION'
+260124                                      TO  W-TRWAV-DESC
+260124                 PERFORM  S3950-LOG-TRWAV-HIST
 
                    ELSE
 
@@ -1542,7 +1802,16 @@ PYJ   *    COPY                        SSYBF.
 
                        IF  SQLCODE  =  C-SQL-NORMAL
 
-                           CONTINUE
+260124                     MOVE  'TRWAM'    TO  W-TRWAV-TABLE-ID
+260124                     MOVE  'I'        TO  W-TRWAV-CHANGE-TYPE
+260124                     MOVE  SPACE      TO  W-TRWAV-BUSNID
+260124                     MOVE  RESID       OF TRWAM
+260124                                      TO  W-TRWAV-RESID
+260124                     MOVE  TXPAYER-TP OF TRWAM
+260124                                      TO  W-TRWAV-TXPR-TP
+260124                     MOVE  'CO-OWNER TAXPAYER REGISTRATION'
+260124                                      TO  W-TRWAV-DESC
+260124                     PERFORM  S3950-LOG-TRWAV-HIST
 
                        ELSE
 
@@ -1600,7 +1869,15 @@ PYJ   *    COPY                        SSYBF.
 
                        IF  SQLCODE  =  C-SQL-NORMAL
 
-                           CONTINUE
+260124                     MOVE  'TRWAJ'    TO  W-TRWAV-TABLE-ID
+260124                     MOVE  'I'        TO  W-TRWAV-CHANGE-TYPE
+260124                     MOVE  W-COMM-C-BUSNID(W-INDEX)
+260124                                      TO  W-TRWAV-BUSNID
+260124                     MOVE  SPACE      TO  W-TRWAV-RESID
+260124                     MOVE  SPACE      TO  W-TRWAV-TXPR-TP
+260124                     MOVE  'CO-OWNER BUSINESS REGISTRATION'
+260124                                      TO  W-TRWAV-DESC
+260124                     PERFORM  S3950-LOG-TRWAV-HIST
 
                        ELSE
 
@@ -1661,7 +1938,16 @@ PYJ   *    COPY                        SSYBF.
            IF  SQLCODE  =  C-SQL-NORMAL  OR
                SQLCODE  =  C-SQL-NOTFND
 
-               CONTINUE
+260124         MOVE  'TRWAL'            TO  W-TRWAV-TABLE-ID
+260124         MOVE  'U'                TO  W-TRWAV-CHANGE-TYPE
+260124         MOVE  W-BUSNID           TO  W-TRWAV-BUSNID
+260124         MOVE  RESID       OF TRWAL
+260124                                  TO  W-TRWAV-RESID
+260124         MOVE  TXPAYER-TP OF TRWAL
+260124                                  TO  W-TRWAV-TXPR-TP
+260124         MOVE  'CO-OWNER CHANGE'
+260124                                  TO  W-TRWAV-DESC
+260124         PERFORM  S3950-LOG-TRWAV-HIST
 
            ELSE
 
@@ -1700,7 +1986,16 @@ PYJ   *    COPY                        SSYBF.
            IF  SQLCODE  =  C-SQL-NORMAL  OR
                SQLCODE  =  C-SQL-NOTFND
 
-               CONTINUE
+260124         MOVE  'TRWAM'            TO  W-TRWAV-TABLE-ID
+260124         MOVE  'U'                TO  W-TRWAV-CHANGE-TYPE
+260124         MOVE  SPACE              TO  W-TRWAV-BUSNID
+260124         MOVE  RESID       OF TRWAM
+260124                                  TO  W-TRWAV-RESID
+260124         MOVE  TXPAYER-TP OF TRWAM
+260124                                  TO  W-TRWAV-TXPR-TP
+260124         MOVE  'CO-OWNER TAXPAYER CHANGE'
+260124                                  TO  W-TRWAV-DESC
+260124         PERFORM  S3950-LOG-TRWAV-HIST
 
            ELSE
 
@@ -1740,7 +2035,15 @@ PYJ   *    COPY                        SSYBF.
            IF  SQLCODE  =  C-SQL-NORMAL  OR
                SQLCODE  =  C-SQL-NOTFND
 
-               CONTINUE
+260124         MOVE  'TRWAJ'            TO  W-TRWAV-TABLE-ID
+260124         MOVE  'U'                TO  W-TRWAV-CHANGE-TYPE
+260124         MOVE  BUSNID      OF TRWAJ
+260124                                  TO  W-TRWAV-BUSNID
+260124         MOVE  SPACE              TO  W-TRWAV-RESID
+260124         MOVE  SPACE              TO  W-TRWAV-TXPR-TP
+260124         MOVE  'CO-OWNER BUSINESS CHANGE'
+260124                                  TO  W-TRWAV-DESC
+260124         PERFORM  S3950-LOG-TRWAV-HIST
 
            ELSE
 
@@ -2034,10 +2337,27 @@ PYJ   *    MOVE SPACE TO TSQ-REC.
       *        MOVE L-COMM-MSG         TO W-COMM-MSG
       *        MOVE L-COMM-ENG-FG      TO W-CM-SCREEN-FG
 
-      *        MOVE  L-COMM-MSG-C       TO H-ERR-DOCU
+260625         PERFORM  S9650-LOG-ERROR-TBL
+
                MOVE  L-COMM-MSG-C       TO H-BUSNID-DISTR-CS
-               MOVE   '13'            TO  TREAT-STAUS OF TRWAD          
-               PERFORM S8000-START-JAPA3                                
+
+260629* L-COMM-SQL-C = '13' IS THE SUB-PROGRAM'S OWN "ITEM NEEDS
+260629* CORRECTION" CODE (ALREADY TREATED AS NON-FATAL BELOW - NO
+260629* ROLLBACK).  THE DETAIL ROWS THIS CASE ALREADY BUILT IN
+260629* S1100/S1200-EDIT-CONFIRM ARE GOOD, SO ONLY THE SERVICE TYPE
+260629* THAT FAILED PRINT/VALIDATION (W-TX-SRVC-TP) IS RETURNED FOR
+260629* CORRECTION INSTEAD OF REJECTING THE WHOLE CASE.
+260629         IF  L-COMM-SQL-C  =  '13'
+260629             MOVE  W-TX-SRVC-TP      TO  H-ERR-DOCU (01:05)
+260629             MOVE  L-COMM-MSG-C      TO  H-ERR-DOCU (06:50)
+260629             MOVE  C-TREAT-STAUS-PARTL
+260629                                     TO  TREAT-STAUS OF TRWAD
+260629         ELSE
+260629             MOVE  L-COMM-MSG-C      TO  H-ERR-DOCU
+260629             MOVE  '13'              TO  TREAT-STAUS OF TRWAD
+260629         END-IF.
+
+               PERFORM S8000-START-JAPA3
 050516         PERFORM  S6200-UPDATE-TRWAD
                IF L-COMM-SQL-C = '13'
                   CONTINUE
@@ -2199,6 +2519,54 @@ PYJ   *    MOVE SPACE TO TSQ-REC.
            EXIT.
            EJECT
 
+      ******************************************************************
+      *                                                                *
+      *               S 9 6 5 0 - L O G - E R R O R - T B L            *
+      *   WRITES ONE ROW TO THE CERTIFICATE-ISSUANCE SUITE'S SHARED    *
+      *   ERROR LOG (TRWBR) SO OPERATIONS CAN QUERY JEPA2 ERRORS       *
+      *   ALONGSIDE JAPA1 AND LAP11 WITHOUT A SEPARATE TSQ.            *
+      *                                                                *
+      ******************************************************************
+
+260625 S9650-LOG-ERROR-TBL                SECTION.
+
+260625     PERFORM  S9600-GET-SYSTEM-DATA.
+
+260625     MOVE  C-PGM-JEPA2           TO  PGM-ID       OF TRWBR.
+260625     MOVE  EIBTRNID              TO  TRAN-ID      OF TRWBR.
+260625     MOVE  W-DATE                TO  ERR-DT       OF TRWBR.
+260625     MOVE  W-TIME                TO  ERR-TIME     OF TRWBR.
+260625     MOVE  RCVE-NO-YY    OF TRWAD    TO  ERR-KEY-DATA(01:04)
+260625                                                      OF TRWBR.
+260625     MOVE  RCVE-NO-TXOFF OF TRWAD    TO  ERR-KEY-DATA(05:03)
+260625                                                      OF TRWBR.
+260625     MOVE  RCVE-NO-SEQNO OF TRWAD    TO  ERR-KEY-DATA(08:07)
+260625                                                      OF TRWBR.
+260625     MOVE  L-COMM-MSG-C          TO  ERR-MSG      OF TRWBR.
+
+260625     EXEC  SQL  INSERT  INTO  DRWB.TRWBR
+260625                     (LOG_SEQNO,   PGM_ID,   TRAN_ID,
+260625                      ERR_DT,      ERR_TIME,
+260625                      ERR_KEY_DATA, ERR_MSG)
+260625               VALUES
+260625                     (GENERATE_UNIQUE(),
+260625                      :TRWBR.PGM-ID,    :TRWBR.TRAN-ID,
+260625                      :TRWBR.ERR-DT,    :TRWBR.ERR-TIME,
+260625                      :TRWBR.ERR-KEY-DATA, :TRWBR.ERR-MSG)
+260625     END-EXEC.
+
+260625* BEST-EFFORT CROSS-PROGRAM ROLLUP -- COUNTED RATHER THAN SILENTLY
+260625* IGNORED SO A PATTERN OF FAILURES DOESN'T GO UNNOTICED.
+260625     IF  SQLCODE  =  0
+260625         CONTINUE
+260625     ELSE
+260625         ADD  1              TO  A-TRWBR-LOG-ERR-CNT
+260625     END-IF.
+
+260625 S9650-LOG-ERROR-TBL-EXIT.
+260625     EXIT.
+260625     EJECT
+
       ******************************************************************
       *                                                                *
       *                   S 9 7 0 0 - R E T R I E V E                  *
