@@ -113,6 +113,8 @@
            05  C-PGM-SSSHE            PIC  X(08) VALUE 'SSSHE'.
            05  C-COMM-LNTH            PIC S9(04) COMP SYNC VALUE +4000.
 
+260402     05  C-CKPT-QUEUE           PIC  X(08) VALUE 'MIP02CKP'.
+
       *                                *********************************
       *                                *      USER  MESSAGE  CODES
       *                                *********************************
@@ -171,6 +173,8 @@
 
            05  W-NUM-4-ED              PIC ZZZ9.
 
+260621     05  W-RECON-DT              PIC  X(08)  VALUE SPACE.
+
            05  W-RESID-BUSNID          PIC  X(13)  VALUE SPACE.
            05  W-TXTP-CD               PIC  X(02)  VALUE SPACE.
            05  W-ASS-YYMM-FR           PIC  X(06)  VALUE SPACE.
@@ -199,6 +203,36 @@
                10  W-MEDIA-ERR-CNT      PIC S9(09) COMP-3 VALUE ZERO.
                10  W-SUBMT-ERR-CNT      PIC S9(09) COMP-3 VALUE ZERO.
 
+           05  W-DUP-CHANNEL           PIC  X(01)  VALUE SPACE.
+
+      *                                *************       ************
+      *                                *  RESTART CHECKPOINT AREA     *
+      *                                *************       ************
+
+260402     05  W-CKPT-REC.
+260402         10  CKPT-SEQNO              PIC S9(09) COMP-3 VALUE ZERO.
+260402         10  CKPT-TXOFF-CD           PIC  X(03).
+260402         10  CKPT-TX-OFFCR-CD        PIC  X(05).
+260402         10  CKPT-ASS-YYMM-FR        PIC  X(06).
+260402         10  CKPT-TXTP-CD            PIC  X(02).
+260402         10  CKPT-RESID-BUSNID       PIC  X(13).
+260402         10  CKPT-RTN-TP             PIC  X(01).
+260402         10  CKPT-RTN-SERIAL-NO      PIC S9(04) COMP.
+260402         10  CKPT-SERIAL-NO          PIC S9(04) COMP.
+260402         10  CKPT-TXPAYER-TP         PIC  X(01).
+260402         10  CKPT-ENTRY-DUP-CNT      PIC S9(09) COMP-3 VALUE ZERO.
+260402         10  CKPT-ELEC-DUP-CNT       PIC S9(09) COMP-3 VALUE ZERO.
+260402         10  CKPT-MEDIA-DUP-CNT      PIC S9(09) COMP-3 VALUE ZERO.
+260402         10  CKPT-SUBMT-DUP-CNT      PIC S9(09) COMP-3 VALUE ZERO.
+
+260402     05  W-CKPT-LEN                  PIC S9(04) COMP VALUE +60.
+
+      *                                *************       ************
+      *                                *  ELECTRONIC ACK AREA         *
+      *                                *************       ************
+
+260406     05  W-ACK-STATUS                PIC  X(01)  VALUE SPACE.
+
       *****************************************************************
       *                                                               *
       *                 M O D U L E         A R E A                   *
@@ -301,6 +335,25 @@
            EXEC SQL  INCLUDE RWOBO
            END-EXEC.
 
+      *                                ***********         ************
+      *                                *    DCL FOR DRWB.TRWBP        *
+      *                                ***********         ************
+260329     EXEC SQL  INCLUDE RWOBP
+260329     END-EXEC.
+
+      *                                ***********         ************
+      *                                *    DCL FOR DRWB.TRWBQ        *
+      *                                ***********         ************
+260406     EXEC SQL  INCLUDE RWOBQ
+260406     END-EXEC.
+
+      *                                ***********         ************
+      *                                *  NIGHTLY CROSS-PROGRAM       *
+      *                                *  RECONCILIATION CONTROL      *
+      *                                ***********         ************
+260621     EXEC SQL  INCLUDE LCBYRECN
+260621     END-EXEC.
+
       *****************************************************************
       *                                                               *
       *           E N D   O F  W O R K I N G  S T O R A G E           *
@@ -347,6 +400,8 @@
 
            MOVE DFHCOMMAREA            TO W-COMM-AREA.
 
+260402     PERFORM  S8000-CKPT-RESTORE.
+
       ******************************************************************
       *                                                                *
       *                  M  A  I  N  L  I  N  E                        *
@@ -375,6 +430,11 @@
 
            END-IF.
 
+      * ELECTRONIC-CHANNEL ACKNOWLEDGMENT
+260406     IF  W-RTN-METHOD  =  '9'
+260406         PERFORM  S0600-SEND-ELEC-ACK
+260406     END-IF.
+
       * ERROR  CHECK
            IF  NOT A-ERROR-COUNT-ZERO AND
                W-COMM-RC  =  SPACES   OR  LOW-VALUE
@@ -383,6 +443,14 @@
 
            END-IF.
 
+      * RESTART CHECKPOINT
+260402     IF  A-ERROR-COUNT-ZERO
+260402         PERFORM  S8100-CKPT-UPDATE
+260402     END-IF.
+
+      * NIGHTLY CROSS-PROGRAM RECONCILIATION CONTROL
+260621     PERFORM  S5100-RECON-UPDATE.
+
       * COMMAREA MOVE
            MOVE W-COMM-AREA            TO DFHCOMMAREA.
 
@@ -429,11 +497,13 @@
 
        S0200-UPDATE-PROCESS   SECTION.
 
-           INITIALIZE        RIV010-REC.                                
-                                                                        
-           PERFORM S2800-RIV010-VSAM-READ.                              
-                                                                        
-           PERFORM S3100-RIV010-VSAM-WRITE.                             
+           INITIALIZE        RIV010-REC.
+
+           PERFORM S2800-RIV010-VSAM-READ.
+
+260406     MOVE RIV010-RTN-METHOD     TO W-RTN-METHOD.
+
+           PERFORM S3100-RIV010-VSAM-WRITE.
                                                                         
            IF  A-ERROR-COUNT-ZERO
 
@@ -534,9 +604,95 @@
        S0500-RTNDT-FG-CHECK-EXIT.
            EXIT.
            EJECT
-      ***************************************************************** 
-      *     D   B  / V S A M       P  R  O  C  E  S  S                * 
-      ***************************************************************** 
+      ******************************************************************
+      *                                                                *
+      *                S 0 6 0 0 - S E N D - E L E C - A C K           *
+      *   CALLED FROM FINALIZATION FOR EVERY ELECTRONIC-CHANNEL        *
+      *   (W-RTN-METHOD = '9') SUBMISSION MIP02 PROCESSES, SUCCESS OR  *
+      *   FAILURE.  LOGS A PER-SUBMISSION ACCEPT/REJECT RECORD TO      *
+      *   DRWB.TRWBQ, KEYED THE SAME AS THE RIV010/RGV010 RECORD JUST  *
+      *   HANDLED, SO THE FILER'S CHANNEL CAN BE TOLD THE OUTCOME      *
+      *   INSTEAD OF ASSUMING SILENCE MEANS SUCCESS.                   *
+      *                                                                *
+      ******************************************************************
+260406 S0600-SEND-ELEC-ACK               SECTION.
+
+260406     PERFORM  S5000-GET-SYSTEM-DATA.
+
+260406     IF  A-ERROR-COUNT-ZERO
+260406         MOVE  'A'                   TO W-ACK-STATUS
+260406     ELSE
+260406         MOVE  'R'                   TO W-ACK-STATUS
+260406     END-IF.
+
+260406     INITIALIZE             TRWBQ.
+
+260406     MOVE  W-COMM-TXOFF-CD       TO TXOFF-CD      OF TRWBQ.
+260406     MOVE  W-COMM-OFFCRCD-RTN    TO TX-OFFCR-CD   OF TRWBQ.
+260406     MOVE  W-CM-ASS-YYMM-FR      TO ASS-YYMM-FR   OF TRWBQ.
+260406     MOVE  W-COMM-TXTP-CD        TO TXTP-CD       OF TRWBQ.
+260406     MOVE  W-CM-RESID-BUSNID     TO RESID-BUSNID  OF TRWBQ.
+260406     MOVE  W-CM-RTN-TP           TO RTN-TP        OF TRWBQ.
+260406     MOVE  W-COMM-RTN-SERIAL-NO  TO RTN-SERIAL-NO OF TRWBQ.
+260406     MOVE  W-COMM-SERIAL-NO      TO SERIAL-NO     OF TRWBQ.
+260406     MOVE  W-CM-TXPAYER-TP       TO TXPAYER-TP    OF TRWBQ.
+260406     MOVE  W-ACK-STATUS          TO ACK-STATUS    OF TRWBQ.
+260406     MOVE  W-MSG-ID              TO ACK-RSN-CD    OF TRWBQ.
+
+260406     MOVE  W-DB2DATE(1:4)        TO ACK-DT OF TRWBQ(1:4).
+260406     MOVE  W-DB2DATE(6:2)        TO ACK-DT OF TRWBQ(5:2).
+260406     MOVE  W-DB2DATE(9:2)        TO ACK-DT OF TRWBQ(7:2).
+
+260406     MOVE  W-TIME(1:2)           TO ACK-TIME OF TRWBQ(1:2).
+260406     MOVE  W-TIME(4:2)           TO ACK-TIME OF TRWBQ(3:2).
+260406     MOVE  W-TIME(7:2)           TO ACK-TIME OF TRWBQ(5:2).
+
+260406     EXEC SQL
+260406         INSERT INTO DRWB.TRWBQ
+260406                   ( TXOFF_CD,
+260406                     TX_OFFCR_CD,
+260406                     ASS_YYMM_FR,
+260406                     TXTP_CD,
+260406                     RESID_BUSNID,
+260406                     RTN_TP,
+260406                     RTN_SERIAL_NO,
+260406                     SERIAL_NO,
+260406                     TXPAYER_TP,
+260406                     ACK_STATUS,
+260406                     ACK_RSN_CD,
+260406                     ACK_DT,
+260406                     ACK_TIME   )
+260406             VALUES
+260406                   ( :TRWBQ.TXOFF-CD,
+260406                     :TRWBQ.TX-OFFCR-CD,
+260406                     :TRWBQ.ASS-YYMM-FR,
+260406                     :TRWBQ.TXTP-CD,
+260406                     :TRWBQ.RESID-BUSNID,
+260406                     :TRWBQ.RTN-TP,
+260406                     :TRWBQ.RTN-SERIAL-NO,
+260406                     :TRWBQ.SERIAL-NO,
+260406                     :TRWBQ.TXPAYER-TP,
+260406                     :TRWBQ.ACK-STATUS,
+260406                     :TRWBQ.ACK-RSN-CD,
+260406                     :TRWBQ.ACK-DT,
+260406                     :TRWBQ.ACK-TIME   )
+260406     END-EXEC.
+
+260406     IF  SQLCODE  =  C-SQL-NORMAL
+260406         CONTINUE
+260406     ELSE
+260406         ADD  +1                    TO A-ERROR-COUNT
+260406         MOVE SQLCODE               TO W-RC
+260406         MOVE W-RC                  TO W-COMM-SQL
+260406         MOVE 'S0600-TRWBQ-INS-ERR' TO W-COMM-MSG
+260406     END-IF.
+
+260406 S0600-SEND-ELEC-ACK-EXIT.
+260406     EXIT.
+260406     EJECT
+      *****************************************************************
+      *     D   B  / V S A M       P  R  O  C  E  S  S                *
+      *****************************************************************
       ******************************************************************
       *                                                                *
       *            S 2 4 0 0 - R G V 0 1 0 - C H A N G E               *
@@ -1049,22 +1205,31 @@
                 IF  W-RTN-METHOD =   '1'
                     COMPUTE W-ENTRY-DUP-CNT      =
                             W-ENTRY-DUP-CNT      - 1
+260329              MOVE    'E'                  TO W-DUP-CHANNEL
                 ELSE
                 IF  W-RTN-METHOD =   '9'
                     COMPUTE W-ELEC-DUP-CNT       =
                             W-ELEC-DUP-CNT       - 1
+260329              MOVE    'L'                  TO W-DUP-CHANNEL
                 ELSE
                 IF  W-RTN-METHOD =   '2'
                     COMPUTE W-MEDIA-DUP-CNT      =
                             W-MEDIA-DUP-CNT      - 1
+260329              MOVE    'M'                  TO W-DUP-CHANNEL
                 ELSE
                 IF  W-RTN-METHOD =   '3' OR '8'
                     COMPUTE W-SUBMT-DUP-CNT      =
                             W-SUBMT-DUP-CNT      - 1
+260329              MOVE    'S'                  TO W-DUP-CHANNEL
                 END-IF
                 END-IF
                 END-IF
                 END-IF
+
+260329          IF  A-ERROR-COUNT-ZERO  AND  W-DUP-CHANNEL  NOT =  SPACE
+260329              PERFORM  S4350-LOG-TRWBP-DUP-HIT
+260329          END-IF
+
            END-IF.
            IF   W-ENTRY-DUP-CNT      <=  ZERO  AND
                 W-ELEC-DUP-CNT       <=  ZERO  AND
@@ -1115,6 +1280,65 @@
            EXIT.
            EJECT
 
+260329******************************************************************
+      *                                                                *
+      *            S 4 3 5 0 - L O G - T R W B P - D U P - H I T       *
+      *                                                                *
+      ******************************************************************
+
+260329 S4350-LOG-TRWBP-DUP-HIT SECTION.
+
+260329     PERFORM  S5000-GET-SYSTEM-DATA.
+
+260329     INITIALIZE             TRWBP.
+
+260329     MOVE  W-COMM-TXOFF-CD       TO TXOFF-CD      OF TRWBP.
+260329     MOVE  W-COMM-OFFCRCD-RTN    TO TX-OFFCR-CD   OF TRWBP.
+260329     MOVE  W-CM-ASS-YYMM-FR-O    TO ASS-YYMM-FR   OF TRWBP.
+260329     MOVE  W-COMM-TXTP-CD        TO TXTP-CD       OF TRWBP.
+260329     MOVE  W-CM-RESID-BUSNID-O   TO RESID-BUSNID  OF TRWBP.
+260329     MOVE  W-CM-RTN-TP-O         TO RTN-TP        OF TRWBP.
+260329     MOVE  W-COMM-RTN-SERIAL-NO  TO RTN-SERIAL-NO OF TRWBP.
+260329     MOVE  W-COMM-SERIAL-NO      TO SERIAL-NO     OF TRWBP.
+260329     MOVE  W-CM-TXPAYER-TP-O     TO TXPAYER-TP    OF TRWBP.
+260329     MOVE  W-DUP-CHANNEL         TO DUP-CHANNEL   OF TRWBP.
+
+260329     MOVE  W-DB2DATE(1:4)        TO LOG-DT OF TRWBP(1:4).
+260329     MOVE  W-DB2DATE(6:2)        TO LOG-DT OF TRWBP(5:2).
+260329     MOVE  W-DB2DATE(9:2)        TO LOG-DT OF TRWBP(7:2).
+
+260329     MOVE  W-TIME(1:2)           TO LOG-TIME OF TRWBP(1:2).
+260329     MOVE  W-TIME(4:2)           TO LOG-TIME OF TRWBP(3:2).
+260329     MOVE  W-TIME(7:2)           TO LOG-TIME OF TRWBP(5:2).
+
+260329     EXEC  SQL
+260329          INSERT INTO  DRWB.TRWBP
+260329                     ( TXOFF_CD, TX_OFFCR_CD, ASS_YYMM_FR,
+260329                       TXTP_CD, RESID_BUSNID, RTN_TP,
+260329                       RTN_SERIAL_NO, SERIAL_NO, TXPAYER_TP,
+260329                       DUP_CHANNEL, LOG_DT, LOG_TIME )
+260329               VALUES
+260329                     ( :TRWBP.TXOFF-CD, :TRWBP.TX-OFFCR-CD,
+260329                       :TRWBP.ASS-YYMM-FR, :TRWBP.TXTP-CD,
+260329                       :TRWBP.RESID-BUSNID, :TRWBP.RTN-TP,
+260329                       :TRWBP.RTN-SERIAL-NO, :TRWBP.SERIAL-NO,
+260329                       :TRWBP.TXPAYER-TP, :TRWBP.DUP-CHANNEL,
+260329                       :TRWBP.LOG-DT, :TRWBP.LOG-TIME )
+260329     END-EXEC.
+
+260329     IF  SQLCODE  =  C-SQL-NORMAL
+260329         CONTINUE
+260329     ELSE
+260329         ADD  +1                    TO A-ERROR-COUNT
+260329         MOVE SQLCODE               TO W-RC
+260329         MOVE W-RC                  TO W-COMM-SQL
+260329         MOVE 'S4350-TRWBP-INS-ERR' TO W-COMM-MSG
+260329     END-IF.
+
+260329 S4350-LOG-TRWBP-DUP-HIT-EXIT.
+260329     EXIT.
+260329     EJECT
+
       ******************************************************************
       *                                                                *
       *            S 4 4 0 0 - D E L E T E - T R W B O                 *
@@ -1169,9 +1393,154 @@
                      TIMESEP                                            
            END-EXEC.                                                    
                                                                         
-       S5000-GET-SYSTEM-DATA-EXIT.                                      
-           EXIT.                                                        
-           EJECT                                                        
+       S5000-GET-SYSTEM-DATA-EXIT.
+           EXIT.
+           EJECT
+      ******************************************************************
+      *                                                                *
+      *               S 5 1 0 0 - R E C O N - U P D A T E              *
+      *   ROLLS THIS TRANSACTION INTO TODAY'S DAILY_RECON_CTL ROW FOR  *
+      *   MIP02 SO THE NIGHTLY RECONCILIATION JOB CAN SEE HOW MANY     *
+      *   RETURNS CAME THROUGH VERSUS HOW MANY POSTED CLEAN.           *
+      *                                                                *
+      ******************************************************************
+260621 S5100-RECON-UPDATE                 SECTION.
+
+260621     PERFORM  S5000-GET-SYSTEM-DATA.
+
+260621     MOVE  W-DB2DATE(1:4)        TO W-RECON-DT(1:4).
+260621     MOVE  W-DB2DATE(6:2)        TO W-RECON-DT(5:2).
+260621     MOVE  W-DB2DATE(9:2)        TO W-RECON-DT(7:2).
+
+260621     MOVE  W-RECON-DT            TO RECN-RUN-DT.
+260621     MOVE  C-PGM-MIP02           TO RECN-SRC-PGM.
+
+260621     EXEC  SQL  UPDATE  LCBD2CTL.DAILY_RECON_CTL
+260621                   SET  IN_CNT  = IN_CNT  + 1,
+260621                        OUT_CNT = OUT_CNT +
+260621                                  ( CASE WHEN
+260621                                    :A-ERROR-COUNT = 0
+260621                                    THEN 1 ELSE 0 END )
+260621                 WHERE  RUN_DT  = :RECN-RUN-DT
+260621                   AND  SRC_PGM = :RECN-SRC-PGM
+260621     END-EXEC.
+
+260621     IF  SQLCODE  =  C-SQL-NOTFND
+260621         MOVE  1                 TO  RECN-IN-CNT
+260621         IF  A-ERROR-COUNT-ZERO
+260621             MOVE  1             TO  RECN-OUT-CNT
+260621         ELSE
+260621             MOVE  0             TO  RECN-OUT-CNT
+260621         END-IF
+260621         EXEC  SQL  INSERT  INTO  LCBD2CTL.DAILY_RECON_CTL
+260621                           (RUN_DT, SRC_PGM, IN_CNT, OUT_CNT)
+260621                     VALUES
+260621                           (:RECN-RUN-DT, :RECN-SRC-PGM,
+260621                            :RECN-IN-CNT, :RECN-OUT-CNT)
+260621         END-EXEC
+260621     END-IF.
+
+260621     IF  SQLCODE  =  C-SQL-NORMAL
+260621         CONTINUE
+260621     ELSE
+260621         ADD  +1                    TO A-ERROR-COUNT
+260621         MOVE SQLCODE               TO W-RC
+260621         MOVE W-RC                  TO W-COMM-SQL
+260621         MOVE 'S5100-RECON-UPD-ERR' TO W-COMM-MSG
+260621     END-IF.
+
+260621 S5100-RECON-UPDATE-EXIT.
+260621     EXIT.
+260621     EJECT
+      ******************************************************************
+      *                                                                *
+      *                 S 8 0 0 0 - C K P T - R E S T O R E            *
+      *   PULLS FORWARD THE RUNNING SEQUENCE NUMBER LEFT BY THE LAST   *
+      *   TRANSACTION THAT HIT THE CHECKPOINT INTERVAL, SO CKPT-SEQNO  *
+      *   KEEPS COUNTING ACROSS SEPARATE MI02 INVOCATIONS INSTEAD OF   *
+      *   RESETTING EACH TIME.  NOTFND (NO PRIOR CHECKPOINT) IS NORMAL *
+      *   ON THE FIRST RECORD OF A RUN.                                *
+      *                                                                *
+      ******************************************************************
+260402 S8000-CKPT-RESTORE                 SECTION.
+
+260402     EXEC  CICS  READQ  TS
+260402               QUEUE  (C-CKPT-QUEUE)
+260402               INTO   (W-CKPT-REC)
+260402               LENGTH (W-CKPT-LEN)
+260402               RESP   (W-RETURN-CODE)
+260402     END-EXEC.
+
+260402     IF  W-RETURN-NORMAL
+260402         CONTINUE
+260402     ELSE
+260402         INITIALIZE             W-CKPT-REC
+260402     END-IF.
+
+260402 S8000-CKPT-RESTORE-EXIT.
+260402     EXIT.
+260402     EJECT
+      ******************************************************************
+      *                                                                *
+      *                  S 8 1 0 0 - C K P T - U P D A T E             *
+      *   CALLED ONLY WHEN THE JUST-COMPLETED RECORD WENT THROUGH      *
+      *   CLEAN (A-ERROR-COUNT-ZERO).  ADVANCES CKPT-SEQNO, SNAPSHOTS  *
+      *   THE RIV010 KEY JUST PROCESSED AND THE CURRENT TRWBO COUNTS,  *
+      *   AND PERSISTS THAT SNAPSHOT EVERY TIME SO A RESTART CAN SKIP  *
+      *   FORWARD INSTEAD OF REPROCESSING FROM THE TOP OF THE RUN --   *
+      *   CKPT-SEQNO ONLY LIVES IN THE TS QUEUE BETWEEN INVOCATIONS,   *
+      *   SO IT HAS TO BE WRITTEN BACK EVERY RECORD OR THE COUNT CAN   *
+      *   NEVER BUILD UP ACROSS SEPARATE TRANSACTIONS.                 *
+      *                                                                *
+      ******************************************************************
+260402 S8100-CKPT-UPDATE                  SECTION.
+
+260402     ADD  1                      TO CKPT-SEQNO.
+
+260402     MOVE  W-COMM-TXOFF-CD       TO CKPT-TXOFF-CD.
+260402     MOVE  W-COMM-OFFCRCD-RTN    TO CKPT-TX-OFFCR-CD.
+260402     MOVE  W-CM-ASS-YYMM-FR      TO CKPT-ASS-YYMM-FR.
+260402     MOVE  W-COMM-TXTP-CD        TO CKPT-TXTP-CD.
+260402     MOVE  W-CM-RESID-BUSNID     TO CKPT-RESID-BUSNID.
+260402     MOVE  W-CM-RTN-TP           TO CKPT-RTN-TP.
+260402     MOVE  W-COMM-RTN-SERIAL-NO  TO CKPT-RTN-SERIAL-NO.
+260402     MOVE  W-COMM-SERIAL-NO      TO CKPT-SERIAL-NO.
+260402     MOVE  W-CM-TXPAYER-TP       TO CKPT-TXPAYER-TP.
+260402     MOVE  W-ENTRY-DUP-CNT       TO CKPT-ENTRY-DUP-CNT.
+260402     MOVE  W-ELEC-DUP-CNT        TO CKPT-ELEC-DUP-CNT.
+260402     MOVE  W-MEDIA-DUP-CNT       TO CKPT-MEDIA-DUP-CNT.
+260402     MOVE  W-SUBMT-DUP-CNT       TO CKPT-SUBMT-DUP-CNT.
+
+260402     PERFORM  S8200-CKPT-WRITEQ.
+
+260402 S8100-CKPT-UPDATE-EXIT.
+260402     EXIT.
+260402     EJECT
+      ******************************************************************
+      *                                                                *
+      *                  S 8 2 0 0 - C K P T - W R I T E Q             *
+      *   OVERWRITES THE SINGLE STANDING CHECKPOINT RECORD - A PLAIN   *
+      *   WRITEQ WOULD JUST ADD ANOTHER ITEM TO THE QUEUE, SO THE PRIOR*
+      *   ONE IS DELETED FIRST.                                        *
+      *                                                                *
+      ******************************************************************
+260402 S8200-CKPT-WRITEQ                  SECTION.
+
+260402     EXEC  CICS  DELETEQ  TS
+260402               QUEUE  (C-CKPT-QUEUE)
+260402               RESP   (W-RETURN-CODE)
+260402     END-EXEC.
+
+260402     EXEC  CICS  WRITEQ  TS
+260402               QUEUE  (C-CKPT-QUEUE)
+260402               FROM   (W-CKPT-REC)
+260402               LENGTH (W-CKPT-LEN)
+260402               RESP   (W-RETURN-CODE)
+260402     END-EXEC.
+
+260402 S8200-CKPT-WRITEQ-EXIT.
+260402     EXIT.
+260402     EJECT
       ******************************************************************
       *                                                                *
       *                   S 9 0 0 0 - R E A D - S U V 0 1              *
