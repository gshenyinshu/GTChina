@@ -87,6 +87,11 @@
       *--------------------------------------------------------------*
            EXEC  SQL  INCLUDE  LCEY4GB0    END-EXEC.
 
+      *--------------------------------------------------------------*
+      *    LCBD2P42.TP421 : POSTING BEFORE/AFTER IMAGE AUDIT LOG     *
+      *--------------------------------------------------------------*
+           EXEC  SQL  INCLUDE  LCBYPAUD    END-EXEC.
+
       *--------------------------------------------------------------*
       *    C O N S T A N T S                                         *
       *--------------------------------------------------------------*
@@ -115,6 +120,7 @@
                10  W-SYSTEM-SS          PIC  X(02)  VALUE SPACE.
            05  W-SUB-PGM                PIC  X(08)  VALUE SPACE.
            05  W-SYS-CNT                PIC  S9(02)V COMP-3 VALUE +0.
+260601     05  W-PAUD-LOG-ERR-CNT       PIC  S9(04)  COMP-3 VALUE +0.
 
            05  W-II                     PIC  9(03)  VALUE 0.
            05  W-JJ                     PIC  9(03)  VALUE 0.
@@ -224,6 +230,8 @@
            05  H-COLTYPE                PIC  X(08).
            05  H-LENGTH                 PIC S9(04)  COMP.
            05  H-SCALE                  PIC S9(04)  COMP.
+           05  H-SUB-DLGT-ACTIVE-F      PIC  X(01).
+               88  H-SUB-DLGT-ACTIVE         VALUE 'Y'.
 
       *    EXEC  SQL  END  DECLARE  SECTION  END-EXEC.
 
@@ -434,16 +442,20 @@
                PERFORM  S0000-SELECT-TP430
 
                IF  STRT-BNHDR-EMP-NO     =   BP43-CD-MNGR-EMP-N
-                                         OR  BP43-SUB-CD-MNGR-EMP-N
                                          OR  BP43-ALNC-K-EMP-N
-                                         OR  BP43-SUB-ALNC-K-EMP-N
                THEN NEXT SENTENCE
                ELSE
-                   MOVE 'E'              TO  STRT-BOCOM-ERR-TYPE
-                   MOVE '00000E'         TO  STRT-BOCOM-ERR-SEQ
-                   MOVE 'EEEEEEEEEEEEEEEEEEEEEEE'
-                                         TO  STRT-BOCOM-ERR-SUBMSG
-                   GO                    TO  FINALIZATION
+                   IF  H-SUB-DLGT-ACTIVE
+                   AND (STRT-BNHDR-EMP-NO  =  BP43-SUB-CD-MNGR-EMP-N
+                                          OR  BP43-SUB-ALNC-K-EMP-N)
+                   THEN NEXT SENTENCE
+                   ELSE
+                       MOVE 'E'              TO  STRT-BOCOM-ERR-TYPE
+                       MOVE '00000E'         TO  STRT-BOCOM-ERR-SEQ
+                       MOVE 'EEEEEEEEEEEEEEEEEEEEEEE'
+                                             TO  STRT-BOCOM-ERR-SUBMSG
+                       GO                    TO  FINALIZATION
+                   END-IF
                END-IF
            END-IF.
 
@@ -559,6 +571,7 @@
                       ,  SUB_CD_MNGR_EMP_N
                       ,  ALNC_K_EMP_N
                       ,  SUB_ALNC_K_EMP_N
+                      ,  SUB_DLGT_ACTIVE_F
                    INTO  :BP43-ONLN-POST-PGM-ID
                       ,  :BP43-CMN-C-CD
                       ,  :BP43-SVR-SING-CD-F
@@ -566,6 +579,7 @@
                       ,  :BP43-SUB-CD-MNGR-EMP-N
                       ,  :BP43-ALNC-K-EMP-N
                       ,  :BP43-SUB-ALNC-K-EMP-N
+                      ,  :H-SUB-DLGT-ACTIVE-F
                    FROM  LCBD2P43.TP430
                   WHERE  CD_TBL_ID       = :BP43-CD-TBL-ID
                   WITH  UR
@@ -1218,6 +1232,13 @@
                   MOVE  SQLCODE         TO  STRT-BOCOM-ERR-STATUS
                   PERFORM               S0000-RETURN-CONTROL
            END-IF
+
+      *-- POST AUDIT LOG - BEFORE IMAGE
+           MOVE  BP42-CD-MDF-REQ-D      TO  PAUD-CD-MDF-REQ-D
+           MOVE  BP42-CD-TBL-ID         TO  PAUD-CD-TBL-ID
+           MOVE  BP42-CD-MDF-REQ-SEQ-N  TO  PAUD-CD-MDF-REQ-SEQ-N
+           MOVE  BP42-EFT-D             TO  PAUD-BF-EFT-D
+           MOVE  BP42-EFT-TM            TO  PAUD-BF-EFT-TM
       *
       *-- A~/  I~x  va/waCHECK
       *
@@ -1256,6 +1277,21 @@
       *-- mzE~p/  vi/{7  UPDATE
            PERFORM  S0000-UPDATE-TP420.
 
+      *-- POST AUDIT LOG - AFTER IMAGE
+           MOVE  BP42-ALNC-K-ID         TO  PAUD-ALNC-K-ID
+           MOVE  BP42-EFT-D             TO  PAUD-AF-EFT-D
+           MOVE  BP42-EFT-TM            TO  PAUD-AF-EFT-TM
+           MOVE  BP42-BF-TXT-TEXT       TO  PAUD-BF-TXT
+           MOVE  BP42-AF-TXT-TEXT       TO  PAUD-AF-TXT
+           MOVE  H-SYSTEM-D             TO  PAUD-LOG-D
+           MOVE  H-SYSTEM-T             TO  PAUD-LOG-TM
+260809* TP421 IS ONE ROW PER APPROVAL, REGARDLESS OF WHETHER
+260809* L-C-IMD-POST-F DROVE AN IMMEDIATE S0000-IMD-POSTING OR LEFT
+260809* IT FOR LATER SETTLEMENT -- S0000-UPDATE-TP420 ABOVE ALWAYS
+260809* RUNS EITHER WAY, SO THE BEFORE/AFTER AUDIT TRAIL HAS TO
+260809* ALWAYS RUN WITH IT, NOT JUST ON THE IMMEDIATE-POST PATH.
+260809     PERFORM  S0000-LOG-POST-AUDIT.
+
        S0000-APPROVAL-EXIT.
            EXIT.
 
@@ -1878,6 +1914,47 @@
        S0000-UPDATE-TP420-EXIT.
            EXIT.
 
+      ****************************************************************
+      *                                                              *
+      *    S 0 0 0 0 - L O G - P O S T - A U D I T                   *
+      *                                                              *
+      *  TP420 POSTING BEFORE/AFTER IMAGE - AUDIT TRAIL              *
+      *                                                              *
+      ****************************************************************
+       S0000-LOG-POST-AUDIT              SECTION.
+
+           EXEC  SQL
+                 INSERT INTO LCBD2P42.TP421
+                       (CD_MDF_REQ_D, CD_TBL_ID, CD_MDF_REQ_SEQ_N,
+                        ALNC_K_ID, BF_EFT_D, BF_EFT_TM,
+                        AF_EFT_D, AF_EFT_TM, BF_TXT, AF_TXT,
+                        LOG_D, LOG_TM)
+                 VALUES
+                       (:PAUD-CD-MDF-REQ-D, :PAUD-CD-TBL-ID,
+                        :PAUD-CD-MDF-REQ-SEQ-N, :PAUD-ALNC-K-ID,
+                        :PAUD-BF-EFT-D, :PAUD-BF-EFT-TM,
+                        :PAUD-AF-EFT-D, :PAUD-AF-EFT-TM,
+                        :PAUD-BF-TXT, :PAUD-AF-TXT,
+                        :PAUD-LOG-D, :PAUD-LOG-TM)
+           END-EXEC.
+
+260601* BY THE TIME THIS RUNS, S0000-IMD-POSTING AND S0000-UPDATE-TP420
+260601* HAVE ALREADY POSTED AND COMMITTED (THIS PROGRAM HAS NO
+260601* SYNCPOINT/ROLLBACK OF ITS OWN -- EACH EXEC SQL IS ITS OWN UNIT
+260601* OF WORK).  A FAILURE HERE IS LOST *AUDIT TRAIL*, NOT A LOST
+260601* POSTING, SO IT IS LOGGED AND COUNTED BUT MUST NOT SEND THE
+260601* CALLER/TAXPAYER AN ERROR FOR A POSTING THAT ACTUALLY WENT
+260601* THROUGH.
+           EVALUATE  SQLCODE
+               WHEN  000
+                     CONTINUE
+               WHEN  OTHER
+260601             ADD  1               TO  W-PAUD-LOG-ERR-CNT
+               END-EVALUATE.
+
+       S0000-LOG-POST-AUDIT-EXIT.
+           EXIT.
+
       *--------------------------------------------------------------*
       *      C I C S     R E T U R N                                 *
       *--------------------------------------------------------------*
