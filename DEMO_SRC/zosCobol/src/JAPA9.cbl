@@ -0,0 +1,288 @@
+      *****************************************************************
+      *                                                               *
+      *         I D E N T I F I C A T I O N   D I V I S I O N         *
+      *                                                               *
+      *****************************************************************
+
+       IDENTIFICATION        DIVISION.
+
+       PROGRAM-ID.           JAPA9.
+       AUTHOR.               S.K.CHOI.
+       INSTALLATION.         GTONE.
+       DATE-WRITTEN.         2026.06.17.
+       DATE-COMPILED.
+
+      ******************************************************************
+      *                                                                *
+      *                    J  A  P  A  9                               *
+      *                                                                *
+      *  PROGRAM TYPE   -  ONLINE COBOL                                *
+      *                                                                *
+      *  FUNCTION       -  TAXPAYER SELF-SERVICE STATUS INQUIRY FOR    *
+      *                     A CERTIFICATE REQUEST JAPA1 LOGGED INTO    *
+      *                     TRWAD/TKAAD.  THE TAXPAYER SUPPLIES THE    *
+      *                     RECEIPT NUMBER ISSUED AT INTAKE TIME PLUS  *
+      *                     THE TXPAYER-ID OF RECORD AND GETS BACK A   *
+      *                     PLAIN-LANGUAGE PROCESSING STATUS, WITHOUT  *
+      *                     A CLERK HAVING TO LOOK IT UP.              *
+      *                                                                *
+      *  TRANSACTION    -  JAA9                                        *
+      *  IDENTIFIER                                                    *
+      *  JSP       FILE -  JAPA9.JSP                                   *
+      *                                                                *
+      *  INPUT PARMS    -  COMMUNICATION AREA  -  200 BYTE             *
+      *  OUTPUT PARMS   -  COMMUNICATION AREA  -  200 BYTE             *
+      *                                                                *
+      *  TABLES                                                  CRUD  *
+      *  ============================================================  *
+      *  DRWA.TRWAD (  CERTIFICATE REQUEST DETAIL )               R    *
+      *                                                                *
+      *  EXITS          -  NORMAL   - RETURN TO CICS                   *
+      *                 -  ABNORMAL - NONE                             *
+      *                                                                *
+      *  SPECIAL LOGIC  -  THE RECEIPT NUMBER AND TXPAYER-ID MUST      *
+      *                     BOTH MATCH THE SAME TRWAD ROW.  A MISS ON  *
+      *                     EITHER ONE RETURNS THE SAME "NOT FOUND"    *
+      *                     RC/MESSAGE, SO A TAXPAYER GUESSING AT A    *
+      *                     RECEIPT NUMBER CANNOT USE THIS INQUIRY TO  *
+      *                     LEARN WHETHER IT BELONGS TO SOMEONE ELSE.  *
+      *                                                                *
+      *   DATE        S.E.             DESCRIPTION                     *
+      *   ========    =============    =============================   *
+      *   26/08/09    S.K.CHOI         INITIAL CODING                  *
+      ******************************************************************
+           EJECT
+      *****************************************************************
+      *                                                                *
+      *            E N V I R O N M E N T   D I V I S I O N             *
+      *                                                                *
+      *****************************************************************
+       ENVIRONMENT                     DIVISION.
+
+      ******************************************************************
+      *                                                                *
+      *                   D A T A   D I V I S I O N                    *
+      *                                                                *
+      ******************************************************************
+       DATA                            DIVISION.
+
+      ******************************************************************
+      *                                                                *
+      *                 W O R K I N G   S T O R A G E                  *
+      *                                                                *
+      ******************************************************************
+       WORKING-STORAGE                 SECTION.
+       01  WS-START                    PIC X(50)
+           VALUE 'JAPA9 - WORKING STORAGE BEGINS HERE'.
+
+      ******************************************************************
+      *                       C O N S T A N T S                        *
+      ******************************************************************
+       01  CONSTANTS.
+           05  C-PGM-JAPA9             PIC  X(05)  VALUE 'JAPA9'.
+           05  C-RC00                  PIC  X(04)  VALUE 'RC00'.
+           05  C-RC01                  PIC  X(04)  VALUE 'RC01'.
+           05  C-RC02                  PIC  X(04)  VALUE 'RC02'.
+           05  C-RC03                  PIC  X(04)  VALUE 'RC03'.
+
+      ******************************************************************
+      *                     W O R K   A R E A S                        *
+      ******************************************************************
+       01  WORKAREAS.
+           05  W-SQLCODE               PIC  -(04).
+
+       01  W-COMM-AREA.
+           05  W-COMM-RCVE-NO-KEY.
+               10  W-COMM-RCVE-NO-TXOFF    PIC  X(03).
+               10  W-COMM-RCVE-NO-YY       PIC  X(04).
+               10  W-COMM-RCVE-NO-SEQNO    PIC  9(07).
+           05  W-COMM-TXPAYER-ID       PIC  X(13).
+           05  W-COMM-TREAT-STAUS      PIC  X(02).
+           05  W-COMM-STAUS-MSG        PIC  X(40).
+           05  W-COMM-ISSUE-DT         PIC  X(08).
+           05  W-COMM-EXPIRE-DT        PIC  X(08).
+           05  W-COMM-RC               PIC  X(04).
+           05  W-COMM-MSG              PIC  X(78).
+           05  FILLER                  PIC  X(33).
+
+      ******************************************************************
+      *          S T A T U S - C O D E   M E S S A G E   T A B L E     *
+      ******************************************************************
+       01  W-STAUS-MSG-VALUE.
+           05  FILLER PIC X(42) VALUE
+               '01RECEIVED - PENDING REVIEW             '.
+           05  FILLER PIC X(42) VALUE
+               '05UNDER REVIEW BY TAX OFFICER            '.
+           05  FILLER PIC X(42) VALUE
+               '10APPROVED - PENDING ISSUANCE            '.
+           05  FILLER PIC X(42) VALUE
+               '12ISSUED - PROCESSING COMPLETE           '.
+           05  FILLER PIC X(42) VALUE
+               '13ISSUANCE ERROR - CONTACT THE TAX OFFICE'.
+260617     05  FILLER PIC X(42) VALUE
+260617         '20PARTIAL - RETURNED FOR CORRECTION       '.
+           05  FILLER PIC X(42) VALUE
+               '90RETURNED - ADDITIONAL INFO REQUIRED    '.
+           05  FILLER PIC X(42) VALUE
+               '99REJECTED                               '.
+       01  W-STAUS-MSG-TABLE REDEFINES W-STAUS-MSG-VALUE.
+260617     05  W-STAUS-MSG-TAB  OCCURS  8  TIMES
+                                INDEXED BY W-S-IDX.
+               10  W-S-TREAT-STAUS     PIC  X(02).
+               10  W-S-MSG-TEXT        PIC  X(40).
+
+      ******************************************************************
+      *            C O M M O N   D A T E / T I M E   A R E A           *
+      ******************************************************************
+           COPY                        SSYBC.
+
+      ******************************************************************
+      *                    D B 2   W O R K   A R E A                   *
+      ******************************************************************
+           EXEC  SQL   INCLUDE  SQLCA   END-EXEC.
+
+      *                                ********************************
+      *                                *    DB2        TRWAD          *
+      *                                ********************************
+           EXEC  SQL   INCLUDE  RWOAD   END-EXEC.
+
+       01  WS-END                      PIC X(40)
+           VALUE 'JAPA9 - WORKING STORAGE ENDS HERE'.
+
+      ******************************************************************
+      *                 L I N K A G E   S E C T I O N                  *
+      ******************************************************************
+       LINKAGE                         SECTION.
+       01  DFHCOMMAREA.
+           05  L-COMM-AREA             PIC  X(200).
+
+      ******************************************************************
+      *                                                                *
+      *              P R O C E D U R E   D I V I S I O N               *
+      *                                                                *
+      ******************************************************************
+       PROCEDURE               DIVISION.
+
+       S0000-BEGIN              SECTION.
+
+           PERFORM   S1000-INIT.
+
+           PERFORM   S2000-MAIN.
+
+           PERFORM   S9000-FINAL.
+
+       S0000-BEGIN-EXIT.
+           EXIT.
+      *****************************************************************
+      *S1000-INIT
+      *****************************************************************
+       S1000-INIT               SECTION.
+
+           MOVE  L-COMM-AREA           TO  W-COMM-AREA.
+           MOVE  SPACE                 TO  W-COMM-TREAT-STAUS
+                                            W-COMM-STAUS-MSG
+                                            W-COMM-ISSUE-DT
+                                            W-COMM-EXPIRE-DT
+                                            W-COMM-RC
+                                            W-COMM-MSG.
+
+       S1000-INIT-EXIT.
+           EXIT.
+      *****************************************************************
+      *S2000-MAIN
+      *      VALIDATE THE RECEIPT NUMBER AND TXPAYER-ID, THEN LOOK UP
+      *      THE MATCHING TRWAD ROW.
+      *****************************************************************
+       S2000-MAIN               SECTION.
+
+           IF  W-COMM-RCVE-NO-TXOFF   =  SPACE  OR
+               W-COMM-RCVE-NO-YY      =  SPACE  OR
+               W-COMM-RCVE-NO-SEQNO   =  ZERO    OR
+               W-COMM-TXPAYER-ID      =  SPACE
+               MOVE  C-RC01                TO  W-COMM-RC
+               MOVE  'RECEIPT NUMBER / TAXPAYER ID REQUIRED'
+                                            TO  W-COMM-MSG
+           ELSE
+               PERFORM  S2100-INQUIRE-TRWAD
+           END-IF.
+
+       S2000-MAIN-EXIT.
+           EXIT.
+      *****************************************************************
+      *S2100-INQUIRE-TRWAD
+      *      BOTH THE RECEIPT NUMBER AND TXPAYER-ID MUST MATCH THE
+      *      SAME ROW.  A MISS ON EITHER ONE LOOKS IDENTICAL TO THE
+      *      CALLER SO A GUESSED RECEIPT NUMBER CANNOT BE CONFIRMED.
+      *****************************************************************
+       S2100-INQUIRE-TRWAD      SECTION.
+
+           EXEC  SQL  SELECT  TREAT_STAUS, ISSUE_DT, EXPIRE_DT
+                        INTO  :TRWAD.TREAT-STAUS,
+                              :TRWAD.ISSUE-DT,
+                              :TRWAD.EXPIRE-DT
+                        FROM  DRWA.TRWAD
+                       WHERE  RCVE_NO_TXOFF  = :W-COMM-RCVE-NO-TXOFF
+                         AND  RCVE_NO_YY     = :W-COMM-RCVE-NO-YY
+                         AND  RCVE_NO_SEQNO  = :W-COMM-RCVE-NO-SEQNO
+                         AND  TXPAYER_ID     = :W-COMM-TXPAYER-ID
+           END-EXEC.
+
+           EVALUATE  SQLCODE
+               WHEN  0
+                     MOVE  TREAT-STAUS OF TRWAD  TO  W-COMM-TREAT-STAUS
+                     MOVE  ISSUE-DT    OF TRWAD  TO  W-COMM-ISSUE-DT
+                     MOVE  EXPIRE-DT   OF TRWAD  TO  W-COMM-EXPIRE-DT
+                     PERFORM  S2200-XLATE-STAUS-MSG
+                     MOVE  C-RC00                TO  W-COMM-RC
+               WHEN  100
+                     MOVE  C-RC03                TO  W-COMM-RC
+                     MOVE  'NO MATCHING REQUEST FOUND'
+                                                  TO  W-COMM-MSG
+               WHEN  OTHER
+                     MOVE  SQLCODE                TO  W-SQLCODE
+                     MOVE  C-RC02                 TO  W-COMM-RC
+                     MOVE  'TRWAD SELECT FAILED, SQLCODE='
+                                                  TO  W-COMM-MSG(1:29)
+                     MOVE  W-SQLCODE              TO  W-COMM-MSG(30:5)
+           END-EVALUATE.
+
+       S2100-INQUIRE-TRWAD-EXIT.
+           EXIT.
+      *****************************************************************
+      *S2200-XLATE-STAUS-MSG
+      *      TURN THE RAW TREAT-STAUS CODE INTO THE PLAIN-LANGUAGE
+      *      MESSAGE A TAXPAYER CAN UNDERSTAND.  AN UNRECOGNIZED CODE
+      *      STILL RETURNS RC00 WITH THE RAW CODE, SO A NEW STATUS
+      *      ADDED ELSEWHERE DOES NOT BREAK THIS INQUIRY.
+      *****************************************************************
+       S2200-XLATE-STAUS-MSG    SECTION.
+
+           SET  W-S-IDX  TO  1.
+           SEARCH  W-STAUS-MSG-TAB
+               AT END
+                   MOVE  'STATUS CODE '      TO  W-COMM-STAUS-MSG(1:12)
+                   MOVE  W-COMM-TREAT-STAUS  TO  W-COMM-STAUS-MSG(13:2)
+               WHEN  W-S-TREAT-STAUS (W-S-IDX) = W-COMM-TREAT-STAUS
+                   MOVE  W-S-MSG-TEXT (W-S-IDX) TO  W-COMM-STAUS-MSG
+           END-SEARCH.
+
+       S2200-XLATE-STAUS-MSG-EXIT.
+           EXIT.
+      *****************************************************************
+      *S9000-FINAL
+      *****************************************************************
+       S9000-FINAL              SECTION.
+
+           MOVE  W-COMM-AREA           TO  L-COMM-AREA.
+
+           EXEC CICS RETURN END-EXEC.
+
+       S9000-FINAL-EXIT.
+           EXIT.
+      ******************************************************************
+      *                                                                *
+      *              F I N A L   P R O G R A M   C O D I N G           *
+      *                                                                *
+      *              PROGRAM  ID  :  JAPA9                             *
+      *                                                                *
+      ******************************************************************
