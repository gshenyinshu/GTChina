@@ -44,7 +44,8 @@
 
            SELECT  I-SAM-FILE     ASSIGN  TO  LCBNC010.
 
-           SELECT  O-SAM-FILE     ASSIGN  TO  LCBNC020.
+           SELECT  O-SAM-FILE     ASSIGN  TO  LCBNC020
+                                  FILE STATUS  IS  W-O-STATUS.
 
       ****************************************************************
       *                                                              *
@@ -115,6 +116,7 @@
            05  A-READ-ISAM-CNT           PIC  9(15)  VALUE  ZERO.
            05  A-WRITE-OSAM-CNT          PIC  9(15)  VALUE  ZERO.
            05  A-WRITE-OSAM-TCNT         PIC  9(15)  VALUE  ZERO.
+           05  A-VERIFY-REC-CNT          PIC  9(15)  VALUE  ZERO.
 
       ****************************************************************
       *                                                              *
@@ -142,6 +144,10 @@
 
            05  W-EOF-FLG                 PIC  X(01)  VALUE  SPACE.
            05  W-SYSTEM-DATE             PIC  X(08)  VALUE  SPACE.
+           05  W-SYSTEM-TIME             PIC  X(06)  VALUE  SPACE.
+           05  W-VERIFY-EOF              PIC  X(01)  VALUE  SPACE.
+           05  W-O-STATUS                PIC  X(02)  VALUE  SPACE.
+               88  W-O-STATUS-NORMAL         VALUE  '00'.
 
            05  O-HD-REC.
                10 O-HD-GB                PIC  X(02).
@@ -177,7 +183,12 @@
       ****************************************************************
       *    SQLCA DEFINITION                                          *
       ****************************************************************
-      *    EXEC  SQL  INCLUDE  SQLCA  END-EXEC.
+           EXEC  SQL  INCLUDE  SQLCA  END-EXEC.
+
+      ****************************************************************
+      *    BATCH CONTROL-LOG HOST STRUCTURE                          *
+      ****************************************************************
+           EXEC  SQL  INCLUDE  LCBYBCTL  END-EXEC.
 
       ****************************************************************
       *                                                              *
@@ -233,6 +244,11 @@
            MOVE      C-PROG-ID           TO  STRT-BOCOM-ERR-PROG.
 
            ACCEPT  W-SYSTEM-DATE  FROM  DATE  YYYYMMDD.
+           ACCEPT  W-SYSTEM-TIME  FROM  TIME.
+
+           MOVE      C-PROG-ID           TO  BCTL-JOB-NM.
+           MOVE      W-SYSTEM-DATE       TO  BCTL-START-D.
+           MOVE      W-SYSTEM-TIME       TO  BCTL-START-TM.
 
       *--  OPEN ALL SAM FILE
            PERFORM  S0200-OPEN-INPUT-FILE.
@@ -271,6 +287,11 @@
       *--  CLOSE ALL SAM FILE
            PERFORM  S0900-CLOSE-FILE.
 
+      *--  RECONCILE TRAILER COUNT AGAINST ACTUAL OUTPUT RECORD COUNT
+           IF  STRT-BOCOM-ERR-TYPE  =  'N'
+               PERFORM  S0800-VERIFY-TRAILER-CNT
+           END-IF.
+
       *--  DISPLAY RESULT
            IF  STRT-BOCOM-ERR-TYPE  NOT = 'N'
                PERFORM  S1000-DISPLAY-ERRMSG
@@ -282,6 +303,23 @@
       *--  DISPLAY RESULT
            PERFORM  S1100-DISPLAY-RES.
 
+      *--  LOG BATCH CONTROL ROW
+           ACCEPT    W-SYSTEM-DATE       FROM  DATE  YYYYMMDD.
+           ACCEPT    W-SYSTEM-TIME       FROM  TIME.
+           MOVE      W-SYSTEM-DATE       TO  BCTL-END-D.
+           MOVE      W-SYSTEM-TIME       TO  BCTL-END-TM.
+           MOVE      A-READ-ISAM-CNT     TO  BCTL-READ-CNT.
+           MOVE      A-WRITE-OSAM-CNT    TO  BCTL-WRIT-CNT.
+           MOVE      RETURN-CODE         TO  BCTL-RETURN-CD.
+
+           IF  STRT-BOCOM-ERR-TYPE  =  'N'
+               MOVE  'N'                 TO  BCTL-RUN-STATUS
+           ELSE
+               MOVE  'E'                 TO  BCTL-RUN-STATUS
+           END-IF.
+
+           PERFORM  S1200-LOG-BATCH-CTL.
+
            GOBACK.
 
       *==============================================================*
@@ -520,6 +558,74 @@
       *                                                              *
       *==============================================================*
 
+      *==============================================================*
+      *                                                              *
+      *        S T A R T   T R A I L E R   R E C O N C I L I A T I O N*
+      *                                                              *
+      *==============================================================*
+      ****************************************************************
+      *                                                              *
+      *               S0800-VERIFY-TRAILER-CNT                       *
+      *                                                              *
+      * REOPEN THE CLOSED O-SAM-FILE AS INPUT AND COUNT THE RECORDS  *
+      * ACTUALLY WRITTEN, THEN COMPARE AGAINST THE TOTAL THE TRAILER *
+      * RECORD CLAIMS SO A TRUNCATED OUTPUT IS CAUGHT HERE INSTEAD   *
+      * OF DOWNSTREAM.                                               *
+      *                                                              *
+      ****************************************************************
+       S0800-VERIFY-TRAILER-CNT          SECTION.
+
+           OPEN  INPUT  O-SAM-FILE.
+
+           IF  NOT  W-O-STATUS-NORMAL
+               MOVE  'E'                 TO  STRT-BOCOM-ERR-TYPE
+               DISPLAY  'S0800:ERROR=OUTPUT SAM REOPEN FOR VERIFY ('
+                        W-O-STATUS ')'
+               GO            TO  S0800-VERIFY-TRAILER-CNT-EXIT
+           END-IF.
+
+           MOVE   ZERO                   TO  A-VERIFY-REC-CNT.
+           MOVE   SPACE                  TO  W-VERIFY-EOF.
+
+           PERFORM  S0810-COUNT-OSAM-RTN  UNTIL  W-VERIFY-EOF  =  'Y'.
+
+           CLOSE  O-SAM-FILE.
+
+           IF  A-VERIFY-REC-CNT  NOT =  A-WRITE-OSAM-TCNT
+               MOVE  'E'                 TO  STRT-BOCOM-ERR-TYPE
+               DISPLAY  'S0800:ERROR=TRAILER COUNT MISMATCH, TRAILER='
+                        A-WRITE-OSAM-TCNT ' ACTUAL=' A-VERIFY-REC-CNT
+           END-IF.
+
+       S0800-VERIFY-TRAILER-CNT-EXIT.
+           EXIT.
+
+      ****************************************************************
+      *                                                              *
+      *               S0810-COUNT-OSAM-RTN                           *
+      *                                                              *
+      * 1 COUNT ACTUAL RECORDS IN THE REOPENED O-SAM-FILE             *
+      *                                                              *
+      ****************************************************************
+       S0810-COUNT-OSAM-RTN              SECTION.
+
+           READ  O-SAM-FILE              AT  END
+
+                 MOVE  'Y'               TO  W-VERIFY-EOF
+                 GO                      TO  S0810-COUNT-OSAM-RTN-EXIT
+           END-READ.
+
+           ADD   +1                      TO  A-VERIFY-REC-CNT.
+
+       S0810-COUNT-OSAM-RTN-EXIT.
+           EXIT.
+
+      *==============================================================*
+      *                                                              *
+      *          E N D   T R A I L E R   R E C O N C I L I A T I O N *
+      *                                                              *
+      *==============================================================*
+
       *==============================================================*
       *                                                              *
       *             S T A R T    R E S U L T   D I S P L A Y         *
@@ -581,3 +687,38 @@
       *                                                              *
       *==============================================================*
 
+      ****************************************************************
+      *                                                              *
+      *               S1200-LOG-BATCH-CTL                            *
+      *                                                              *
+      ****************************************************************
+       S1200-LOG-BATCH-CTL               SECTION.
+
+           EXEC  SQL
+                 INSERT INTO LCBD2CTL.BATCH_CTL_LOG
+                       (JOB_NM, START_D, START_TM, END_D, END_TM,
+                        READ_CNT, WRIT_CNT, RETURN_CD, RUN_STATUS)
+                 VALUES
+                       (:BCTL-JOB-NM, :BCTL-START-D, :BCTL-START-TM,
+                        :BCTL-END-D, :BCTL-END-TM,
+                        :BCTL-READ-CNT, :BCTL-WRIT-CNT,
+                        :BCTL-RETURN-CD, :BCTL-RUN-STATUS)
+           END-EXEC.
+
+           EVALUATE  SQLCODE
+               WHEN  0
+                     CONTINUE
+               WHEN  OTHER
+                     DISPLAY  'S1200:DB ERROR BATCH_CTL_LOG INSERT='
+                              SQLCODE
+           END-EVALUATE.
+
+       S1200-LOG-BATCH-CTL-EXIT.
+           EXIT.
+
+      *==============================================================*
+      *                                                              *
+      *                 E N D   B A T C H   C O N T R O L   L O G    *
+      *                                                              *
+      *==============================================================*
+
