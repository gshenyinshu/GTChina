@@ -0,0 +1,623 @@
+      ****************************************************************
+      *                                                              *
+      *    I D E N T I F I C A T I O N    D I V I S I O N            *
+      *                                                              *
+      ****************************************************************
+
+       IDENTIFICATION                    DIVISION.
+       PROGRAM-ID.                       JEPB2.
+       AUTHOR.                           S.K.CHOI.
+       DATE-WRITTEN                      2026-02-25.
+       DATE-COMPILED.
+
+      ****************************************************************
+      *  HANDLER     : PAUP CLOSURE RE-CHECK SWEEP FOR PENDING       *
+      *                REGISTRATIONS                                 *
+      *  DESCRIPTION : READS EVERY DTBA.TTBAA APPLICATION STILL      *
+      *                AWAITING APPROVAL (PROCESS_END_FG = 'N') AND  *
+      *                RE-RUNS THE SAME PAUP/CLOSURE-HISTORY CHECK   *
+      *                LAP11 PERFORMS ON-LINE AT S2000/S2100/S2150-  *
+      *                PAUP-CHK-PROC, LOOKING FOR A DTAA.TTAAC       *
+      *                CLOSURE-HISTORY ROW DATED AFTER THE           *
+      *                APPLICATION WAS SUBMITTED.  ANY APPLICATION   *
+      *                WHOSE BUSINESS CLOSED AFTER SUBMISSION IS     *
+      *                WRITTEN TO THE EXCEPTION REPORT SO APPROVAL   *
+      *                CAN BE HELD RATHER THAN GRANTED AGAINST A     *
+      *                BUSINESS THAT NO LONGER EXISTS.                *
+      *                                                              *
+      *  TRANSACTION ID : NONE (BATCH)                               *
+      *  JSP       FILE : NONE                                       *
+      *  JS        FILE : NONE                                       *
+      *  SERVLET   FILE : NONE                                       *
+      *  MAIN   PROGRAM : JEPB2                                      *
+      *                                                              *
+      *  TABLE                                  CRUD                 *
+      *  ==========================================================  *
+      *  DTBA.TTBAA                              R                   *
+      *  DTAA.TTAAC                              R                   *
+      *                                                              *
+      *  MODIFICATION HISTORY                                        *
+      *  DATE        PROGRAMMER       DESCRIPTION                    *
+      *  ==========  ===============  ============================  *
+      *  2026/02/25  S.K.CHOI         INITIAL WRITTEN                *
+      ****************************************************************
+
+      ****************************************************************
+      *                                                              *
+      *    E N V I R O N M E N T    D I V I S I O N                  *
+      *                                                              *
+      ****************************************************************
+       ENVIRONMENT                       DIVISION.
+
+       CONFIGURATION                     SECTION.
+
+       SOURCE-COMPUTER.                  IBM.
+       OBJECT-COMPUTER.                  IBM.
+
+      ****************************************************************
+      *                                                              *
+      *    I N P U T - O U T P U T    S E C T I O N                  *
+      *                                                              *
+      ****************************************************************
+       INPUT-OUTPUT                      SECTION.
+
+       FILE-CONTROL.
+           SELECT  O-RPT-FILE  ASSIGN     TO  JEPP020
+                   FILE         STATUS    IS  S-RPT-STATUS.
+
+      ****************************************************************
+      *                                                              *
+      *    D A T A    D I V I S I O N                                *
+      *                                                              *
+      ****************************************************************
+       DATA                              DIVISION.
+
+      ****************************************************************
+      *                                                              *
+      *    F I L E    S E C T I O N                                  *
+      *                                                              *
+      ****************************************************************
+       FILE                              SECTION.
+
+       FD  O-RPT-FILE
+           RECORDING  MODE               IS   F
+           RECORD     CONTAINS           132  CHARACTERS
+           BLOCK      CONTAINS           0    RECORDS
+           LABEL      RECORDS            STANDARD
+           DATA       RECORD             IS   O-RPT-REC.
+       01  O-RPT-REC                     PIC  X(132).
+
+      ****************************************************************
+      *                                                              *
+      *    W O R K I N G - S T O R A G E    S E C T I O N            *
+      *                                                              *
+      ****************************************************************
+       WORKING-STORAGE                   SECTION.
+
+       01  W-BEGIN                       PIC  X(40)  VALUE
+           'JEPB2    - WORKING STORAGE BEGINS HERE'.
+
+      ****************************************************************
+      *                                                              *
+      *    U S E R    A B E N D                                      *
+      *                                                              *
+      ****************************************************************
+       01  USER-ABENDS.
+
+           05  U-ABEND.
+               10  U-ABEND-CODE1         PIC  9(02)  VALUE  99.
+
+      ****************************************************************
+      *                                                              *
+      *    A C C U M U L A T O R S                                   *
+      *                                                              *
+      ****************************************************************
+       01  ACCUMULATORS.
+
+           05  A-TTBAA-READ-CNT          PIC  9(13)  VALUE  ZERO.
+           05  A-FLAGGED-CNT             PIC  9(13)  VALUE  ZERO.
+           05  A-RPT-WRIT-CNT            PIC  9(13)  VALUE  ZERO.
+
+      ****************************************************************
+      *                                                              *
+      *    C O N S T A N T S                                         *
+      *                                                              *
+      ****************************************************************
+       01  CONSTANTS.
+
+           05  C-PROG-ID                 PIC  X(08)  VALUE 'JEPB2'.
+
+      ****************************************************************
+      *                                                              *
+      *    S W I T C H E S                                           *
+      *                                                              *
+      ****************************************************************
+       01  SWITCHES.
+
+           05  S-DATA-END-CHECK          PIC  X(01)  VALUE  LOW-VALUE.
+               88  S-MORE-DATA                       VALUE  LOW-VALUE.
+               88  S-NO-DATA                         VALUE  HIGH-VALUE.
+
+           05  S-PAUP-FLAG               PIC  X(01)  VALUE  LOW-VALUE.
+               88  S-PAUP-CLOSED                     VALUE  HIGH-VALUE.
+               88  S-PAUP-OPEN                       VALUE  LOW-VALUE.
+
+           03  S-RPT-STATUS              PIC  X(002).
+               88  S-RPT-NORMAL                      VALUE '00'.
+
+      ****************************************************************
+      *                                                              *
+      *    W O R K    A R E A S                                      *
+      *                                                              *
+      ****************************************************************
+       01  WORK-AREAS.
+           05  W-SYSTEM-DATETIME.
+               10  W-SYSTEM-DATE         PIC  X(08).
+               10  W-SYSTEM-TIME         PIC  X(06).
+           05  W-SQLCODE                 PIC  ----9.
+
+      ****************************************************************
+      *                                                              *
+      *    R E P O R T    L I N E S                                  *
+      *                                                              *
+      ****************************************************************
+           05  H1-HEAD-LINE.
+               10  FILLER                PIC  X(01)  VALUE  SPACE.
+               10  H1-LIT-1              PIC  X(54)  VALUE
+                   'PAUP CLOSURE RE-CHECK - PENDING REGISTR. WHOSE'.
+               10  H1-LIT-2              PIC  X(40)  VALUE
+                   ' BUSINESS CLOSED AFTER SUBMISSION'.
+               10  FILLER                PIC  X(37)  VALUE  SPACE.
+
+           05  D1-DETAIL-LINE.
+               10  FILLER                PIC  X(03)  VALUE  SPACE.
+               10  D1-BUSNID             PIC  X(10).
+               10  FILLER                PIC  X(02)  VALUE  SPACE.
+               10  D1-TXOFF-CD           PIC  X(03).
+               10  FILLER                PIC  X(01)  VALUE  '-'.
+               10  D1-RCVE-YEAR          PIC  X(04).
+               10  FILLER                PIC  X(01)  VALUE  '-'.
+               10  D1-RCVE-NO            PIC  9(07).
+               10  FILLER                PIC  X(02)  VALUE  SPACE.
+               10  D1-RQST-DT            PIC  X(08).
+               10  FILLER                PIC  X(02)  VALUE  SPACE.
+               10  D1-CLOSE-PRD-FR       PIC  X(08).
+               10  FILLER                PIC  X(02)  VALUE  SPACE.
+               10  D1-HISTORY-TP         PIC  X(03).
+               10  FILLER                PIC  X(66)  VALUE  SPACE.
+
+           05  T1-TRAILER-LINE.
+               10  FILLER                PIC  X(01)  VALUE  SPACE.
+               10  T1-LIT-1              PIC  X(20)  VALUE
+                   'TOTAL PENDING READ :'.
+               10  T1-TTBAA-CNT          PIC  ZZZZZZZZZZZZ9.
+               10  FILLER                PIC  X(02)  VALUE  SPACE.
+               10  T1-LIT-2              PIC  X(20)  VALUE
+                   'TOTAL FLAGGED .... :'.
+               10  T1-FLAGGED-CNT        PIC  ZZZZZZZZZZZZ9.
+               10  FILLER                PIC  X(65)  VALUE  SPACE.
+
+      ****************************************************************
+      *                                                              *
+      *    S Q L C A                                                 *
+      *                                                              *
+      ****************************************************************
+           EXEC  SQL  INCLUDE  SQLCA      END-EXEC.
+
+      ****************************************************************
+      *    DTBA.TTBAA   (   BUSINESS REGISTRATION RECEIPT   )        *
+      ****************************************************************
+           EXEC  SQL  INCLUDE  TBOAA      END-EXEC.
+
+      ****************************************************************
+      *    DTAA.TTAAC   (   BUSINESS CLOSURE/SUSPENSION HISTORY  )   *
+      ****************************************************************
+           EXEC  SQL  INCLUDE  TAOAC      END-EXEC.
+
+      ****************************************************************
+      *                                                              *
+      *    D E C L A R E    C U R S O R S                            *
+      *                                                              *
+      ****************************************************************
+
+      ****************************************************************
+      *    CURSOR_TTBAA : DTBA.TTBAA PENDING APPROVAL, RECEIPT SEQ   *
+      ****************************************************************
+
+           EXEC  SQL
+                 DECLARE  CURSOR_TTBAA  CURSOR  WITH  HOLD  FOR
+                 SELECT   TXOFF_CD
+                 ,        RCVE_YEAR
+                 ,        RCVE_NO
+                 ,        BUSNID
+                 ,        RGST_OPEN_DT
+                 ,        RQST_DT
+                 FROM     DTBA.TTBAA
+                 WHERE    PROCESS_END_FG  =  'N'
+                 ORDER BY TXOFF_CD
+                 ,        RCVE_YEAR
+                 ,        RCVE_NO
+                 FOR FETCH ONLY
+                 WITH UR
+                 OPTIMIZE FOR 1 ROWS
+           END-EXEC.
+
+       01  W-END                         PIC  X(40)  VALUE
+           'JEPB2    *** WORKING STORAGE ENDS HERE  '.
+
+      ****************************************************************
+      *                                                              *
+      *    P R O C E D U R E    D I V I S I O N                      *
+      *                                                              *
+      ****************************************************************
+       PROCEDURE                         DIVISION.
+
+      ****************************************************************
+      *                                                              *
+      *    M A I N    P R O C E S S                                  *
+      *                                                              *
+      ****************************************************************
+       S0100-MAIN                        SECTION.
+
+           PERFORM  S0200-INITIALIZATION.
+
+           PERFORM  S0400-BUSINESS-PROC.
+
+       S0100-MAIN-EXIT.
+
+           IF      RETURN-CODE              =   ZERO
+               DISPLAY '  '
+               DISPLAY '***********************************'
+               DISPLAY '**** JEPB2    NORMAL COMPLETED  ****'
+               DISPLAY '***********************************'
+           ELSE
+               EXEC  SQL  ROLLBACK   END-EXEC
+               DISPLAY '**************************************'
+               DISPLAY '**** JEPB2    JOB STOP WITH ERROR  ****'
+               DISPLAY '**** ROLLBACK COMPLETED !!!!!!!!!  ****'
+               DISPLAY '**************************************'
+           END-IF.
+
+           DISPLAY '  '.
+           DISPLAY '***********************************************'.
+           DISPLAY '* TTBAA-READ-CNT : ' A-TTBAA-READ-CNT.
+           DISPLAY '* FLAGGED-CNT    : ' A-FLAGGED-CNT.
+           DISPLAY '* RPT-WRIT-CNT   : ' A-RPT-WRIT-CNT.
+           DISPLAY '***********************************************'.
+           DISPLAY '  '.
+
+           CLOSE  O-RPT-FILE.
+
+           STOP  RUN.
+
+      ****************************************************************
+      *                                                              *
+      *    I N I T I A L I Z A T I O N                               *
+      *                                                              *
+      ****************************************************************
+       S0200-INITIALIZATION              SECTION.
+
+           INITIALIZE                    WORK-AREAS.
+           INITIALIZE                    ACCUMULATORS.
+
+           MOVE  FUNCTION CURRENT-DATE   TO  W-SYSTEM-DATETIME.
+
+           DISPLAY '##########################################'.
+           DISPLAY '### JEPB2    START-TIME = ' W-SYSTEM-DATETIME.
+           DISPLAY '##########################################'.
+
+           OPEN     OUTPUT               O-RPT-FILE.
+
+           IF  NOT  S-RPT-NORMAL
+               DISPLAY
+               'S0200:ERROR=JEPP020 OPEN ERROR(' S-RPT-STATUS ')'
+               MOVE  U-ABEND-CODE1       TO  RETURN-CODE
+               PERFORM  S0100-MAIN-EXIT
+           END-IF.
+
+           PERFORM  S5000-WRITE-HEADER.
+
+           PERFORM  S6100-OPEN-TTBAA.
+
+       S0200-INITIALIZATION-EXIT.
+           EXIT.
+
+      ****************************************************************
+      *                                                              *
+      *    B U S I N E S S    P R O C E S S                          *
+      *                                                              *
+      ****************************************************************
+       S0400-BUSINESS-PROC               SECTION.
+
+           PERFORM  S1100-TTBAA-SWEEP.
+
+       S0400-BUSINESS-PROC-EXIT.
+           EXIT.
+
+      ****************************************************************
+      *                                                              *
+      *    S 1 1 0 0 - T T B A A - S W E E P                         *
+      *                                                              *
+      ****************************************************************
+       S1100-TTBAA-SWEEP                 SECTION.
+
+           DISPLAY  'STEP : S1100-TTBAA-SWEEP'.
+
+           MOVE  LOW-VALUE                TO  S-DATA-END-CHECK.
+           PERFORM  UNTIL  S-NO-DATA
+              PERFORM  S7100-FETCH-TTBAA
+              IF  NOT  S-NO-DATA
+                  PERFORM  S2100-PAUP-RECHECK
+                  IF  S-PAUP-CLOSED
+                      PERFORM  S2200-MOVE-TTBAA-TO-DETAIL
+                      PERFORM  S5100-WRITE-DETAIL
+                  END-IF
+              END-IF
+           END-PERFORM.
+
+           PERFORM  S5200-WRITE-TRAILER.
+
+           PERFORM  S8100-CLOSE-TTBAA.
+
+       S1100-TTBAA-SWEEP-EXIT.
+           EXIT.
+
+      ****************************************************************
+      *                                                              *
+      *    S 2 1 0 0 - P A U P - R E C H E C K                       *
+      *                                                              *
+      ****************************************************************
+       S2100-PAUP-RECHECK                SECTION.
+
+           MOVE  LOW-VALUE                TO  S-PAUP-FLAG.
+
+           MOVE  BUSNID       OF TTBAA    TO  BUSNID       OF TTAAC.
+           MOVE  RGST-OPEN-DT OF TTBAA    TO  RGST-OPEN-DT OF TTAAC.
+
+           PERFORM  S7600-MAX-TTAAC.
+
+           IF  SQLCODE = 0
+
+               PERFORM  S7700-SELECT-TTAAC
+
+               MOVE  HIGH-VALUE            TO  S-PAUP-FLAG
+               ADD   1                     TO  A-FLAGGED-CNT
+
+           ELSE
+               IF  SQLCODE = 100 OR
+                   SQLCODE = -305
+
+                   CONTINUE
+
+               ELSE
+
+                   MOVE  SQLCODE           TO  W-SQLCODE
+                   DISPLAY
+                   'S2100:DB ERROR TTAAC MAX=' W-SQLCODE
+                   MOVE  U-ABEND-CODE1     TO  RETURN-CODE
+                   PERFORM  S0100-MAIN-EXIT
+
+               END-IF
+           END-IF.
+
+       S2100-PAUP-RECHECK-EXIT.
+           EXIT.
+
+      ****************************************************************
+      *                                                              *
+      *    S 2 2 0 0 - M O V E - T T B A A - T O - D E T A I L       *
+      *                                                              *
+      ****************************************************************
+       S2200-MOVE-TTBAA-TO-DETAIL        SECTION.
+
+           INITIALIZE  D1-DETAIL-LINE.
+
+           MOVE  BUSNID          OF TTBAA   TO  D1-BUSNID.
+           MOVE  TXOFF-CD        OF TTBAA   TO  D1-TXOFF-CD.
+           MOVE  RCVE-YEAR       OF TTBAA   TO  D1-RCVE-YEAR.
+           MOVE  RCVE-NO         OF TTBAA   TO  D1-RCVE-NO.
+           MOVE  RQST-DT         OF TTBAA   TO  D1-RQST-DT.
+           MOVE  HISTORY-PRD-FR  OF TTAAC   TO  D1-CLOSE-PRD-FR.
+           MOVE  HISTORY-TP      OF TTAAC   TO  D1-HISTORY-TP.
+
+       S2200-MOVE-TTBAA-TO-DETAIL-EXIT.
+           EXIT.
+
+      ****************************************************************
+      *                                                              *
+      *    S 5 0 0 0 - W R I T E - H E A D E R                       *
+      *                                                              *
+      ****************************************************************
+       S5000-WRITE-HEADER                SECTION.
+
+           WRITE  O-RPT-REC  FROM  H1-HEAD-LINE.
+
+           IF  NOT  S-RPT-NORMAL
+               DISPLAY
+               'S5000:ERROR=JEPP020 WRITE ERROR(' S-RPT-STATUS ')'
+               MOVE  U-ABEND-CODE1       TO  RETURN-CODE
+               PERFORM  S0100-MAIN-EXIT
+           END-IF.
+
+       S5000-WRITE-HEADER-EXIT.
+           EXIT.
+
+      ****************************************************************
+      *                                                              *
+      *    S 5 1 0 0 - W R I T E - D E T A I L                       *
+      *                                                              *
+      ****************************************************************
+       S5100-WRITE-DETAIL                SECTION.
+
+           WRITE  O-RPT-REC  FROM  D1-DETAIL-LINE.
+
+           IF  NOT  S-RPT-NORMAL
+               DISPLAY
+               'S5100:ERROR=JEPP020 WRITE ERROR(' S-RPT-STATUS ')'
+               MOVE  U-ABEND-CODE1       TO  RETURN-CODE
+               PERFORM  S0100-MAIN-EXIT
+           END-IF.
+
+           ADD   1                       TO  A-RPT-WRIT-CNT.
+
+       S5100-WRITE-DETAIL-EXIT.
+           EXIT.
+
+      ****************************************************************
+      *                                                              *
+      *    S 5 2 0 0 - W R I T E - T R A I L E R                     *
+      *                                                              *
+      ****************************************************************
+       S5200-WRITE-TRAILER               SECTION.
+
+           INITIALIZE  T1-TRAILER-LINE.
+
+           MOVE  A-TTBAA-READ-CNT        TO  T1-TTBAA-CNT.
+           MOVE  A-FLAGGED-CNT           TO  T1-FLAGGED-CNT.
+
+           WRITE  O-RPT-REC  FROM  T1-TRAILER-LINE.
+
+           IF  NOT  S-RPT-NORMAL
+               DISPLAY
+               'S5200:ERROR=JEPP020 WRITE ERROR(' S-RPT-STATUS ')'
+               MOVE  U-ABEND-CODE1       TO  RETURN-CODE
+               PERFORM  S0100-MAIN-EXIT
+           END-IF.
+
+       S5200-WRITE-TRAILER-EXIT.
+           EXIT.
+
+      ****************************************************************
+      *                                                              *
+      *    S 6 1 0 0 - O P E N - T T B A A                           *
+      *                                                              *
+      ****************************************************************
+       S6100-OPEN-TTBAA                  SECTION.
+
+           EXEC  SQL
+                 OPEN  CURSOR_TTBAA
+           END-EXEC.
+
+           EVALUATE  SQLCODE
+               WHEN  0
+                     CONTINUE
+               WHEN  OTHER
+                     MOVE  SQLCODE       TO  W-SQLCODE
+                     DISPLAY  'S6100:DB ERROR TTBAA OPEN=' W-SQLCODE
+                     MOVE  U-ABEND-CODE1 TO  RETURN-CODE
+                     PERFORM  S0100-MAIN-EXIT
+           END-EVALUATE.
+
+       S6100-OPEN-TTBAA-EXIT.
+           EXIT.
+
+      ****************************************************************
+      *                                                              *
+      *    S 7 1 0 0 - F E T C H - T T B A A                         *
+      *                                                              *
+      ****************************************************************
+       S7100-FETCH-TTBAA                 SECTION.
+
+           EXEC  SQL
+                 FETCH  CURSOR_TTBAA
+                 INTO  :TTBAA.TXOFF-CD
+                 ,     :TTBAA.RCVE-YEAR
+                 ,     :TTBAA.RCVE-NO
+                 ,     :TTBAA.BUSNID
+                 ,     :TTBAA.RGST-OPEN-DT
+                 ,     :TTBAA.RQST-DT
+           END-EXEC.
+
+           EVALUATE  SQLCODE
+               WHEN  0
+                     ADD   1             TO  A-TTBAA-READ-CNT
+
+               WHEN  100
+                     MOVE  HIGH-VALUE    TO  S-DATA-END-CHECK
+
+               WHEN  OTHER
+                     MOVE  SQLCODE       TO  W-SQLCODE
+                     DISPLAY  'S7100:DB ERROR TTBAA FETCH=' W-SQLCODE
+                     MOVE  U-ABEND-CODE1 TO  RETURN-CODE
+                     PERFORM  S0100-MAIN-EXIT
+           END-EVALUATE.
+
+       S7100-FETCH-TTBAA-EXIT.
+           EXIT.
+
+      ****************************************************************
+      *                                                              *
+      *    S 7 6 0 0 - M A X - T T A A C                             *
+      *                                                              *
+      ****************************************************************
+       S7600-MAX-TTAAC                   SECTION.
+
+           EXEC  SQL
+                 SELECT MAX(HISTORY_PRD_FR)
+                        INTO  :TTAAC.HISTORY-PRD-FR
+                        FROM  DTAA.TTAAC
+                        WHERE BUSNID        = :TTAAC.BUSNID
+                          AND RGST_OPEN_DT  = :TTAAC.RGST-OPEN-DT
+                          AND HISTORY_TP    LIKE  'G__'
+                          AND HISTORY_PRD_FR > :TTBAA.RQST-DT
+           END-EXEC.
+
+       S7600-MAX-TTAAC-EXIT.
+           EXIT.
+
+      ****************************************************************
+      *                                                              *
+      *    S 7 7 0 0 - S E L E C T - T T A A C                       *
+      *                                                              *
+      ****************************************************************
+       S7700-SELECT-TTAAC                SECTION.
+
+           EXEC  SQL
+                 SELECT HISTORY_TP
+                        INTO  :TTAAC.HISTORY-TP
+                        FROM  DTAA.TTAAC
+                        WHERE BUSNID         = :TTAAC.BUSNID
+                          AND RGST_OPEN_DT   = :TTAAC.RGST-OPEN-DT
+                          AND HISTORY_PRD_FR = :TTAAC.HISTORY-PRD-FR
+                          AND HISTORY_TP     LIKE 'G__'
+           END-EXEC.
+
+           IF   SQLCODE = 0
+
+                CONTINUE
+
+           ELSE
+
+                MOVE  SQLCODE            TO  W-SQLCODE
+                DISPLAY  'S7700:DB ERROR TTAAC SELECT=' W-SQLCODE
+                MOVE  U-ABEND-CODE1      TO  RETURN-CODE
+                PERFORM  S0100-MAIN-EXIT
+
+           END-IF.
+
+       S7700-SELECT-TTAAC-EXIT.
+           EXIT.
+
+      ****************************************************************
+      *                                                              *
+      *    S 8 1 0 0 - C L O S E - T T B A A                         *
+      *                                                              *
+      ****************************************************************
+       S8100-CLOSE-TTBAA                 SECTION.
+
+           EXEC  SQL
+                 CLOSE  CURSOR_TTBAA
+           END-EXEC.
+
+           EVALUATE  SQLCODE
+               WHEN  0
+                     CONTINUE
+               WHEN  OTHER
+                     MOVE  SQLCODE       TO  W-SQLCODE
+                     DISPLAY  'S8100:DB ERROR TTBAA CLOSE=' W-SQLCODE
+                     MOVE  U-ABEND-CODE1 TO  RETURN-CODE
+                     PERFORM  S0100-MAIN-EXIT
+           END-EVALUATE.
+
+       S8100-CLOSE-TTBAA-EXIT.
+           EXIT.
