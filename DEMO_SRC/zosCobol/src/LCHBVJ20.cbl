@@ -30,6 +30,8 @@
       * viz/     CSRuVJ~ 3/ 3a                 *
       *  ==========   =========   ======   ========================  *
       *  2003/12/18              BaJ BA~7                 *
+      *  2026/04/18              S.K.CHOI   ADD CNT/HASH RECONCILE  *
+      *  2026/04/22              S.K.CHOI   ADD LAYOUT-VER SYSIN FLAG*
       ****************************************************************
                                                                         
       ****************************************************************
@@ -154,6 +156,26 @@
                10  O-TRGT-REC-K-105    PIC  X(105).
                10  FILLER              PIC  X(195).
 
+      *--  NEW-LAYOUT (LAYOUT-VER '2') RECORD SHAPES, USED DURING A
+      *--  MIGRATION WINDOW SO OLD AND NEW SHAPES CAN RUN SIDE BY
+      *--  SIDE.  EACH CARVES A TRACEABILITY SEQ-NO OUT OF THE SAME
+      *--  SPARE FILLER SPACE THE CURRENT LAYOUT LEAVES UNUSED, SO
+      *--  THE OVERALL 300-BYTE RECORD SIZE DOES NOT CHANGE.
+           05  O-TRGT-REC-I-V2  REDEFINES  O-TRGT-GENERIC-REC.
+               10  O-TRGT-REC-I2-267   PIC  X(267).
+               10  O-TRGT-REC-I2-SEQNO PIC  9(006).
+               10  FILLER              PIC  X(027).
+
+           05  O-TRGT-REC-J-V2  REDEFINES  O-TRGT-GENERIC-REC.
+               10  O-TRGT-REC-J2-105   PIC  X(105).
+               10  O-TRGT-REC-J2-SEQNO PIC  9(006).
+               10  FILLER              PIC  X(189).
+
+           05  O-TRGT-REC-K-V2  REDEFINES  O-TRGT-GENERIC-REC.
+               10  O-TRGT-REC-K2-105   PIC  X(105).
+               10  O-TRGT-REC-K2-SEQNO PIC  9(006).
+               10  FILLER              PIC  X(189).
+
       ***************************************************************   
       *                                                             *   
       *    IO-PPKZ-FILE                          DDNAME - LCHVPPKZ  *   
@@ -258,9 +280,13 @@
            05  A-PPKZ-READ-CNT         PIC S9(09) COMP SYNC VALUE +0.   
            05  A-PPKZ-READ-ERR-CNT     PIC S9(09) COMP SYNC VALUE +0.   
                                                                         
-           05  A-PPKZ-REWRITE-CNT      PIC S9(09) COMP SYNC VALUE +0.   
-           05  A-PPKZ-REWRITE-ERR-CNT  PIC S9(09) COMP SYNC VALUE +0.   
-                                                                        
+           05  A-PPKZ-REWRITE-CNT      PIC S9(09) COMP SYNC VALUE +0.
+           05  A-PPKZ-REWRITE-ERR-CNT  PIC S9(09) COMP SYNC VALUE +0.
+
+           05  A-EXPECT-TRGT-CNT       PIC S9(09) COMP SYNC VALUE +0.
+           05  A-SRCE-SEQ-HASH         PIC S9(09) COMP SYNC VALUE +0.
+           05  A-TRGT-SEQ-HASH         PIC S9(09) COMP SYNC VALUE +0.
+
       ******************************************************************
       *                                                                *
       *                        C O N S T A N T S                       *
@@ -275,7 +301,9 @@
            05  C-PPKZ-OVFL-ERR-CD    PIC S9(04) COMP SYNC VALUE +2003.
            05  C-SYSIN-ERR-CD        PIC S9(04) COMP SYNC VALUE +2004.
            05  C-NOTNUM-ERR-CD       PIC S9(04) COMP SYNC VALUE +2005.
-                                                                        
+           05  C-CNT-RECON-ERR-CD    PIC S9(04) COMP SYNC VALUE +2006.
+           05  C-HASH-RECON-ERR-CD   PIC S9(04) COMP SYNC VALUE +2007.
+
            05  C-SRCE-OPEN-ERR-MSG   PIC  X(50) VALUE
                'USER ABEND: SOURCE VSAM OPEN ERROR!'.
            05  C-PPKZ-OPEN-ERR-MSG   PIC  X(50) VALUE
@@ -286,7 +314,11 @@
                'USER ABEND: INVALID SYSIN INFO!  '.
            05  C-NOTNUM-ERR-MSG      PIC  X(50) VALUE
                'USER ABEND: FIELD NOT NUMERIC!   '.
-                                                                        
+           05  C-CNT-RECON-ERR-MSG   PIC  X(50) VALUE
+               'USER ABEND: SRCE/TRGT RECORD COUNT MISMATCH!    '.
+           05  C-HASH-RECON-ERR-MSG  PIC  X(50) VALUE
+               'USER ABEND: SRCE/TRGT CONTROL TOTAL MISMATCH!   '.
+
            05  C-STATUS-NORMAL         PIC  X(04) VALUE '00'.
                                                                         
            05  C-MAX-REC-I-CNT         PIC  9(02) VALUE 14.
@@ -336,10 +368,20 @@
                    88  W-SYSIN-FILENAME-IS-I        VALUE 'I'.
                    88  W-SYSIN-FILENAME-IS-J        VALUE 'J'.
                    88  W-SYSIN-FILENAME-IS-K        VALUE 'K'.
-                                                                        
-           05  W-IDX                     PIC  9(02) VALUE ZERO.         
-           05  W-REC-CNT                 PIC  9(02) VALUE ZERO.         
+      *--  LAYOUT-VERSION FLAG, OPTIONAL.  BLANK (OR '1') KEEPS THE
+      *--  CURRENT TARGET RECORD SHAPE, SO EXISTING JCL THAT ONLY
+      *--  PUNCHES THE ONE-BYTE FILENAME CARD IS UNCHANGED; '2' GETS
+      *--  THE NEW SHAPE, FOR RUNNING BOTH SIDE BY SIDE DURING A
+      *--  MIGRATION WINDOW.
+               10  W-SYSIN-LAYOUT-VER    PIC  X(01) VALUE SPACES.
+                   88  W-SYSIN-LAYOUT-IS-VALID      VALUE SPACE '1' '2'.
+                   88  W-SYSIN-LAYOUT-IS-V1         VALUE SPACE '1'.
+                   88  W-SYSIN-LAYOUT-IS-V2         VALUE '2'.
+                                                                        
+           05  W-IDX                     PIC  9(02) VALUE ZERO.
+           05  W-REC-CNT                 PIC  9(02) VALUE ZERO.
            05  W-MAX-REC-CNT             PIC  9(02) VALUE ZERO.
+           05  W-EXPECT-CNT              PIC  9(02) VALUE ZERO.
                                                                         
       ****************************************************************
       *                                                              *
@@ -459,10 +501,14 @@
       ****************************************************************
        MAINLINE  SECTION.
                                                                         
-           PERFORM  S1400-MAIN-PROCESS                                  
-                                        UNTIL  S-EOF-SRCE-REACHED.      
+           PERFORM  S1400-MAIN-PROCESS
+                                        UNTIL  S-EOF-SRCE-REACHED.
+
+           PERFORM  S1950-CHECK-RECONCILE.
 
-           MOVE 'N'                      TO  STRT-BOCOM-ERR-TYPE.
+           IF  STRT-BOCOM-ERR-TYPE        =  'Y'
+               MOVE 'N'                   TO  STRT-BOCOM-ERR-TYPE
+           END-IF.
 
       ****************************************************************  
       *                                                              *  
@@ -612,7 +658,8 @@
            END-IF.
 
            ADD  +1                       TO  A-SRCE-READ-CNT.
-                                                                        
+           ADD  SRCE-SEQ-NO              TO  A-SRCE-SEQ-HASH.
+
        S1300-READ-SRCE-FILE-EXIT.
            EXIT.
 
@@ -657,13 +704,22 @@
        S1400-MAIN-PROCESS                SECTION.
 
            MOVE  SRCE-NUM-OF-RECS        TO  W-REC-CNT.
-                                                                        
+
            PERFORM  S1800-CHECK-NUMERIC.
-                                                                        
+
+           IF  W-REC-CNT  >  W-MAX-REC-CNT
+               MOVE  W-MAX-REC-CNT       TO  W-EXPECT-CNT
+           ELSE
+               MOVE  W-REC-CNT           TO  W-EXPECT-CNT
+           END-IF.
+
+           ADD  W-EXPECT-CNT             TO  A-EXPECT-TRGT-CNT.
+           ADD  SRCE-SEQ-NO              TO  A-TRGT-SEQ-HASH.
+
            PERFORM  S1900-DIVIDE-AND-WRITE  VARYING  W-IDX
                FROM  1  BY  1  UNTIL  W-IDX  >  W-REC-CNT
                                   OR  W-IDX  >  W-MAX-REC-CNT.
-                                                                        
+
            PERFORM  S1300-READ-SRCE-FILE.
                                                                         
        S1400-MAIN-PROCESS-EXIT.
@@ -727,26 +783,37 @@
            PERFORM  S1200-READ-PPKZ-FILE.
 
            IF  S-ERROR-FOUND
-               MOVE  'E'                 TO  STRT-BOCOM-ERR-TYPE        
-               MOVE  'S1700'             TO  STRT-BOCOM-ERR-PARAGRAPH   
+               MOVE  'E'                 TO  STRT-BOCOM-ERR-TYPE
+               MOVE  'S1700'             TO  STRT-BOCOM-ERR-PARAGRAPH
                MOVE  C-SYSIN-ERR-CD      TO  STRT-BOCOM-ERR-STATUS
-               MOVE  C-SYSIN-ERR-MSG     TO  STRT-BOCOM-ERR-DATA        
-               DISPLAY '>>  S1700-VALIDATE-SYSIN  <<'                   
+               MOVE  C-SYSIN-ERR-MSG     TO  STRT-BOCOM-ERR-DATA
+               DISPLAY '>>  S1700-VALIDATE-SYSIN  <<'
                GO   TO  FINALIZATION
            ELSE
            IF  W-SYSIN-FILENAME-IS-VALID
                CONTINUE
            ELSE
-               MOVE  'E'                 TO  STRT-BOCOM-ERR-TYPE        
-               MOVE  'S1700'             TO  STRT-BOCOM-ERR-PARAGRAPH   
+               MOVE  'E'                 TO  STRT-BOCOM-ERR-TYPE
+               MOVE  'S1700'             TO  STRT-BOCOM-ERR-PARAGRAPH
                MOVE  C-SYSIN-ERR-CD      TO  STRT-BOCOM-ERR-STATUS
-               MOVE  C-SYSIN-ERR-MSG     TO  STRT-BOCOM-ERR-DATA        
-               DISPLAY '>>  S1700-VALIDATE-SYSIN  <<'                   
+               MOVE  C-SYSIN-ERR-MSG     TO  STRT-BOCOM-ERR-DATA
+               DISPLAY '>>  S1700-VALIDATE-SYSIN  <<'
                GO   TO  FINALIZATION
 
            END-IF
            END-IF.
 
+           IF  W-SYSIN-LAYOUT-IS-VALID
+               CONTINUE
+           ELSE
+               MOVE  'E'                 TO  STRT-BOCOM-ERR-TYPE
+               MOVE  'S1700'             TO  STRT-BOCOM-ERR-PARAGRAPH
+               MOVE  C-SYSIN-ERR-CD      TO  STRT-BOCOM-ERR-STATUS
+               MOVE  C-SYSIN-ERR-MSG     TO  STRT-BOCOM-ERR-DATA
+               DISPLAY '>>  S1700-VALIDATE-SYSIN  <<'
+               GO   TO  FINALIZATION
+           END-IF.
+
        S1700-VALIDATE-SYSIN-EXIT.
            EXIT.
 
@@ -785,18 +852,33 @@
 
            EVALUATE  TRUE
 
-               WHEN  W-SYSIN-FILENAME-IS-I
+               WHEN  W-SYSIN-FILENAME-IS-I  AND  W-SYSIN-LAYOUT-IS-V1
                      MOVE  SRCE-DATA-ITEM-I(W-IDX)
                                          TO  O-TRGT-REC-I-267
 
-               WHEN  W-SYSIN-FILENAME-IS-J
+               WHEN  W-SYSIN-FILENAME-IS-I  AND  W-SYSIN-LAYOUT-IS-V2
+                     MOVE  SRCE-DATA-ITEM-I(W-IDX)
+                                         TO  O-TRGT-REC-I2-267
+                     MOVE  SRCE-SEQ-NO  TO  O-TRGT-REC-I2-SEQNO
+
+               WHEN  W-SYSIN-FILENAME-IS-J  AND  W-SYSIN-LAYOUT-IS-V1
                      MOVE  SRCE-DATA-ITEM-J(W-IDX)
                                          TO  O-TRGT-REC-J-105
 
-               WHEN  W-SYSIN-FILENAME-IS-K
+               WHEN  W-SYSIN-FILENAME-IS-J  AND  W-SYSIN-LAYOUT-IS-V2
+                     MOVE  SRCE-DATA-ITEM-J(W-IDX)
+                                         TO  O-TRGT-REC-J2-105
+                     MOVE  SRCE-SEQ-NO  TO  O-TRGT-REC-J2-SEQNO
+
+               WHEN  W-SYSIN-FILENAME-IS-K  AND  W-SYSIN-LAYOUT-IS-V1
                      MOVE  SRCE-DATA-ITEM-K(W-IDX)
                                          TO  O-TRGT-REC-K-105
 
+               WHEN  W-SYSIN-FILENAME-IS-K  AND  W-SYSIN-LAYOUT-IS-V2
+                     MOVE  SRCE-DATA-ITEM-K(W-IDX)
+                                         TO  O-TRGT-REC-K2-105
+                     MOVE  SRCE-SEQ-NO  TO  O-TRGT-REC-K2-SEQNO
+
            END-EVALUATE.
 
            WRITE  O-TRGT-RECORD.
@@ -806,6 +888,41 @@
        S1900-DIVIDE-AND-WRITE-EXIT.
            EXIT.
 
+      ****************************************************************
+      *                                                              *
+      *         S 1 9 5 0 - C H E C K - R E C O N C I L E             *
+      *                                                              *
+      * COMPARES THE TARGET RECORD COUNT AND THE SOURCE-SEQ-NO       *
+      * CONTROL TOTAL ACCUMULATED DURING THE DOWNLOAD AGAINST THE    *
+      * COUNT/TOTAL INDEPENDENTLY EXPECTED FROM EACH SOURCE RECORD,  *
+      * FLAGGING A MISMATCH INSTEAD OF LETTING THE JOB END CLEAN.    *
+      *                                                              *
+      ****************************************************************
+       S1950-CHECK-RECONCILE              SECTION.
+
+           IF  A-TRGT-WRITE-CNT  NOT  =  A-EXPECT-TRGT-CNT
+               MOVE  'E'                   TO  STRT-BOCOM-ERR-TYPE
+               MOVE  'S1950'               TO  STRT-BOCOM-ERR-PARAGRAPH
+               MOVE  C-CNT-RECON-ERR-CD    TO  STRT-BOCOM-ERR-STATUS
+               MOVE  C-CNT-RECON-ERR-MSG   TO  STRT-BOCOM-ERR-DATA
+               DISPLAY '>>  S1950-CHECK-RECONCILE  <<'
+               DISPLAY 'EXPECTED TRGT CNT    => '  A-EXPECT-TRGT-CNT
+               DISPLAY 'ACTUAL   TRGT CNT    => '  A-TRGT-WRITE-CNT
+           END-IF.
+
+           IF  A-TRGT-SEQ-HASH  NOT  =  A-SRCE-SEQ-HASH
+               MOVE  'E'                   TO  STRT-BOCOM-ERR-TYPE
+               MOVE  'S1950'               TO  STRT-BOCOM-ERR-PARAGRAPH
+               MOVE  C-HASH-RECON-ERR-CD   TO  STRT-BOCOM-ERR-STATUS
+               MOVE  C-HASH-RECON-ERR-MSG  TO  STRT-BOCOM-ERR-DATA
+               DISPLAY '>>  S1950-CHECK-RECONCILE  <<'
+               DISPLAY 'SRCE SEQ-NO HASH     => '  A-SRCE-SEQ-HASH
+               DISPLAY 'TRGT SEQ-NO HASH     => '  A-TRGT-SEQ-HASH
+           END-IF.
+
+       S1950-CHECK-RECONCILE-EXIT.
+           EXIT.
+
       ******************************************************************
       *                                                                *
       *              S 2 0 0 0 - E N D - R T N                         *
@@ -999,9 +1116,13 @@
 
            DISPLAY  '======= LCHJVJ20 WORK RESULT ======='.
            DISPLAY  'SOURCE FILENAME      => '  W-SYSIN-FILENAME.
+           DISPLAY  'TARGET LAYOUT VER    => '  W-SYSIN-LAYOUT-VER.
            DISPLAY  '================================'.
-           DISPLAY  'SRCE READ CNT        => '  A-SRCE-READ-CNT.        
-           DISPLAY  'TRGT WRITE CNT       => '  A-TRGT-WRITE-CNT.       
+           DISPLAY  'SRCE READ CNT        => '  A-SRCE-READ-CNT.
+           DISPLAY  'TRGT WRITE CNT       => '  A-TRGT-WRITE-CNT.
+           DISPLAY  'EXPECT TRGT CNT      => '  A-EXPECT-TRGT-CNT.
+           DISPLAY  'SRCE SEQ-NO HASH     => '  A-SRCE-SEQ-HASH.
+           DISPLAY  'TRGT SEQ-NO HASH     => '  A-TRGT-SEQ-HASH.
            DISPLAY  '--------------------------------'.
            DISPLAY  'PPKZ READ CNT        => '  A-PPKZ-READ-CNT.        
            DISPLAY  'PPKZ READ ERR CNT    => '  A-PPKZ-READ-ERR-CNT.
