@@ -266,12 +266,20 @@
                10  W-COMM-RETURN-ST    PIC  X(02).
                10  W-JUPSU-NO          PIC  9(07).
 
+260205         10  W-COMM-REPRINT-FG   PIC  X(01) VALUE SPACE.
+260205             88  W-COMM-REPRINT-YES      VALUE 'Y'.
+260205         10  W-COMM-REPRINT-RSN  PIC  X(04) VALUE SPACE.
+260205         10  W-COMM-REPRINT-OPID PIC  X(08) VALUE SPACE.
+
        01  W-RCVE-DT.
 
            05 W-RCVE-YY                PIC X(04) VALUE SPACE.
            05 W-RCVE-MM                PIC X(02) VALUE SPACE.
            05 W-RCVE-DD                PIC X(02) VALUE SPACE.
 
+260201 01  W-TRWAP-PARMS.
+260201     05  W-TRWAP-FORM-ID         PIC X(06) VALUE SPACE.
+
        01  WORK-AREA.
 
            05 I                        PIC 9(02) VALUE 0.
@@ -424,6 +432,22 @@
            END-EXEC.
 
 
+      *                                ********************************
+      *                                *  CERT PDF OUTPUT REQUEST Q.  *
+      *                                ********************************
+
+260201     EXEC SQL INCLUDE            RWOAP
+260201     END-EXEC.
+
+
+      *                                ********************************
+      *                                *  PRINT/REPRINT AUDIT TRAIL.  *
+      *                                ********************************
+
+260205     EXEC SQL INCLUDE            RWOAQ
+260205     END-EXEC.
+
+
       ******************************************************************
       *                                                                *
       *                      M A P   L A Y O U T                       *
@@ -752,6 +776,10 @@
 
                    PERFORM  S0700-RETURN-TREAT-ST
 
+260201             MOVE  'T75'         TO  W-TRWAP-FORM-ID
+260201             PERFORM  S0850-QUEUE-PDF-REQUEST
+260205             PERFORM  S0860-LOG-PRINT-AUDIT
+
                ELSE
 
                    MOVE '11'           TO W-COMM-RETURN-ST
@@ -1198,6 +1226,10 @@
 
            PERFORM  S0700-RETURN-TREAT-ST.
 
+260201     MOVE  'FORM02'          TO  W-TRWAP-FORM-ID.
+260201     PERFORM  S0850-QUEUE-PDF-REQUEST.
+260205     PERFORM  S0860-LOG-PRINT-AUDIT.
+
 
        S0400-PRINT-BULGA-EXIT.
            EXIT.
@@ -1650,9 +1682,198 @@
        EJECT
 
 
-      ******************************************************************
-      *                                                                *
-      *                 S 0 9 0 0 - L I N E - S K I P                  *
+260201******************************************************************
+260201*                                                                *
+260201*            S 0 8 5 0 - Q U E U E - P D F - R E Q U E S T       *
+260201*                                                                *
+260201*    QUEUES A REQUEST TO RENDER THE CERTIFICATE JUST PRINTED AS *
+260201*    A PDF, SO IT CAN BE EMAILED TO THE TAXPAYER OR ATTACHED TO *
+260201*    THE CASE FILE INSTEAD OF ONLY GOING OUT THROUGH THE        *
+260201*    PHYSICAL PRINTER.  W-TRWAP-FORM-ID AND THE RECEIPT KEY ON  *
+260201*    TRWAD MUST BE SET BEFORE THIS SECTION IS PERFORMED.        *
+260201*                                                                *
+260201******************************************************************
+260201 S0850-QUEUE-PDF-REQUEST          SECTION.
+260201
+260201     MOVE  RCVE-NO-TXOFF OF TRWAD TO  RCVE-NO-TXOFF OF TRWAP.
+260201     MOVE  RCVE-NO-YY    OF TRWAD TO  RCVE-NO-YY    OF TRWAP.
+260201     MOVE  RCVE-NO-SEQNO OF TRWAD TO  RCVE-NO-SEQNO OF TRWAP.
+260201
+260201     EXEC  SQL  SELECT  COALESCE(MAX(FORM_SEQNO),0) + 1
+260201                  INTO  :TRWAP.FORM-SEQNO
+260201                  FROM  DRWA.TRWAP
+260201                 WHERE  RCVE_NO_TXOFF = :TRWAP.RCVE-NO-TXOFF
+260201                   AND  RCVE_NO_YY    = :TRWAP.RCVE-NO-YY
+260201                   AND  RCVE_NO_SEQNO = :TRWAP.RCVE-NO-SEQNO
+260201     END-EXEC.
+260201
+260201     MOVE  W-TRWAP-FORM-ID        TO  FORM-ID     OF TRWAP.
+260201     MOVE  'P'                    TO  PDF-STATUS  OF TRWAP.
+260201     MOVE  C-PGM-LAP91            TO  REQUEST-OPID OF TRWAP.
+260201
+260201     STRING  W-DB2DATE-YEAR  W-DATE(4:2)  W-DATE(7:2)
+260201             DELIMITED BY SIZE INTO  REQUEST-DT OF TRWAP
+260201     END-STRING.
+260201
+260201     STRING  W-TIME(1:2)  W-TIME(4:2)  W-TIME(7:2)
+260201             DELIMITED BY SIZE INTO  REQUEST-TIME OF TRWAP
+260201     END-STRING.
+260201
+260201     EXEC  SQL  INSERT  INTO  DRWA.TRWAP
+260201                       (RCVE_NO_TXOFF,
+260201                        RCVE_NO_YY   ,
+260201                        RCVE_NO_SEQNO,
+260201                        FORM_SEQNO   ,
+260201                        FORM_ID      ,
+260201                        PDF_STATUS   ,
+260201                        REQUEST_DT   ,
+260201                        REQUEST_TIME ,
+260201                        REQUEST_OPID   )
+260201                 VALUES
+260201                       (:TRWAP.RCVE-NO-TXOFF,
+260201                        :TRWAP.RCVE-NO-YY   ,
+260201                        :TRWAP.RCVE-NO-SEQNO,
+260201                        :TRWAP.FORM-SEQNO   ,
+260201                        :TRWAP.FORM-ID      ,
+260201                        :TRWAP.PDF-STATUS   ,
+260201                        :TRWAP.REQUEST-DT   ,
+260201                        :TRWAP.REQUEST-TIME ,
+260201                        :TRWAP.REQUEST-OPID   )
+260201     END-EXEC.
+260201
+260201     IF  SQLCODE  NOT =  C-SQL-NORMAL
+260201         MOVE  C-ABEND-FG-DB2     TO  W-ABEND-FG
+260201         MOVE 'S0850-QUEUE-PDF-REQUEST '
+260201                                  TO  W-ABEND-SECTION
+260201         PERFORM  S3000-ABEND
+260201     END-IF.
+260201
+260201 S0850-QUEUE-PDF-REQUEST-EXIT.
+260201     EXIT.
+260201     EJECT.
+
+260205******************************************************************
+260205*                                                                *
+260205*            S 0 8 6 0 - L O G - P R I N T - A U D I T           *
+260205*                                                                *
+260205*    LOGS THE CERTIFICATE PRINT EVENT JUST PRODUCED TO THE       *
+260205*    PRINT/REPRINT AUDIT TRAIL.  A REPRINT (W-COMM-REPRINT-YES)  *
+260205*    MUST CARRY A REASON CODE AND OPERATOR ID -- MISSING EITHER  *
+260205*    ONE IS TREATED AS A SETUP ERROR AND ABENDS -- AND VOIDS OUT *
+260205*    THE RECEIPT'S PRIOR ACTIVE PRINT ROW(S) BEFORE THE NEW ROW  *
+260205*    IS INSERTED.  W-TRWAP-FORM-ID AND THE RECEIPT KEY ON TRWAD  *
+260205*    MUST BE SET BEFORE THIS SECTION IS PERFORMED.               *
+260205*                                                                *
+260205******************************************************************
+260205 S0860-LOG-PRINT-AUDIT           SECTION.
+260205
+260205     MOVE  RCVE-NO-TXOFF OF TRWAD TO  RCVE-NO-TXOFF OF TRWAQ.
+260205     MOVE  RCVE-NO-YY    OF TRWAD TO  RCVE-NO-YY    OF TRWAQ.
+260205     MOVE  RCVE-NO-SEQNO OF TRWAD TO  RCVE-NO-SEQNO OF TRWAQ.
+260205     MOVE  W-TRWAP-FORM-ID        TO  FORM-ID     OF TRWAQ.
+260205
+260205     IF  W-COMM-REPRINT-YES
+260205
+260205         IF  W-COMM-REPRINT-RSN  = SPACE  OR
+260205             W-COMM-REPRINT-OPID = SPACE
+260205
+260205             MOVE  C-ABEND-FG-CICS   TO  W-ABEND-FG
+260205             MOVE 'S0860-LOG-PRINT-AUDIT  '
+260205                                     TO  W-ABEND-SECTION
+260205             PERFORM  S3000-ABEND
+260205
+260205         END-IF
+260205
+260205         MOVE  'R'                TO  PRINT-TYPE   OF TRWAQ
+260205         MOVE  W-COMM-REPRINT-RSN TO  REASON-CD    OF TRWAQ
+260205         MOVE  W-COMM-REPRINT-OPID TO PRINT-OPID   OF TRWAQ
+260205
+260205         EXEC  SQL  UPDATE  DRWA.TRWAQ
+260205                       SET  VOID_FG  = 'Y'
+260205                     WHERE  RCVE_NO_TXOFF = :TRWAQ.RCVE-NO-TXOFF
+260205                       AND  RCVE_NO_YY    = :TRWAQ.RCVE-NO-YY
+260205                       AND  RCVE_NO_SEQNO = :TRWAQ.RCVE-NO-SEQNO
+260205                       AND  FORM_ID       = :TRWAQ.FORM-ID
+260205                       AND  VOID_FG       = 'N'
+260205         END-EXEC
+260205
+260205         IF  SQLCODE  NOT =  C-SQL-NORMAL  AND
+260205             SQLCODE  NOT =  C-SQL-NOTFND
+260205
+260205             MOVE  C-ABEND-FG-DB2    TO  W-ABEND-FG
+260205             MOVE 'S0860-LOG-PRINT-AUDIT  '
+260205                                     TO  W-ABEND-SECTION
+260205             PERFORM  S3000-ABEND
+260205
+260205         END-IF
+260205
+260205     ELSE
+260205
+260205         MOVE  'O'                TO  PRINT-TYPE   OF TRWAQ
+260205         MOVE  SPACE              TO  REASON-CD    OF TRWAQ
+260205         MOVE  C-PGM-LAP91        TO  PRINT-OPID   OF TRWAQ
+260205
+260205     END-IF.
+260205
+260205     MOVE  'N'                    TO  VOID-FG      OF TRWAQ.
+260205
+260205     EXEC  SQL  SELECT  COALESCE(MAX(PRINT_SEQNO),0) + 1
+260205                  INTO  :TRWAQ.PRINT-SEQNO
+260205                  FROM  DRWA.TRWAQ
+260205                 WHERE  RCVE_NO_TXOFF = :TRWAQ.RCVE-NO-TXOFF
+260205                   AND  RCVE_NO_YY    = :TRWAQ.RCVE-NO-YY
+260205                   AND  RCVE_NO_SEQNO = :TRWAQ.RCVE-NO-SEQNO
+260205                   AND  FORM_ID       = :TRWAQ.FORM-ID
+260205     END-EXEC.
+260205
+260205     STRING  W-DB2DATE-YEAR  W-DATE(4:2)  W-DATE(7:2)
+260205             DELIMITED BY SIZE INTO  PRINT-DT OF TRWAQ
+260205     END-STRING.
+260205
+260205     STRING  W-TIME(1:2)  W-TIME(4:2)  W-TIME(7:2)
+260205             DELIMITED BY SIZE INTO  PRINT-TIME OF TRWAQ
+260205     END-STRING.
+260205
+260205     EXEC  SQL  INSERT  INTO  DRWA.TRWAQ
+260205                       (RCVE_NO_TXOFF,
+260205                        RCVE_NO_YY   ,
+260205                        RCVE_NO_SEQNO,
+260205                        PRINT_SEQNO  ,
+260205                        FORM_ID      ,
+260205                        PRINT_TYPE   ,
+260205                        VOID_FG      ,
+260205                        REASON_CD    ,
+260205                        PRINT_OPID   ,
+260205                        PRINT_DT     ,
+260205                        PRINT_TIME     )
+260205                 VALUES
+260205                       (:TRWAQ.RCVE-NO-TXOFF,
+260205                        :TRWAQ.RCVE-NO-YY   ,
+260205                        :TRWAQ.RCVE-NO-SEQNO,
+260205                        :TRWAQ.PRINT-SEQNO  ,
+260205                        :TRWAQ.FORM-ID      ,
+260205                        :TRWAQ.PRINT-TYPE   ,
+260205                        :TRWAQ.VOID-FG      ,
+260205                        :TRWAQ.REASON-CD    ,
+260205                        :TRWAQ.PRINT-OPID   ,
+260205                        :TRWAQ.PRINT-DT     ,
+260205                        :TRWAQ.PRINT-TIME     )
+260205     END-EXEC.
+260205
+260205     IF  SQLCODE  NOT =  C-SQL-NORMAL
+260205         MOVE  C-ABEND-FG-DB2     TO  W-ABEND-FG
+260205         MOVE 'S0860-LOG-PRINT-AUDIT  '
+260205                                  TO  W-ABEND-SECTION
+260205         PERFORM  S3000-ABEND
+260205     END-IF.
+260205
+260205 S0860-LOG-PRINT-AUDIT-EXIT.
+260205     EXIT.
+260205     EJECT.
+
+      ******************************************************************
+      *                                                                *
+      *                 S 0 9 0 0 - L I N E -S K I P                  *
       *                                                                *
       *               - FORM LAYOUT PRINT FROM LINE SKIP               *
       *                                                                *
