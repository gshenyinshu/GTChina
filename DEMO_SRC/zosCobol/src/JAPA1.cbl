@@ -53,6 +53,15 @@
       *   03/12/16    D.S.KIM                                   *
       *   04/05/18    D.S.KIM                                     *
       *   05/05/17    E.Y.KANG                                      *
+      *   26/08/09    S.K.CHOI         ADD TRWAR RETRY/DEAD-LETTER   *
+      *                                QUEUE FOR FAILED TRWAD/TKAAD  *
+      *                                INSERTS (S2210)               *
+      *   26/08/09    S.K.CHOI         ADD TRWAS MQ INTAKE CHECKPOINT*
+      *                                EVERY C-CHKPT-INTERVAL GETS   *
+      *                                (S1350)                       *
+      *   26/08/09    S.K.CHOI         TX-SRVC-TP CHECK NOW DRIVEN   *
+      *                                FROM TRWAT CODE TABLE, NOT A  *
+      *                                COMPILED-IN LIST (S2150)      *
       ******************************************************************
            EJECT
       *****************************************************************
@@ -86,6 +95,7 @@
            05  A-ERROR-COUNT           PIC S9(04) COMP SYNC VALUE +0.
            05  A-INSERT-CNT            PIC S9(04) COMP SYNC VALUE +0.
            05  A-UPDATE-CNT            PIC S9(04) COMP SYNC VALUE +0.
+260809     05  A-RETRY-CNT             PIC S9(04) COMP SYNC VALUE +0.
            05  C-COMM-LNTH             PIC S9(04) COMP SYNC VALUE +4000.
 
       ******************************************************************
@@ -129,6 +139,9 @@
            05  S-PROCESS               PIC  X(01)  VALUE  LOW-VALUES.
                88  S-DO-NOT-PROCESS                VALUE  HIGH-VALUES.
 
+260809     05  S-TX-SRVC-TP            PIC  X(01)  VALUE  LOW-VALUES.
+260809         88  S-TX-SRVC-TP-OK                 VALUE  HIGH-VALUES.
+
       *    03 S-MQ-OPEN                PIC  X(01)  VALUE  LOW-VALUE.
       *        88  S-MQ-NOT-OPEN                   VALUE  HIGH-VALUES.
       *****************************************************************
@@ -141,6 +154,11 @@
            05  W-SYS-DT                PIC  X(08)      VALUE SPACE.
            05  W-SYS-TIME              PIC  X(06)      VALUE SPACE.
            05  W-SQLCODE               PIC  -(04).
+260809     05  W-TRWAD-SQLCODE         PIC  -(04)      VALUE ZERO.
+260809     05  W-TKAAD-SQLCODE         PIC  -(04)      VALUE ZERO.
+260809     05  W-FAIL-TABLE-ID         PIC  X(05)      VALUE SPACE.
+260809     05  W-ACK-CODE              PIC  X(01)      VALUE SPACE.
+260809     05  W-ACK-REASON            PIC  X(40)      VALUE SPACE.
 030403     05  W-START-CODE            PIC  X(02)      VALUE SPACE.
 PYJ        05  W-NO                    PIC  ZZZZZZ9.
 050324     05  W-SUB-PGM               PIC  X(05) VALUE SPACE.
@@ -175,25 +193,32 @@ PYJ        05  W-NO                    PIC  ZZZZZZ9.
                10  W-ABEND-MSG         PIC  X(42) VALUE SPACES.
 
 040518     05  W-TX-SRVC-TP            PIC  X(05) VALUE SPACE.
-               88 W-TX-SRVC-TP-OK                 VALUE
-                  'D0020' 'C4026' 'C4043' 'E0026' 'F4001' 'D4049'
-                  'D0019' 'E4002' 'C4040' 'E0027' 'D4014' 'D4050'
-                  'D0021' 'D4019' 'B4007' 'E0018' 'D4016' 'C4001'
-                  'B0013' 'C4009' 'C4035' 'E0008' 'C4057' 'C4060'
-                  'D2004' 'C4012' 'C4034' 'E0019' 'D4046' 'C4059'
-                  'C2002' 'C4020' 'D4035' 'E0025' 'D4041' 'C4047'
-                  'C2003' 'D4012' 'C4051' 'E0020' 'D4048' 'C4049'
-                  'D2002' 'B4012' 'C4031' 'E0024' 'C1006' 'C4054'
-                  'D2005' 'C4066' 'C4032' 'D0013' 'D1009' 'C4052'
-                  'D2007' 'C4019' 'B4004' 'E0021' 'C1002' 'C4053'
-                  'D2011' 'D4010' 'C4030' 'E0022' 'D1001' 'C4058'
-                  'D2015' 'D4051' 'C4022' 'D0014' 'D1002' 'C4055'
-                  'C4004' 'C4050' 'C4013' 'E0023' 'C1016' 'C5001'
-                  'D4002' 'C4048' 'C4005' 'C3003' 'C1003' 'C5002'
-                  'D4022' 'B4013' 'C4028' 'D0016' 'D4033' 'D0017'
-                  'D4024' 'D4042' 'D4017' 'C0001' 'C4042' 'E0009'
-                  'D4005' 'C4061' 'C4027' 'C0004' 'B4005' 'E0002'
-                  'D4011' 'C4056' 'C4024' 'C0021' 'D0004'.
+260809*    26/08/09 S.K.CHOI - W-TX-SRVC-TP-OK NO LONGER DRIVES THE
+260809*    VALID-SERVICE-TYPE CHECK.  ADDING A NEW SERVICE TYPE USED
+260809*    TO REQUIRE A RECOMPILE/REDEPLOY OF JAPA1; THE LIST BELOW IS
+260809*    KEPT ONLY AS A HISTORICAL RECORD OF WHAT WAS ONCE CODED
+260809*    HERE.  THE LIVE CHECK NOW RUNS AGAINST DRWA.TRWAT VIA
+260809*    S2150-TX-SRVC-TP-CHK, A TABLE OPERATIONS MAINTAINS THEMSELVES
+260809*    THROUGH THE JAPA8 ONLINE MAINTENANCE SCREEN (TRAN JAA8).
+260809*              88 W-TX-SRVC-TP-OK                 VALUE
+260809*                 'D0020' 'C4026' 'C4043' 'E0026' 'F4001' 'D4049'
+260809*                 'D0019' 'E4002' 'C4040' 'E0027' 'D4014' 'D4050'
+260809*                 'D0021' 'D4019' 'B4007' 'E0018' 'D4016' 'C4001'
+260809*                 'B0013' 'C4009' 'C4035' 'E0008' 'C4057' 'C4060'
+260809*                 'D2004' 'C4012' 'C4034' 'E0019' 'D4046' 'C4059'
+260809*                 'C2002' 'C4020' 'D4035' 'E0025' 'D4041' 'C4047'
+260809*                 'C2003' 'D4012' 'C4051' 'E0020' 'D4048' 'C4049'
+260809*                 'D2002' 'B4012' 'C4031' 'E0024' 'C1006' 'C4054'
+260809*                 'D2005' 'C4066' 'C4032' 'D0013' 'D1009' 'C4052'
+260809*                 'D2007' 'C4019' 'B4004' 'E0021' 'C1002' 'C4053'
+260809*                 'D2011' 'D4010' 'C4030' 'E0022' 'D1001' 'C4058'
+260809*                 'D2015' 'D4051' 'C4022' 'D0014' 'D1002' 'C4055'
+260809*                 'C4004' 'C4050' 'C4013' 'E0023' 'C1016' 'C5001'
+260809*                 'D4002' 'C4048' 'C4005' 'C3003' 'C1003' 'C5002'
+260809*                 'D4022' 'B4013' 'C4028' 'D0016' 'D4033' 'D0017'
+260809*                 'D4024' 'D4042' 'D4017' 'C0001' 'C4042' 'E0009'
+260809*                 'D4005' 'C4061' 'C4027' 'C0004' 'B4005' 'E0002'
+260809*                 'D4011' 'C4056' 'C4024' 'C0021' 'D0004'.
 
            05 W-SUB-SYSTEM-COMMON.
 040915*       PFP09
@@ -269,6 +294,23 @@ PYJ        05  W-NO                    PIC  ZZZZZZ9.
 292            10  I-INCM-TP               PIC X(02).
 293            10  I-OPEN-FG               PIC X(01).
 
+260809*****************************************************************
+260809*
+260809*W-MQ-REPLY-MSG
+260809*      ACKNOWLEDGMENT SENT BACK TO MQMD-REPLYTOQ FOR EVERY
+260809*      MESSAGE PROCESSED - ORIGINAL RECEIPT KEY, AN ACK CODE
+260809*      ('S'=ACCEPTED, 'D'=DUPLICATE, 'E'=ERROR), AND A SHORT
+260809*      REASON TEXT.
+260809*
+260809*****************************************************************
+260809 01  W-MQ-REPLY-MSG.
+260809     05  W-MQR-RCVE-NO-TXOFF     PIC X(03).
+260809     05  W-MQR-RCVE-NO-YY        PIC X(04).
+260809     05  W-MQR-RCVE-NO-SEQNO     PIC 9(07).
+260809     05  W-MQR-ACK-CODE          PIC X(01).
+260809     05  W-MQR-ACK-REASON        PIC X(40).
+260809     05  FILLER                  PIC X(25).
+
        01  TSQ-REC.
            05  TS-SYS-TIME             PIC  X(08).
            05  FILLER                  PIC  X(01).
@@ -322,12 +364,21 @@ PYJ        05  W-NO                    PIC  ZZZZZZ9.
       * WAIT INTERVAL
       * 60       GET WAIT
            03 C-INTERVAL       PIC S9(09) BINARY VALUE +60000.
+260809* SHORTER WAIT USED WHEN MQ-INQUIRY SHOWS THE QUEUE BACKING UP -
+260809* KEEPS ONE TASK DRAINING MESSAGES QUICKLY INSTEAD OF ENDING
+260809* AND WAITING TO BE RETRIGGERED FOR EACH ONE DURING A SURGE.
+260809     03 C-INTERVAL-BUSY  PIC S9(09) BINARY VALUE +2000.
+260809* CURDEPTH ABOVE WHICH THE QUEUE IS CONSIDERED BUSY.
+260809     03 C-MQ-BUSY-DEPTH  PIC S9(09) BINARY VALUE +10.
 
            03 W-MQ-COUNT       PIC S9(05) COMP   VALUE ZEROS.
+260809     03 C-CHKPT-INTERVAL PIC S9(05) COMP   VALUE +100.
+260809     03 W-TRWBR-LOG-ERR-CNT PIC S9(05) COMP VALUE ZEROS.
       *----------------------------------------------------------*
       * LENGTH CONSTANTS *
       *----------------------------------------------------------*
            03 LEN-GET-MQ       PIC S9(04) VALUE +293.
+260809     03 LEN-REPLY-MQ     PIC S9(04) VALUE +80.
       *----------------------------------------------------------*
       * MESSAGE QUEUE CONSTANTS *
       *----------------------------------------------------------*
@@ -349,6 +400,19 @@ PYJ        05  W-NO                    PIC  ZZZZZZ9.
            05 MQ-GET-LENGTH      PIC S9(09) BINARY VALUE ZEROS.
            05 MQ-GET-DATALENGTH  PIC  9(04)        VALUE ZEROS.
 
+      *----------------------------------------------------------*
+      * MQINQ PARAMETERS - CURRENT QUEUE DEPTH, USED TO THROTTLE  *
+      * THE GET WAIT INTERVAL TO HOW BUSY THE QUEUE ACTUALLY IS   *
+      *----------------------------------------------------------*
+260809 01  MQ-INQUIRE-AREA.
+260809     05 MQ-SELECTOR-COUNT  PIC S9(09) BINARY VALUE +1.
+260809     05 MQ-SELECTORS.
+260809        10 MQIA-CURRENT-Q-DEPTH
+260809                           PIC S9(09) BINARY VALUE +3.
+260809     05 MQ-INTATTR-COUNT   PIC S9(09) BINARY VALUE +1.
+260809     05 MQ-CHARATTR-COUNT  PIC S9(09) BINARY VALUE ZEROS.
+260809     05 MQ-CHARATTRS       PIC X(01)        VALUE SPACE.
+
       * *----------------------------------------------------------*
       * * MESSAGE QUEUE BUFFER                                     *
       * *----------------------------------------------------------*
@@ -522,6 +586,36 @@ PYJ   *    COPY                        SSYBF.
       *                                ********************************
            EXEC  SQL   INCLUDE  KAOAD   END-EXEC.
 
+      *                                ********************************
+      *                                *    DB2        TRWAR          *
+      *                                *    RETRY / DEAD-LETTER QUEUE *
+      *                                ********************************
+260809     EXEC  SQL   INCLUDE  RWOAR   END-EXEC.
+
+      *                                ********************************
+      *                                *    DB2        TRWAS          *
+      *                                *    MQ INTAKE CHECKPOINT      *
+      *                                ********************************
+260809     EXEC  SQL   INCLUDE  RWOAS   END-EXEC.
+
+      *                                ********************************
+      *                                *    DB2        TRWAT          *
+      *                                *    SERVICE TYPE CODE TABLE   *
+      *                                ********************************
+260809     EXEC  SQL   INCLUDE  RWOAT   END-EXEC.
+
+      *                                ********************************
+      *                                *  NIGHTLY CROSS-PROGRAM        *
+      *                                *  RECONCILIATION CONTROL       *
+      *                                ********************************
+260809     EXEC  SQL   INCLUDE  LCBYRECN   END-EXEC.
+
+      *                                ********************************
+      *                                *    DB2        TRWBR          *
+      *                                *    SHARED ERROR LOG          *
+      *                                ********************************
+260809     EXEC  SQL   INCLUDE  RWOBR   END-EXEC.
+
       ******************************************************************
       *                                                                *
       *              P R O C E D U R E   D I V I S I O N               *
@@ -620,6 +714,37 @@ PYJ   *    COPY                        SSYBF.
 
        S1200-MQ-OPEN-PROC-EXIT.
            EXIT.
+260809*************************************************************
+260809*                                                           *
+260809*S 1 2 7 5 - M Q - I N Q U I R E - D E P T H                *
+260809*P  MQ INQUIRE CURRENT QUEUE DEPTH, USED TO DECIDE HOW LONG *
+260809*   THE FOLLOWING MQGET SHOULD WAIT                         *
+260809*                                                           *
+260809*************************************************************
+260809 S1275-MQ-INQUIRE-DEPTH        SECTION.
+
+260809     MOVE  ZEROS                 TO MQ-INQUIRY.
+
+260809     CALL  "MQINQ"  USING  MQ-HCONN
+260809                           MQ-HANDLE
+260809                           MQ-SELECTOR-COUNT
+260809                           MQ-SELECTORS
+260809                           MQ-INTATTR-COUNT
+260809                           MQ-INQUIRY
+260809                           MQ-CHARATTR-COUNT
+260809                           MQ-CHARATTRS
+260809                           MQ-RESP-CODE
+260809                           MQ-REASON-CODE.
+
+260809     IF  MQ-RESP-CODE  NOT =  MQCC-OK
+260809* DEPTH NOT AVAILABLE - TREAT THE QUEUE AS IDLE SO THE TASK
+260809* STILL ENDS PROMPTLY RATHER THAN WAITING ON A FIGURE WE
+260809* COULD NOT OBTAIN.
+260809         MOVE  ZEROS              TO MQ-INQUIRY
+260809     END-IF.
+
+260809 S1275-MQ-INQUIRE-DEPTH-EXIT.
+260809     EXIT.
       *************************************************************
       *                                                           *
       *S 1 2 0 0 - M Q - G E T - P R O C                          *
@@ -634,15 +759,30 @@ PYJ   *    COPY                        SSYBF.
       *    MOVE C-GET-MQ-NAME          TO TS-DATA(18:17).
       *    PERFORM S8100-LOG-TSQ-WRITE.
 
+260809     PERFORM  S1275-MQ-INQUIRE-DEPTH.
+
            MOVE C-GET-MQ-NAME             TO MQOD-OBJECTNAME.
-           MOVE C-INTERVAL                TO MQGMO-WAITINTERVAL.
            MOVE LEN-GET-MQ                TO MQ-GET-LENGTH.
            MOVE MQOO-INPUT-SHARED         TO MQ-OPTION.
            MOVE MQMI-NONE                 TO MQMD-MSGID.
            MOVE MQCI-NONE                 TO MQMD-CORRELID.
-           COMPUTE MQGMO-OPTIONS = MQGMO-NO-SYNCPOINT
-                                 + MQGMO-NO-WAIT
-                                 + MQGMO-ACCEPT-TRUNCATED-MSG.
+
+260809* THE QUEUE IS RUNNING DEEP - STAY ON THE TASK AND WAIT A SHORT
+260809* INTERVAL FOR THE NEXT MESSAGE INSTEAD OF ENDING THE TASK AND
+260809* LETTING MQ RETRIGGER US FOR EVERY SINGLE MESSAGE.  OTHERWISE
+260809* END PROMPTLY ON AN EMPTY QUEUE SO WE ARE NOT HOLDING A CICS
+260809* TASK SLOT OPEN POLLING DURING OFF-PEAK HOURS.
+260809     IF  MQ-INQUIRY  >  C-MQ-BUSY-DEPTH
+260809         MOVE  C-INTERVAL-BUSY      TO MQGMO-WAITINTERVAL
+260809         COMPUTE MQGMO-OPTIONS = MQGMO-NO-SYNCPOINT
+260809                               + MQGMO-WAIT
+260809                               + MQGMO-ACCEPT-TRUNCATED-MSG
+260809     ELSE
+260809         MOVE  C-INTERVAL           TO MQGMO-WAITINTERVAL
+               COMPUTE MQGMO-OPTIONS = MQGMO-NO-SYNCPOINT
+                                     + MQGMO-NO-WAIT
+                                     + MQGMO-ACCEPT-TRUNCATED-MSG
+260809     END-IF.
 
            INITIALIZE           MQ-BUFFER
                                 JAPA1-REC.
@@ -670,6 +810,10 @@ PYJ   *    COPY                        SSYBF.
       *        MOVE I-TRWAD-KEY       TO TS-DATA
                MOVE JAPA1-REC         TO TS-DATA
                PERFORM S8100-LOG-TSQ-WRITE
+
+260809* CHECKPOINT ADVANCE MOVED TO S2000-MAIN, AFTER THE EXEC CICS
+260809* SYNCPOINT THAT CONFIRMS THE DKAA.TKAAD INSERT FOR THIS
+260809* MESSAGE IS ACTUALLY COMMITTED - SEE S2000-MAIN.
            ELSE
                INITIALIZE MQ-BUFFER
                MOVE HIGH-VALUE                TO S-PROCESS
@@ -691,6 +835,69 @@ PYJ   *    COPY                        SSYBF.
 
        S1300-MQ-GET-PROC-EXIT.
            EXIT.
+260809*****************************************************************
+260809*                                                               *
+260809*S1350-CHECKPOINT-WRITE                                         *
+260809*      RECORD THE LAST PROCESSED RCVE-NO-SEQNO AND THE TOTAL    *
+260809*      GET COUNT FOR THIS QUEUE SO A RESTARTED TASK CAN CONFIRM *
+260809*      WHETHER ANYTHING WAS SILENTLY LOST.                      *
+260809*                                                               *
+260809*****************************************************************
+260809 S1350-CHECKPOINT-WRITE             SECTION.
+260809
+260809     MOVE  C-GET-MQ-NAME         TO  QUEUE-NAME         OF TRWAS.
+260809     MOVE  I-RCVE-NO-TXOFF       TO  LAST-RCVE-NO-TXOFF OF TRWAS.
+260809     MOVE  I-RCVE-NO-YY          TO  LAST-RCVE-NO-YY    OF TRWAS.
+260809     MOVE  I-RCVE-NO-SEQNO       TO  LAST-RCVE-NO-SEQNO OF TRWAS.
+260809     MOVE  W-SYS-DT              TO  CHKPT-DT           OF TRWAS.
+260809     MOVE  W-SYS-TIME            TO  CHKPT-TIME         OF TRWAS.
+260809
+260809     EXEC  SQL  UPDATE  DRWA.TRWAS
+260809                   SET  LAST_RCVE_NO_TXOFF =
+260809                            :TRWAS.LAST-RCVE-NO-TXOFF,
+260809                        LAST_RCVE_NO_YY    =
+260809                            :TRWAS.LAST-RCVE-NO-YY,
+260809                        LAST_RCVE_NO_SEQNO =
+260809                            :TRWAS.LAST-RCVE-NO-SEQNO,
+260809                        TOTAL_GET_CNT      = TOTAL_GET_CNT
+260809                                             + :W-MQ-COUNT,
+260809                        CHKPT_DT           = :TRWAS.CHKPT-DT,
+260809                        CHKPT_TIME         = :TRWAS.CHKPT-TIME
+260809                 WHERE  QUEUE_NAME          = :TRWAS.QUEUE-NAME
+260809     END-EXEC.
+260809
+260809     IF  SQLCODE  =  C-SQL-NOTFND
+260809         MOVE  W-MQ-COUNT        TO  TOTAL-GET-CNT      OF TRWAS
+260809         EXEC  SQL  INSERT  INTO  DRWA.TRWAS
+260809                           (QUEUE_NAME,
+260809                            LAST_RCVE_NO_TXOFF,
+260809                            LAST_RCVE_NO_YY,
+260809                            LAST_RCVE_NO_SEQNO,
+260809                            TOTAL_GET_CNT,
+260809                            CHKPT_DT,
+260809                            CHKPT_TIME          )
+260809                     VALUES
+260809                           (:TRWAS.QUEUE-NAME,
+260809                            :TRWAS.LAST-RCVE-NO-TXOFF,
+260809                            :TRWAS.LAST-RCVE-NO-YY,
+260809                            :TRWAS.LAST-RCVE-NO-SEQNO,
+260809                            :TRWAS.TOTAL-GET-CNT,
+260809                            :TRWAS.CHKPT-DT,
+260809                            :TRWAS.CHKPT-TIME           )
+260809         END-EXEC
+260809     END-IF.
+260809
+260809     IF  SQLCODE  NOT =  C-SQL-NORMAL
+260809         MOVE SPACE                    TO TSQ-REC
+260809         MOVE SQLCODE                  TO W-SQLCODE
+260809         MOVE 'TRWAS CHKPT ERROR...'   TO TS-DATA(01:23)
+260809         MOVE 'SQLCODE  :'             TO TS-DATA(24:10)
+260809         MOVE W-SQLCODE                TO TS-DATA(35:05)
+260809         PERFORM S8100-LOG-TSQ-WRITE
+260809     END-IF.
+260809
+260809 S1350-CHECKPOINT-WRITE-EXIT.
+260809     EXIT.
       *****************************************************************
       *                                                               *
       *S2000-MAIN                                                     *
@@ -702,11 +909,24 @@ PYJ   *    COPY                        SSYBF.
 
            PERFORM  S2200-TRWAD-INSERT.
 
-           IF  SQLCODE  =  C-SQL-NORMAL OR
-040518                     C-SQL-DUP
+260809* W-TRWAD-SQLCODE IS THE TRWAD INSERT'S OWN SQLCODE, SAVED BY
+260809* S2200-TRWAD-INSERT BEFORE S8100-LOG-TSQ-WRITE/S2210-RETRY-
+260809* QUEUE-INSERT RAN THEIR OWN EXEC SQL AND OVERWROTE THE LIVE
+260809* SQLCODE REGISTER -- TEST THE SAVED COPY HERE, NOT SQLCODE.
+260809     IF  W-TRWAD-SQLCODE  =  C-SQL-NORMAL OR
+040518                            C-SQL-DUP
                MOVE     ' '         TO  RCVE-ERR-GBN   OF TKAAD
-040518         MOVE I-TX-SRVC-TP    TO  W-TX-SRVC-TP
-040518         IF   W-TX-SRVC-TP-OK
+260809         IF  W-TRWAD-SQLCODE  =  C-SQL-DUP
+260809             MOVE  'D'             TO  W-ACK-CODE
+260809             MOVE  'DUPLICATE RECEIPT NUMBER ON FILE'
+260809                                   TO  W-ACK-REASON
+260809         ELSE
+260809             MOVE  'S'             TO  W-ACK-CODE
+260809             MOVE  'RECEIPT ACCEPTED'
+260809                                   TO  W-ACK-REASON
+260809         END-IF
+260809         PERFORM  S2150-TX-SRVC-TP-CHK
+260809         IF   S-TX-SRVC-TP-OK
                     CONTINUE
                ELSE
                     PERFORM  S2300-MOVE-TABLE2COMM
@@ -714,10 +934,38 @@ PYJ   *    COPY                        SSYBF.
                END-IF
            ELSE
                MOVE     'Y'         TO  RCVE-ERR-GBN   OF TKAAD
+260809         MOVE  'E'                 TO  W-ACK-CODE
+260809         MOVE  'RECEIPT NOT ACCEPTED - SEE ERROR LOG'
+260809                                   TO  W-ACK-REASON
            END-IF.
 
            PERFORM  S2500-TKAAD-INSERT.
 
+260809* W-TKAAD-SQLCODE IS THE TKAAD INSERT'S OWN SQLCODE, SAVED THE
+260809* SAME WAY BY S2500-TKAAD-INSERT BEFORE ITS OWN HOUSEKEEPING
+260809* EXEC SQL RAN.
+260809     IF  W-TKAAD-SQLCODE  NOT =  C-SQL-NORMAL
+260809         MOVE  'E'                 TO  W-ACK-CODE
+260809         MOVE  'RECEIPT NOT ACCEPTED - SEE ERROR LOG'
+260809                                   TO  W-ACK-REASON
+260809     END-IF.
+
+260809     PERFORM  S2600-RECON-UPDATE.
+
+260809* TIE THE DB2 UNIT OF WORK TO A CICS SYNCPOINT BEFORE THE
+260809* RESTART CHECKPOINT IS ADVANCED OR THE MQ ACK IS SENT, SO A
+260809* CRASH BETWEEN THE TKAAD INSERT AND EITHER OF THOSE TWO CANNOT
+260809* LEAVE THEM OUT OF SYNC WITH WHAT WAS ACTUALLY COMMITTED.
+260809     EXEC  CICS  SYNCPOINT   END-EXEC.
+
+260809     ADD   1                TO W-MQ-COUNT
+260809     IF  W-MQ-COUNT  >=  C-CHKPT-INTERVAL
+260809         PERFORM S1350-CHECKPOINT-WRITE
+260809         MOVE  ZERO         TO W-MQ-COUNT
+260809     END-IF.
+
+260809     PERFORM  S2700-MQ-PUT-REPLY.
+
 020321     PERFORM  S1300-MQ-GET-PROC.
 
        S2000-MAIN-EXIT.
@@ -778,6 +1026,39 @@ PYJ   *    COPY                        SSYBF.
        S2100-MOVE-MSG2TABLE-EXIT.
            EXIT.
            EJECT.
+260809****************************************************************
+260809*
+260809*S2150-TX-SRVC-TP-CHK
+260809*      VALIDATE I-TX-SRVC-TP AGAINST THE OPERATIONS-MAINTAINED
+260809*      DRWA.TRWAT CODE TABLE INSTEAD OF A COMPILED-IN LIST.
+260809****************************************************************
+260809 S2150-TX-SRVC-TP-CHK             SECTION.
+260809
+260809     MOVE  LOW-VALUES            TO S-TX-SRVC-TP.
+260809
+260809     EXEC  SQL  SELECT  ACTIVE_FG
+260809                  INTO  :TRWAT.ACTIVE-FG
+260809                  FROM  DRWA.TRWAT
+260809                 WHERE  TX_SRVC_TP = :I-TX-SRVC-TP
+260809     END-EXEC.
+260809
+260809     IF  SQLCODE  =  C-SQL-NORMAL  AND  ACTIVE-FG-YES OF TRWAT
+260809         MOVE  HIGH-VALUES       TO S-TX-SRVC-TP
+260809     ELSE
+260809         IF  SQLCODE  NOT =  C-SQL-NORMAL  AND
+260809             SQLCODE  NOT =  C-SQL-NOTFND
+260809             MOVE SPACE                  TO TSQ-REC
+260809             MOVE SQLCODE                TO W-SQLCODE
+260809             MOVE 'TRWAT SELECT ERROR..' TO TS-DATA(01:23)
+260809             MOVE 'SQLCODE  :'           TO TS-DATA(24:10)
+260809             MOVE W-SQLCODE              TO TS-DATA(35:05)
+260809             PERFORM S8100-LOG-TSQ-WRITE
+260809         END-IF
+260809     END-IF.
+260809
+260809 S2150-TX-SRVC-TP-CHK-EXIT.
+260809     EXIT.
+260809     EJECT.
       ****************************************************************
       *
       *S2200-TRWAD-INSERT
@@ -876,10 +1157,17 @@ PYJ   *    COPY                        SSYBF.
                                :TRWAD.ASS-YYMM-FR1 ,                    
 050517                         :TRWAD.OPEN-FG      )                    
            END-EXEC.                                                    
-           IF  SQLCODE  =  C-SQL-NORMAL OR                              
+260809* SAVE THIS INSERT'S OWN SQLCODE BEFORE S8100-LOG-TSQ-WRITE AND
+260809* S2210-RETRY-QUEUE-INSERT RUN THEIR OWN EXEC SQL BELOW AND
+260809* OVERWRITE THE SQLCODE SPECIAL REGISTER -- S2000-MAIN TESTS
+260809* THIS SAVED COPY, NOT THE LIVE REGISTER, SO THE HOUSEKEEPING
+260809* INSERTS' OWN (NORMALLY SUCCESSFUL) SQLCODE CAN'T MASK THIS
+260809* INSERT'S FAILURE.
+260809     MOVE  SQLCODE               TO  W-TRWAD-SQLCODE.
+           IF  SQLCODE  =  C-SQL-NORMAL OR
 040518                     C-SQL-DUP
-               ADD  1              TO A-INSERT-CNT                      
-           ELSE                                                         
+               ADD  1              TO A-INSERT-CNT
+           ELSE
                MOVE SPACE                  TO TSQ-REC
                MOVE SQLCODE                TO W-SQLCODE
                MOVE 'TRWAD INSERT ERROR..' TO TS-DATA(01:23)
@@ -887,18 +1175,94 @@ PYJ   *    COPY                        SSYBF.
                MOVE W-SQLCODE              TO TS-DATA(35:05)
                MOVE I-TRWAD-KEY            TO TS-DATA(40:15)
                PERFORM S8100-LOG-TSQ-WRITE
+260809         MOVE 'TRWAD'                TO W-FAIL-TABLE-ID
+260809         PERFORM S2210-RETRY-QUEUE-INSERT
                IF I-TX-SRVC-TP = 'B1003'
                   PERFORM   S9300-START-JAPA3
                ELSE
                   PERFORM   S9200-START-JAPA3
-               END-IF                                                   
-           END-IF.                                                      
+               END-IF
+           END-IF.
 
        S2200-TRWAD-INSERT-EXIT.
            EXIT.
            EJECT.
+260809******************************************************************
+260809*S2210-RETRY-QUEUE-INSERT
+260809*      A TRWAD OR TKAAD INSERT FAILED FOR A REASON OTHER THAN
+260809*      SQLCODE 0 OR THE DUPLICATE CODE.  RATHER THAN SILENTLY
+260809*      DROP THE REQUEST, RECORD IT IN THE TRWAR RETRY / DEAD-
+260809*      LETTER TABLE, KEYED ON I-TRWAD-KEY, SO OPERATIONS CAN
+260809*      REQUEUE IT ONCE THE ROOT CAUSE IS FIXED.
+260809******************************************************************
+260809 S2210-RETRY-QUEUE-INSERT         SECTION.
+260809
+260809     MOVE  I-RCVE-NO-TXOFF    TO  RCVE-NO-TXOFF    OF TRWAR.
+260809     MOVE  I-RCVE-NO-YY       TO  RCVE-NO-YY       OF TRWAR.
+260809     MOVE  I-RCVE-NO-SEQNO    TO  RCVE-NO-SEQNO    OF TRWAR.
+260809     MOVE  W-FAIL-TABLE-ID    TO  FAIL-TABLE-ID    OF TRWAR.
+260809     MOVE  I-TX-SRVC-TP       TO  TX-SRVC-TP       OF TRWAR.
+260809     MOVE  W-SYS-DT           TO  FAIL-DT          OF TRWAR.
+260809     MOVE  W-SYS-TIME         TO  FAIL-TIME        OF TRWAR.
+260809     MOVE  ZERO               TO  RETRY-CNT        OF TRWAR.
+260809     MOVE  'P'                TO  RETRY-STAUS      OF TRWAR.
+260809     MOVE  SPACE              TO  LAST-RETRY-DT    OF TRWAR.
+260809     MOVE  MQ-BUFFER          TO  MQ-BUFFER-IMAGE  OF TRWAR.
+260809     MOVE  TS-DATA(1:80)      TO  ERR-MSG          OF TRWAR.
+260809
+260809* W-SQLCODE WAS SAVED BY THE CALLER IMMEDIATELY AFTER THE FAILING
+260809* TRWAD/TKAAD INSERT, BEFORE S8100-LOG-TSQ-WRITE RAN ITS OWN
+260809* EXEC SQL AND OVERWROTE THE SQLCODE SPECIAL REGISTER -- USE THE
+260809* SAVED COPY HERE, NOT THE (BY NOW STALE) SQLCODE REGISTER.
+260809     MOVE  W-SQLCODE          TO  FAIL-SQLCODE     OF TRWAR.
+260809
+260809     EXEC  SQL   INSERT  INTO  DRWA.TRWAR
+260809                        (RCVE_NO_TXOFF,
+260809                         RCVE_NO_YY   ,
+260809                         RCVE_NO_SEQNO,
+260809                         FAIL_TABLE_ID,
+260809                         TX_SRVC_TP   ,
+260809                         FAIL_SQLCODE ,
+260809                         FAIL_DT      ,
+260809                         FAIL_TIME    ,
+260809                         RETRY_CNT    ,
+260809                         RETRY_STAUS  ,
+260809                         LAST_RETRY_DT,
+260809                         MQ_BUFFER_IMAGE,
+260809                         ERR_MSG        )
+260809                  VALUES
+260809                        (:TRWAR.RCVE-NO-TXOFF,
+260809                         :TRWAR.RCVE-NO-YY ,
+260809                         :TRWAR.RCVE-NO-SEQNO,
+260809                         :TRWAR.FAIL-TABLE-ID,
+260809                         :TRWAR.TX-SRVC-TP ,
+260809                         :TRWAR.FAIL-SQLCODE,
+260809                         :TRWAR.FAIL-DT ,
+260809                         :TRWAR.FAIL-TIME ,
+260809                         :TRWAR.RETRY-CNT ,
+260809                         :TRWAR.RETRY-STAUS ,
+260809                         :TRWAR.LAST-RETRY-DT ,
+260809                         :TRWAR.MQ-BUFFER-IMAGE ,
+260809                         :TRWAR.ERR-MSG      )
+260809     END-EXEC.
+260809
+260809     IF  SQLCODE  =  C-SQL-NORMAL
+260809         ADD  1              TO A-RETRY-CNT
+260809     ELSE
+260809         MOVE SPACE                   TO TSQ-REC
+260809         MOVE SQLCODE                 TO W-SQLCODE
+260809         MOVE 'TRWAR RETRY-Q ERROR..' TO TS-DATA(01:23)
+260809         MOVE 'SQLCODE  :'            TO TS-DATA(24:10)
+260809         MOVE W-SQLCODE               TO TS-DATA(35:05)
+260809         MOVE I-TRWAD-KEY             TO TS-DATA(40:15)
+260809         PERFORM S8100-LOG-TSQ-WRITE
+260809     END-IF.
+260809
+260809 S2210-RETRY-QUEUE-INSERT-EXIT.
+260809     EXIT.
+260809     EJECT.
       ******************************************************************
-      *S2300-MOVE-TABLE2COMM                                            
+      *S2300-MOVE-TABLE2COMM
       *      MOVE  TRWAD-REC  TO  COMM-AREA                             
       ******************************************************************
        S2300-MOVE-TABLE2COMM               SECTION.                     
@@ -1160,10 +1524,15 @@ PYJ            MOVE  C-PGM-PFP09         TO  W-LINK-PGM
                               ,:TKAAD.TRANS-TIME
                               ,:TKAAD.TRANS-ERR-GBN
                               ,:TKAAD.ERR-DOCU     )
-           END-EXEC.                                                    
-           IF  SQLCODE  =  0                                            
-               CONTINUE                                                 
-           ELSE                                                         
+           END-EXEC.
+260809* SAVE THIS INSERT'S OWN SQLCODE BEFORE S8100-LOG-TSQ-WRITE AND
+260809* S2210-RETRY-QUEUE-INSERT RUN THEIR OWN EXEC SQL BELOW AND
+260809* OVERWRITE THE SQLCODE SPECIAL REGISTER -- S2000-MAIN TESTS
+260809* THIS SAVED COPY, NOT THE LIVE REGISTER.
+260809     MOVE  SQLCODE               TO  W-TKAAD-SQLCODE.
+           IF  SQLCODE  =  0
+               CONTINUE
+           ELSE
                MOVE SPACE                  TO TSQ-REC
                MOVE SQLCODE                TO W-SQLCODE
                MOVE 'TKAAD INSERT ERROR..' TO TS-DATA(01:22)
@@ -1171,12 +1540,115 @@ PYJ            MOVE  C-PGM-PFP09         TO  W-LINK-PGM
                MOVE W-SQLCODE              TO TS-DATA(33:05)
                MOVE I-TRWAD-KEY            TO TS-DATA(40:15)
                PERFORM S8100-LOG-TSQ-WRITE
+260809         MOVE 'TKAAD'                TO W-FAIL-TABLE-ID
+260809         PERFORM S2210-RETRY-QUEUE-INSERT
 
-           END-IF.                                                      
+           END-IF.
 
        S2500-TKAAD-INSERT-EXIT.
            EXIT.
            EJECT.
+260809*****************************************************************
+260809*S2600-RECON-UPDATE                                             *
+260809*      ROLL THIS MESSAGE INTO TODAY'S DAILY_RECON_CTL ROW FOR    *
+260809*      JAPA1 SO THE NIGHTLY RECONCILIATION JOB CAN SEE HOW MANY  *
+260809*      RECEIPTS CAME IN VERSUS HOW MANY WERE ACTUALLY LOGGED.    *
+260809*****************************************************************
+260809 S2600-RECON-UPDATE               SECTION.
+260809
+260809     MOVE  W-SYS-DT              TO  RECN-RUN-DT.
+260809     MOVE  C-PGM-JAPA1           TO  RECN-SRC-PGM.
+260809
+260809     EXEC  SQL  UPDATE  LCBD2CTL.DAILY_RECON_CTL
+260809                   SET  IN_CNT  = IN_CNT  + 1,
+260809                        OUT_CNT = OUT_CNT +
+260809                                  ( CASE WHEN
+260809                                    RCVE-ERR-GBN OF TKAAD = ' '
+260809                                    THEN 1 ELSE 0 END )
+260809                 WHERE  RUN_DT  = :RECN-RUN-DT
+260809                   AND  SRC_PGM = :RECN-SRC-PGM
+260809     END-EXEC.
+260809
+260809     IF  SQLCODE  =  C-SQL-NOTFND
+260809         MOVE  1                 TO  RECN-IN-CNT
+260809         IF  RCVE-ERR-GBN OF TKAAD  =  ' '
+260809             MOVE  1             TO  RECN-OUT-CNT
+260809         ELSE
+260809             MOVE  0             TO  RECN-OUT-CNT
+260809         END-IF
+260809         EXEC  SQL  INSERT  INTO  LCBD2CTL.DAILY_RECON_CTL
+260809                           (RUN_DT, SRC_PGM, IN_CNT, OUT_CNT)
+260809                     VALUES
+260809                           (:RECN-RUN-DT, :RECN-SRC-PGM,
+260809                            :RECN-IN-CNT, :RECN-OUT-CNT)
+260809         END-EXEC
+260809     END-IF.
+260809
+260809     IF  SQLCODE  NOT =  C-SQL-NORMAL
+260809         MOVE SPACE                    TO TSQ-REC
+260809         MOVE SQLCODE                  TO W-SQLCODE
+260809         MOVE 'RECON CTL ERROR.....'   TO TS-DATA(01:23)
+260809         MOVE 'SQLCODE  :'             TO TS-DATA(24:10)
+260809         MOVE W-SQLCODE                TO TS-DATA(35:05)
+260809         PERFORM S8100-LOG-TSQ-WRITE
+260809     END-IF.
+260809
+260809 S2600-RECON-UPDATE-EXIT.
+260809     EXIT.
+           EJECT.
+260809******************************************************************
+260809*S2700-MQ-PUT-REPLY
+260809*      SEND AN ACKNOWLEDGMENT (ACCEPTED, DUPLICATE, OR ERROR)
+260809*      BACK TO THE REQUESTER'S REPLY-TO QUEUE, USING THE
+260809*      REPLYTOQ/REPLYTOQMGR MQGET FILLED IN ON MQMD FOR THIS
+260809*      MESSAGE.  A BLANK REPLYTOQ MEANS THE REQUESTER DID NOT
+260809*      SUPPLY ONE - NO REPLY IS ATTEMPTED IN THAT CASE.
+260809******************************************************************
+260809 S2700-MQ-PUT-REPLY               SECTION.
+260809
+260809     IF  MQMD-REPLYTOQ  =  SPACE
+260809         CONTINUE
+260809     ELSE
+260809         MOVE  SPACE                TO  W-MQ-REPLY-MSG
+260809         MOVE  I-RCVE-NO-TXOFF      TO  W-MQR-RCVE-NO-TXOFF
+260809         MOVE  I-RCVE-NO-YY         TO  W-MQR-RCVE-NO-YY
+260809         MOVE  I-RCVE-NO-SEQNO      TO  W-MQR-RCVE-NO-SEQNO
+260809         MOVE  W-ACK-CODE           TO  W-MQR-ACK-CODE
+260809         MOVE  W-ACK-REASON         TO  W-MQR-ACK-REASON
+260809
+260809         MOVE  MQMD-REPLYTOQ        TO  MQOD-OBJECTNAME
+260809         MOVE  MQMD-REPLYTOQMGR     TO  MQOD-OBJECTQMGRNAME
+260809         MOVE  MQFMT-STRING         TO  MQMD-FORMAT
+260809         MOVE  MQMT-REPLY           TO  MQMD-MSGTYPE
+260809         MOVE  MQMD-MSGID           TO  MQMD-CORRELID
+260809         MOVE  MQMI-NONE            TO  MQMD-MSGID
+260809         MOVE  SPACE                TO  MQMD-REPLYTOQ
+260809         MOVE  SPACE                TO  MQMD-REPLYTOQMGR
+260809
+260809         MOVE  MQPMO-NO-SYNCPOINT   TO  MQPMO-OPTIONS
+260809
+260809         CALL  "MQPUT1"  USING  MQ-HCONN
+260809                                MQOD
+260809                                MQMD
+260809                                MQPMO
+260809                                LEN-REPLY-MQ
+260809                                W-MQ-REPLY-MSG
+260809                                MQ-RESP-CODE
+260809                                MQ-REASON-CODE
+260809
+260809         IF  MQ-RESP-CODE  NOT =  MQCC-OK
+260809             MOVE SPACE                     TO TSQ-REC
+260809             MOVE 'MQ PUT REPLY ERROR..'    TO TS-DATA(01:22)
+260809             MOVE MQOD-OBJECTNAME           TO TS-DATA(23:48)
+260809             MOVE 'COMPCODE :'              TO TS-DATA(72:10)
+260809             MOVE MQ-RESP-CODE              TO TS-DATA(82:10)
+260809             PERFORM S8100-LOG-TSQ-WRITE
+260809         END-IF
+260809     END-IF.
+260809
+260809 S2700-MQ-PUT-REPLY-EXIT.
+260809     EXIT.
+           EJECT.
       ******************************************************************
       *S2510-TKAAD-MAX-INQ
       ******************************************************************
@@ -1310,6 +1782,41 @@ PYJ            MOVE  C-PGM-PFP09         TO  W-LINK-PGM
                                          FROM(TSQ-REC)
                                          END-EXEC.
 
+      * ALSO LOG THE SAME OCCURRENCE TO THE SUITE-WIDE SHARED ERROR
+      * TABLE SO OPERATIONS CAN QUERY ACROSS JAPA1/JEPA2/LAP11 WITHOUT
+      * PULLING EACH PROGRAM'S OWN TSQ.
+260809     PERFORM  S8200-GET-SYSTEM-DATE.
+
+260809     MOVE  C-PGM-JAPA1           TO  PGM-ID       OF TRWBR.
+260809     MOVE  EIBTRNID              TO  TRAN-ID      OF TRWBR.
+260809     MOVE  W-SYS-DT              TO  ERR-DT       OF TRWBR.
+260809     MOVE  W-SYS-TIME            TO  ERR-TIME     OF TRWBR.
+260809     MOVE  TS-DATA (1:40)        TO  ERR-KEY-DATA OF TRWBR.
+260809     MOVE  TS-DATA (41:79)       TO  ERR-MSG      OF TRWBR.
+
+260809     EXEC  SQL  INSERT  INTO  DRWB.TRWBR
+260809                     (LOG_SEQNO,   PGM_ID,   TRAN_ID,
+260809                      ERR_DT,      ERR_TIME,
+260809                      ERR_KEY_DATA, ERR_MSG)
+260809               VALUES
+260809                     (GENERATE_UNIQUE(),
+260809                      :TRWBR.PGM-ID,    :TRWBR.TRAN-ID,
+260809                      :TRWBR.ERR-DT,    :TRWBR.ERR-TIME,
+260809                      :TRWBR.ERR-KEY-DATA, :TRWBR.ERR-MSG)
+260809     END-EXEC.
+
+260809* BEST-EFFORT CROSS-PROGRAM ROLLUP -- THE DETAIL IS ALREADY SAFE
+260809* IN THIS PROGRAM'S OWN JAPA1Q TSQ ABOVE, SO A FAILED INSERT HERE
+260809* ONLY COSTS THE ROLLUP VIEW, NOT THE DIAGNOSTIC ITSELF.  STILL
+260809* COUNTED SO A PATTERN OF FAILURES DOESN'T GO UNNOTICED.
+260809     IF  SQLCODE  NOT =  C-SQL-NORMAL
+260809         ADD  1                  TO  W-TRWBR-LOG-ERR-CNT
+260809     END-IF.
+
+260809     IF  SQLCODE  NOT =  C-SQL-NORMAL
+260809         CONTINUE
+260809     END-IF.
+
        S8100-LOG-TSQ-WRITE-EXIT.
            EXIT.
       *****************************************************************
