@@ -435,6 +435,44 @@
                        20  W-B-INDEX   PIC  X(02).
 
            05  S-SEARCH-ERROR          PIC  X(03) VALUE SPACE.
+260613     05  S-SHARE-CNT-ERROR       PIC  X(03) VALUE SPACE.
+
+      ****************************************************************
+      *                                                              *
+      *        R O U N D I N G   R U L E   B Y   T X   T Y P E       *
+      *                                                              *
+      *    HOW MANY SHARES L-PYSE5-DIV-AMT IS SPLIT INTO AND WHICH   *
+      *    SHARE ABSORBS THE REMAINDER LEFT OVER BY INTEGER          *
+      *    DIVISION, KEYED BY L-PYSE5-TXTP-CD.  A TAX TYPE WITH NO   *
+      *    ENTRY HERE IS NOT DIVIDED -- ONBOARDING A NEW TYPE'S OWN  *
+      *    ROUNDING CONVENTION IS A NEW ROW, NOT A CODE CHANGE.      *
+      ****************************************************************
+
+           05  W-RND-RULE-VALUE.
+
+001            10  FILLER                  PIC  X(06)  VALUE
+                   '31 4 1'.
+002            10  FILLER                  PIC  X(06)  VALUE
+                   '41 2 2'.
+003            10  FILLER                  PIC  X(06)  VALUE
+                   '42 3 2'.
+
+           05  W-RND-RULE-TABLE  REDEFINES  W-RND-RULE-VALUE.
+               10  W-RND-RULE-TAB   OCCURS  3  TIMES
+                                    INDEXED  BY  W-R-IDX.
+                   15  W-R-TXTP-CD      PIC  X(02).
+                   15  FILLER           PIC  X(01).
+                   15  W-R-SHARE-CNT    PIC  9(01).
+                   15  FILLER           PIC  X(01).
+                   15  W-R-RND-RULE     PIC  X(01).
+                       88  W-R-RND-RULE-FIRST     VALUE  '1'.
+                       88  W-R-RND-RULE-LAST      VALUE  '2'.
+
+           05  W-SHARE-AMT             PIC S9(11)V9(2) COMP-3
+                                       VALUE  ZERO.
+           05  W-REMAINDER-AMT         PIC S9(11)V9(2) COMP-3
+                                       VALUE  ZERO.
+           05  W-SHARE-SUB             PIC  9(01) COMP.
 
       ****************************************************************
       *                                                              *
@@ -461,6 +499,7 @@
                10  L-PYSE5-HWUN-GWA    PIC  X(01).
                10  L-PYSE5-DETRM-TP    PIC  X(01).
                10  L-PYSE5-BUSN-TP     PIC  X(01).
+               10  L-PYSE5-DIV-AMT     PIC  S9(11)V9(2) COMP-3.
 
            05  L-PYSE5-OUTPUT.
                10  L-PYSE5-IDX1        PIC  X(02).
@@ -469,6 +508,8 @@
                10  L-PYSE5-IDX4        PIC  X(02).
                10  L-PYSE5-IDX5        PIC  X(02).
                10  L-PYSE5-IDX6        PIC  X(02).
+               10  L-PYSE5-AMT-OUT     OCCURS  4  TIMES
+                                       PIC  S9(11)V9(2) COMP-3.
                10  L-PYSE5-RETURN-STATUS
                                        PIC  X(01).
 
@@ -526,8 +567,8 @@
 
        S0100-MAIN-PROCESS              SECTION.
 
-           MOVE SPACE                  TO L-PYSE5-OUTPUT
-                                          S-SEARCH-ERROR.
+           INITIALIZE                  L-PYSE5-OUTPUT.
+           MOVE SPACE                  TO S-SEARCH-ERROR.
 
       *   J?j?n~
            IF  L-PYSE5-HWUN-GWA        =  '1'
@@ -547,10 +588,27 @@
 
                IF  S-SEARCH-ERROR      =  SPACE
 
-                   IF  L-PYSE5-TXTP-CD =  '31'
-                       PERFORM S0200-DIVIDE-DETAIL
-                   END-IF
+      *             ???vv ?? ?i Ñ~wv?    ( T X - T Y P E   K E Y E D )
+                   SET     W-R-IDX     TO 1
+260613             MOVE SPACE          TO S-SHARE-CNT-ERROR
+
+260809* PER THE TABLE'S OWN HEADER COMMENT ABOVE, A TAX TYPE WITH NO
+260809* ENTRY IN W-RND-RULE-TAB IS NOT DIVIDED -- THAT IS THE NORMAL
+260809* CASE FOR EVERY TXTP-CD NOT LISTED THERE, NOT AN ERROR, SO
+260809* SEARCH-AT-END MUST NOT FAIL THE RECORD THE WAY S-SEARCH-ERROR
+260809* ABOVE DOES FOR W-A-INDEX-TAB/W-B-INDEX-TAB.
+                   SEARCH  W-RND-RULE-TAB  AT END
+260809                 CONTINUE
+
+                       WHEN W-R-TXTP-CD (W-R-IDX) = L-PYSE5-TXTP-CD
+                           PERFORM S0200-DIVIDE-DETAIL
+                   END-SEARCH
+
+260809             IF  S-SHARE-CNT-ERROR   =  SPACE
                    MOVE SPACE          TO L-PYSE5-RETURN-STATUS
+260809             ELSE
+260809                 MOVE C-RETURN-1 TO L-PYSE5-RETURN-STATUS
+260809             END-IF
 
                ELSE
                    MOVE C-RETURN-1     TO L-PYSE5-RETURN-STATUS
@@ -619,10 +677,64 @@
 
            END-EVALUATE.
 
+           IF  W-R-SHARE-CNT (W-R-IDX)  >  ZERO
+260613* L-PYSE5-AMT-OUT ONLY HAS 4 OCCURRENCES -- A TABLE ROW
+260613* ONBOARDED WITH A SHARE-CNT ABOVE THAT WOULD SUBSCRIPT
+260613* S0210-APPLY-ROUNDING-RULE OUT OF BOUNDS, SO CATCH IT HERE.
+260613             IF  W-R-SHARE-CNT (W-R-IDX)  >  4
+260613                 MOVE 'NDF'      TO S-SHARE-CNT-ERROR
+260613             ELSE
+               PERFORM S0210-APPLY-ROUNDING-RULE
+260613             END-IF
+           END-IF.
+
        S0200-DIVIDE-DETAIL-EXIT.
            EXIT.
            EJECT
 
+      ******************************************************************
+      *                                                                *
+      *         S 0 2 1 0 - A P P L Y - R O U N D I N G - R U L E      *
+      *                                                                *
+      *    SPLITS L-PYSE5-DIV-AMT INTO W-R-SHARE-CNT(W-R-IDX) EQUAL   *
+      *    SHARES AND ASSIGNS THE REMAINDER LEFT OVER BY INTEGER      *
+      *    DIVISION TO WHICHEVER SHARE W-R-RND-RULE(W-R-IDX) NAMES,   *
+      *    SO EACH TAX TYPE'S REMAINDER CONVENTION LIVES IN THE       *
+      *    TABLE, NOT IN THIS ROUTINE.                                 *
+      *                                                                *
+      ******************************************************************
+
+       S0210-APPLY-ROUNDING-RULE       SECTION.
+
+           MOVE  ZERO                  TO  L-PYSE5-AMT-OUT (1)
+                                           L-PYSE5-AMT-OUT (2)
+                                           L-PYSE5-AMT-OUT (3)
+                                           L-PYSE5-AMT-OUT (4).
+
+           COMPUTE  W-SHARE-AMT        =  L-PYSE5-DIV-AMT
+                                        /  W-R-SHARE-CNT (W-R-IDX).
+
+           PERFORM  VARYING  W-SHARE-SUB  FROM  1  BY  1
+                     UNTIL   W-SHARE-SUB  >  W-R-SHARE-CNT (W-R-IDX)
+               MOVE  W-SHARE-AMT       TO  L-PYSE5-AMT-OUT (W-SHARE-SUB)
+           END-PERFORM.
+
+           COMPUTE  W-REMAINDER-AMT    =  L-PYSE5-DIV-AMT
+                     -  (W-SHARE-AMT   *  W-R-SHARE-CNT (W-R-IDX)).
+
+           IF  W-REMAINDER-AMT         NOT  =  ZERO
+               IF  W-R-RND-RULE-FIRST (W-R-IDX)
+                   ADD  W-REMAINDER-AMT    TO  L-PYSE5-AMT-OUT (1)
+               ELSE
+                   ADD  W-REMAINDER-AMT    TO
+                        L-PYSE5-AMT-OUT (W-R-SHARE-CNT (W-R-IDX))
+               END-IF
+           END-IF.
+
+       S0210-APPLY-ROUNDING-RULE-EXIT.
+           EXIT.
+           EJECT
+
       ******************************************************************
       *                                                                *
       *             E N D   O F   P R O G R A M      PYSE5             *
