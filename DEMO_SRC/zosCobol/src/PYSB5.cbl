@@ -0,0 +1,496 @@
+      ******************************************************************
+      *                                                                *
+      *         I D E N T I F I C A T I O N   D I V I S I O N          *
+      *                                                                *
+      ******************************************************************
+
+       IDENTIFICATION                  DIVISION.
+
+       PROGRAM-ID.                     PYSB5.
+       AUTHOR.                         S.K.CHOI.
+       INSTALLATION.                   ONTA.
+       DATE-WRITTEN.                   2026.06.09.
+       DATE-COMPILED.
+
+      ******************************************************************
+      *                                                                *
+      *                    P    Y    S    B    5                       *
+      *                                                                *
+      *  FUNCTION       -  BATCH DRIVER FOR PYSE5'S REFUND-DIVISION    *
+      *                    LOGIC.  RE-INVOKES PYSE5 ACROSS EVERY       *
+      *                    TRYBD CASE IN A GIVEN ASS-YYMM RANGE SO A   *
+      *                    RETROACTIVE DIVISION-RATE FIX CAN BE        *
+      *                    APPLIED IN ONE RUN INSTEAD OF TRIGGERING    *
+      *                    PYSE5 ONE CASE AT A TIME FROM AN ONLINE     *
+      *                    PROGRAM.                                    *
+      *                                                                *
+      *  TRANSACTION    -  NONE                                        *
+      *  IDENTIFIER                                                    *
+      *                                                                *
+      *  ENTRY POINTS   -  TOP OF PROGRAM; PYSB5                       *
+      *                                                                *
+      *  INPUT PARMS    -  SYSIN  :  W-SYSIN-ASS-YYMM-FR (PIC X(06))   *
+      *                             W-SYSIN-ASS-YYMM-TO (PIC X(06))   *
+      *                                                                *
+      *  INPUT FILES    -  NONE  ( DRWA.TRYBD VIA CURSOR )             *
+      *                                                                *
+      *  OUTPUT FILES   -  NONE  ( DRWA.TRYBD UPDATED IN PLACE )       *
+      *                                                                *
+      *  SUB    PROGRAM -  PYSE5                                       *
+      *                                                                *
+      *  MODIFICATIONS  -                                              *
+      *                                                                *
+      *    DATE         S.E.                  DESCRIPTION              *
+      *  --------  --------------  ---------------------------------   *
+      *  26/06/09  S.K.CHOI        INITIAL CODING                      *
+      *                                                                *
+      ******************************************************************
+
+       EJECT
+      ******************************************************************
+      *                                                                *
+      *            E N V I R O N M E N T   D I V I S I O N             *
+      *                                                                *
+      ******************************************************************
+
+       ENVIRONMENT                     DIVISION.
+
+      ******************************************************************
+      *                                                                *
+      *                 D A T A   D I V I S I O N                      *
+      *                                                                *
+      ******************************************************************
+
+       DATA                            DIVISION.
+
+       WORKING-STORAGE                 SECTION.
+
+       01  WS-START                    PIC  X(40)
+           VALUE 'PYSB5 - WORKING STORAGE BEGINS HERE'.
+
+      ****************************************************************
+      *                                                              *
+      *                  U S E R - A B E N D S                       *
+      *                                                              *
+      ****************************************************************
+
+       01  USER-ABENDS.
+
+           05  U-ABEND-CODE1            PIC  S9(04)  COMP  VALUE +2501.
+
+      ****************************************************************
+      *                                                              *
+      *                     A C C U M U L A T O R S                  *
+      *                                                              *
+      ****************************************************************
+
+       01  ACCUMULATORS.
+
+           05  A-TRYBD-READ-CNT         PIC  9(09)  VALUE  ZERO.
+           05  A-TRYBD-DIVD-CNT         PIC  9(09)  VALUE  ZERO.
+           05  A-TRYBD-SKIP-CNT         PIC  9(09)  VALUE  ZERO.
+           05  A-TRYBD-ERRO-CNT         PIC  9(09)  VALUE  ZERO.
+
+      ****************************************************************
+      *                                                              *
+      *                     C O N S T A N T S                        *
+      *                                                              *
+      ****************************************************************
+
+       01  CONSTANTS.
+
+           05  C-PROG-ID                PIC  X(08)  VALUE 'PYSB5'.
+           05  C-SYSIN-ERR-MSG          PIC  X(45)  VALUE
+               'S0300:ERROR=INVALID SYSIN ASS-YYMM RANGE'.
+
+      ****************************************************************
+      *                                                              *
+      *                S Y S I N   I N F O R M A T I O N             *
+      *                                                              *
+      *    ONE CARD, SUPPLYING THE ASS-YYMM RANGE (INCLUSIVE) OF     *
+      *    CASES TO RE-DIVIDE.  BOTH ENDS ARE REQUIRED.               *
+      *                                                              *
+      ****************************************************************
+
+       01  W-SYSIN-INFO.
+           05  W-SYSIN-ASS-YYMM-FR      PIC  X(06)  VALUE  SPACE.
+           05  W-SYSIN-ASS-YYMM-TO      PIC  X(06)  VALUE  SPACE.
+           05  FILLER                   PIC  X(68)  VALUE  SPACES.
+
+      ****************************************************************
+      *                                                              *
+      *                     S W I T C H E S                          *
+      *                                                              *
+      ****************************************************************
+
+       01  SWITCHES.
+
+           05  S-DATA-END-CHECK         PIC  X(01)  VALUE  LOW-VALUE.
+               88  S-NO-DATA                        VALUE  HIGH-VALUE.
+
+      ****************************************************************
+      *                                                              *
+      *                  W O R K - A R E A S                         *
+      *                                                              *
+      ****************************************************************
+
+       01  WORKAREAS.
+
+           05  W-SQLCODE                PIC  ----9.
+           05  W-SYSTEM-DATE            PIC  9(08).
+           05  W-SYSTEM-TIME            PIC  9(06).
+
+      ****************************************************************
+      *                                                              *
+      *    DRWA.TRYBD  HOST-VARIABLE RECORD                          *
+      *                                                              *
+      ****************************************************************
+
+           EXEC SQL  INCLUDE    PYOB5
+           END-EXEC.
+
+      ****************************************************************
+      *                                                              *
+      *    L - P Y S E 5 - P A R M                                   *
+      *                                                              *
+      *    SAME LAYOUT AS PYSE5'S LINKAGE SECTION -- PYSE5 HAS NO    *
+      *    CALLERS IN THIS SUITE TO SHARE A COPYBOOK WITH, SO THE    *
+      *    PARAMETER AREA IS CARRIED HERE THE SAME WAY PYSE5 ITSELF  *
+      *    DEFINES IT.                                                *
+      *                                                              *
+      ****************************************************************
+
+       01  L-PYSE5-PARM.
+
+           05  L-PYSE5-INPUT.
+               10  L-PYSE5-TXTP-CD      PIC  X(02).
+               10  L-PYSE5-HWUN-GWA     PIC  X(01).
+               10  L-PYSE5-DETRM-TP     PIC  X(01).
+               10  L-PYSE5-BUSN-TP      PIC  X(01).
+               10  L-PYSE5-DIV-AMT      PIC  S9(11)V9(2) COMP-3.
+
+           05  L-PYSE5-OUTPUT.
+               10  L-PYSE5-IDX1         PIC  X(02).
+               10  L-PYSE5-IDX2         PIC  X(02).
+               10  L-PYSE5-IDX3         PIC  X(02).
+               10  L-PYSE5-IDX4         PIC  X(02).
+               10  L-PYSE5-IDX5         PIC  X(02).
+               10  L-PYSE5-IDX6         PIC  X(02).
+               10  L-PYSE5-AMT-OUT      OCCURS  4  TIMES
+                                        PIC  S9(11)V9(2) COMP-3.
+               10  L-PYSE5-RETURN-STATUS
+                                        PIC  X(01).
+
+      ****************************************************************
+      *                                                              *
+      *              S Q L C A   /   I N C L U D E S                *
+      *                                                              *
+      ****************************************************************
+
+           EXEC SQL  INCLUDE    SQLCA
+           END-EXEC.
+
+      ****************************************************************
+      *                                                              *
+      *          D E C L A R E   C U R S O R   C U R T R Y B D       *
+      *                                                              *
+      ****************************************************************
+
+           EXEC  SQL
+                 DECLARE  CUR-TRYBD  CURSOR  FOR
+                 SELECT   ASS_YYMM_FR
+                 ,        RESID
+                 ,        TXTP_CD
+                 ,        HWUN_GWA
+                 ,        DETRM_TP
+                 ,        BUSN_TP
+                 ,        DIV_AMT
+                 FROM     DRWA.TRYBD
+                 WHERE    ASS_YYMM_FR  BETWEEN :W-SYSIN-ASS-YYMM-FR
+                                        AND     :W-SYSIN-ASS-YYMM-TO
+                 AND      PROCESS_STATUS = 'P'
+                 ORDER BY ASS_YYMM_FR, RESID, TXTP_CD
+                 FOR UPDATE OF DIV_AMT1, DIV_AMT2, DIV_AMT3, DIV_AMT4,
+                                IDX1, IDX2, IDX3, IDX4, IDX5, IDX6,
+                                PROCESS_STATUS, PROCESS_DT,
+                                PROCESS_TIME, RETURN_STATUS
+           END-EXEC.
+
+      ****************************************************************
+      *                                                              *
+      *       E N D   O F   W O R K I N G - S T O R A G E            *
+      *                                                              *
+      ****************************************************************
+
+       01  WS-END                       PIC  X(40)
+           VALUE 'PYSB5 - WORKING STORAGE ENDS HERE'.
+
+           EJECT
+      ******************************************************************
+      *                                                                *
+      *              P R O C E D U R E   D I V I S I O N               *
+      *                                                                *
+      ******************************************************************
+
+       PROCEDURE                       DIVISION.
+
+      ******************************************************************
+      *                                                                *
+      *                        M A I N L I N E                         *
+      *                                                                *
+      ******************************************************************
+
+       S0100-MAIN-PROCESS               SECTION.
+
+           PERFORM  S0200-INITIALIZE.
+           PERFORM  S0300-VERIFICATION-CHECK.
+           PERFORM  S0400-OPEN-CURSOR.
+
+           MOVE  LOW-VALUE               TO  S-DATA-END-CHECK.
+           PERFORM  UNTIL  S-NO-DATA
+              PERFORM  S0500-FETCH-TRYBD
+              IF  NOT  S-NO-DATA
+                  PERFORM  S0600-CALL-PYSE5
+                  PERFORM  S0700-UPDATE-TRYBD
+              END-IF
+           END-PERFORM.
+
+           PERFORM  S0800-CLOSE-CURSOR.
+           PERFORM  S0900-REPORT-TOTALS.
+
+       S0100-MAIN-PROCESS-EXIT.
+           GOBACK.
+
+      ******************************************************************
+      *                                                                *
+      *                    I N I T I A L I Z E                         *
+      *                                                                *
+      ******************************************************************
+
+       S0200-INITIALIZE                 SECTION.
+
+           INITIALIZE                   ACCUMULATORS.
+           ACCEPT    W-SYSTEM-DATE       FROM  DATE  YYYYMMDD.
+           ACCEPT    W-SYSTEM-TIME       FROM  TIME.
+           DISPLAY  'STEP : S0200-INITIALIZE'.
+
+       S0200-INITIALIZE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *                                                                *
+      *            V E R I F I C A T I O N   C H E C K                 *
+      *                                                                *
+      ******************************************************************
+
+       S0300-VERIFICATION-CHECK         SECTION.
+
+           ACCEPT    W-SYSIN-INFO        FROM  SYSIN.
+
+           IF  W-SYSIN-ASS-YYMM-FR       =   SPACE
+           OR  W-SYSIN-ASS-YYMM-TO       =   SPACE
+           OR  W-SYSIN-ASS-YYMM-FR       >   W-SYSIN-ASS-YYMM-TO
+               DISPLAY  C-SYSIN-ERR-MSG
+               DISPLAY  'S0300:FROM=' W-SYSIN-ASS-YYMM-FR
+                        ' TO=' W-SYSIN-ASS-YYMM-TO
+               MOVE  U-ABEND-CODE1       TO  RETURN-CODE
+               PERFORM  S0100-MAIN-PROCESS-EXIT
+           END-IF.
+
+           DISPLAY  'S0300:ASS-YYMM RANGE = '
+                    W-SYSIN-ASS-YYMM-FR '-' W-SYSIN-ASS-YYMM-TO.
+
+       S0300-VERIFICATION-CHECK-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *                                                                *
+      *                  O P E N   C U R S O R                         *
+      *                                                                *
+      ******************************************************************
+
+       S0400-OPEN-CURSOR                SECTION.
+
+           EXEC  SQL
+                 OPEN  CUR-TRYBD
+           END-EXEC.
+
+           EVALUATE  SQLCODE
+               WHEN  0
+                     CONTINUE
+               WHEN  OTHER
+                     MOVE  SQLCODE       TO  W-SQLCODE
+                     DISPLAY  'S0400:DB ERROR TRYBD OPEN=' W-SQLCODE
+                     MOVE  U-ABEND-CODE1 TO  RETURN-CODE
+                     PERFORM  S0100-MAIN-PROCESS-EXIT
+           END-EVALUATE.
+
+       S0400-OPEN-CURSOR-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *                                                                *
+      *                  F E T C H   T R Y B D                         *
+      *                                                                *
+      ******************************************************************
+
+       S0500-FETCH-TRYBD                SECTION.
+
+           EXEC  SQL
+                 FETCH  CUR-TRYBD
+                 INTO  :ASS-YYMM-FR  OF  TRYBD
+                 ,     :RESID        OF  TRYBD
+                 ,     :TXTP-CD      OF  TRYBD
+                 ,     :HWUN-GWA     OF  TRYBD
+                 ,     :DETRM-TP     OF  TRYBD
+                 ,     :BUSN-TP      OF  TRYBD
+                 ,     :DIV-AMT      OF  TRYBD
+           END-EXEC.
+
+           EVALUATE  SQLCODE
+               WHEN  0
+                     ADD   1             TO  A-TRYBD-READ-CNT
+
+               WHEN  100
+                     MOVE  HIGH-VALUE    TO  S-DATA-END-CHECK
+
+               WHEN  OTHER
+                     MOVE  SQLCODE       TO  W-SQLCODE
+                     DISPLAY  'S0500:DB ERROR TRYBD FETCH=' W-SQLCODE
+                     MOVE  U-ABEND-CODE1 TO  RETURN-CODE
+                     PERFORM  S0100-MAIN-PROCESS-EXIT
+           END-EVALUATE.
+
+       S0500-FETCH-TRYBD-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *                                                                *
+      *                  C A L L   P Y S E 5                           *
+      *                                                                *
+      ******************************************************************
+
+       S0600-CALL-PYSE5                 SECTION.
+
+           MOVE  SPACE                   TO  L-PYSE5-PARM.
+           MOVE  ZERO                    TO  DIV-AMT1  OF  TRYBD
+                                             DIV-AMT2  OF  TRYBD
+                                             DIV-AMT3  OF  TRYBD
+                                             DIV-AMT4  OF  TRYBD.
+           MOVE  TXTP-CD    OF  TRYBD    TO  L-PYSE5-TXTP-CD.
+           MOVE  HWUN-GWA   OF  TRYBD    TO  L-PYSE5-HWUN-GWA.
+           MOVE  DETRM-TP   OF  TRYBD    TO  L-PYSE5-DETRM-TP.
+           MOVE  BUSN-TP    OF  TRYBD    TO  L-PYSE5-BUSN-TP.
+           MOVE  DIV-AMT    OF  TRYBD    TO  L-PYSE5-DIV-AMT.
+
+           CALL  'PYSE5'  USING          L-PYSE5-PARM.
+
+           IF  L-PYSE5-RETURN-STATUS     =   SPACE
+               MOVE  L-PYSE5-IDX1        TO  IDX1  OF  TRYBD
+               MOVE  L-PYSE5-IDX2        TO  IDX2  OF  TRYBD
+               MOVE  L-PYSE5-IDX3        TO  IDX3  OF  TRYBD
+               MOVE  L-PYSE5-IDX4        TO  IDX4  OF  TRYBD
+               MOVE  L-PYSE5-IDX5        TO  IDX5  OF  TRYBD
+               MOVE  L-PYSE5-IDX6        TO  IDX6  OF  TRYBD
+               MOVE  L-PYSE5-AMT-OUT (1) TO  DIV-AMT1  OF  TRYBD
+               MOVE  L-PYSE5-AMT-OUT (2) TO  DIV-AMT2  OF  TRYBD
+               MOVE  L-PYSE5-AMT-OUT (3) TO  DIV-AMT3  OF  TRYBD
+               MOVE  L-PYSE5-AMT-OUT (4) TO  DIV-AMT4  OF  TRYBD
+               MOVE  'D'                 TO  PROCESS-STATUS  OF  TRYBD
+               ADD   1                   TO  A-TRYBD-DIVD-CNT
+           ELSE
+               MOVE  'E'                 TO  PROCESS-STATUS  OF  TRYBD
+               ADD   1                   TO  A-TRYBD-ERRO-CNT
+               DISPLAY  'S0600:PYSE5 RETURN-STATUS='
+                        L-PYSE5-RETURN-STATUS
+                        ' RESID=' RESID OF TRYBD
+                        ' TXTP-CD=' TXTP-CD OF TRYBD
+           END-IF.
+
+           MOVE  L-PYSE5-RETURN-STATUS   TO  RETURN-STATUS  OF  TRYBD.
+
+       S0600-CALL-PYSE5-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *                                                                *
+      *                  U P D A T E   T R Y B D                       *
+      *                                                                *
+      ******************************************************************
+
+       S0700-UPDATE-TRYBD               SECTION.
+
+           MOVE  W-SYSTEM-DATE           TO  PROCESS-DT    OF  TRYBD.
+           MOVE  W-SYSTEM-TIME           TO  PROCESS-TIME  OF  TRYBD.
+
+           EXEC  SQL
+                 UPDATE   DRWA.TRYBD
+                 SET      DIV_AMT1       = :DIV-AMT1       OF TRYBD
+                 ,        DIV_AMT2       = :DIV-AMT2       OF TRYBD
+                 ,        DIV_AMT3       = :DIV-AMT3       OF TRYBD
+                 ,        DIV_AMT4       = :DIV-AMT4       OF TRYBD
+                 ,        IDX1           = :IDX1           OF TRYBD
+                 ,        IDX2           = :IDX2           OF TRYBD
+                 ,        IDX3           = :IDX3           OF TRYBD
+                 ,        IDX4           = :IDX4           OF TRYBD
+                 ,        IDX5           = :IDX5           OF TRYBD
+                 ,        IDX6           = :IDX6           OF TRYBD
+                 ,        PROCESS_STATUS = :PROCESS-STATUS OF TRYBD
+                 ,        PROCESS_DT     = :PROCESS-DT     OF TRYBD
+                 ,        PROCESS_TIME   = :PROCESS-TIME   OF TRYBD
+                 ,        RETURN_STATUS  = :RETURN-STATUS  OF TRYBD
+                 WHERE    CURRENT OF CUR-TRYBD
+           END-EXEC.
+
+           EVALUATE  SQLCODE
+               WHEN  0
+                     CONTINUE
+               WHEN  OTHER
+                     MOVE  SQLCODE       TO  W-SQLCODE
+                     DISPLAY  'S0700:DB ERROR TRYBD UPDATE=' W-SQLCODE
+                     ADD   1             TO  A-TRYBD-SKIP-CNT
+           END-EVALUATE.
+
+       S0700-UPDATE-TRYBD-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *                                                                *
+      *                  C L O S E   C U R S O R                       *
+      *                                                                *
+      ******************************************************************
+
+       S0800-CLOSE-CURSOR               SECTION.
+
+           EXEC  SQL
+                 CLOSE  CUR-TRYBD
+           END-EXEC.
+
+       S0800-CLOSE-CURSOR-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *                                                                *
+      *                  R E P O R T   T O T A L S                     *
+      *                                                                *
+      ******************************************************************
+
+       S0900-REPORT-TOTALS              SECTION.
+
+           DISPLAY  'S0900:TRYBD READ    CNT = ' A-TRYBD-READ-CNT.
+           DISPLAY  'S0900:TRYBD DIVIDED CNT = ' A-TRYBD-DIVD-CNT.
+           DISPLAY  'S0900:TRYBD ERROR   CNT = ' A-TRYBD-ERRO-CNT.
+           DISPLAY  'S0900:TRYBD UPD-SKIP CNT= ' A-TRYBD-SKIP-CNT.
+
+           IF  A-TRYBD-ERRO-CNT          >   ZERO
+               MOVE  4                   TO  RETURN-CODE
+           END-IF.
+
+       S0900-REPORT-TOTALS-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *                                                                *
+      *             E N D   O F   P R O G R A M      PYSB5             *
+      *                                                                *
+      ******************************************************************
