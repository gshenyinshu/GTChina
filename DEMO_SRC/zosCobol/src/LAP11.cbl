@@ -50,6 +50,12 @@
       *  DATE       S.E.            DESCRIPTION                        *
       * ==========  ==============  ================================== *
       * 2003/10/29  ITPlus          INITIAL WRITTEN                    *
+      * 2026/02/17  MAINT           SANGHO/ADDRESS FUZZY DUPLICATE     *
+      *                             CHECK ADDED (S4810-SANGHO-DUPL-    *
+      *                             CHECK)                             *
+      * 2026/02/21  MAINT           JOINT/CO-OWNER REPEATING GROUP     *
+      *                             ADDED (W-CM-COOWNER-ARRAY,         *
+      *                             S4820-INSERT-TTBAH)                *
       *                                                                *
       ******************************************************************
 
@@ -96,6 +102,7 @@
            05  A-ERROR-COUNT           PIC S9(04) COMP SYNC VALUE +0.
                88  A-ERROR-COUNT-ZERO             VALUE +0.
                88  A-ERROR-COUNT-ONE              VALUE +1.
+260625     05  A-TRWBR-LOG-ERR-CNT     PIC S9(04) COMP SYNC VALUE +0.
 
            05  A-SPACE-COUNT           PIC S9(04) COMP SYNC VALUE +0.
                88  A-SPACE-COUNT-ZERO             VALUE +0.
@@ -118,6 +125,7 @@
            05  C-PGM-SSSAA            PIC  X(08) VALUE 'SSSAA'.
            05  C-PGM-SSSDI            PIC  X(08) VALUE 'SSSDI'.
            05  C-PGM-LAS10            PIC  X(08) VALUE 'LAS10'.
+260703     05  C-PGM-LIQREG           PIC  X(08) VALUE 'LIQREG'.
 
       *                                *-------------------------------
       *                                *  USER  MESSAGE     CODES
@@ -141,6 +149,8 @@
            05  C-MSG-AT15150           PIC  X(07) VALUE 'AT15150'.
            05  C-MSG-AT20250           PIC  X(07) VALUE 'AT20250'.
            05  C-MSG-AT36400           PIC  X(07) VALUE 'AT36400'.
+260703     05  C-MSG-AT36500           PIC  X(07) VALUE 'AT36500'.
+260715     05  C-MSG-AT36600           PIC  X(07) VALUE 'AT36600'.
            05  C-MSG-AT70015           PIC  X(07) VALUE 'AT70015'.
            05  C-MSG-AT70070           PIC  X(07) VALUE 'AT70070'.
            05  C-MSG-AT70050           PIC  X(07) VALUE 'AT70050'.
@@ -154,6 +164,9 @@
            05  C-MSG-AT32100           PIC  X(07) VALUE 'AT32100'.
            05  C-MSG-AT01560           PIC  X(07) VALUE 'AT01560'.
            05  C-MSG-AT70000           PIC  X(07) VALUE 'AT70000'.
+260217     05  C-MSG-AT15610           PIC  X(07) VALUE 'AT15610'.
+260221     05  C-MSG-AT15620           PIC  X(07) VALUE 'AT15620'.
+260221     05  C-MAX-COOWNER           PIC  9(02) VALUE 05.
 
       *****************************************************************
       *                                                               *
@@ -247,6 +260,18 @@
               10 FILLER               PIC  X(14) VALUE 'CICS ERROR!! '.
               10 W-ABEND-SECTION      PIC  X(40) VALUE SPACES.
 
+260809     05  W-SANGHO-NM-PAT        PIC  X(62)  VALUE SPACE.
+260809     05  W-SANGHO-NM-TRIM       PIC  X(60)  VALUE SPACE.
+260217     05  W-SANGHO-DUPL-CNT      PIC S9(09) COMP-3 VALUE +0.
+
+260715* TTJBC.REVIEW_DT IS NOT COPYBOOK-BACKED (TTJBC'S OWN DCLGEN,
+260715* TJOBC, CARRIES NO SUCH COLUMN) -- PLAIN HOST VARIABLE ADDED
+260715* TO THE SELECT/INTO LIST, NOT BACKED BY ANY COPYBOOK FIELD,
+260715* THE SAME WAY A COLUMN CAN BE ADDED TO A SELECT WITHOUT A
+260715* MATCHING DCLGEN UPDATE -- FORMATTED 'YYYY-MM-DD' TO LINE UP
+260715* WITH W-DB2DATE FOR A STRAIGHT STRING COMPARE.
+260715     05  H-TTJBC-REVIEW-DT      PIC  X(10)  VALUE SPACE.
+
       *****************************************************************
       *                                                               *
       *                 M O D U L E         A R E A                   *
@@ -318,6 +343,21 @@
       **   RETURN CODE
            05  W-L-RTN-CODE              PIC  X(01).
 
+      * +--------------------------------+
+      * * LIQREG - LIVE LOOKUP AGAINST THE LICENSING AUTHORITY'S
+      * * LIQUOR/ALCOHOL LICENSE REGISTRY (OR A LOCALLY REFRESHED
+      * * FEED OF IT), SO A LICENSE SUSPENDED OR REVOKED SINCE OUR
+      * * LOCAL CODE TABLE WAS LAST REFRESHED IS STILL CAUGHT HERE.
+      * +--------------------------------+
+260703 01  W-LIQREG-AREA.
+260703     05  W-LQ-ALCHFG               PIC  X(03).
+260703     05  W-LQ-LICENSE-NO           PIC  X(30).
+260703*    REGISTRY STATUS: 'A'=ACTIVE 'S'=SUSPENDED 'R'=REVOKED
+260703*                     'N'=NOT ON FILE
+260703     05  W-LQ-STATUS-CD            PIC  X(01).
+260703*    'Y' WHEN THE REGISTRY ITSELF COULD NOT BE REACHED
+260703     05  W-LQ-RTN-CODE             PIC  X(01).
+
       *                                ***********         ************
       *                                *     HANDLE AID IDENTIFER     *
       *                                ***********         ************
@@ -490,6 +530,14 @@
       *}?h/~Ý¼S
                10  W-CM-LICEBD               PIC S9(9)V9(4) COMP-3.
 
+260221*  JOINT / CO-OWNER DETAIL
+260221         10  W-CM-COOWNER-CNT          PIC S9(04) COMP.
+260221         10  W-CM-COOWNER-ARRAY  OCCURS 5 TIMES.
+260221             15  W-CO-RESID            PIC X(13).
+260221             15  W-CO-RESID-TP         PIC X(01).
+260221             15  W-CO-NM               PIC X(30).
+260221             15  W-CO-RATE             PIC S9(03)V99 COMP-3.
+
       ******************************************************************
       *                                                                *
       *                    D B 2   W O R K   A R E A                   *
@@ -545,6 +593,13 @@
            EXEC SQL  INCLUDE TBOAA
            END-EXEC.
 
+      *                                ********************************
+      *                                *    DCL FOR DTBA.TTBAH        *
+      *                                ********************************
+
+260221     EXEC SQL  INCLUDE TBOAH
+260221     END-EXEC.
+
       *                                ********************************
       *                                *    DCL FOR DTBA.TTBAB        *
       *                                ********************************
@@ -650,6 +705,13 @@
            EXEC SQL  INCLUDE RWOAD
            END-EXEC.
 
+      *                                ********************************
+      *                                *    DCL FOR DRWB.TRWBR        *
+      *                                *    SHARED ERROR LOG          *
+      *                                ********************************
+260625     EXEC SQL  INCLUDE RWOBR
+260625     END-EXEC.
+
 
       *****************************************************************
       *                                                               *
@@ -890,6 +952,8 @@
 
                ELSE
 
+260217             PERFORM    S4810-SANGHO-DUPL-CHECK
+
       *?3?auVJ~  ?/n?wa?/  {çþ~
       *SSSDI CALL}/?/  {çþ~?~}Ý»?  h/?/?vm/
                    PERFORM    S2500-CURT-DATE-PUS-CHK
@@ -1333,6 +1397,16 @@
 
                END-IF
 
+260221         IF  W-CM-CO-GB = 'Y' AND W-CM-COOWNER-CNT > ZERO
+
+260221             PERFORM    S4820-INSERT-TTBAH
+
+260221         ELSE
+
+260221             CONTINUE
+
+260221         END-IF
+
            END-IF.
 
        S1000-ALL-TABLE-INSERT-EXIT.
@@ -2000,6 +2074,8 @@
                                                  W-SSSHE-STATUS
                          MOVE W-SSSHE-I-DATA     TO W-CM-ALCHNM
 
+260703                   PERFORM  S1850-LIQREG-LOOKUP
+
                      END-IF
 
                 ELSE
@@ -2033,6 +2109,8 @@
                                                  W-SSSHE-STATUS
                          MOVE W-SSSHE-I-DATA     TO W-CM-ALCHNM
 
+260703                  PERFORM  S1850-LIQREG-LOOKUP
+
                     END-IF
 
                 END-IF
@@ -2042,6 +2120,34 @@
        S1800-ALCHOL-CODE-CHK-EXIT.
            EXIT.
        EJECT
+260703******************************************************************
+260703*                                                                *
+260703*          S 1 8 5 0 - L I Q R E G - L O O K U P                 *
+260703*   CALLS OUT TO THE LICENSING AUTHORITY'S LIQUOR/ALCOHOL        *
+260703*   LICENSE REGISTRY (OR A LOCALLY REFRESHED FEED OF IT) SO A    *
+260703*   LICENSE SUSPENDED OR REVOKED AFTER OUR LOCAL TTJAB CODE      *
+260703*   TABLE WAS LAST REFRESHED IS STILL CAUGHT HERE, NOT JUST      *
+260703*   VALIDATED AGAINST A STALE LOCAL COPY.                        *
+260703******************************************************************
+
+260703 S1850-LIQREG-LOOKUP               SECTION.
+
+260703     INITIALIZE                  W-LIQREG-AREA.
+260703     MOVE  W-CM-ALCHFG           TO  W-LQ-ALCHFG.
+260703     MOVE  W-CM-LICENO           TO  W-LQ-LICENSE-NO.
+
+260703     CALL  C-PGM-LIQREG  USING  W-LIQREG-AREA.
+
+260703     IF  W-LQ-RTN-CODE  =  'Y'  OR
+260703         W-LQ-STATUS-CD  NOT =  'A'
+260703         ADD  +1              TO  A-ERROR-COUNT
+260703         MOVE  'Y'            TO  W-CM-ALCHFG-C
+260703         MOVE  C-MSG-AT36500  TO  W-MSG-ID
+260703     END-IF.
+
+260703 S1850-LIQREG-LOOKUP-EXIT.
+260703     EXIT.
+260703     EJECT
 
 
       ******************************************************************
@@ -2629,6 +2735,22 @@
       *[¦¼S  m?mÖ¼/??  »·??}/ù·?~?~?.
            ELSE
 
+260715* A NOT-CHECK EXCEPTION WITH NO REVIEW DATE, OR ONE WHOSE
+260715* REVIEW DATE HAS ALREADY PASSED, IS TREATED AS EXPIRED --
+260715* A BYPASS GRANTED YEARS AGO FOR A SINCE-RESOLVED REASON
+260715* MUST NOT GO ON SKIPPING THE NORMAL OFFICER-CODE CHECK
+260715* FOREVER.  FALLS THROUGH TO THE SAME ERROR THE NOT-FOUND
+260715* BRANCH ABOVE ALREADY RAISES, SO THE NORMAL CHECK IS WHAT
+260715* ACTUALLY RUNS ONCE THE EXCEPTION LAPSES.
+260715     IF  H-TTJBC-REVIEW-DT  =  SPACE  OR
+260715         H-TTJBC-REVIEW-DT  <  W-DB2DATE
+
+260715         ADD  +1                  TO A-ERROR-COUNT
+260715         MOVE 'Y'                 TO W-CM-OFFCR-CD-C
+260715         MOVE C-MSG-AT36600       TO W-MSG-ID
+
+260715     ELSE
+
                 MOVE W-CM-OFFCR-CD       TO TX-OFFCR-DETRM OF TTBAA
 
                 MOVE RESID  OF TTJBC     TO RESID  OF TTJBD
@@ -2645,6 +2767,8 @@
                     MOVE W-SSSHE-I-DATA     TO W-CM-OFFCR-NM
                 END-IF
 
+260715     END-IF
+
            END-IF.
 
        S2300-TTJBC-NOT-CHECK-A-EXIT.
@@ -2878,6 +3002,7 @@
                    MOVE  SQLCODE             TO  W-SQL
                    MOVE  W-SQL               TO  W-COMM-RC
                    MOVE  'S3000-TRWAD-ERR'   TO  W-COMM-MSG
+260625             PERFORM  S9850-LOG-ERROR-TBL
 
                END-IF
 
@@ -3240,6 +3365,70 @@
        EJECT
 
 
+260221******************************************************************
+260221*                                                                *
+260221*           S 4 8 2 0 - I N S E R T - T T B A H                  *
+260221*                                                                *
+260221******************************************************************
+
+260221 S4820-INSERT-TTBAH             SECTION.
+
+260221     MOVE  ZERO                TO  W-INDEX.
+
+260221     PERFORM  VARYING  W-INDEX  FROM  +1  BY  +1
+260221             UNTIL  W-INDEX  >  W-CM-COOWNER-CNT
+260221                OR  W-INDEX  >  C-MAX-COOWNER
+
+260221         MOVE  TXOFF-CD  OF TTBAA     TO  TXOFF-CD      OF TTBAH
+260221         MOVE  RCVE-YEAR OF TTBAA     TO  RCVE-YEAR     OF TTBAH
+260221         MOVE  RCVE-NO   OF TTBAA     TO  RCVE-NO       OF TTBAH
+260221         MOVE  W-INDEX                TO  COOWNER-SEQNO OF TTBAH
+260221         MOVE  W-CO-RESID(W-INDEX)    TO  RESID         OF TTBAH
+260221         MOVE  W-CO-RESID-TP(W-INDEX) TO  RESID-TP      OF TTBAH
+260221         MOVE  W-CO-NM(W-INDEX)       TO  NM            OF TTBAH
+260221         MOVE  W-CO-RATE(W-INDEX)     TO  OWN-RATE      OF TTBAH
+
+260221         EXEC  SQL    INSERT
+260221                      INTO   DTBA.TTBAH
+260221                           ( TXOFF_CD,
+260221                             RCVE_YEAR,
+260221                             RCVE_NO,
+260221                             COOWNER_SEQNO,
+260221                             RESID,
+260221                             RESID_TP,
+260221                             NM,
+260221                             OWN_RATE )
+260221                      VALUES
+260221                           ( :TTBAH.TXOFF-CD,
+260221                             :TTBAH.RCVE-YEAR,
+260221                             :TTBAH.RCVE-NO,
+260221                             :TTBAH.COOWNER-SEQNO,
+260221                             :TTBAH.RESID,
+260221                             :TTBAH.RESID-TP,
+260221                             :TTBAH.NM,
+260221                             :TTBAH.OWN-RATE )
+260221         END-EXEC
+
+260221         IF   SQLCODE = C-SQL-NORMAL
+
+260221              CONTINUE
+
+260221         ELSE
+
+260221              ADD   1                   TO  A-ERROR-COUNT
+260221              MOVE  SQLCODE             TO  W-SQL
+260221              MOVE  W-SQL               TO  W-COMM-RC
+260221              MOVE  C-MSG-AT15620       TO  W-MSG-ID
+260221              MOVE  'S4820-TTBAH-ERR'   TO  W-COMM-MSG
+
+260221         END-IF
+
+260221     END-PERFORM.
+
+260221 S4820-INSERT-TTBAH-EXIT.
+260221     EXIT.
+260221 EJECT
+
       ******************************************************************
       *                                                                *
       *           S 4 7 0 0 - T R W A D - I N S E R T                  *
@@ -3376,6 +3565,78 @@
            EXIT.
        EJECT
 
+260217******************************************************************
+260217*                                                                *
+260217*           S 4 8 1 0 - S A N G H O - D U P L - C H E C K         *
+260217*                                                                *
+260217******************************************************************
+
+260217 S4810-SANGHO-DUPL-CHECK          SECTION.
+
+260217     IF  W-CM-SANGHO  =  SPACE OR LOW-VALUES
+
+260217         CONTINUE
+
+260217     ELSE
+
+260217         MOVE  SPACE                 TO  W-SANGHO-NM-PAT
+260217* TRADE-NM1 MAY RUN FULL-WIDTH WITH NO TRAILING SPACE, SO
+260217* DELIMITED BY SPACE CAN'T BE TRUSTED TO STOP SHORT OF THE
+260217* FIELD'S FULL LENGTH -- MOVE INTO A FIXED-SIZE INTERMEDIATE
+260217* FIRST (MOVE TRUNCATES/PADS SAFELY, UNLIKE STRING) SO THE
+260217* '%' DELIMITERS ALWAYS FIT IN W-SANGHO-NM-PAT.
+260217         MOVE  SPACE                 TO  W-SANGHO-NM-TRIM
+260217         MOVE  TRADE-NM1 OF TTBAB    TO  W-SANGHO-NM-TRIM
+260217         STRING  '%'  DELIMITED BY SIZE
+260217                 W-SANGHO-NM-TRIM    DELIMITED BY SIZE
+260217                 '%'  DELIMITED BY SIZE  INTO  W-SANGHO-NM-PAT
+260217         END-STRING
+
+260217         MOVE  0                     TO  W-SANGHO-DUPL-CNT
+
+260217         EXEC  SQL   SELECT  COUNT(*)
+260217                       INTO  :W-SANGHO-DUPL-CNT
+260217                       FROM  DTBA.TTBAA A, DTBA.TTBAB B
+260217                      WHERE  A.TXOFF_CD        = B.TXOFF_CD
+260217                        AND  A.RCVE_YEAR       = B.RCVE_YEAR
+260217                        AND  A.RCVE_NO         = B.RCVE_NO
+260217                        AND  B.TXOFF_CD        = :TTBAB.TXOFF-CD
+260217                        AND  B.LGDONG_CD       = :TTBAB.LGDONG-CD
+260217                        AND  B.SAN_BUNJI       = :TTBAB.SAN-BUNJI
+260217                        AND  B.BUNJI           = :TTBAB.BUNJI
+260217                        AND  B.HO              = :TTBAB.HO
+260217                        AND  B.APT_DONG1       = :TTBAB.APT-DONG1
+260217                        AND  B.APT_HO1         = :TTBAB.APT-HO1
+260217                        AND  B.TRADE_NM1  LIKE :W-SANGHO-NM-PAT
+260217                        AND  A.BUSN_OWNER_TP  IN ('1','2','3','4')
+260217                        AND  A.PROCESS_END_FG  = 'N'
+260217                       WITH  UR
+260217         END-EXEC
+
+260217         IF  SQLCODE = C-SQL-NORMAL  OR  SQLCODE = -811
+
+260217             IF  W-SANGHO-DUPL-CNT  >  0
+260217                 ADD   1                   TO  A-ERROR-COUNT
+260217                 MOVE  C-MSG-AT15610       TO  W-MSG-ID
+260217             ELSE
+260217                 CONTINUE
+260217             END-IF
+
+260217         ELSE
+
+260217             ADD   1                   TO  A-ERROR-COUNT
+260217             MOVE  SQLCODE             TO  W-SQL
+260217             MOVE  W-SQL               TO  W-COMM-RC
+260217             MOVE  'S4810-TTBAB-ERR'   TO  W-COMM-MSG
+
+260217         END-IF
+
+260217     END-IF.
+
+260217 S4810-SANGHO-DUPL-CHECK-EXIT.
+260217     EXIT.
+260217 EJECT
+
       *****************************************************************
       *                                                               *
       *    S 5 3 0 0 - S E L E C T - T T I A A                        *
@@ -3702,10 +3963,12 @@
            EXEC  SQL
                  SELECT TX_OFFCR_CD,
                         RESID,
-                        TXPAYER_TP
+                        TXPAYER_TP,
+260715                 REVIEW_DT
                         INTO :TTJBC.TX-OFFCR-CD,
                              :TTJBC.RESID,
-                             :TTJBC.TXPAYER-TP
+                             :TTJBC.TXPAYER-TP,
+260715                      :H-TTJBC-REVIEW-DT
                         FROM  DTJB.TTJBC
                         WHERE TXOFF_CD      = :TTJBC.TXOFF-CD
                         AND   TX_OFFCR_CD   = :TTJBC.TX-OFFCR-CD
@@ -4223,6 +4486,54 @@
            EXIT.
            EJECT
 
+      ******************************************************************
+      *                                                                *
+      *             S 9 8 5 0 - L O G - E R R O R - T B L              *
+      *   WRITES ONE ROW TO THE CERTIFICATE-ISSUANCE SUITE'S SHARED    *
+      *   ERROR LOG (TRWBR) SO OPERATIONS CAN QUERY LAP11 ERRORS       *
+      *   ALONGSIDE JAPA1 AND JEPA2 WITHOUT A SEPARATE TSQ.            *
+      *                                                                *
+      ******************************************************************
+
+260625 S9850-LOG-ERROR-TBL                SECTION.
+
+260625     PERFORM  S9100-GET-SYSTEM-DATA.
+
+260625     MOVE  C-PGM-LAP11           TO  PGM-ID       OF TRWBR.
+260625     MOVE  EIBTRNID              TO  TRAN-ID      OF TRWBR.
+260625     MOVE  W-DB2DATE (1:8)       TO  ERR-DT       OF TRWBR.
+260625     MOVE  W-TIME    (1:6)       TO  ERR-TIME     OF TRWBR.
+260625     MOVE  RCVE-NO-YY    OF TRWAD    TO  ERR-KEY-DATA(01:04)
+260625                                                      OF TRWBR.
+260625     MOVE  RCVE-NO-TXOFF OF TRWAD    TO  ERR-KEY-DATA(05:03)
+260625                                                      OF TRWBR.
+260625     MOVE  RCVE-NO-SEQNO OF TRWAD    TO  ERR-KEY-DATA(08:07)
+260625                                                      OF TRWBR.
+260625     MOVE  W-COMM-MSG            TO  ERR-MSG      OF TRWBR.
+
+260625     EXEC  SQL  INSERT  INTO  DRWB.TRWBR
+260625                     (LOG_SEQNO,   PGM_ID,   TRAN_ID,
+260625                      ERR_DT,      ERR_TIME,
+260625                      ERR_KEY_DATA, ERR_MSG)
+260625               VALUES
+260625                     (GENERATE_UNIQUE(),
+260625                      :TRWBR.PGM-ID,    :TRWBR.TRAN-ID,
+260625                      :TRWBR.ERR-DT,    :TRWBR.ERR-TIME,
+260625                      :TRWBR.ERR-KEY-DATA, :TRWBR.ERR-MSG)
+260625     END-EXEC.
+
+260625* BEST-EFFORT CROSS-PROGRAM ROLLUP -- COUNTED RATHER THAN SILENTLY
+260625* IGNORED SO A PATTERN OF FAILURES DOESN'T GO UNNOTICED.
+260625     IF  SQLCODE  =  0
+260625         CONTINUE
+260625     ELSE
+260625         ADD  1              TO  A-TRWBR-LOG-ERR-CNT
+260625     END-IF.
+
+260625 S9850-LOG-ERROR-TBL-EXIT.
+260625     EXIT.
+260625     EJECT
+
       ******************************************************************
       *                                                                *
       *                   S 9 9 0 0 - R E T U R N                      *
