@@ -0,0 +1,607 @@
+      ****************************************************************
+      *                                                              *
+      *    I D E N T I F I C A T I O N    D I V I S I O N            *
+      *                                                              *
+      ****************************************************************
+
+       IDENTIFICATION                    DIVISION.
+       PROGRAM-ID.                       JEPB3.
+       AUTHOR.                           S.K.CHOI.
+       DATE-WRITTEN                      2026-03-01.
+       DATE-COMPILED.
+
+      ****************************************************************
+      *  HANDLER     : DAILY NEW-REGISTRATION SUMMARY BY TAX OFFICE  *
+      *                AND BUSINESS TYPE                              *
+      *  DESCRIPTION : SUMMARIZES THE DAY'S NEW BUSINESS              *
+      *                REGISTRATIONS (DTBA.TTBAA, RCVE_TP = '4')      *
+      *                JOINED TO THEIR BUSINESS-TYPE DETAIL           *
+      *                (DTBA.TTBAC, BUSNTP_CD - THE SAME FIELD LAP11  *
+      *                POPULATES FROM W-CM-JUUP AT S4400-INSERT-      *
+      *                TTBAC), GROUPED BY RECEIVING TAX OFFICE AND    *
+      *                BUSINESS-TYPE CODE, SO BRANCH MANAGERS CAN     *
+      *                SEE REGISTRATION VOLUME TRENDS WITHOUT         *
+      *                QUERYING TTBAA DIRECTLY.                       *
+      *                                                              *
+      *  TRANSACTION ID : NONE (BATCH)                               *
+      *  JSP       FILE : NONE                                       *
+      *  JS        FILE : NONE                                       *
+      *  SERVLET   FILE : NONE                                       *
+      *  MAIN   PROGRAM : JEPB3                                      *
+      *                                                              *
+      *  TABLE                                  CRUD                 *
+      *  ==========================================================  *
+      *  DTBA.TTBAA                              R                   *
+      *  DTBA.TTBAC                              R                   *
+      *                                                              *
+      *  MODIFICATION HISTORY                                        *
+      *  DATE        PROGRAMMER       DESCRIPTION                    *
+      *  ==========  ===============  ============================  *
+      *  2026/03/01  S.K.CHOI         INITIAL WRITTEN                *
+      ****************************************************************
+
+      ****************************************************************
+      *                                                              *
+      *    E N V I R O N M E N T    D I V I S I O N                  *
+      *                                                              *
+      ****************************************************************
+       ENVIRONMENT                       DIVISION.
+
+       CONFIGURATION                     SECTION.
+
+       SOURCE-COMPUTER.                  IBM.
+       OBJECT-COMPUTER.                  IBM.
+
+      ****************************************************************
+      *                                                              *
+      *    I N P U T - O U T P U T    S E C T I O N                  *
+      *                                                              *
+      ****************************************************************
+       INPUT-OUTPUT                      SECTION.
+
+       FILE-CONTROL.
+           SELECT  O-RPT-FILE  ASSIGN     TO  JEPP030
+                   FILE         STATUS    IS  S-RPT-STATUS.
+
+      ****************************************************************
+      *                                                              *
+      *    D A T A    D I V I S I O N                                *
+      *                                                              *
+      ****************************************************************
+       DATA                              DIVISION.
+
+      ****************************************************************
+      *                                                              *
+      *    F I L E    S E C T I O N                                  *
+      *                                                              *
+      ****************************************************************
+       FILE                              SECTION.
+
+       FD  O-RPT-FILE
+           RECORDING  MODE               IS   F
+           RECORD     CONTAINS           132  CHARACTERS
+           BLOCK      CONTAINS           0    RECORDS
+           LABEL      RECORDS            STANDARD
+           DATA       RECORD             IS   O-RPT-REC.
+       01  O-RPT-REC                     PIC  X(132).
+
+      ****************************************************************
+      *                                                              *
+      *    W O R K I N G - S T O R A G E    S E C T I O N            *
+      *                                                              *
+      ****************************************************************
+       WORKING-STORAGE                   SECTION.
+
+       01  W-BEGIN                       PIC  X(40)  VALUE
+           'JEPB3    - WORKING STORAGE BEGINS HERE'.
+
+      ****************************************************************
+      *                                                              *
+      *    U S E R    A B E N D                                      *
+      *                                                              *
+      ****************************************************************
+       01  USER-ABENDS.
+
+           05  U-ABEND.
+               10  U-ABEND-CODE1         PIC  9(02)  VALUE  99.
+
+      ****************************************************************
+      *                                                              *
+      *    A C C U M U L A T O R S                                   *
+      *                                                              *
+      ****************************************************************
+       01  ACCUMULATORS.
+
+           05  A-SUMM-READ-CNT           PIC  9(13)  VALUE  ZERO.
+           05  A-RGST-TOTAL-CNT          PIC  9(13)  VALUE  ZERO.
+           05  A-RPT-WRIT-CNT            PIC  9(13)  VALUE  ZERO.
+
+      ****************************************************************
+      *                                                              *
+      *    C O N S T A N T S                                         *
+      *                                                              *
+      ****************************************************************
+       01  CONSTANTS.
+
+           05  C-PROG-ID                 PIC  X(08)  VALUE 'JEPB3'.
+
+      ****************************************************************
+      *                                                              *
+      *    S W I T C H E S                                           *
+      *                                                              *
+      ****************************************************************
+       01  SWITCHES.
+
+           05  S-DATA-END-CHECK          PIC  X(01)  VALUE  LOW-VALUE.
+               88  S-MORE-DATA                       VALUE  LOW-VALUE.
+               88  S-NO-DATA                         VALUE  HIGH-VALUE.
+
+           05  S-FIRST-TXOFF-FLAG        PIC  X(01)  VALUE  LOW-VALUE.
+               88  S-FIRST-TXOFF-YES                 VALUE  LOW-VALUE.
+               88  S-FIRST-TXOFF-NO                  VALUE  HIGH-VALUE.
+
+           03  S-RPT-STATUS              PIC  X(002).
+               88  S-RPT-NORMAL                      VALUE '00'.
+
+      ****************************************************************
+      *                                                              *
+      *    W O R K    A R E A S                                      *
+      *                                                              *
+      ****************************************************************
+       01  WORK-AREAS.
+           05  W-SYSTEM-DATETIME.
+               10  W-SYSTEM-DATE         PIC  X(08).
+               10  W-SYSTEM-TIME         PIC  X(06).
+           05  W-RPT-DATE                PIC  X(08).
+           05  W-SQLCODE                 PIC  ----9.
+
+           05  W-PREV-TXOFF-CD           PIC  X(03)  VALUE  SPACE.
+           05  W-TXOFF-SUBTOTAL          PIC  9(09)  VALUE  ZERO.
+
+      ****************************************************************
+      *                                                              *
+      *    S U M M A R Y    R E C E I V I N G    A R E A             *
+      *                                                              *
+      ****************************************************************
+       01  W-SUMM-REC.
+           05  W-SUMM-TXOFF-CD           PIC  X(03).
+           05  W-SUMM-BUSNTP-CD          PIC  X(07).
+           05  W-SUMM-REG-CNT            PIC  S9(09) COMP.
+
+      ****************************************************************
+      *                                                              *
+      *    R E P O R T    L I N E S                                  *
+      *                                                              *
+      ****************************************************************
+       01  H0-TITLE-LINE.
+           10  FILLER                    PIC  X(01)  VALUE  SPACE.
+           10  H0-LIT-1                  PIC  X(38)  VALUE
+               'DAILY NEW-REGISTRATION SUMMARY FOR  '.
+           10  H0-RPT-DATE               PIC  X(08).
+           10  FILLER                    PIC  X(85)  VALUE  SPACE.
+
+       01  H1-HEAD-LINE.
+           10  FILLER                    PIC  X(01)  VALUE  SPACE.
+           10  H1-LIT-1                  PIC  X(17)  VALUE
+               'TAX OFFICE ..... '.
+           10  H1-TXOFF-CD               PIC  X(03).
+           10  FILLER                    PIC  X(111)  VALUE  SPACE.
+
+       01  D1-DETAIL-LINE.
+           10  FILLER                    PIC  X(05)  VALUE  SPACE.
+           10  D1-LIT-1                  PIC  X(13)  VALUE
+               'BUSN-TYPE ..:'.
+           10  D1-BUSNTP-CD              PIC  X(07).
+           10  FILLER                    PIC  X(02)  VALUE  SPACE.
+           10  D1-LIT-2                  PIC  X(10)  VALUE
+               'REG CNT .:'.
+           10  D1-REG-CNT                PIC  ZZZZZZZZ9.
+           10  FILLER                    PIC  X(86)  VALUE  SPACE.
+
+       01  S1-SUBTOTAL-LINE.
+           10  FILLER                    PIC  X(05)  VALUE  SPACE.
+           10  S1-LIT-1                  PIC  X(24)  VALUE
+               'TAX OFFICE SUBTOTAL ...:'.
+           10  S1-SUBTOTAL-CNT           PIC  ZZZZZZZZ9.
+           10  FILLER                    PIC  X(94)  VALUE  SPACE.
+
+       01  T1-TRAILER-LINE.
+           10  FILLER                    PIC  X(01)  VALUE  SPACE.
+           10  T1-LIT-1                  PIC  X(24)  VALUE
+               'GRAND TOTAL NEW REGSTR.:'.
+           10  T1-RGST-TOTAL-CNT         PIC  ZZZZZZZZZ9.
+           10  FILLER                    PIC  X(97)  VALUE  SPACE.
+
+      ****************************************************************
+      *                                                              *
+      *    S Q L C A                                                 *
+      *                                                              *
+      ****************************************************************
+           EXEC  SQL  INCLUDE  SQLCA      END-EXEC.
+
+      ****************************************************************
+      *                                                              *
+      *    D E C L A R E    C U R S O R S                            *
+      *                                                              *
+      ****************************************************************
+
+      ****************************************************************
+      *    CURSOR_TTBAA_SUM : NEW-REGISTRATION COUNTS, GROUPED BY    *
+      *                        RECEIVING TAX OFFICE AND BUSINESS     *
+      *                        TYPE, FOR THE REPORT DATE             *
+      ****************************************************************
+
+           EXEC  SQL
+                 DECLARE  CURSOR_TTBAA_SUM  CURSOR  WITH  HOLD  FOR
+                 SELECT   A.TXOFF_CD
+                 ,        B.BUSNTP_CD
+                 ,        COUNT(*)
+                 FROM     DTBA.TTBAA  A,  DTBA.TTBAC  B
+                 WHERE    A.TXOFF_CD    = B.TXOFF_CD
+                   AND    A.RCVE_YEAR   = B.RCVE_YEAR
+                   AND    A.RCVE_NO     = B.RCVE_NO
+                   AND    A.RCVE_TP     = '4'
+                   AND    A.RQST_DT     = :W-RPT-DATE
+                 GROUP BY A.TXOFF_CD
+                 ,        B.BUSNTP_CD
+                 ORDER BY A.TXOFF_CD
+                 ,        B.BUSNTP_CD
+                 FOR FETCH ONLY
+                 WITH UR
+           END-EXEC.
+
+       01  W-END                         PIC  X(40)  VALUE
+           'JEPB3    *** WORKING STORAGE ENDS HERE  '.
+
+      ****************************************************************
+      *                                                              *
+      *    P R O C E D U R E    D I V I S I O N                      *
+      *                                                              *
+      ****************************************************************
+       PROCEDURE                         DIVISION.
+
+      ****************************************************************
+      *                                                              *
+      *    M A I N    P R O C E S S                                  *
+      *                                                              *
+      ****************************************************************
+       S0100-MAIN                        SECTION.
+
+           PERFORM  S0200-INITIALIZATION.
+
+           PERFORM  S0400-BUSINESS-PROC.
+
+       S0100-MAIN-EXIT.
+
+           IF      RETURN-CODE              =   ZERO
+               DISPLAY '  '
+               DISPLAY '***********************************'
+               DISPLAY '**** JEPB3    NORMAL COMPLETED  ****'
+               DISPLAY '***********************************'
+           ELSE
+               EXEC  SQL  ROLLBACK   END-EXEC
+               DISPLAY '**************************************'
+               DISPLAY '**** JEPB3    JOB STOP WITH ERROR  ****'
+               DISPLAY '**** ROLLBACK COMPLETED !!!!!!!!!  ****'
+               DISPLAY '**************************************'
+           END-IF.
+
+           DISPLAY '  '.
+           DISPLAY '***********************************************'.
+           DISPLAY '* SUMM-READ-CNT  : ' A-SUMM-READ-CNT.
+           DISPLAY '* RGST-TOTAL-CNT : ' A-RGST-TOTAL-CNT.
+           DISPLAY '* RPT-WRIT-CNT   : ' A-RPT-WRIT-CNT.
+           DISPLAY '***********************************************'.
+           DISPLAY '  '.
+
+           CLOSE  O-RPT-FILE.
+
+           STOP  RUN.
+
+      ****************************************************************
+      *                                                              *
+      *    I N I T I A L I Z A T I O N                               *
+      *                                                              *
+      ****************************************************************
+       S0200-INITIALIZATION              SECTION.
+
+           INITIALIZE                    WORK-AREAS.
+           INITIALIZE                    ACCUMULATORS.
+
+           MOVE  FUNCTION CURRENT-DATE   TO  W-SYSTEM-DATETIME.
+           MOVE  W-SYSTEM-DATE           TO  W-RPT-DATE.
+
+           DISPLAY '##########################################'.
+           DISPLAY '### JEPB3    START-TIME = ' W-SYSTEM-DATETIME.
+           DISPLAY '### JEPB3    REPORT-DATE = ' W-RPT-DATE.
+           DISPLAY '##########################################'.
+
+           OPEN     OUTPUT               O-RPT-FILE.
+
+           IF  NOT  S-RPT-NORMAL
+               DISPLAY
+               'S0200:ERROR=JEPP030 OPEN ERROR(' S-RPT-STATUS ')'
+               MOVE  U-ABEND-CODE1       TO  RETURN-CODE
+               PERFORM  S0100-MAIN-EXIT
+           END-IF.
+
+           PERFORM  S5000-WRITE-TITLE.
+
+           PERFORM  S6100-OPEN-TTBAA-SUM.
+
+       S0200-INITIALIZATION-EXIT.
+           EXIT.
+
+      ****************************************************************
+      *                                                              *
+      *    B U S I N E S S    P R O C E S S                          *
+      *                                                              *
+      ****************************************************************
+       S0400-BUSINESS-PROC               SECTION.
+
+           PERFORM  S1100-SUMMARY-UNLOAD.
+
+       S0400-BUSINESS-PROC-EXIT.
+           EXIT.
+
+      ****************************************************************
+      *                                                              *
+      *    S 1 1 0 0 - S U M M A R Y - U N L O A D                   *
+      *                                                              *
+      ****************************************************************
+       S1100-SUMMARY-UNLOAD              SECTION.
+
+           DISPLAY  'STEP : S1100-SUMMARY-UNLOAD'.
+
+           MOVE  LOW-VALUE                TO  S-DATA-END-CHECK.
+           MOVE  LOW-VALUE                TO  S-FIRST-TXOFF-FLAG.
+
+           PERFORM  UNTIL  S-NO-DATA
+              PERFORM  S7100-FETCH-TTBAA-SUM
+              IF  NOT  S-NO-DATA
+                  PERFORM  S2100-CHECK-CONTROL-BREAK
+                  PERFORM  S2200-MOVE-SUMM-TO-DETAIL
+                  PERFORM  S5100-WRITE-DETAIL
+              END-IF
+           END-PERFORM.
+
+           IF  S-FIRST-TXOFF-NO
+               PERFORM  S5150-WRITE-SUBTOTAL
+           END-IF.
+
+           PERFORM  S5200-WRITE-TRAILER.
+
+           PERFORM  S8100-CLOSE-TTBAA-SUM.
+
+       S1100-SUMMARY-UNLOAD-EXIT.
+           EXIT.
+
+      ****************************************************************
+      *                                                              *
+      *    S 2 1 0 0 - C H E C K - C O N T R O L - B R E A K         *
+      *                                                              *
+      ****************************************************************
+       S2100-CHECK-CONTROL-BREAK         SECTION.
+
+           IF  S-FIRST-TXOFF-NO
+               IF  W-SUMM-TXOFF-CD = W-PREV-TXOFF-CD
+                   CONTINUE
+               ELSE
+                   PERFORM  S5150-WRITE-SUBTOTAL
+                   PERFORM  S5050-WRITE-TXOFF-HEADER
+               END-IF
+           ELSE
+               PERFORM  S5050-WRITE-TXOFF-HEADER
+           END-IF.
+
+           MOVE  W-SUMM-TXOFF-CD          TO  W-PREV-TXOFF-CD.
+           MOVE  HIGH-VALUE               TO  S-FIRST-TXOFF-FLAG.
+
+       S2100-CHECK-CONTROL-BREAK-EXIT.
+           EXIT.
+
+      ****************************************************************
+      *                                                              *
+      *    S 2 2 0 0 - M O V E - S U M M - T O - D E T A I L         *
+      *                                                              *
+      ****************************************************************
+       S2200-MOVE-SUMM-TO-DETAIL         SECTION.
+
+           INITIALIZE  D1-DETAIL-LINE.
+
+           MOVE  W-SUMM-BUSNTP-CD         TO  D1-BUSNTP-CD.
+           MOVE  W-SUMM-REG-CNT           TO  D1-REG-CNT.
+
+           ADD   W-SUMM-REG-CNT           TO  W-TXOFF-SUBTOTAL.
+           ADD   W-SUMM-REG-CNT           TO  A-RGST-TOTAL-CNT.
+
+       S2200-MOVE-SUMM-TO-DETAIL-EXIT.
+           EXIT.
+
+      ****************************************************************
+      *                                                              *
+      *    S 5 0 0 0 - W R I T E - T I T L E                         *
+      *                                                              *
+      ****************************************************************
+       S5000-WRITE-TITLE                 SECTION.
+
+           MOVE  W-RPT-DATE               TO  H0-RPT-DATE.
+
+           WRITE  O-RPT-REC  FROM  H0-TITLE-LINE.
+
+           IF  NOT  S-RPT-NORMAL
+               DISPLAY
+               'S5000:ERROR=JEPP030 WRITE ERROR(' S-RPT-STATUS ')'
+               MOVE  U-ABEND-CODE1       TO  RETURN-CODE
+               PERFORM  S0100-MAIN-EXIT
+           END-IF.
+
+       S5000-WRITE-TITLE-EXIT.
+           EXIT.
+
+      ****************************************************************
+      *                                                              *
+      *    S 5 0 5 0 - W R I T E - T X O F F - H E A D E R           *
+      *                                                              *
+      ****************************************************************
+       S5050-WRITE-TXOFF-HEADER          SECTION.
+
+           MOVE  ZERO                     TO  W-TXOFF-SUBTOTAL.
+           MOVE  W-SUMM-TXOFF-CD          TO  H1-TXOFF-CD.
+
+           WRITE  O-RPT-REC  FROM  H1-HEAD-LINE.
+
+           IF  NOT  S-RPT-NORMAL
+               DISPLAY
+               'S5050:ERROR=JEPP030 WRITE ERROR(' S-RPT-STATUS ')'
+               MOVE  U-ABEND-CODE1       TO  RETURN-CODE
+               PERFORM  S0100-MAIN-EXIT
+           END-IF.
+
+       S5050-WRITE-TXOFF-HEADER-EXIT.
+           EXIT.
+
+      ****************************************************************
+      *                                                              *
+      *    S 5 1 0 0 - W R I T E - D E T A I L                       *
+      *                                                              *
+      ****************************************************************
+       S5100-WRITE-DETAIL                SECTION.
+
+           WRITE  O-RPT-REC  FROM  D1-DETAIL-LINE.
+
+           IF  NOT  S-RPT-NORMAL
+               DISPLAY
+               'S5100:ERROR=JEPP030 WRITE ERROR(' S-RPT-STATUS ')'
+               MOVE  U-ABEND-CODE1       TO  RETURN-CODE
+               PERFORM  S0100-MAIN-EXIT
+           END-IF.
+
+           ADD   1                       TO  A-RPT-WRIT-CNT.
+
+       S5100-WRITE-DETAIL-EXIT.
+           EXIT.
+
+      ****************************************************************
+      *                                                              *
+      *    S 5 1 5 0 - W R I T E - S U B T O T A L                   *
+      *                                                              *
+      ****************************************************************
+       S5150-WRITE-SUBTOTAL              SECTION.
+
+           MOVE  W-TXOFF-SUBTOTAL         TO  S1-SUBTOTAL-CNT.
+
+           WRITE  O-RPT-REC  FROM  S1-SUBTOTAL-LINE.
+
+           IF  NOT  S-RPT-NORMAL
+               DISPLAY
+               'S5150:ERROR=JEPP030 WRITE ERROR(' S-RPT-STATUS ')'
+               MOVE  U-ABEND-CODE1       TO  RETURN-CODE
+               PERFORM  S0100-MAIN-EXIT
+           END-IF.
+
+       S5150-WRITE-SUBTOTAL-EXIT.
+           EXIT.
+
+      ****************************************************************
+      *                                                              *
+      *    S 5 2 0 0 - W R I T E - T R A I L E R                     *
+      *                                                              *
+      ****************************************************************
+       S5200-WRITE-TRAILER               SECTION.
+
+           MOVE  A-RGST-TOTAL-CNT         TO  T1-RGST-TOTAL-CNT.
+
+           WRITE  O-RPT-REC  FROM  T1-TRAILER-LINE.
+
+           IF  NOT  S-RPT-NORMAL
+               DISPLAY
+               'S5200:ERROR=JEPP030 WRITE ERROR(' S-RPT-STATUS ')'
+               MOVE  U-ABEND-CODE1       TO  RETURN-CODE
+               PERFORM  S0100-MAIN-EXIT
+           END-IF.
+
+       S5200-WRITE-TRAILER-EXIT.
+           EXIT.
+
+      ****************************************************************
+      *                                                              *
+      *    S 6 1 0 0 - O P E N - T T B A A - S U M                   *
+      *                                                              *
+      ****************************************************************
+       S6100-OPEN-TTBAA-SUM              SECTION.
+
+           EXEC  SQL
+                 OPEN  CURSOR_TTBAA_SUM
+           END-EXEC.
+
+           EVALUATE  SQLCODE
+               WHEN  0
+                     CONTINUE
+               WHEN  OTHER
+                     MOVE  SQLCODE       TO  W-SQLCODE
+                     DISPLAY
+                     'S6100:DB ERROR TTBAA-SUM OPEN=' W-SQLCODE
+                     MOVE  U-ABEND-CODE1 TO  RETURN-CODE
+                     PERFORM  S0100-MAIN-EXIT
+           END-EVALUATE.
+
+       S6100-OPEN-TTBAA-SUM-EXIT.
+           EXIT.
+
+      ****************************************************************
+      *                                                              *
+      *    S 7 1 0 0 - F E T C H - T T B A A - S U M                 *
+      *                                                              *
+      ****************************************************************
+       S7100-FETCH-TTBAA-SUM             SECTION.
+
+           EXEC  SQL
+                 FETCH  CURSOR_TTBAA_SUM
+                 INTO  :W-SUMM-TXOFF-CD
+                 ,     :W-SUMM-BUSNTP-CD
+                 ,     :W-SUMM-REG-CNT
+           END-EXEC.
+
+           EVALUATE  SQLCODE
+               WHEN  0
+                     ADD   1             TO  A-SUMM-READ-CNT
+
+               WHEN  100
+                     MOVE  HIGH-VALUE    TO  S-DATA-END-CHECK
+
+               WHEN  OTHER
+                     MOVE  SQLCODE       TO  W-SQLCODE
+                     DISPLAY
+                     'S7100:DB ERROR TTBAA-SUM FETCH=' W-SQLCODE
+                     MOVE  U-ABEND-CODE1 TO  RETURN-CODE
+                     PERFORM  S0100-MAIN-EXIT
+           END-EVALUATE.
+
+       S7100-FETCH-TTBAA-SUM-EXIT.
+           EXIT.
+
+      ****************************************************************
+      *                                                              *
+      *    S 8 1 0 0 - C L O S E - T T B A A - S U M                 *
+      *                                                              *
+      ****************************************************************
+       S8100-CLOSE-TTBAA-SUM             SECTION.
+
+           EXEC  SQL
+                 CLOSE  CURSOR_TTBAA_SUM
+           END-EXEC.
+
+           EVALUATE  SQLCODE
+               WHEN  0
+                     CONTINUE
+               WHEN  OTHER
+                     MOVE  SQLCODE       TO  W-SQLCODE
+                     DISPLAY
+                     'S8100:DB ERROR TTBAA-SUM CLOSE=' W-SQLCODE
+                     MOVE  U-ABEND-CODE1 TO  RETURN-CODE
+                     PERFORM  S0100-MAIN-EXIT
+           END-EVALUATE.
+
+       S8100-CLOSE-TTBAA-SUM-EXIT.
+           EXIT.
